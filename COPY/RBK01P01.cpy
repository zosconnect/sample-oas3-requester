@@ -0,0 +1,45 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'createRedbook_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *
+      *   01 BAQBASE-RBK01P01.
+      *
+      * JSON schema keyword 'responseCode409' is optional. The
+      *  existence of the field is indicated by field
+      *  'responseCode409-existence'.
+      *     03 responseCode409-existence     PIC S9(9) COMP-5 SYNC.
+      *
+      * Data area 'responseCode409-dataarea' contains 0 or 1 instances
+      *  of structure 'RBK01P01-responseCode409', each of which
+      *  represents an instance of JSON schema keyword
+      *  'responseCode409'. The Data area must be read from and
+      *  written to in BIT mode.
+      *     03 responseCode409-dataarea      PIC X(16).
+      *
+      *
+      * This structure describes one instance of the data in Data Area
+      *  'responseCode409-dataarea'.
+      *  01 RBK01P01-responseCode409.
+      *    03 responseCode409.
+      *
+      * Comments for field 'Xmessage':
+      * This field represents the value of JSON schema keyword
+      *  'responseCode409->message'.
+      * JSON schema type: 'string'.
+      *      06 Xmessage-length               PIC S9999 COMP-5 SYNC.
+      *      06 Xmessage                      PIC X(50).
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+          01 BAQBASE-RBK01P01.
+
+            03 responseCode409-existence     PIC S9(9) COMP-5 SYNC.
+            03 responseCode409-dataarea      PIC X(16).
+
+         01 RBK01P01-responseCode409.
+           03 responseCode409.
+             06 Xmessage-length               PIC S9999 COMP-5 SYNC.
+             06 Xmessage                      PIC X(50).
