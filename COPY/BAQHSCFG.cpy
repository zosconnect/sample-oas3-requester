@@ -0,0 +1,36 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2026
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * BAQHSCFG                                                      *
+      *                                                               *
+      * Optional z/OS Connect server target and OAuth client-         *
+      * credentials, read from DD name RBKCFG by the IMS BMP batch    *
+      * program (BAQHRBKB) before calling BAQINIT, so both can be     *
+      * changed per environment without recompiling or relying on a  *
+      * CICS URIMAP. A missing RBKCFG, or a blank HOST/CLIENT-ID,     *
+      * leaves the installation default server binding or            *
+      * authentication in place, exactly as if this record was never *
+      * read.                                                        *
+      *****************************************************************
+       01 BAQHSCFG-RECORD.
+           03 BAQHSCFG-HOST          PIC X(60).
+           03 BAQHSCFG-PORT          PIC X(05).
+           03 BAQHSCFG-TIMEOUT       PIC X(05).
+           03 BAQHSCFG-CLIENT-ID     PIC X(40).
+           03 BAQHSCFG-CLIENT-SECRET PIC X(40).
+           03 BAQHSCFG-SCOPE         PIC X(30).
