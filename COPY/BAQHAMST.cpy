@@ -0,0 +1,29 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2026
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * BAQHAMST                                                      *
+      *                                                               *
+      * One author master record, read by BAQHRBKZ (DD name RBKAMST)  *
+      * to supply createRedbook's author list instead of carrying the *
+      * authors as literals in the program. Each record is one author *
+      * of the book being created; BAQHRBKZ reads until end of file,  *
+      * BAQPUTN-ing one Data Area element per record.                 *
+      *****************************************************************
+       01 BAQHAMST-RECORD.
+           03 BAQHAMST-FIRST-NAME   PIC X(40).
+           03 BAQHAMST-LAST-NAME    PIC X(40).
