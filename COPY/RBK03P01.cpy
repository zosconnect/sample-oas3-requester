@@ -0,0 +1,113 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'mergeRedbook_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *
+      *   01 BAQBASE-RBK03P01.
+      *
+      * JSON schema keyword 'responseCode200' is optional. The
+      *  existence of the field is indicated by field
+      *  'responseCode200-existence'.
+      *     03 responseCode200-existence     PIC S9(9) COMP-5 SYNC.
+      *
+      * Data area 'responseCode200-dataarea' contains 0 or 1 instances
+      *  of structure 'RBK03P01-responseCode200', each of which
+      *  represents an instance of JSON schema keyword
+      *  'responseCode200'. The Data area must be read from and
+      *  written to in BIT mode.
+      *     03 responseCode200-dataarea      PIC X(16).
+      *
+      *
+      * JSON schema keyword 'responseCode404' is optional. The
+      *  existence of the field is indicated by field
+      *  'responseCode404-existence'.
+      *     03 responseCode404-existence     PIC S9(9) COMP-5 SYNC.
+      *
+      * Data area 'responseCode404-dataarea' contains 0 or 1 instances
+      *  of structure 'RBK03P01-responseCode404', each of which
+      *  represents an instance of JSON schema keyword
+      *  'responseCode404'. The Data area must be read from and
+      *  written to in BIT mode.
+      *     03 responseCode404-dataarea      PIC X(16).
+      *
+      *
+      * This structure describes one instance of the data in Data Area
+      *  'responseCode200-dataarea'. This represents the subset of the
+      *  Redbook entity fields that were updated by the patch
+      *  document.
+      *  01 RBK03P01-responseCode200.
+      *    03 responseCode200.
+      *      06 url2-length                   PIC S9999 COMP-5 SYNC.
+      *      06 url2                          PIC X(100).
+      *      06 contact-length                PIC S9999 COMP-5 SYNC.
+      *      06 contact                       PIC X(40).
+      *
+      * Data area 'authors-dataarea' contains 'authors-num' instances
+      *  of structure 'RBK03P01-authors'.
+      *      06 authors-num                   PIC S9(9) COMP-5 SYNC.
+      *      06 authors-dataarea              PIC X(16).
+      *
+      *      06 sizeMB-existence              PIC S9(9) COMP-5 SYNC.
+      *      06 sizeMB                        PIC 9(16)V9(2) COMP-3.
+      *
+      *
+      * This structure describes one instance of the data in Data Area
+      *  'authors-dataarea'.
+      *  01 RBK03P01-authors.
+      *    03 authors.
+      *      06 firstName2-length             PIC S9999 COMP-5 SYNC.
+      *      06 firstName2                    PIC X(40).
+      *      06 lastName2-length              PIC S9999 COMP-5 SYNC.
+      *      06 lastName2                     PIC X(40).
+      *
+      *
+      * This structure describes one instance of the data in Data Area
+      *  'responseCode404-dataarea'.
+      *  01 RBK03P01-responseCode404.
+      *    03 responseCode404.
+      *
+      * Comments for field 'Xmessage':
+      * This field represents the value of JSON schema keyword
+      *  'responseCode404->message'.
+      * JSON schema type: 'string'.
+      *      06 Xmessage-length               PIC S9999 COMP-5 SYNC.
+      *      06 Xmessage                      PIC X(50).
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+          01 BAQBASE-RBK03P01.
+
+            03 responseCode200-existence     PIC S9(9) COMP-5 SYNC.
+            03 responseCode200-dataarea      PIC X(16).
+
+
+            03 responseCode404-existence     PIC S9(9) COMP-5 SYNC.
+            03 responseCode404-dataarea      PIC X(16).
+
+
+         01 RBK03P01-responseCode200.
+           03 responseCode200.
+             06 url2-length                   PIC S9999 COMP-5 SYNC.
+             06 url2                          PIC X(100).
+             06 contact-length                PIC S9999 COMP-5 SYNC.
+             06 contact                       PIC X(40).
+
+             06 authors-num                   PIC S9(9) COMP-5 SYNC.
+             06 authors-dataarea              PIC X(16).
+
+             06 sizeMB-existence              PIC S9(9) COMP-5 SYNC.
+             06 sizeMB                        PIC 9(16)V9(2) COMP-3.
+
+         01 RBK03P01-authors.
+           03 authors.
+             06 firstName2-length             PIC S9999 COMP-5 SYNC.
+             06 firstName2                    PIC X(40).
+             06 lastName2-length              PIC S9999 COMP-5 SYNC.
+             06 lastName2                     PIC X(40).
+
+         01 RBK03P01-responseCode404.
+           03 responseCode404.
+             06 Xmessage-length               PIC S9999 COMP-5 SYNC.
+             06 Xmessage                      PIC X(50).
