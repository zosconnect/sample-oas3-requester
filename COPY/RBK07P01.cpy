@@ -0,0 +1,38 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'deleteRedbook_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK07P01.
+      *
+      * Data area 'responseCode404-dataarea' contains 0 or 1 instances
+      *  of structure 'RBK07P01-responseCode404', each of which
+      *  represents an instance of JSON schema keyword
+      *  'responseCode404'. The Data area must be read from and
+      *  written to in BIT mode.
+      *     03 responseCode404-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode404-dataarea      PIC X(16).
+      *
+      *  01 RBK07P01-responseCode404.
+      *    03 responseCode404.
+      *      06 Xmessage-length               PIC S9999 COMP-5 SYNC.
+      *      06 Xmessage                      PIC X(50).
+      *
+      *  01 RBK07P01-responseCode500.
+      *    03 responseCode500-length        PIC S9999 COMP-5 SYNC.
+      *    03 responseCode500               PIC X(50).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+          01 BAQBASE-RBK07P01.
+            03 responseCode404-existence     PIC S9(9) COMP-5 SYNC.
+            03 responseCode404-dataarea      PIC X(16).
+
+         01 RBK07P01-responseCode404.
+           03 responseCode404.
+             06 Xmessage-length               PIC S9999 COMP-5 SYNC.
+             06 Xmessage                      PIC X(50).
+
+         01 RBK07P01-responseCode500.
+           03 responseCode500-length        PIC S9999 COMP-5 SYNC.
+           03 responseCode500               PIC X(50).
