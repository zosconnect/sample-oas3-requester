@@ -0,0 +1,269 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * Symbolic map generated by assembling BMS/BAQHRBKM.bms with
+      * DFHMSD/DFHMDI/DFHMDF (LANG=COBOL,TIOAPFX=YES). Hand maintained
+      * here alongside the source macro because the sample ships
+      * without an assembler step.
+      *****************************************************************
+       01 GRBKMI.
+          02 FILLER        PIC X(12).
+          02 TITLELL       PIC S9(3) COMP.
+          02 TITLELF       PIC X.
+          02 FILLER REDEFINES TITLELF.
+             03 TITLELA    PIC X.
+          02 TITLELI       PIC X(8).
+          02 TITLEFL       PIC S9(3) COMP.
+          02 TITLEFF       PIC X.
+          02 FILLER REDEFINES TITLEFF.
+             03 TITLEFA    PIC X.
+          02 TITLEFI       PIC X(80).
+          02 AUTHLL        PIC S9(3) COMP.
+          02 AUTHLF        PIC X.
+          02 FILLER REDEFINES AUTHLF.
+             03 AUTHLA     PIC X.
+          02 AUTHLI        PIC X(8).
+          02 AUTHFL        PIC S9(3) COMP.
+          02 AUTHFF        PIC X.
+          02 FILLER REDEFINES AUTHFF.
+             03 AUTHFA     PIC X.
+          02 AUTHFI        PIC X(40).
+          02 STATLL        PIC S9(3) COMP.
+          02 STATLF        PIC X.
+          02 FILLER REDEFINES STATLF.
+             03 STATLA     PIC X.
+          02 STATLI        PIC X(8).
+          02 STATFL        PIC S9(3) COMP.
+          02 STATFF        PIC X.
+          02 FILLER REDEFINES STATFF.
+             03 STATFA     PIC X.
+          02 STATFI        PIC X(9).
+          02 FORMLL        PIC S9(3) COMP.
+          02 FORMLF        PIC X.
+          02 FILLER REDEFINES FORMLF.
+             03 FORMLA     PIC X.
+          02 FORMLI        PIC X(8).
+          02 FORMFL        PIC S9(3) COMP.
+          02 FORMFF        PIC X.
+          02 FILLER REDEFINES FORMFF.
+             03 FORMFA     PIC X.
+          02 FORMFI        PIC X(12).
+          02 URLLL         PIC S9(3) COMP.
+          02 URLLF         PIC X.
+          02 FILLER REDEFINES URLLF.
+             03 URLLA      PIC X.
+          02 URLLI         PIC X(8).
+          02 URLFL         PIC S9(3) COMP.
+          02 URLFF         PIC X.
+          02 FILLER REDEFINES URLFF.
+             03 URLFA      PIC X.
+          02 URLFI         PIC X(60).
+          02 AUTL2L        PIC S9(3) COMP.
+          02 AUTL2F        PIC X.
+          02 FILLER REDEFINES AUTL2F.
+             03 AUTL2A     PIC X.
+          02 AUTL2I        PIC X(16).
+          02 AUTF2L        PIC S9(3) COMP.
+          02 AUTF2F        PIC X.
+          02 FILLER REDEFINES AUTF2F.
+             03 AUTF2A     PIC X.
+          02 AUTF2I        PIC X(60).
+          02 MSGLL         PIC S9(3) COMP.
+          02 MSGLF         PIC X.
+          02 FILLER REDEFINES MSGLF.
+             03 MSGLA      PIC X.
+          02 MSGLI         PIC X(79).
+
+       01 GRBKMO REDEFINES GRBKMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PIC X(3).
+          02 TRANLO        PIC X(4).
+          02 FILLER        PIC X(3).
+          02 TRANFA        PIC X.
+          02 TRANFO        PIC X(4).
+          02 FILLER        PIC X(3).
+          02 TITLELA       PIC X.
+          02 TITLELO       PIC X(8).
+          02 FILLER        PIC X(3).
+          02 TITLEFA       PIC X.
+          02 TITLEFO       PIC X(80).
+          02 FILLER        PIC X(3).
+          02 AUTHLA        PIC X.
+          02 AUTHLO        PIC X(8).
+          02 FILLER        PIC X(3).
+          02 AUTHFA        PIC X.
+          02 AUTHFO        PIC X(40).
+          02 FILLER        PIC X(3).
+          02 STATLA        PIC X.
+          02 STATLO        PIC X(8).
+          02 FILLER        PIC X(3).
+          02 STATFA        PIC X.
+          02 STATFO        PIC X(9).
+          02 FILLER        PIC X(3).
+          02 FORMLA        PIC X.
+          02 FORMLO        PIC X(8).
+          02 FILLER        PIC X(3).
+          02 FORMFA        PIC X.
+          02 FORMFO        PIC X(12).
+          02 FILLER        PIC X(3).
+          02 URLLA         PIC X.
+          02 URLLO         PIC X(8).
+          02 FILLER        PIC X(3).
+          02 URLFA         PIC X.
+          02 URLFO         PIC X(60).
+          02 FILLER        PIC X(3).
+          02 AUTL2A        PIC X.
+          02 AUTL2O        PIC X(16).
+          02 FILLER        PIC X(3).
+          02 AUTF2A        PIC X.
+          02 AUTF2O        PIC X(60).
+          02 FILLER        PIC X(3).
+          02 MSGLA         PIC X.
+          02 MSGLO         PIC X(79).
+          02 FILLER        PIC X(3).
+          02 PFKLA         PIC X.
+          02 PFKLO         PIC X(79).
+
+       01 GARBMI.
+          02 FILLER        PIC X(12).
+          02 PAGEFL        PIC S9(3) COMP.
+          02 PAGEFF        PIC X.
+          02 FILLER REDEFINES PAGEFF.
+             03 PAGEFA     PIC X.
+          02 PAGEFI        PIC X(4).
+          02 GMSGLL        PIC S9(3) COMP.
+          02 GMSGLF        PIC X.
+          02 FILLER REDEFINES GMSGLF.
+             03 GMSGLA     PIC X.
+          02 GMSGLI        PIC X(79).
+
+       01 GARBMO REDEFINES GARBMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PIC X(3).
+          02 GTITL1A       PIC X.
+          02 GTITL1O       PIC X(25).
+          02 FILLER        PIC X(3).
+          02 PAGELA        PIC X.
+          02 PAGELO        PIC X(10).
+          02 FILLER        PIC X(3).
+          02 PAGEFA        PIC X.
+          02 PAGEFO        PIC X(4).
+          02 FILLER        PIC X(3).
+          02 HDGLA         PIC X.
+          02 HDGLO         PIC X(79).
+          02 FILLER        PIC X(3).
+          02 LINE01A       PIC X.
+          02 LINE01O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 LINE02A       PIC X.
+          02 LINE02O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 LINE03A       PIC X.
+          02 LINE03O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 LINE04A       PIC X.
+          02 LINE04O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 LINE05A       PIC X.
+          02 LINE05O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 LINE06A       PIC X.
+          02 LINE06O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 LINE07A       PIC X.
+          02 LINE07O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 LINE08A       PIC X.
+          02 LINE08O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 LINE09A       PIC X.
+          02 LINE09O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 LINE10A       PIC X.
+          02 LINE10O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 GMSGLA        PIC X.
+          02 GMSGLO        PIC X(79).
+          02 FILLER        PIC X(3).
+          02 GPFKLA        PIC X.
+          02 GPFKLO        PIC X(79).
+
+       01 RESBMI.
+          02 FILLER        PIC X(12).
+          02 RSELFL        PIC S9(3) COMP.
+          02 RSELFF        PIC X.
+          02 FILLER REDEFINES RSELFF.
+             03 RSELFA     PIC X.
+          02 RSELFI        PIC 99.
+
+       01 RESBMO REDEFINES RESBMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PIC X(3).
+          02 RTITL1A       PIC X.
+          02 RTITL1O       PIC X(27).
+          02 FILLER        PIC X(3).
+          02 RPAGELA       PIC X.
+          02 RPAGELO       PIC X(10).
+          02 FILLER        PIC X(3).
+          02 RPAGEFA       PIC X.
+          02 RPAGEFO       PIC X(4).
+          02 FILLER        PIC X(3).
+          02 RHDGLA        PIC X.
+          02 RHDGLO        PIC X(79).
+          02 FILLER        PIC X(3).
+          02 RLIN01A       PIC X.
+          02 RLIN01O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 RLIN02A       PIC X.
+          02 RLIN02O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 RLIN03A       PIC X.
+          02 RLIN03O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 RLIN04A       PIC X.
+          02 RLIN04O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 RLIN05A       PIC X.
+          02 RLIN05O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 RLIN06A       PIC X.
+          02 RLIN06O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 RLIN07A       PIC X.
+          02 RLIN07O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 RLIN08A       PIC X.
+          02 RLIN08O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 RLIN09A       PIC X.
+          02 RLIN09O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 RLIN10A       PIC X.
+          02 RLIN10O       PIC X(78).
+          02 FILLER        PIC X(3).
+          02 RSELLA        PIC X.
+          02 RSELLO        PIC X(32).
+          02 FILLER        PIC X(3).
+          02 RSELFA        PIC X.
+          02 RSELFO        PIC X(2).
+          02 FILLER        PIC X(3).
+          02 RMSGLA        PIC X.
+          02 RMSGLO        PIC X(79).
+          02 FILLER        PIC X(3).
+          02 RPFKLA        PIC X.
+          02 RPFKLO        PIC X(79).
