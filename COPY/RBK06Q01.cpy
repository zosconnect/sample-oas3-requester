@@ -0,0 +1,112 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'createRedbook_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *
+      *   01 BAQBASE-RBK06Q01.
+      *     03 requestPathParameters.
+      *       06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+      *       06 Xtitle                        PIC X(80).
+      *     03 requestBody.
+      *       06 Xtitle2-length                PIC S9999 COMP-5 SYNC.
+      *       06 Xtitle2                       PIC X(80).
+      *
+      * Data area 'authors-dataarea' contains 'authors-num' instances
+      *  of structure 'RBK06Q01-authors', each of which represents an
+      *  instance of JSON schema keyword 'requestBody->authors'. The
+      *  Data area must be read from and written to in BIT mode.
+      * There should be at least '0' instance(s).
+      * There should be at most '20' instance(s).
+      *       06 authors-num                   PIC S9(9) COMP-5 SYNC.
+      *       06 authors-dataarea              PIC X(16).
+      *
+      *       06 Xstatus-length                PIC S9999 COMP-5 SYNC.
+      *       06 Xstatus                       PIC X(9).
+      *       06 formNumber                    PIC X(12).
+      *
+      *       06 publicationDate-existence     PIC S9(9) COMP-5 SYNC.
+      *       06 publicationDate.
+      *         09 publicationDate2-length       PIC S9999 COMP-5 SYNC.
+      *         09 publicationDate2              PIC X(32).
+      *
+      *       06 documentType-existence        PIC S9(9) COMP-5 SYNC.
+      *       06 documentType.
+      *         09 documentType2-length          PIC S9999 COMP-5 SYNC.
+      *         09 documentType2                 PIC X(8).
+      *
+      *       06 sizeMB-existence              PIC S9(9) COMP-5 SYNC.
+      *       06 sizeMB                        PIC 9(16)V9(2) COMP-3.
+      *
+      *       06 url-existence                 PIC S9(9) COMP-5 SYNC.
+      *       06 url.
+      *         09 url2-length                   PIC S9999 COMP-5 SYNC.
+      *         09 url2                          PIC X(100).
+      *
+      * This structure describes one instance of the data in Data Area
+      *  'authors-dataarea'. Unlike 'RBK01Q01-authors' this variant
+      *  represents each author as an object with 'firstName' and
+      *  'lastName' properties rather than a single flat name.
+      *  01 RBK06Q01-authors.
+      *    03 authors.
+      *      06 firstName-existence           PIC S9(9) COMP-5 SYNC.
+      *      06 firstName.
+      *        09 firstName2-length             PIC S9999 COMP-5 SYNC.
+      *        09 firstName2                    PIC X(40).
+      *      06 lastName-existence            PIC S9(9) COMP-5 SYNC.
+      *      06 lastName.
+      *        09 lastName2-length              PIC S9999 COMP-5 SYNC.
+      *        09 lastName2                     PIC X(40).
+      *      06 filler                        PIC X(2).
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+          01 BAQBASE-RBK06Q01.
+            03 requestPathParameters.
+              06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+              06 Xtitle                        PIC X(80).
+            03 requestBody.
+              06 Xtitle2-length                PIC S9999 COMP-5 SYNC.
+              06 Xtitle2                       PIC X(80).
+
+              06 authors-num                   PIC S9(9) COMP-5 SYNC.
+              06 authors-dataarea              PIC X(16).
+
+              06 Xstatus-length                PIC S9999 COMP-5 SYNC.
+              06 Xstatus                       PIC X(9).
+              06 formNumber                    PIC X(12).
+
+              06 publicationDate-existence     PIC S9(9) COMP-5 SYNC.
+
+              06 publicationDate.
+                09 publicationDate2-length       PIC S9999 COMP-5 SYNC.
+                09 publicationDate2              PIC X(32).
+
+              06 documentType-existence        PIC S9(9) COMP-5 SYNC.
+
+              06 documentType.
+                09 documentType2-length          PIC S9999 COMP-5 SYNC.
+                09 documentType2                 PIC X(8).
+
+              06 sizeMB-existence              PIC S9(9) COMP-5 SYNC.
+
+              06 sizeMB                        PIC 9(16)V9(2) COMP-3.
+
+              06 url-existence                 PIC S9(9) COMP-5 SYNC.
+
+              06 url.
+                09 url2-length                   PIC S9999 COMP-5 SYNC.
+                09 url2                          PIC X(100).
+
+         01 RBK06Q01-authors.
+           03 authors.
+             06 firstName-existence           PIC S9(9) COMP-5 SYNC.
+             06 firstName.
+               09 firstName2-length             PIC S9999 COMP-5 SYNC.
+               09 firstName2                    PIC X(40).
+             06 lastName-existence            PIC S9(9) COMP-5 SYNC.
+             06 lastName.
+               09 lastName2-length              PIC S9999 COMP-5 SYNC.
+               09 lastName2                     PIC X(40).
+             06 filler                        PIC X(2).
