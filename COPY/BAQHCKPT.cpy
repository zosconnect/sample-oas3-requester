@@ -0,0 +1,37 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2026
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * BAQHCKPT                                                      *
+      *                                                               *
+      * Symbolic checkpoint/restart record written after each         *
+      * successful unit of work (one Redbook created/patched/merged,  *
+      * or one page of the getAllRedbooks enumeration) so that a      *
+      * rerun after an abend can skip what already completed rather   *
+      * than reprocessing the whole input.                            *
+      *                                                               *
+      * Written with CBLTDLI CHKP in the IMS BMP (BAQHRBKB) and as a  *
+      * plain sequential restart dataset record in batch-only runs.   *
+      *****************************************************************
+       01 BAQHCKPT-RECORD.
+           03 BAQHCKPT-JOBNAME       PIC X(8).
+           03 BAQHCKPT-OPERATION     PIC X(4).
+           03 BAQHCKPT-LAST-KEY      PIC X(80).
+           03 BAQHCKPT-LAST-SEQ      PIC 9(9) COMP.
+           03 BAQHCKPT-RPT-COUNT     PIC 9(5) COMP.
+           03 BAQHCKPT-DATE          PIC X(8).
+           03 BAQHCKPT-TIME          PIC X(6).
