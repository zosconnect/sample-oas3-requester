@@ -131,11 +131,24 @@
       *         09 url2-length                   PIC S9999 COMP-5 SYNC.
       *         09 url2                          PIC X(100).
       * 
-      *  
+      *
+      * JSON schema keyword 'requestBody->additionalProperties' is
+      *  'true', so the schema admits properties beyond the ones
+      *  named above.
+      * Data area 'additionalProperties-dataarea' contains
+      *  'additionalProperties-num' instances of structure
+      *  'RBK01Q01-additionalProperties', each of which represents one
+      *  extra name/value pair outside the named schema properties.
+      *  The Data area must be read from and written to in BIT mode.
+      * There should be at least '0' instance(s).
+      *       06 additionalProperties-num      PIC S9(9) COMP-5 SYNC.
+      *       06 additionalProperties-dataarea PIC X(16).
+      *
+      *
       * This structure describes one instance of the data in Data Area
       *  'authors-dataarea'.
       *  01 RBK01Q01-authors.
-      * 
+      *
       * Comments for field 'authors':
       * This field represents the value of JSON schema keyword
       *  'requestBody->authors'.
@@ -146,8 +159,17 @@
       *  binary data.
       *    03 authors-length                PIC S9999 COMP-5 SYNC.
       *    03 authors                       PIC X(40).
-      * 
-      *  
+      *
+      *
+      * This structure describes one instance of the data in Data Area
+      *  'additionalProperties-dataarea'.
+      *  01 RBK01Q01-additionalProperties.
+      *    03 propertyName-length           PIC S9999 COMP-5 SYNC.
+      *    03 propertyName                  PIC X(40).
+      *    03 propertyValue-length          PIC S9999 COMP-5 SYNC.
+      *    03 propertyValue                 PIC X(100).
+      *
+      *
       * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
  
           01 BAQBASE-RBK01Q01.
@@ -186,8 +208,17 @@
               06 url.
                 09 url2-length                   PIC S9999 COMP-5 SYNC.
                 09 url2                          PIC X(100).
- 
+
+              06 additionalProperties-num      PIC S9(9) COMP-5 SYNC.
+              06 additionalProperties-dataarea PIC X(16).
+
          01 RBK01Q01-authors.
            03 authors-length                PIC S9999 COMP-5 SYNC.
            03 authors                       PIC X(40).
+
+         01 RBK01Q01-additionalProperties.
+           03 propertyName-length           PIC S9999 COMP-5 SYNC.
+           03 propertyName                  PIC X(40).
+           03 propertyValue-length          PIC S9999 COMP-5 SYNC.
+           03 propertyValue                 PIC X(100).
  
