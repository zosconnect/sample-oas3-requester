@@ -0,0 +1,39 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2026
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * BAQHCRIN                                                      *
+      *                                                               *
+      * One input record for the createRedbook payload read by the   *
+      * IMS BMP batch program (DD name RBKCRIN), so the book that is  *
+      * created does not have to be hardcoded in the program. Authors *
+      * are a semicolon-delimited list, using the same convention as  *
+      * the equivalent terminal-keyed CRBK transaction. BAQHCRIN-EXTRA *
+      * is a further semicolon-delimited list, but of NAME=VALUE      *
+      * pairs, for any additionalProperties the OAS document allows   *
+      * beyond the named createRedbook fields above.                  *
+      *****************************************************************
+       01 BAQHCRIN-RECORD.
+           03 BAQHCRIN-TITLE        PIC X(80).
+           03 BAQHCRIN-STATUS       PIC X(09).
+           03 BAQHCRIN-FORM-NUMBER  PIC X(12).
+           03 BAQHCRIN-PUB-DATE     PIC X(20).
+           03 BAQHCRIN-DOC-TYPE     PIC X(03).
+           03 BAQHCRIN-SIZE-MB      PIC 9(03)V9(02).
+           03 BAQHCRIN-URL          PIC X(60).
+           03 BAQHCRIN-AUTHORS      PIC X(200).
+           03 BAQHCRIN-EXTRA        PIC X(200).
