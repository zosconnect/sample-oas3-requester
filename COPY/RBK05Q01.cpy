@@ -0,0 +1,146 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'patchRedbook_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *
+      *   01 BAQBASE-RBK05Q01.
+      *     03 requestPathParameters.
+      *       06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+      *       06 Xtitle                        PIC X(80).
+      *     03 requestBody.
+      *       06 title-patch-operation         PIC X(1).
+      *       06 Xtitle2-length                PIC S9999 COMP-5 SYNC.
+      *       06 Xtitle2                       PIC X(80).
+      *
+      * Data area 'authors-dataarea' contains 'authors-num' instances
+      *  of structure 'RBK05Q01-authors', each of which represents an
+      *  instance of JSON schema keyword 'requestBody->authors'. The
+      *  Data area must be read from and written to in BIT mode.
+      * Array items to be patched are identified by field
+      *  'authors-patch-item'.
+      *       06 authors-patch-item            PIC X(20).
+      *       06 authors-num                   PIC S9(9) COMP-5 SYNC.
+      *       06 authors-dataarea              PIC X(16).
+      *
+      *       06 status-patch-operation        PIC X(1).
+      *       06 Xstatus-length                PIC S9999 COMP-5 SYNC.
+      *       06 Xstatus                       PIC X(9).
+      *       06 formNumber-patch-operation     PIC X(1).
+      *       06 formNumber                    PIC X(12).
+      *       06 licationDate-patch-operation   PIC X(1).
+      *       06 publicationDate-length        PIC S9999 COMP-5 SYNC.
+      *       06 publicationDate               PIC X(32).
+      *       06 documentType-patch-operation  PIC X(1).
+      *       06 documentType-length           PIC S9999 COMP-5 SYNC.
+      *       06 documentType                  PIC X(8).
+      *       06 sizeMB-patch-operation        PIC X(1).
+      *       06 sizeMB                        PIC 9(16)V9(2) COMP-3.
+      *       06 url-patch-operation           PIC X(1).
+      *       06 url-length                    PIC S9999 COMP-5 SYNC.
+      *       06 url                           PIC X(100).
+      *       06 ngDepartment-patch-operation  PIC X(1).
+      *       06 owningDepartment.
+      *         09 id-patch-operation            PIC X(1).
+      *         09 Xid                           PIC X(5).
+      *         09 name-patch-operation          PIC X(1).
+      *         09 name-length                   PIC S9999 COMP-5 SYNC.
+      *         09 name                          PIC X(40).
+      *         09 contact-patch-operation       PIC X(1).
+      *         09 contact-length                PIC S9999 COMP-5 SYNC.
+      *         09 contact                       PIC X(40).
+      *
+      * JSON schema keyword 'requestBody->additionalProperties' is
+      *  'true', so the schema admits properties beyond the ones
+      *  named above.
+      * Data area 'additionalProperties-dataarea' contains
+      *  'additionalProperties-num' instances of structure
+      *  'RBK05Q01-additionalProperties', each of which represents one
+      *  extra name/value pair outside the named schema properties.
+      *  The Data area must be read from and written to in BIT mode.
+      * There should be at least '0' instance(s).
+      *       06 additionalProperties-num      PIC S9(9) COMP-5 SYNC.
+      *       06 additionalProperties-dataarea PIC X(16).
+      *
+      * This structure describes one instance of the data in Data Area
+      *  'authors-dataarea'. Per-element patch operations are
+      *  indicated by the individual '-patch-operation' fields.
+      *  01 RBK05Q01-authors.
+      *    03 authors.
+      *      06 firstName-patch-operation     PIC X(1).
+      *      06 firstName-length              PIC S9999 COMP-5 SYNC.
+      *      06 firstName                     PIC X(40).
+      *      06 lastName-patch-operation      PIC X(1).
+      *      06 lastName-length               PIC S9999 COMP-5 SYNC.
+      *      06 lastName                      PIC X(40).
+      *
+      * This structure describes one instance of the data in Data Area
+      *  'additionalProperties-dataarea'.
+      *  01 RBK05Q01-additionalProperties.
+      *    03 propertyValue-patch-operation PIC X(1).
+      *    03 propertyName-length           PIC S9999 COMP-5 SYNC.
+      *    03 propertyName                  PIC X(40).
+      *    03 propertyValue-length          PIC S9999 COMP-5 SYNC.
+      *    03 propertyValue                 PIC X(100).
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+          01 BAQBASE-RBK05Q01.
+            03 requestPathParameters.
+              06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+              06 Xtitle                        PIC X(80).
+            03 requestBody.
+              06 title-patch-operation         PIC X(1).
+              06 Xtitle2-length                PIC S9999 COMP-5 SYNC.
+              06 Xtitle2                       PIC X(80).
+
+              06 authors-patch-item            PIC X(20).
+              06 authors-num                   PIC S9(9) COMP-5 SYNC.
+              06 authors-dataarea              PIC X(16).
+
+              06 status-patch-operation        PIC X(1).
+              06 Xstatus-length                PIC S9999 COMP-5 SYNC.
+              06 Xstatus                       PIC X(9).
+              06 formNumber-patch-operation    PIC X(1).
+              06 formNumber                    PIC X(12).
+              06 licationDate-patch-operation  PIC X(1).
+              06 publicationDate-length        PIC S9999 COMP-5 SYNC.
+              06 publicationDate               PIC X(32).
+              06 documentType-patch-operation  PIC X(1).
+              06 documentType-length           PIC S9999 COMP-5 SYNC.
+              06 documentType                  PIC X(8).
+              06 sizeMB-patch-operation        PIC X(1).
+              06 sizeMB                        PIC 9(16)V9(2) COMP-3.
+              06 url-patch-operation           PIC X(1).
+              06 url-length                    PIC S9999 COMP-5 SYNC.
+              06 url                           PIC X(100).
+              06 ngDepartment-patch-operation  PIC X(1).
+              06 owningDepartment.
+                09 id-patch-operation            PIC X(1).
+                09 Xid                           PIC X(5).
+                09 name-patch-operation          PIC X(1).
+                09 name-length                   PIC S9999 COMP-5 SYNC.
+                09 name                          PIC X(40).
+                09 contact-patch-operation       PIC X(1).
+                09 contact-length                PIC S9999 COMP-5 SYNC.
+                09 contact                       PIC X(40).
+
+              06 additionalProperties-num      PIC S9(9) COMP-5 SYNC.
+              06 additionalProperties-dataarea PIC X(16).
+
+         01 RBK05Q01-authors.
+           03 authors.
+             06 firstName-patch-operation     PIC X(1).
+             06 firstName-length              PIC S9999 COMP-5 SYNC.
+             06 firstName                     PIC X(40).
+             06 lastName-patch-operation      PIC X(1).
+             06 lastName-length               PIC S9999 COMP-5 SYNC.
+             06 lastName                      PIC X(40).
+
+         01 RBK05Q01-additionalProperties.
+           03 propertyValue-patch-operation PIC X(1).
+           03 propertyName-length           PIC S9999 COMP-5 SYNC.
+           03 propertyName                  PIC X(40).
+           03 propertyValue-length          PIC S9999 COMP-5 SYNC.
+           03 propertyValue                 PIC X(100).
