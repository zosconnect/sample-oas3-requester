@@ -0,0 +1,38 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2026
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * BAQHAUDT                                                      *
+      *                                                               *
+      * One audit-trail record for a single BAQEXEC call, written by  *
+      * X-WRITE-AUDIT-REC in BAQHRBKB and BAQHRBKZ to the local audit *
+      * trail (DD/file RBKAUDT). Lets the API team answer "who       *
+      * created/patched what and when" without relying on a kept job *
+      * log.                                                          *
+      *****************************************************************
+       01 BAQHAUDT-RECORD.
+           03 BAQHAUDT-DATE          PIC X(8).
+           03 BAQHAUDT-TIME          PIC X(6).
+           03 BAQHAUDT-PROGRAM       PIC X(8).
+           03 BAQHAUDT-TXID          PIC X(8).
+           03 BAQHAUDT-OPERATION     PIC X(13).
+           03 BAQHAUDT-KEY-TITLE     PIC X(80).
+           03 BAQHAUDT-COMP-CODE     PIC 9(5).
+           03 BAQHAUDT-REASON-CODE   PIC 9(5).
+           03 BAQHAUDT-HTTP-STATUS   PIC 9(5).
+           03 BAQHAUDT-RESULT        PIC X(9).
+           03 FILLER                 PIC X(10).
