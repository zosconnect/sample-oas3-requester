@@ -0,0 +1,32 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2026
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * BAQHNRIN                                                      *
+      *                                                               *
+      * One input record for the nightly sizeMB/documentType refresh  *
+      * feed read by the IMS BMP batch program (DD name RBKNRIN).     *
+      * Unlike BAQHMRIN, both fields may be refreshed together in a   *
+      * single mergeRedbook call, since RFC 7396 JSON Merge Patch      *
+      * lets several properties be updated in one request body. A     *
+      * zero BAQHNRIN-SIZE-MB or a blank BAQHNRIN-DOC-TYPE means that  *
+      * field is left unchanged for this book.                        *
+      *****************************************************************
+       01 BAQHNRIN-RECORD.
+           03 BAQHNRIN-TITLE        PIC X(80).
+           03 BAQHNRIN-DOC-TYPE     PIC X(08).
+           03 BAQHNRIN-SIZE-MB      PIC 9(03)V9(02).
