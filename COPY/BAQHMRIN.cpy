@@ -0,0 +1,29 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2026
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * BAQHMRIN                                                      *
+      *                                                               *
+      * One input record for the mergeRedbook payload read by the    *
+      * IMS BMP batch program (DD name RBKMRIN). Only one field is    *
+      * merged per record, using the same STATUS/FORMNUM/URL choices  *
+      * as the equivalent terminal-keyed MRBK transaction.             *
+      *****************************************************************
+       01 BAQHMRIN-RECORD.
+           03 BAQHMRIN-TITLE        PIC X(80).
+           03 BAQHMRIN-FIELD        PIC X(10).
+           03 BAQHMRIN-VALUE        PIC X(100).
