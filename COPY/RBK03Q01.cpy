@@ -235,7 +235,7 @@
       * JSON schema keyword 'minLength' value: '1'.
       * JSON schema keyword 'maxLength' value: '1'.
       *         09 contact-patch-operation       PIC X(1).
-      * 
+      *
       * Comments for field 'contact':
       * This field represents the value of JSON schema keyword
       *  'requestBody->owningDepartment->contact'.
@@ -246,8 +246,20 @@
       *  binary data.
       *         09 contact-length                PIC S9999 COMP-5 SYNC.
       *         09 contact                       PIC X(40).
-      * 
-      *  
+      *
+      * JSON schema keyword 'requestBody->additionalProperties' is
+      *  'true', so the schema admits properties beyond the ones
+      *  named above.
+      * Data area 'additionalProperties-dataarea' contains
+      *  'additionalProperties-num' instances of structure
+      *  'RBK03Q01-additionalProperties', each of which represents one
+      *  extra name/value pair outside the named schema properties.
+      *  The Data area must be read from and written to in BIT mode.
+      * There should be at least '0' instance(s).
+      *       06 additionalProperties-num      PIC S9(9) COMP-5 SYNC.
+      *       06 additionalProperties-dataarea PIC X(16).
+      *
+      *
       * This structure describes one instance of the data in Data Area
       *  'authors-dataarea'.
       *  01 RBK03Q01-authors.
@@ -298,8 +310,17 @@
       *  structure. These slack bytes do not contain any application
       *  data.
       *      06 filler                        PIC X(2).
-      * 
-      *  
+      *
+      *
+      * This structure describes one instance of the data in Data Area
+      *  'additionalProperties-dataarea'.
+      *  01 RBK03Q01-additionalProperties.
+      *    03 propertyValue-patch-operation PIC X(1).
+      *    03 propertyName-length           PIC S9999 COMP-5 SYNC.
+      *    03 propertyName                  PIC X(40).
+      *    03 propertyValue-length          PIC S9999 COMP-5 SYNC.
+      *    03 propertyValue                 PIC X(100).
+      *
       * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
  
           01 BAQBASE-RBK03Q01.
@@ -341,7 +362,10 @@
                 09 contact-patch-operation       PIC X(1).
                 09 contact-length                PIC S9999 COMP-5 SYNC.
                 09 contact                       PIC X(40).
- 
+
+              06 additionalProperties-num      PIC S9(9) COMP-5 SYNC.
+              06 additionalProperties-dataarea PIC X(16).
+
          01 RBK03Q01-authors.
            03 authors.
  
@@ -357,4 +381,10 @@
                09 lastName2-length              PIC S9999 COMP-5 SYNC.
                09 lastName2                     PIC X(40).
              06 filler                        PIC X(2).
- 
+
+         01 RBK03Q01-additionalProperties.
+           03 propertyValue-patch-operation PIC X(1).
+           03 propertyName-length           PIC S9999 COMP-5 SYNC.
+           03 propertyName                  PIC X(40).
+           03 propertyValue-length          PIC S9999 COMP-5 SYNC.
+           03 propertyValue                 PIC X(100).
