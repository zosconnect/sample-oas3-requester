@@ -0,0 +1,29 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2026
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * BAQHPRIN                                                      *
+      *                                                               *
+      * One input record for the patchRedbook payload read by the    *
+      * IMS BMP batch program (DD name RBKPRIN). Only one field is    *
+      * patched per record, using the same STATUS/FORMNUM/URL choices *
+      * as the equivalent terminal-keyed PRBK transaction.             *
+      *****************************************************************
+       01 BAQHPRIN-RECORD.
+           03 BAQHPRIN-TITLE        PIC X(80).
+           03 BAQHPRIN-FIELD        PIC X(10).
+           03 BAQHPRIN-VALUE        PIC X(100).
