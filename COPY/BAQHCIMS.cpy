@@ -32,6 +32,8 @@
       *
          77  DLI-GET-UNIQUE       PIC X(4)  VALUE 'GU  '.
          77  DLI-GET-NEXT         PIC X(4)  VALUE 'GN  '.
+         77  DLI-ISRT             PIC X(4)  VALUE 'ISRT'.
+         77  DLI-CHKP             PIC X(4)  VALUE 'CHKP'.
 
       *   
       * DL/I CALL STATUS CODES
@@ -43,9 +45,10 @@
 
       *
       * INQY CONSTANTS
-      *   
+      *
          77 INQY              PIC X(4) VALUE 'INQY'.
          77 AIBTDLI           PIC X(8) VALUE 'AIBTDLI'.
+         77 INQY-KEYWD-ENVIRON PIC X(8) VALUE 'ENVIRON '.
 
       *
       * INQY DATA STRUCTURES
