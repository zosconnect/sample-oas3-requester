@@ -0,0 +1,16 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'deleteRedbook_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK07Q01.
+      *     03 requestPathParameters.
+      *       06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+      *       06 Xtitle                        PIC X(80).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+          01 BAQBASE-RBK07Q01.
+            03 requestPathParameters.
+              06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+              06 Xtitle                        PIC X(80).
