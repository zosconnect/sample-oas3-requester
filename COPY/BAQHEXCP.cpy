@@ -0,0 +1,44 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2026
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * BAQHEXCP                                                      *
+      *                                                               *
+      * One exception-queue record for a createRedbook, patchRedbook  *
+      * or mergeRedbook attempt that did not come back with a 2xx     *
+      * HTTP status, written by X-WRITE-EXCEPTION-REC in BAQHRBKB to   *
+      * the local exception queue (DD/file RBKEXCP) alongside its     *
+      * existing RBKAUDT audit trail. Carries enough of the original  *
+      * request (Title, and Field/NewValue for a patch or merge) to   *
+      * be replayed later without going back to the original input   *
+      * file, which a restart/rerun may have already moved past.      *
+      * BAQHEXCP-STATUS starts out PENDING and is left for a later    *
+      * resubmission run to update once an entry has been retried.    *
+      *****************************************************************
+       01 BAQHEXCP-RECORD.
+           03 BAQHEXCP-DATE          PIC X(8).
+           03 BAQHEXCP-TIME          PIC X(6).
+           03 BAQHEXCP-PROGRAM       PIC X(8).
+           03 BAQHEXCP-OPERATION     PIC X(4).
+           03 BAQHEXCP-TITLE         PIC X(80).
+           03 BAQHEXCP-FIELD         PIC X(10).
+           03 BAQHEXCP-VALUE         PIC X(100).
+           03 BAQHEXCP-COMP-CODE     PIC 9(5).
+           03 BAQHEXCP-REASON-CODE   PIC 9(5).
+           03 BAQHEXCP-HTTP-STATUS   PIC 9(5).
+           03 BAQHEXCP-STATUS        PIC X(9).
+           03 FILLER                 PIC X(8).
