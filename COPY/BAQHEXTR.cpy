@@ -0,0 +1,37 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2026
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * BAQHEXTR                                                      *
+      *                                                               *
+      * One local extract record for a single Redbook, written to DD  *
+      * name RBKEXTR by GARB as it walks the getAllRedbooks inventory,*
+      * so a later run can reconcile its own catalog snapshot against *
+      * a fresh pull without redriving the API for every comparison.  *
+      * Deliberately the same shape as BAQHCRIN so an extract record  *
+      * can be fed straight back in as a CRBK input record.  Authors  *
+      * are a semicolon-delimited list, same convention as BAQHCRIN.  *
+      *****************************************************************
+       01 BAQHEXTR-RECORD.
+           03 BAQHEXTR-TITLE        PIC X(80).
+           03 BAQHEXTR-STATUS       PIC X(09).
+           03 BAQHEXTR-FORM-NUMBER  PIC X(12).
+           03 BAQHEXTR-PUB-DATE     PIC X(20).
+           03 BAQHEXTR-DOC-TYPE     PIC X(03).
+           03 BAQHEXTR-SIZE-MB      PIC 9(03)V9(02).
+           03 BAQHEXTR-URL          PIC X(60).
+           03 BAQHEXTR-AUTHORS      PIC X(200).
