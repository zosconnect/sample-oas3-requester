@@ -0,0 +1,25 @@
+//RBKZRUN  JOB (ACCTNO),'RUN BAQHRBKZ',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* RBKZRUN                                                       *
+//*                                                               *
+//* Sample invocations of RBKZPROC showing how BAQHRBKZ is moved  *
+//* from one environment to the next by overriding HLQ= and       *
+//* PGMLIB= alone - RBKZPROC itself never changes. Only one of    *
+//* the three steps below would normally be submitted; the other  *
+//* two are left as documentation of the DEV/TEST/PROD symbolics. *
+//*****************************************************************
+//*
+//* DEV - uses RBKZPROC's own defaults, so HLQ/PGMLIB need not be
+//* overridden at all.
+//DEVSTEP  EXEC RBKZPROC,PARM='GARB DEBUG'
+//*
+//* TEST
+//*TESTSTEP EXEC RBKZPROC,HLQ='TEST.REDBOOK',
+//*             PGMLIB='TEST.REDBOOK.LOADLIB',
+//*             PARM='GARB'
+//*
+//* PROD
+//*PRODSTEP EXEC RBKZPROC,HLQ='PROD.REDBOOK',
+//*             PGMLIB='PROD.REDBOOK.LOADLIB',
+//*             PARM='CRBK'
