@@ -0,0 +1,41 @@
+//RBKZPROC PROC HLQ='DEV.REDBOOK',
+//             PGMLIB='DEV.REDBOOK.LOADLIB',
+//             PARM='GARB',
+//             RGN=0M
+//*****************************************************************
+//* RBKZPROC                                                      *
+//*                                                               *
+//* Cataloged procedure for running BAQHRBKZ. Every dataset name  *
+//* is built from the &HLQ and &PGMLIB symbolics rather than      *
+//* hardcoded, so the same procedure is promoted from DEV to TEST *
+//* to PROD by overriding HLQ= and PGMLIB= on the EXEC statement  *
+//* that invokes RBKZPROC (see RBKZRUN for the three examples) -  *
+//* never by copying and hand-editing this member per environment*
+//*****************************************************************
+//RBKZ     EXEC PGM=BAQHRBKZ,PARM='&PARM',REGION=&RGN
+//STEPLIB  DD   DISP=SHR,DSN=&PGMLIB
+//*
+//* Author master file (DD name RBKAMST) - one firstName/lastName
+//* record per author, read by CRBK's CCAA-PUT-EACH-AUTHOR.
+//RBKAMST  DD   DISP=SHR,DSN=&HLQ..RBKAMST
+//*
+//* Optional server-target/OAuth override (DD name RBKCFG), read
+//* once by X-LOAD-SERVER-CONFIG. X-LOAD-SERVER-CONFIG's FILE STATUS
+//* check means this DD can be DUMMYed out or simply left undefined
+//* at a site that has nothing to override.
+//RBKCFG   DD   DISP=SHR,DSN=&HLQ..RBKCFG
+//*
+//* Local audit trail (DD name RBKAUDT) - one record per BAQEXEC
+//* call made by this run, appended to across runs.
+//RBKAUDT  DD   DISP=(MOD,CATLG),DSN=&HLQ..RBKAUDT,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=134,BLKSIZE=0)
+//*
+//* End-of-run elapsed-time and API health statistics report (DD
+//* name RBKSTAT), rewritten once per run by X-WRITE-RUN-STATS.
+//RBKSTAT  DD   DISP=(MOD,CATLG),DSN=&HLQ..RBKSTAT,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//         PEND
