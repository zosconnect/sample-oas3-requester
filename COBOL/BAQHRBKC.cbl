@@ -24,11 +24,35 @@
       *      GARB - Get All Redbooks                                  *
       *      GRBK - Get Redbook                                       *
       *      CRBK - Create Redbook                                    *
+      *      PRBK - Patch Redbook (JSON Patch, one field)              *
+      *      MRBK - Merge Redbook (JSON Merge Patch, one field)        *
+      *      DRBK - Delete Redbook                                    *
       *                                                               *
       * Calls RedbookAPI endpoint RESTful Application operations      *
       * to process the Tx request.                                    *
       *                                                               *
-      * Copyright IBM Corp. 2023                                      *
+      * GRBK/CRBK/PRBK/MRBK/DRBK echo the parsed terminal input to    *
+      * mapset BAQHRBKM map GRBKM before the call is made so the      *
+      * operator sees a formatted confirmation screen rather than a   *
+      * bare echo of what was keyed; detailed results still scroll    *
+      * below it a line at a time via X-WRITE-RESPONSE-MSG.  GARB is  *
+      * pseudo-conversational: it redrives itself a page at a time    *
+      * against map GARBM, carrying the current page number in the    *
+      * COMMAREA and reacting to PF7(back)/PF8(forward)/PF3(end).     *
+      *                                                               *
+      * WS-URIMAP-TABLE holds up to three CSD URIMAP names tried in   *
+      * order by X-INIT - a primary target plus up to two DR          *
+      * candidates - so a down primary z/OS Connect instance doesn't  *
+      * stop the transaction.  An operator can still key              *
+      * 'URIMAP=name;' ahead of the usual Tx arguments to pin a       *
+      * single URIMAP for one invocation.                             *
+      *                                                               *
+      * Copyright IBM Corp. 2023, 2026                                *
+      *****************************************************************
+      * Modification History
+      *   2026-08 - Added PRBK/MRBK/DRBK transactions, BMS screens via
+      *             mapset BAQHRBKM, pseudo-conversational GARB paging
+      *             and selectable/failover URIMAP targeting.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BAQHRBKC.
@@ -49,6 +73,19 @@
       * API-INFO for Operation getAllRedbooks
        COPY RBK02I01.
 
+      * API-INFO for Operation mergeRedbook
+       COPY RBK03I01.
+
+      * API-INFO for Operation patchRedbook
+       COPY RBK05I01.
+
+      * API-INFO for Operation deleteRedbook
+       COPY RBK07I01.
+
+      * Symbolic map for mapset BAQHRBKM (GRBKM single item screen,
+      * GARBM paged list screen)
+       COPY BAQHRBKM.
+
       * Pointer to API-INFO structure
        01 WS-API-INFO        USAGE POINTER VALUE NULL.
 
@@ -64,12 +101,43 @@
       * Request structure for Operation getAllRedbooks
        COPY RBK02Q01.
 
+      * Request structure for Operation mergeRedbook
+       COPY RBK03Q01.
+
+      * Request structure for Operation patchRedbook
+       COPY RBK05Q01.
+
+      * Request structure for Operation deleteRedbook
+       COPY RBK07Q01.
+
+      * One row of the RBKEXCP exception queue, browsed/updated by
+      * the RESB Tx (see AF-LOAD-EXCEPTION-TABLE/AH-REWRITE-
+      * EXCEPTION-ROW below).
+       COPY BAQHEXCP.
+
       * Set DEBUG state, 1 for Tracing, 0 without.
        01 WS-DEBUG           PIC 9 COMP VALUE 1.
 
-      * Set WS-URIMAP to the name of a defined CSD URIMAP that
-      * can be used to target a particular z/OS Connect instance.
-      * Leave as spaces to use the default z/OS Connect URIMAP.
+      * WS-URIMAP-TABLE holds, in order of preference, the CSD
+      * URIMAP names X-INIT will try for a BAQINIT connection -
+      * entry 1 is the primary z/OS Connect instance, entries 2 and 3
+      * are optional disaster-recovery candidates.  Leave an entry as
+      * spaces to use the default z/OS Connect URIMAP for that try,
+      * or to skip it if it is not the first non-blank entry.
+       01 WS-URIMAP-TABLE.
+          03 WS-URIMAP-ENTRY PIC X(8) OCCURS 3 TIMES VALUE SPACES.
+       01 WS-URIMAP-IX       PIC 9(1) VALUE 1.
+
+      * A single URIMAP name keyed at the terminal ahead of the
+      * usual Tx arguments as 'URIMAP=name;', overriding
+      * WS-URIMAP-TABLE for this invocation only.
+       01 WS-URIMAP-OVERRIDE PIC X(8) VALUE SPACES.
+       01 WS-URIMAP-PREFIX   PIC X(20) VALUE SPACES.
+       01 WS-URIMAP-PREFIX-LEN PIC 9(4) VALUE 0.
+       01 WS-URIMAP-REMAINDER PIC X(75) VALUE SPACES.
+
+      * The URIMAP name actually used on the successful X-INIT try,
+      * carried here purely so it can be traced/displayed.
        01 WS-URIMAP          PIC X(8) VALUE SPACES.
 
       * Tx cmdline input
@@ -77,10 +145,120 @@
        01 WS-TERMINAL-INPUT.
           03 WS-TX           PIC X(4).
           03 FILLER          PIC X(1).
-          03 FILLER          PIC X(75) VALUE SPACES.
+          03 WS-TERMINAL-ARGS PIC X(75) VALUE SPACES.
 
        01 WS-TERMINAL-LENGTH PIC S9(4) BINARY.
 
+      * Set by AK-SINGLE-ITEM-INPUT to tell A-MAINLINE whether the
+      * GRBK/CRBK/PRBK/MRBK/DRBK input is ready to execute ('Y') or
+      * whether the task has either sent a prompt map and gone
+      * pseudo-conversational awaiting the operator's ENTER, or the
+      * operator cancelled with PF3 - either way 'N' means go straight
+      * to A-999 without calling B-INIT-TX/C-EXECUTE-TX.
+       01 WS-SINGLE-ITEM-PROCEED PIC X VALUE 'N'.
+
+      * Standard 3270 Attention Identifier values, set directly
+      * rather than via COPY DFHAID so this program does not depend
+      * on the CICS-supplied copybook being in the translate-time
+      * concatenation.
+       01 WS-AID-PF3         PIC X VALUE X'F3'.
+       01 WS-AID-PF7         PIC X VALUE X'F7'.
+       01 WS-AID-PF8         PIC X VALUE X'F8'.
+       01 WS-AID-ENTER       PIC X VALUE X'7D'.
+
+      * Paged list built by CA-GET-ALL-REDBOOKS/CAA-GET-EACH-REDBOOK
+      * for display a page at a time on map GARBM by the GARB Tx.
+       01 WS-GARB-TABLE.
+          03 WS-GARB-ENTRY OCCURS 100 TIMES.
+             05 WS-GARB-TITLE  PIC X(40) VALUE SPACES.
+             05 WS-GARB-STATUS PIC X(9)  VALUE SPACES.
+             05 WS-GARB-AUTHOR PIC X(30) VALUE SPACES.
+       01 WS-GARB-COUNT      PIC 9(4) COMP VALUE 0.
+       01 WS-PAGE-SIZE       PIC 9(4) COMP VALUE 10.
+       01 WS-PAGE-NUM        PIC 9(4) COMP VALUE 1.
+       01 WS-PAGE-TOTAL      PIC 9(4) COMP VALUE 1.
+       01 WS-PAGE-LINE       PIC X(78) VALUE SPACES.
+       01 WS-PAGE-NUM-DISP   PIC 9(4) VALUE 1.
+       01 WS-PAGE-TOTAL-DISP PIC 9(4) VALUE 1.
+
+      * RBKEXCP (see finish/BAQHRBKB.cbl's X-WRITE-EXCEPTION-REC) is
+      * an ESDS, browsed/updated here a page at a time by the RESB
+      * Tx the same way WS-GARB-TABLE pages getAllRedbooks - except
+      * each row also remembers the RBA it came from (WS-RESB-RBA)
+      * so a selected row can be re-READ FOR UPDATE/REWRITEd in
+      * place once it has been resubmitted, without needing a
+      * KSDS key of its own.
+       01 WS-RESB-TABLE.
+          03 WS-RESB-ENTRY OCCURS 50 TIMES.
+             05 WS-RESB-RBA       PIC S9(8) COMP.
+             05 WS-RESB-OPERATION PIC X(4)  VALUE SPACES.
+             05 WS-RESB-TITLE     PIC X(80) VALUE SPACES.
+             05 WS-RESB-FIELD     PIC X(10) VALUE SPACES.
+             05 WS-RESB-VALUE     PIC X(100) VALUE SPACES.
+             05 WS-RESB-STATUS    PIC X(9)  VALUE SPACES.
+       01 WS-RESB-COUNT      PIC 9(4) COMP VALUE 0.
+       01 WS-RESB-PAGE-NUM   PIC 9(4) COMP VALUE 1.
+       01 WS-RESB-PAGE-TOTAL PIC 9(4) COMP VALUE 1.
+       01 WS-RESB-LINE       PIC X(78) VALUE SPACES.
+       01 WS-RESB-LINE-NUM-DISP PIC 99 VALUE 0.
+       01 WS-RESB-SEL        PIC 99 VALUE 0.
+       01 WS-RESB-SEL-IX     PIC 9(4) VALUE 0.
+       01 WS-RESB-RESULT     PIC X(9) VALUE SPACES.
+       01 WS-RESB-MSG        PIC X(60) VALUE SPACES.
+       01 WS-RESB-RIDFLD     PIC S9(8) COMP VALUE 0.
+       01 WS-RESP            PIC S9(8) COMP VALUE 0.
+
+      * GRBK Title[, author ] terminal input split out of
+      * WS-TERMINAL-ARGS
+       01 WS-CB-TITLE        PIC X(75) VALUE SPACES.
+       01 WS-CB-AUTHOR       PIC X(75) VALUE SPACES.
+
+      * CRBK Title, FormNumber, Status[, Author1; Author2; ...]
+      * terminal input split out of WS-TERMINAL-ARGS
+       01 WS-CC-TITLE        PIC X(75) VALUE SPACES.
+       01 WS-CC-FORMNUM      PIC X(75) VALUE SPACES.
+       01 WS-CC-STATUS       PIC X(75) VALUE SPACES.
+       01 WS-CC-AUTHORS      PIC X(75) VALUE SPACES.
+       01 WS-CC-ONE-AUTHOR   PIC X(40) VALUE SPACES.
+       01 WS-CC-AUTHOR-PTR   PIC 9(4) VALUE 1.
+
+      * PRBK Title, Field, NewValue terminal input split out of
+      * WS-TERMINAL-ARGS. Field is one of STATUS, FORMNUM or URL -
+      * the JSON Patch fields an operator most often needs to
+      * correct from the terminal.
+       01 WS-CD-TITLE        PIC X(75) VALUE SPACES.
+       01 WS-CD-FIELD        PIC X(9)  VALUE SPACES.
+       01 WS-CD-VALUE        PIC X(75) VALUE SPACES.
+
+      * Set by CDC-GET-CURRENT-VALUE to 'Y' when a get-before-write
+      * fetch shows the field CD-PATCH-REDBOOK is about to patch
+      * already holds the value being set, so the patch can be
+      * skipped as a no-op instead of resending an unnecessary
+      * update, e.g. over one a batch BLKP run just made.
+       01 WS-CD-ALREADY-CURRENT PIC X VALUE 'N'.
+       01 WS-CD-CURRENT-VALUE PIC X(75) VALUE SPACES.
+
+      * MRBK Title, Field, NewValue terminal input, same field
+      * choices as PRBK but sent as a JSON Merge Patch.
+       01 WS-CE-TITLE        PIC X(75) VALUE SPACES.
+       01 WS-CE-FIELD        PIC X(9)  VALUE SPACES.
+       01 WS-CE-VALUE        PIC X(75) VALUE SPACES.
+
+      * Set by CEC-GET-CURRENT-VALUE, same purpose as
+      * WS-CD-ALREADY-CURRENT/WS-CD-CURRENT-VALUE but for
+      * CE-MERGE-REDBOOK.
+       01 WS-CE-ALREADY-CURRENT PIC X VALUE 'N'.
+       01 WS-CE-CURRENT-VALUE PIC X(75) VALUE SPACES.
+
+      * DRBK Title terminal input
+       01 WS-CF-TITLE        PIC X(75) VALUE SPACES.
+
+      * ENQ/DEQ resource name shared by CD-PATCH-REDBOOK and
+      * CE-MERGE-REDBOOK - namespaced with a 'RBK:' prefix ahead of
+      * the title so it cannot collide with a resource name some
+      * other transaction in the region happens to ENQ by coincidence.
+       01 WS-ENQ-RESOURCE    PIC X(79) VALUE SPACES.
+
       * The address of a returned Data Area Element
        01 WS-ELEMENT         USAGE POINTER VALUE NULL.
 
@@ -126,8 +304,23 @@
       * Response structure for Operation getAllRedbooks
        COPY RBK02P01.
 
+      * Response structure for Operation mergeRedbook
+       COPY RBK03P01.
 
-       PROCEDURE DIVISION.
+      * Response structure for Operation patchRedbook
+       COPY RBK05P01.
+
+      * Response structure for Operation deleteRedbook
+       COPY RBK07P01.
+
+      * Carries the GARB page number across pseudo-conversational
+      * RETURN TRANSID invocations of the GARB Tx, and likewise the
+      * RESB page number for the exception-queue resubmission Tx.
+       01 DFHCOMMAREA.
+          03 CA-PAGE-NUM     PIC 9(4) COMP VALUE 1.
+          03 CA-RESB-PAGE-NUM PIC 9(4) COMP VALUE 1.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
       *----------------------------------------------------------------*
       * A-MAINLINE
       *----------------------------------------------------------------*
@@ -140,10 +333,46 @@
                 NETNAME(WS-NETNAME)
            END-EXEC.
 
-           EXEC CICS RECEIVE INTO(WS-TERMINAL-INPUT)
-                             LENGTH(WS-TERMINAL-LENGTH)
-                             MAXLENGTH(80)
-           END-EXEC.
+      * GARB is the one Tx that redrives itself pseudo-conversationally
+      * a page at a time, so it is handled by its own paragraph rather
+      * than the single-shot flow below.
+           IF EIBTRNID = 'GARB' AND WS-NETNAME NOT EQUAL ALL '?' THEN
+              PERFORM AB-GARB-PAGE
+              GO TO A-999
+           END-IF.
+
+      * RESB pages the RBKEXCP exception queue and lets the operator
+      * selectively resubmit a queued PRBK/MRBK exception, the same
+      * pseudo-conversational way GARB pages the inventory.
+           IF EIBTRNID = 'RESB' AND WS-NETNAME NOT EQUAL ALL '?' THEN
+              PERFORM AE-RESUBMIT-PAGE
+              GO TO A-999
+           END-IF.
+
+      * GRBK/CRBK/PRBK/MRBK/DRBK now prompt on map GRBKM for their
+      * fields the same pseudo-conversational way GARB/RESB page,
+      * instead of requiring the operator to hand-key a delimited
+      * argument string. AK-SINGLE-ITEM-INPUT still honours an
+      * inline argument string when one is keyed, so existing
+      * scripted/non-3270 callers are unaffected.
+           IF (EIBTRNID = 'GRBK' OR EIBTRNID = 'CRBK' OR
+               EIBTRNID = 'PRBK' OR EIBTRNID = 'MRBK' OR
+               EIBTRNID = 'DRBK') AND WS-NETNAME NOT EQUAL ALL '?' THEN
+              PERFORM AK-SINGLE-ITEM-INPUT
+              IF WS-SINGLE-ITEM-PROCEED NOT EQUAL 'Y' THEN
+                 GO TO A-999
+              END-IF
+           ELSE
+              EXEC CICS RECEIVE INTO(WS-TERMINAL-INPUT)
+                                LENGTH(WS-TERMINAL-LENGTH)
+                                MAXLENGTH(80)
+              END-EXEC
+           END-IF.
+
+      * Operators may key 'URIMAP=name;' ahead of the usual Tx
+      * arguments to pin one URIMAP for this invocation only,
+      * overriding WS-URIMAP-TABLE.
+           PERFORM AA-PARSE-URIMAP-OVERRIDE.
 
       * Initialise the BAQ Host API and acquire a connection to
       * a z/OS Connect server instance
@@ -177,6 +406,623 @@
 
            EXEC CICS RETURN END-EXEC.
 
+      *----------------------------------------------------------------*
+      * AA-PARSE-URIMAP-OVERRIDE
+      *
+      * Looks for a leading 'URIMAP=name;' on WS-TERMINAL-ARGS, moving
+      * the URIMAP name to WS-URIMAP-OVERRIDE and shifting the
+      * remainder of the input down so the rest of the Tx parsing
+      * sees its usual arguments unchanged.
+      *----------------------------------------------------------------*
+       AA-PARSE-URIMAP-OVERRIDE SECTION.
+       AA-010.
+           MOVE SPACES TO WS-URIMAP-OVERRIDE.
+
+           IF WS-TERMINAL-ARGS(1:7) EQUAL 'URIMAP=' THEN
+              MOVE SPACES TO WS-URIMAP-PREFIX
+              MOVE 1 TO WS-URIMAP-PREFIX-LEN
+              UNSTRING WS-TERMINAL-ARGS DELIMITED BY ';'
+                   INTO WS-URIMAP-PREFIX
+                   WITH POINTER WS-URIMAP-PREFIX-LEN
+              END-UNSTRING
+
+              MOVE FUNCTION TRIM(WS-URIMAP-PREFIX(8:13)) TO
+                 WS-URIMAP-OVERRIDE
+
+              MOVE SPACES TO WS-URIMAP-REMAINDER
+              MOVE WS-TERMINAL-ARGS(WS-URIMAP-PREFIX-LEN:) TO
+                 WS-URIMAP-REMAINDER
+              MOVE WS-URIMAP-REMAINDER TO WS-TERMINAL-ARGS
+           END-IF.
+
+       AA-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AB-GARB-PAGE
+      *
+      * Pseudo-conversational GARB - gets a fresh copy of the full
+      * Redbook inventory into WS-GARB-TABLE, works out which page
+      * the operator wants (driven by PF7/PF8 on map GARBM and the
+      * page number carried in DFHCOMMAREA) and sends that page.
+      *----------------------------------------------------------------*
+       AB-GARB-PAGE SECTION.
+       AB-010.
+           MOVE 1 TO WS-PAGE-NUM.
+
+           IF EIBCALEN > 0 THEN
+              MOVE CA-PAGE-NUM TO WS-PAGE-NUM
+
+              EXEC CICS RECEIVE MAP('GARBM')
+                                 MAPSET('BAQHRBKM')
+                                 INTO(GARBMI)
+                                 NOHANDLE
+              END-EXEC
+
+              EVALUATE EIBAID
+                 WHEN WS-AID-PF3
+                    GO TO AB-999
+                 WHEN WS-AID-PF7
+                    IF WS-PAGE-NUM > 1 THEN
+                       SUBTRACT 1 FROM WS-PAGE-NUM
+                    END-IF
+                 WHEN WS-AID-PF8
+                    ADD 1 TO WS-PAGE-NUM
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+
+           MOVE 0 TO WS-GARB-COUNT.
+           PERFORM AA-PARSE-URIMAP-OVERRIDE.
+           PERFORM B-INIT-TX.
+
+           IF WS-RC = OK
+              PERFORM CA-GET-ALL-REDBOOKS
+              PERFORM X-FREE
+              PERFORM X-TERM
+           END-IF.
+
+           COMPUTE WS-PAGE-TOTAL =
+              (WS-GARB-COUNT + WS-PAGE-SIZE - 1) / WS-PAGE-SIZE.
+           IF WS-PAGE-TOTAL = 0 THEN MOVE 1 TO WS-PAGE-TOTAL.
+           IF WS-PAGE-NUM > WS-PAGE-TOTAL THEN
+              MOVE WS-PAGE-TOTAL TO WS-PAGE-NUM.
+
+           PERFORM AC-SEND-GARB-PAGE.
+
+       AB-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AC-SEND-GARB-PAGE
+      *
+      * Formats the WS-GARB-TABLE slice for WS-PAGE-NUM on to map
+      * GARBM and sends it, retaining the page number in DFHCOMMAREA
+      * for the next pseudo-conversational turn.
+      *----------------------------------------------------------------*
+       AC-SEND-GARB-PAGE SECTION.
+       AC-010.
+           MOVE SPACES TO GARBMO.
+           MOVE 'GARB - Red Book Inventory' TO GTITL1O.
+           MOVE 'Page' TO PAGELO.
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-DISP.
+           MOVE WS-PAGE-NUM-DISP TO PAGEFO.
+           MOVE WS-PAGE-TOTAL TO WS-PAGE-TOTAL-DISP.
+           STRING 'Title                                     '
+                  'Status    Author'
+              DELIMITED BY SIZE INTO HDGLO.
+
+           PERFORM AD-MOVE-GARB-LINE VARYING WS-INDEX FROM 1 BY 1
+              UNTIL WS-INDEX > WS-PAGE-SIZE.
+
+           IF WS-GARB-COUNT = 0 THEN
+              MOVE 'No Red Books in the repository' TO GMSGLO
+           ELSE
+              STRING 'Showing page ' WS-PAGE-NUM-DISP ' of '
+                 WS-PAGE-TOTAL-DISP DELIMITED BY SIZE INTO GMSGLO
+           END-IF.
+
+           MOVE 'PF3=End  PF7=Backward  PF8=Forward' TO GPFKLO.
+
+           EXEC CICS SEND MAP('GARBM')
+                          MAPSET('BAQHRBKM')
+                          FROM(GARBMO)
+                          ERASE
+           END-EXEC.
+
+           MOVE WS-PAGE-NUM TO CA-PAGE-NUM.
+
+           EXEC CICS RETURN TRANSID(EIBTRNID)
+                             COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       AC-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AD-MOVE-GARB-LINE
+      *
+      * Moves one row of the current page from WS-GARB-TABLE into the
+      * matching LINEnn field of GARBMO.  Rows beyond WS-GARB-COUNT
+      * for this page are left blank.
+      *----------------------------------------------------------------*
+       AD-MOVE-GARB-LINE SECTION.
+       AD-010.
+           COMPUTE WS-INDEX-2 =
+              (WS-PAGE-NUM - 1) * WS-PAGE-SIZE + WS-INDEX.
+
+           MOVE SPACES TO WS-PAGE-LINE.
+           IF WS-INDEX-2 <= WS-GARB-COUNT THEN
+      * Title(40) + ' ' + Status(9) + ' ' + Author(30) is 81 bytes
+      * into a 78-byte WS-PAGE-LINE - Author is truncated to the 27
+      * bytes that fit, the same way AJ-MOVE-RESB-LINE truncates
+      * title to 36 bytes for RESBM's line width.
+              STRING WS-GARB-TITLE(WS-INDEX-2) ' '
+                     WS-GARB-STATUS(WS-INDEX-2) ' '
+                     WS-GARB-AUTHOR(WS-INDEX-2)(1:27)
+                 DELIMITED BY SIZE INTO WS-PAGE-LINE
+           END-IF.
+
+           EVALUATE WS-INDEX
+              WHEN 1  MOVE WS-PAGE-LINE TO LINE01O
+              WHEN 2  MOVE WS-PAGE-LINE TO LINE02O
+              WHEN 3  MOVE WS-PAGE-LINE TO LINE03O
+              WHEN 4  MOVE WS-PAGE-LINE TO LINE04O
+              WHEN 5  MOVE WS-PAGE-LINE TO LINE05O
+              WHEN 6  MOVE WS-PAGE-LINE TO LINE06O
+              WHEN 7  MOVE WS-PAGE-LINE TO LINE07O
+              WHEN 8  MOVE WS-PAGE-LINE TO LINE08O
+              WHEN 9  MOVE WS-PAGE-LINE TO LINE09O
+              WHEN 10 MOVE WS-PAGE-LINE TO LINE10O
+           END-EVALUATE.
+
+       AD-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AE-RESUBMIT-PAGE
+      *
+      * Pseudo-conversational RESB - browses the RBKEXCP exception
+      * queue into WS-RESB-TABLE a page at a time (PF7/PF8, carried
+      * in DFHCOMMAREA the same way GARB carries its own page
+      * number), and resubmits the PRBK/MRBK exception on the line
+      * keyed into RSELF when the operator presses ENTER.
+      *----------------------------------------------------------------*
+       AE-RESUBMIT-PAGE SECTION.
+       AE-010.
+           MOVE 1 TO WS-RESB-PAGE-NUM.
+           MOVE 0 TO WS-RESB-SEL.
+           MOVE SPACES TO WS-RESB-MSG.
+
+           IF EIBCALEN > 0 THEN
+              MOVE CA-RESB-PAGE-NUM TO WS-RESB-PAGE-NUM
+
+              EXEC CICS RECEIVE MAP('RESBM')
+                                 MAPSET('BAQHRBKM')
+                                 INTO(RESBMI)
+                                 NOHANDLE
+              END-EXEC
+
+              EVALUATE EIBAID
+                 WHEN WS-AID-PF3
+                    GO TO AE-999
+                 WHEN WS-AID-PF7
+                    IF WS-RESB-PAGE-NUM > 1 THEN
+                       SUBTRACT 1 FROM WS-RESB-PAGE-NUM
+                    END-IF
+                 WHEN WS-AID-PF8
+                    ADD 1 TO WS-RESB-PAGE-NUM
+                 WHEN WS-AID-ENTER
+                    MOVE RSELFI TO WS-RESB-SEL
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+
+           PERFORM AF-LOAD-EXCEPTION-TABLE.
+
+      * A resubmission changes the selected row's status so it drops
+      * out of the PENDING list AF-LOAD-EXCEPTION-TABLE builds -
+      * reload once more afterwards so the page sent back reflects
+      * the queue as it now stands.
+           IF WS-RESB-SEL > 0 THEN
+              PERFORM AG-RESUBMIT-SELECTED
+              PERFORM AF-LOAD-EXCEPTION-TABLE
+           END-IF.
+
+           COMPUTE WS-RESB-PAGE-TOTAL =
+              (WS-RESB-COUNT + WS-PAGE-SIZE - 1) / WS-PAGE-SIZE.
+           IF WS-RESB-PAGE-TOTAL = 0 THEN MOVE 1 TO WS-RESB-PAGE-TOTAL.
+           IF WS-RESB-PAGE-NUM > WS-RESB-PAGE-TOTAL THEN
+              MOVE WS-RESB-PAGE-TOTAL TO WS-RESB-PAGE-NUM.
+
+           PERFORM AI-SEND-RESUBMIT-PAGE.
+
+       AE-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AF-LOAD-EXCEPTION-TABLE
+      *
+      * Browses RBKEXCP from the start and loads every PENDING
+      * exception into WS-RESB-TABLE, remembering each row's RBA for
+      * AH-REWRITE-EXCEPTION-ROW. RBKEXCP is an ESDS, so a browse
+      * started GTEQ RBA zero reads the whole queue in write order.
+      *----------------------------------------------------------------*
+       AF-LOAD-EXCEPTION-TABLE SECTION.
+       AF-010.
+           MOVE 0 TO WS-RESB-COUNT.
+           MOVE 0 TO WS-RESB-RIDFLD.
+
+           EXEC CICS STARTBR FILE('RBKEXCP')
+                              RIDFLD(WS-RESB-RIDFLD)
+                              GTEQ
+                              RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              PERFORM AFA-READ-NEXT-EXCEPTION UNTIL
+                 WS-RESP NOT EQUAL DFHRESP(NORMAL) OR
+                 WS-RESB-COUNT = 50
+
+              EXEC CICS ENDBR FILE('RBKEXCP') END-EXEC
+           END-IF.
+
+       AF-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AFA-READ-NEXT-EXCEPTION
+      *
+      * Reads the next RBKEXCP row of the browse started by
+      * AF-LOAD-EXCEPTION-TABLE and, if it is still PENDING, adds it
+      * to WS-RESB-TABLE.
+      *----------------------------------------------------------------*
+       AFA-READ-NEXT-EXCEPTION SECTION.
+       AFA-010.
+           EXEC CICS READNEXT FILE('RBKEXCP')
+                               INTO(BAQHEXCP-RECORD)
+                               RIDFLD(WS-RESB-RIDFLD)
+                               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) AND
+                 BAQHEXCP-STATUS EQUAL 'PENDING' THEN
+              ADD 1 TO WS-RESB-COUNT
+              MOVE WS-RESB-RIDFLD TO WS-RESB-RBA(WS-RESB-COUNT)
+              MOVE BAQHEXCP-OPERATION TO
+                 WS-RESB-OPERATION(WS-RESB-COUNT)
+              MOVE BAQHEXCP-TITLE TO WS-RESB-TITLE(WS-RESB-COUNT)
+              MOVE BAQHEXCP-FIELD TO WS-RESB-FIELD(WS-RESB-COUNT)
+              MOVE BAQHEXCP-VALUE TO WS-RESB-VALUE(WS-RESB-COUNT)
+              MOVE BAQHEXCP-STATUS TO WS-RESB-STATUS(WS-RESB-COUNT)
+           END-IF.
+
+       AFA-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AG-RESUBMIT-SELECTED
+      *
+      * Resubmits the exception on the selected line of the current
+      * page.  PRBK/MRBK exceptions carry enough (Title, Field,
+      * NewValue) to rebuild the same terminal input CD-PATCH-REDBOOK
+      * /CE-MERGE-REDBOOK already parse from WS-TERMINAL-ARGS, so
+      * this builds that same string and calls the existing section
+      * rather than duplicating its request-building logic. A CRBK
+      * exception only ever carries the book's Title (see finish/
+      * BAQHRBKB.cbl's X-WRITE-EXCEPTION-REC notes) - there is no
+      * retained payload to safely replay, so it is reported back to
+      * the operator instead of attempted.
+      *----------------------------------------------------------------*
+       AG-RESUBMIT-SELECTED SECTION.
+       AG-010.
+           COMPUTE WS-RESB-SEL-IX =
+              (WS-RESB-PAGE-NUM - 1) * WS-PAGE-SIZE + WS-RESB-SEL.
+
+           IF WS-RESB-SEL > WS-PAGE-SIZE OR
+                 WS-RESB-SEL-IX > WS-RESB-COUNT THEN
+              MOVE 'Selected line is not a pending exception'
+                 TO WS-RESB-MSG
+              GO TO AG-999
+           END-IF.
+
+           PERFORM B-INIT-TX.
+           IF WS-RC NOT EQUAL OK THEN
+              MOVE 'Unable to connect to resubmit - try again'
+                 TO WS-RESB-MSG
+              GO TO AG-999
+           END-IF.
+
+           MOVE SPACES TO WS-TERMINAL-ARGS.
+           EVALUATE WS-RESB-OPERATION(WS-RESB-SEL-IX)
+              WHEN 'PRBK'
+                 STRING FUNCTION TRIM(WS-RESB-TITLE(WS-RESB-SEL-IX))
+                        ',' FUNCTION TRIM(WS-RESB-FIELD(WS-RESB-SEL-IX))
+                        ',' FUNCTION TRIM(WS-RESB-VALUE(WS-RESB-SEL-IX))
+                    DELIMITED BY SIZE INTO WS-TERMINAL-ARGS
+                 PERFORM CD-PATCH-REDBOOK
+              WHEN 'MRBK'
+                 STRING FUNCTION TRIM(WS-RESB-TITLE(WS-RESB-SEL-IX))
+                        ',' FUNCTION TRIM(WS-RESB-FIELD(WS-RESB-SEL-IX))
+                        ',' FUNCTION TRIM(WS-RESB-VALUE(WS-RESB-SEL-IX))
+                    DELIMITED BY SIZE INTO WS-TERMINAL-ARGS
+                 PERFORM CE-MERGE-REDBOOK
+              WHEN OTHER
+                 MOVE 'CRBK exceptions cannot be resubmitted here'
+                    TO WS-RESB-MSG
+                 MOVE FAILED TO WS-RC
+           END-EVALUATE.
+
+           PERFORM X-FREE.
+           PERFORM X-TERM.
+
+           IF WS-RC EQUAL OK THEN
+              MOVE 'RESUBMIT' TO WS-RESB-RESULT
+              MOVE 'Resubmitted - removed from the pending queue'
+                 TO WS-RESB-MSG
+           ELSE
+              MOVE 'FAILED' TO WS-RESB-RESULT
+              IF WS-RESB-MSG EQUAL SPACES THEN
+                 MOVE 'Resubmission failed - still pending, see log'
+                    TO WS-RESB-MSG
+              END-IF
+           END-IF.
+
+           PERFORM AH-REWRITE-EXCEPTION-ROW.
+
+       AG-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AH-REWRITE-EXCEPTION-ROW
+      *
+      * Re-reads the selected row for update by the RBA
+      * AF-LOAD-EXCEPTION-TABLE remembered and rewrites it with
+      * WS-RESB-RESULT, so a resubmitted (or failed) exception is no
+      * longer picked up as PENDING by a later browse.
+      *----------------------------------------------------------------*
+       AH-REWRITE-EXCEPTION-ROW SECTION.
+       AH-010.
+           EXEC CICS READ FILE('RBKEXCP')
+                          INTO(BAQHEXCP-RECORD)
+                          RIDFLD(WS-RESB-RBA(WS-RESB-SEL-IX))
+                          UPDATE
+                          RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+              MOVE WS-RESB-RESULT TO BAQHEXCP-STATUS
+              EXEC CICS REWRITE FILE('RBKEXCP')
+                                FROM(BAQHEXCP-RECORD)
+                                RESP(WS-RESP)
+              END-EXEC
+           END-IF.
+
+       AH-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AI-SEND-RESUBMIT-PAGE
+      *
+      * Formats the WS-RESB-TABLE slice for WS-RESB-PAGE-NUM on to
+      * map RESBM and sends it, retaining the page number in
+      * DFHCOMMAREA for the next pseudo-conversational turn.
+      *----------------------------------------------------------------*
+       AI-SEND-RESUBMIT-PAGE SECTION.
+       AI-010.
+           MOVE SPACES TO RESBMO.
+           MOVE 'BAQHRBKC - EXCEPTION QUEUE' TO RTITL1O.
+           MOVE 'PAGE' TO RPAGELO.
+           MOVE WS-RESB-PAGE-NUM TO WS-PAGE-NUM-DISP.
+           MOVE WS-PAGE-NUM-DISP TO RPAGEFO.
+           STRING '## OPER TITLE                                   '
+                  'FIELD      STATUS'
+              DELIMITED BY SIZE INTO RHDGLO.
+
+           PERFORM AJ-MOVE-RESB-LINE VARYING WS-INDEX FROM 1 BY 1
+              UNTIL WS-INDEX > WS-PAGE-SIZE.
+
+           IF WS-RESB-COUNT = 0 THEN
+              MOVE 'No pending exceptions in the queue' TO RMSGLO
+           ELSE IF WS-RESB-MSG NOT EQUAL SPACES THEN
+              MOVE WS-RESB-MSG TO RMSGLO
+           ELSE
+              MOVE WS-RESB-PAGE-TOTAL TO WS-PAGE-TOTAL-DISP
+              STRING 'Showing page ' WS-PAGE-NUM-DISP ' of '
+                 WS-PAGE-TOTAL-DISP DELIMITED BY SIZE INTO RMSGLO
+           END-IF.
+
+           MOVE 'PF3=End  PF7=Backward  PF8=Forward  ENTER=Resubmit'
+              TO RPFKLO.
+
+           EXEC CICS SEND MAP('RESBM')
+                          MAPSET('BAQHRBKM')
+                          FROM(RESBMO)
+                          ERASE
+           END-EXEC.
+
+           MOVE WS-RESB-PAGE-NUM TO CA-RESB-PAGE-NUM.
+
+           EXEC CICS RETURN TRANSID(EIBTRNID)
+                             COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       AI-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AJ-MOVE-RESB-LINE
+      *
+      * Moves one row of the current page from WS-RESB-TABLE into the
+      * matching RLINnn field of RESBMO, prefixed with the line
+      * number (1-WS-PAGE-SIZE) the operator keys into RSELF to pick
+      * it.  Rows beyond WS-RESB-COUNT for this page are left blank.
+      *----------------------------------------------------------------*
+       AJ-MOVE-RESB-LINE SECTION.
+       AJ-010.
+           COMPUTE WS-INDEX-2 =
+              (WS-RESB-PAGE-NUM - 1) * WS-PAGE-SIZE + WS-INDEX.
+
+           MOVE SPACES TO WS-RESB-LINE.
+           IF WS-INDEX-2 <= WS-RESB-COUNT THEN
+              MOVE WS-INDEX TO WS-RESB-LINE-NUM-DISP
+              STRING WS-RESB-LINE-NUM-DISP ' '
+                     WS-RESB-OPERATION(WS-INDEX-2) ' '
+                     WS-RESB-TITLE(WS-INDEX-2)(1:36) ' '
+                     WS-RESB-FIELD(WS-INDEX-2) ' '
+                     WS-RESB-STATUS(WS-INDEX-2)
+                 DELIMITED BY SIZE INTO WS-RESB-LINE
+           END-IF.
+
+           EVALUATE WS-INDEX
+              WHEN 1  MOVE WS-RESB-LINE TO RLIN01O
+              WHEN 2  MOVE WS-RESB-LINE TO RLIN02O
+              WHEN 3  MOVE WS-RESB-LINE TO RLIN03O
+              WHEN 4  MOVE WS-RESB-LINE TO RLIN04O
+              WHEN 5  MOVE WS-RESB-LINE TO RLIN05O
+              WHEN 6  MOVE WS-RESB-LINE TO RLIN06O
+              WHEN 7  MOVE WS-RESB-LINE TO RLIN07O
+              WHEN 8  MOVE WS-RESB-LINE TO RLIN08O
+              WHEN 9  MOVE WS-RESB-LINE TO RLIN09O
+              WHEN 10 MOVE WS-RESB-LINE TO RLIN10O
+           END-EVALUATE.
+
+       AJ-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AK-SINGLE-ITEM-INPUT
+      *
+      * Gives GRBK/CRBK/PRBK/MRBK/DRBK the same kind of mapped input
+      * GARB and RESB already have, instead of making the operator
+      * hand-key a comma delimited argument string. If the operator
+      * keyed arguments inline ahead of pressing ENTER those are
+      * honoured unchanged (WS-SINGLE-ITEM-PROCEED is set to 'Y' and
+      * nothing else in this paragraph runs); otherwise map GRBKM is
+      * sent blank so the fields can be keyed, and the Tx goes
+      * pseudo-conversational to receive them back on the next
+      * invocation, exactly as AB-GARB-PAGE does for GARB.
+      *----------------------------------------------------------------*
+       AK-SINGLE-ITEM-INPUT SECTION.
+       AK-010.
+           MOVE 'N' TO WS-SINGLE-ITEM-PROCEED.
+
+           IF EIBCALEN > 0 THEN
+              GO TO AK-030
+           END-IF.
+
+           MOVE SPACES TO WS-TERMINAL-INPUT.
+           EXEC CICS RECEIVE INTO(WS-TERMINAL-INPUT)
+                             LENGTH(WS-TERMINAL-LENGTH)
+                             MAXLENGTH(80)
+           END-EXEC.
+
+           IF WS-TERMINAL-ARGS NOT EQUAL SPACES THEN
+              MOVE 'Y' TO WS-SINGLE-ITEM-PROCEED
+              GO TO AK-999
+           END-IF.
+
+           PERFORM AKA-SEND-PROMPT-MAP.
+
+           EXEC CICS RETURN TRANSID(EIBTRNID)
+                             COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       AK-030.
+           EXEC CICS RECEIVE MAP('GRBKM')
+                              MAPSET('BAQHRBKM')
+                              INTO(GRBKMI)
+                              NOHANDLE
+           END-EXEC.
+
+           IF EIBAID EQUAL WS-AID-PF3 THEN
+              GO TO AK-999
+           END-IF.
+
+           PERFORM AKB-BUILD-ARGS-FROM-MAP.
+           MOVE 'Y' TO WS-SINGLE-ITEM-PROCEED.
+
+       AK-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AKA-SEND-PROMPT-MAP
+      *
+      * Sends map GRBKM blank, labelled for whichever single item Tx
+      * is running, ready for the operator to key the fields it
+      * needs.
+      *----------------------------------------------------------------*
+       AKA-SEND-PROMPT-MAP SECTION.
+       AKA-010.
+           MOVE SPACES TO GRBKMO.
+           MOVE EIBTRNID TO TRANFO.
+           MOVE 'Title' TO TITLELO.
+           MOVE 'Key the fields below and press ENTER' TO MSGLO.
+           MOVE 'PF3=End  ENTER=Submit' TO PFKLO.
+
+           EVALUATE TRUE
+              WHEN EIBTRNID = 'GRBK'
+                 MOVE 'Author' TO AUTHLO
+              WHEN EIBTRNID = 'CRBK'
+                 MOVE 'Status' TO STATLO
+                 MOVE 'FormNum' TO FORMLO
+                 MOVE 'Authors' TO AUTL2O
+              WHEN EIBTRNID = 'PRBK' OR EIBTRNID = 'MRBK'
+                 MOVE 'Field' TO STATLO
+                 MOVE 'NewValue' TO URLLO
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+           EXEC CICS SEND MAP('GRBKM')
+                          MAPSET('BAQHRBKM')
+                          FROM(GRBKMO)
+                          ERASE
+           END-EXEC.
+
+       AKA-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AKB-BUILD-ARGS-FROM-MAP
+      *
+      * Rebuilds the same comma delimited WS-TERMINAL-ARGS string the
+      * inline-argument path would have parsed, from the fields the
+      * operator keyed on GRBKM, so CB-GET-REDBOOK/CC-CREATE-REDBOOK/
+      * CD-PATCH-REDBOOK/CE-MERGE-REDBOOK/CF-DELETE-REDBOOK's existing
+      * UNSTRING logic does not need to change.
+      *----------------------------------------------------------------*
+       AKB-BUILD-ARGS-FROM-MAP SECTION.
+       AKB-010.
+           MOVE SPACES TO WS-TERMINAL-ARGS.
+
+           EVALUATE TRUE
+              WHEN EIBTRNID = 'GRBK'
+                 STRING FUNCTION TRIM(TITLEFI) ','
+                        FUNCTION TRIM(AUTHFI)
+                    DELIMITED BY SIZE INTO WS-TERMINAL-ARGS
+              WHEN EIBTRNID = 'CRBK'
+                 STRING FUNCTION TRIM(TITLEFI) ','
+                        FUNCTION TRIM(FORMFI) ','
+                        FUNCTION TRIM(STATFI) ','
+                        FUNCTION TRIM(AUTF2I)
+                    DELIMITED BY SIZE INTO WS-TERMINAL-ARGS
+              WHEN EIBTRNID = 'PRBK' OR EIBTRNID = 'MRBK'
+                 STRING FUNCTION TRIM(TITLEFI) ','
+                        FUNCTION TRIM(STATFI) ','
+                        FUNCTION TRIM(URLFI)
+                    DELIMITED BY SIZE INTO WS-TERMINAL-ARGS
+              WHEN EIBTRNID = 'DRBK'
+                 MOVE TITLEFI TO WS-TERMINAL-ARGS
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       AKB-999.
+           EXIT.
+
       *----------------------------------------------------------------*
       * B-INIT-TX
       *
@@ -222,10 +1068,22 @@
            ELSE IF EIBTRNID = 'GRBK' THEN
               PERFORM CB-GET-REDBOOK
 
-      *    CRBK Title
+      *    CRBK Title, FormNumber, Status[, Author1; Author2; ...]
            ELSE IF EIBTRNID = 'CRBK' THEN
               PERFORM CC-CREATE-REDBOOK
 
+      *    PRBK Title, Field, NewValue
+           ELSE IF EIBTRNID = 'PRBK' THEN
+              PERFORM CD-PATCH-REDBOOK
+
+      *    MRBK Title, Field, NewValue
+           ELSE IF EIBTRNID = 'MRBK' THEN
+              PERFORM CE-MERGE-REDBOOK
+
+      *    DRBK Title
+           ELSE IF EIBTRNID = 'DRBK' THEN
+              PERFORM CF-DELETE-REDBOOK
+
       *    Unknown Tx
            ELSE
               DISPLAY 'Tx ' EIBTRNID ' UNKNOWN'
@@ -446,6 +1304,21 @@
       * Note that optional fields have an '-existence' field to denote
       * if the field exists or not.
 
+      * Also remember this book in WS-GARB-TABLE so that the GARB Tx
+      * can show it on the correct page of map GARBM.  The author
+      * shown there is just the first author - the full list is still
+      * available below via CAAA-GET-EACH-AUTHOR/DISPLAY for the
+      * WS-NETNAME = ALL '?' non-interactive case.
+           IF WS-GARB-COUNT < 100 THEN
+              ADD 1 TO WS-GARB-COUNT
+              MOVE Xtitle OF RBK02P01-responseCode200
+                   (1:Xtitle-length OF RBK02P01-responseCode200)
+                 TO WS-GARB-TITLE(WS-GARB-COUNT)
+              MOVE Xstatus OF RBK02P01-responseCode200
+                   (1:Xstatus-length OF RBK02P01-responseCode200)
+                 TO WS-GARB-STATUS(WS-GARB-COUNT)
+           END-IF.
+
            DISPLAY EIBTRNID ' Red Book number ' WS-INDEX.
 
            STRING EIBTRNID ' Title '
@@ -521,6 +1394,12 @@
                  authors OF RBK02P01-authors
                       (1:authors-length OF RBK02P01-authors).
 
+           IF WS-INDEX-2 = 1 AND WS-GARB-COUNT > 0 THEN
+              MOVE authors OF RBK02P01-authors
+                   (1:authors-length OF RBK02P01-authors)
+                 TO WS-GARB-AUTHOR(WS-GARB-COUNT)
+           END-IF.
+
        CAAA-999.
            IF WS-DEBUG = 1 THEN
               DISPLAY EIBTRNID ' CAAA-GET-EACH-AUTHOR Exit. WS-RC='
@@ -546,139 +1425,272 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY EIBTRNID ' CB-GET-REDBOOK Entry.'.
 
-
-      * Now its your turn!  We have seen from operation getAllRedbooks
-      * how to send a request to a remote end point API using
-      * z/OS Connect to handle the JSON to COBOL language structure
-      * transformation and to process the response using Data Areas
-      * for any returned HTTP response codes and also for dynamic length
-      * arrays.
-      *
-      * For the operation getRedbook you will see in the OAS document
-      * redbookapi.yaml that describes the remote endpoint API that
-      * a required 'title' property is required and an optional
-      *'author'. So this request must provide a title in the
-      * data structure BAQBASE-RBK00Q01 and possibly an author.
-      *
-      * If an author is supplied and title cannot be located in the
-      * Red Book inventory then the API will return an array of Redbooks
-      * that the supplied author has written.  Please refer to Java
-      * endpoint API program class RedbooksResource.java to see the
-      * test data used in this simple Redbook Api application.
-      *
-      * If you want to test out the title not found function with a
-      * supplied author then please use the author name 'Lydia Parziale'
-      * who has two Red Books in the inventory, and some title that does
-      * not exist.
-      *
-      * The getRedbook opertion defines three HTTP Responses
-      * 200-OK
-      * 404-NOTFOUND
-      * 500-INTERNAL-SERVER-ERROR
-      *
-      * As for getAllRedbooks we can process the response, however the
-      * for this operation RBK00P01 structures will contain the response
-      * as generated by the Gradle Plugin.
-      *
-      * Note that getRedbook returns a single Red Book not an array
-      * so tha will be simpler to implement.
-      *
-      * For the 500 - Internal Server Error response this has been
-      * defined as content media type of 'text/plain' rather than the
-      * normal 'application/json' so here the remote endpoint may just
-      * send a textual string in the event it has some error that it
-      * cannot handle.  In this case, as the endpoint response is not
-      * a JSON body that we can transform to a COBOL language structure
-      * z/OS Connect will place the first 1024 chracters in the
-      * BAQ-RESPONSE-AREA field BAQ-RESP-STATUS-MESSAGE.
-      *
-      * Complete the TODO's below to implement the COBOL code that
-      * calls remote endpoint API operation getRedbook.
-
       * Prepare the request for sending
            SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK00Q01.
            MOVE LENGTH OF BAQBASE-RBK00Q01 TO BAQ-REQ-BASE-LENGTH.
 
-      * TODO Set the title and title length in BAQBASE-RBK00Q01
+      * Operators key GRBK Title[, author ] at the terminal. Split the
+      * title from the optional author on the first comma.
+           MOVE SPACES TO WS-CB-TITLE WS-CB-AUTHOR.
+           UNSTRING WS-TERMINAL-ARGS DELIMITED BY ','
+                INTO WS-CB-TITLE WS-CB-AUTHOR
+           END-UNSTRING.
+
+      * Set the title and title length
+           MOVE FUNCTION TRIM(WS-CB-TITLE) TO
+                Xtitle OF BAQBASE-RBK00Q01.
+
+           PERFORM VARYING WS-INDEX FROM 75 BY -1
+              UNTIL WS-INDEX = 0
+                 OR WS-CB-TITLE(WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK00Q01.
+
+      * Set the author and author-length if one was supplied. Don't
+      * forget to set the '-existence' flag to 1 if an author is
+      * supplied as this is an optional parameter
+           IF FUNCTION TRIM(WS-CB-AUTHOR) EQUAL SPACES THEN
+              MOVE 0 TO Xauthor-existence OF BAQBASE-RBK00Q01
+           ELSE
+              MOVE 1 TO Xauthor-existence OF BAQBASE-RBK00Q01
+              MOVE FUNCTION TRIM(WS-CB-AUTHOR) TO
+                   Xauthor2 OF BAQBASE-RBK00Q01
+
+              PERFORM VARYING WS-INDEX-2 FROM 40 BY -1
+                 UNTIL WS-INDEX-2 = 0
+                    OR Xauthor2 OF BAQBASE-RBK00Q01 (WS-INDEX-2:1)
+                       NOT EQUAL SPACE
+              END-PERFORM
+              MOVE WS-INDEX-2 TO Xauthor2-length OF BAQBASE-RBK00Q01
+           END-IF.
 
-      * TODO Set the author and author-length if you want to test
-      *      out the NOTFOUND function. Don't forget to set the
-      *      '-existence' flag to 1 if an author is supplied as this
-      *      is an optional parameter
+      * Echo what was keyed back to the operator on the formatted
+      * GRBKM screen before the call is made.
+           IF WS-NETNAME NOT EQUAL ALL '?' THEN
+              MOVE SPACES TO GRBKMO
+              MOVE EIBTRNID TO TRANFO
+              MOVE 'Title' TO TITLELO
+              MOVE WS-CB-TITLE TO TITLEFO
+              MOVE 'Author' TO AUTHLO
+              MOVE WS-CB-AUTHOR TO AUTHFO
+              MOVE 'PF3=End  ENTER=Submit' TO PFKLO
+              EXEC CICS SEND MAP('GRBKM')
+                             MAPSET('BAQHRBKM')
+                             FROM(GRBKMO)
+                             ERASE
+              END-EXEC
+           END-IF.
 
        CB-020.
-      * TODO Call the API
-      *      Passing the address of the operations API-INFO structure
+      * Call the API
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK00I01.
+           PERFORM X-EXEC.
+
+      * Check that the call was successful, if not exit the section
+      * Routine X-EXEC has displayed the error responses
+           IF BAQ-ERROR THEN
+              DISPLAY EIBTRNID ' CB-GET-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CB-999
+           END-IF.
 
-      * TODO Check that BAQEXEC returned BAQ-SUCCESS and exit if not
+           IF BAQ-WARNING THEN
+              DISPLAY EIBTRNID ' CB-GET-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CB-999
+           END-IF.
 
-      * TODO Successful call, address the base structure
-      *      BAQBASE-RBK00P01
-           DISPLAY EIBTRNID ' TODO'.
+      * Successful call, address the base structure
+           SET ADDRESS OF BAQBASE-RBK00P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
 
        CB-030.
-      * TODO Process a 500 response code, in this case the response
-      *      will be in BAQ-RESP-STATUS-MSG.
-      *
-      * Note you will need to alter the Java class method getInventory
-      * in class RedbooksResource.java to 'return null;' instead of
-      * 'return redbooks;' to test this logic and rebuild the
-      * application and redeploy.
+      * Process a 500 response code, in this case the response
+      * will be in BAQ-RESP-STATUS-MESSAGE as the OAS document defines
+      * this response as content media type 'text/plain'.
            IF BAQ-RESP-STATUS-CODE EQUAL 500 THEN
-               DISPLAY EIBTRNID ' TODO'
+              STRING EIBTRNID
+                 ' EXEC RESTful EP return HTTP Status Code '
+                 WS-STATUS-CODE
+                 ' Internal Server Error'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-RESPONSE-MSG
+
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+
+              MOVE FAILED TO WS-RC
+              GO TO CB-999
            END-IF.
 
        CB-040.
-      * TODO Process a 404 response code, in this case the response
-      *      will be in data structure RBK00P01-responseCode404
-      *      accessed via its Data Area responseCode404-dataarea of
-      *      BAQBASE-RBK00P01 using BAQGETN
-      *      (Hint reuse routine X-GET-DATA-AREA-ELEMENT).
-      *
-      *      If authorsBooks-num is > 0 then a dynamic length Data Area
-      *      exists of the authors Redbooks use it's Data Area to fetch
-      *      each Red Book
+      * Process a 404 response code, in this case the response will be
+      * in data structure RBK00P01-responseCode404 accessed via its
+      * Data Area responseCode404-dataarea of BAQBASE-RBK00P01 using
+      * BAQGETN.
            IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
-               DISPLAY EIBTRNID ' TODO'
-           END-IF.
+              IF responseCode404-existence OF BAQBASE-RBK00P01 > 0 THEN
 
-       CB-050.
-      * TODO Process the returned Red Book, check the
-      *      responseCode200-existence is 1 and if so use
-      *      responseCode200-dataarea to get the returned Red Book
-      *      in to data structure RBK00P01-responseCode200 and
-      *      display the content (or better yet return from the Tx)
-           IF BAQ-RESP-STATUS-CODE = 200 THEN
-               DISPLAY EIBTRNID ' TODO'
-           END-IF.
+                 MOVE responseCode404-dataarea OF BAQBASE-RBK00P01 TO
+                    WS-DATA-AREA-NAME
 
-       CB-060.
-      * TODO We have processed the 3 possible HTTP Status Codes defined
-      *      in the OAS redbookapi.yaml document, but what happens if
-      *      the remote endpoint API returned an undefined HTTP status
-      *      code, a 409-CONFLICT for example?  In this case
-      *      BAQEXEC will return a Completion Code of BAQ-WARNING
-      *      with BAQ-ZCON-REASON-CODE set to 2011 if the response is
-      *      a text string or 2012 if the response is JSON.  The
-      *      response is placed in BAQ-RESP-STATUS-MESSAGE (First 1024
-      *      characters).
-           DISPLAY EIBTRNID ' TODO'.
+                 MOVE LENGTH OF RBK00P01-responseCode404 TO
+                    WS-ELEMENT-LENGTH
 
-       CB-999.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY EIBTRNID ' CB-GET-REDBOOK Exit. WS-RC=' WS-RC.
+                 PERFORM X-GET-DATA-AREA-ELEMENT
 
-           EXIT.
+                 IF WS-RC = FAILED THEN GO TO CB-999 END-IF
 
-      *----------------------------------------------------------------*
-      * CC-CREATE-REDBOOK
-      *
-      * Operation createRedbook
-      *
-      * Sets the content of the BAQBASE-RBK01Q01 Request structure
-      * ready for the BAQEXEC Call. The call is then made to the
-      * RESTful End Point(EP) via BAQEXEC and the z/OS Connect server.
-      *
+      * We have fetched the response from the Data Area so set the
+      * address of the 01 level data structure.
+                 SET ADDRESS OF RBK00P01-responseCode404 TO WS-ELEMENT
+
+                 STRING EIBTRNID
+                    ' EXEC RESTful EP return HTTP Status Code '
+                    WS-STATUS-CODE
+                    ' MESSAGE ' Xmessage OF RBK00P01-responseCode404
+                        (1:Xmessage-length OF RBK00P01-responseCode404)
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-RESPONSE-MSG
+              ELSE
+                 STRING EIBTRNID
+                   ' EXEC RESTful EP return HTTP Status Code '
+                   WS-STATUS-CODE
+                   ' NO Response Body'
+                   DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-RESPONSE-MSG
+              END-IF
+              GO TO CB-999
+           END-IF.
+
+       CB-050.
+      * Process the returned Red Book, check the
+      * responseCode200-existence is 1 and if so use
+      * responseCode200-dataarea to get the returned Red Book in to
+      * data structure RBK00P01-responseCode200 and display the
+      * content.
+           IF BAQ-RESP-STATUS-CODE EQUAL 200 THEN
+              IF responseCode200-existence OF BAQBASE-RBK00P01 > 0 THEN
+
+                 MOVE responseCode200-dataarea OF BAQBASE-RBK00P01 TO
+                    WS-DATA-AREA-NAME
+
+                 MOVE LENGTH OF RBK00P01-responseCode200 TO
+                    WS-ELEMENT-LENGTH
+
+                 PERFORM X-GET-DATA-AREA-ELEMENT
+
+                 IF WS-RC = FAILED THEN GO TO CB-999 END-IF
+
+      * We have fetched the Red Book from the Data Area so set the
+      * address of the 01 level data structure.
+                 SET ADDRESS OF RBK00P01-responseCode200 TO WS-ELEMENT
+
+                 STRING EIBTRNID ' Title '
+                       Xtitle OF RBK00P01-responseCode200
+                         (1:Xtitle-length OF RBK00P01-responseCode200)
+                   DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-RESPONSE-MSG
+
+      * Red Books have an array of authors, each held as an object of
+      * firstName/lastName in a dynamic Data Area.
+                 PERFORM CBA-GET-EACH-AUTHOR VARYING WS-INDEX
+                    FROM 1 BY 1
+                    UNTIL WS-INDEX >
+                       authors-num OF RBK00P01-responseCode200 OR
+                       WS-RC = FAILED
+
+                 STRING EIBTRNID ' Status '
+                       Xstatus OF RBK00P01-responseCode200
+                         (1:Xstatus-length OF RBK00P01-responseCode200)
+                   DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-RESPONSE-MSG
+              END-IF
+           END-IF.
+
+       CB-060.
+      * We have processed the 3 possible HTTP Status Codes defined in
+      * the OAS redbookapi.yaml document, but what happens if the
+      * remote endpoint API returned an undefined HTTP status code, a
+      * 409-CONFLICT for example?  In this case BAQEXEC will return a
+      * Completion Code of BAQ-WARNING with BAQ-ZCON-REASON-CODE set
+      * to 2011 if the response is a text string or 2012 if the
+      * response is JSON.  The response is placed in
+      * BAQ-RESP-STATUS-MESSAGE (First 1024 characters). This case is
+      * caught by the BAQ-WARNING check in CB-020, so there is nothing
+      * further to do here.
+
+       CB-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CB-GET-REDBOOK Exit. WS-RC=' WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CBA-GET-EACH-AUTHOR
+      *
+      * Gets each author returned by the remote End Point Service by
+      * using BAQGETN (Get Next) and displays the Author.
+      *----------------------------------------------------------------*
+       CBA-GET-EACH-AUTHOR SECTION.
+       CBA-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CBA-GET-EACH-AUTHOR Entry.'.
+
+           MOVE authors-dataarea OF RBK00P01-responseCode200 TO
+                WS-DATA-AREA-NAME.
+
+           MOVE LENGTH OF RBK00P01-authors TO
+                                   WS-ELEMENT-LENGTH.
+
+           PERFORM X-GET-DATA-AREA-ELEMENT.
+
+           IF WS-RC = FAILED THEN GO TO CBA-999.
+
+      * We have fetched the Author from the Data Area so set the
+      * address of the 01 level data structure.
+           SET ADDRESS OF RBK00P01-authors TO WS-ELEMENT.
+
+           STRING EIBTRNID ' Author '
+                 firstName2 OF RBK00P01-authors
+                      (1:firstName2-length OF RBK00P01-authors) ' '
+                 lastName2 OF RBK00P01-authors
+                      (1:lastName2-length OF RBK00P01-authors)
+             DELIMITED BY SIZE
+             INTO WS-DISPLAY-MSG.
+
+           PERFORM X-WRITE-RESPONSE-MSG.
+
+       CBA-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CBA-GET-EACH-AUTHOR Exit. WS-RC='
+                   WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CC-CREATE-REDBOOK
+      *
+      * Operation createRedbook
+      *
+      * Sets the content of the BAQBASE-RBK01Q01 Request structure
+      * ready for the BAQEXEC Call. The call is then made to the
+      * RESTful End Point(EP) via BAQEXEC and the z/OS Connect server.
+      *
       * Upon success, the BAQBASE-RBK01P01 structure is returned
       * and dependent of the EP HTTP Status Code a DATA AREA element
       * is got and processed.
@@ -688,23 +1700,139 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY EIBTRNID ' CC-CREATE-REDBOOK Entry.'.
 
-      * Even less help on this one!  Implement the COBOL code to call
-      * operation createRedbook to create a new Red Book.
-      * The redbookapi.yaml file describes the createRedbook operation
-      * noting the required parameter, the request body and the
-      * responses.  The BAQBASE-RBK01Q01 language structure defines
-      * the COBOL language structure that has fields for the parameter
-      * and the request body. These need to be completed.
-      * make the BAQEXEC call and process the response whcich will be
-      * either 409-CONFLICT, i.e. the Redbook already exists, or 2XX.
-      * Here 2XX is used as a wild card to cover any 2nn HTTP status
-      * code returned from the remote endpiont API.  For a create type
-      * operation we could resonably expect the HTTP response to be
-      * 201-CREATED, but sometimes some implementors choose to use
-      * 200-OK, so the OAS document covers this case by using 2XX.
-      * the response will be accessed via BAQBASE-RBK01P01.
-
-      * TODO Create a new Red Book.
+      * Make sure the whole request structure is initialised so that
+      * the request only sends the values we intend.
+           INITIALIZE BAQBASE-RBK01Q01.
+
+      * Operators key CRBK Title, FormNumber, Status[, Author1;
+      * Author2; ...] at the terminal. Split the title, form number,
+      * status and the semicolon-separated author list on the commas.
+           MOVE SPACES TO WS-CC-TITLE WS-CC-FORMNUM WS-CC-STATUS
+                WS-CC-AUTHORS.
+           UNSTRING WS-TERMINAL-ARGS DELIMITED BY ','
+                INTO WS-CC-TITLE WS-CC-FORMNUM WS-CC-STATUS
+                     WS-CC-AUTHORS
+           END-UNSTRING.
+
+      * The path parameter and the request body both carry the title
+      * of the new book.
+           MOVE FUNCTION TRIM(WS-CC-TITLE) TO
+                Xtitle OF BAQBASE-RBK01Q01.
+
+           PERFORM VARYING WS-INDEX FROM 75 BY -1
+              UNTIL WS-INDEX = 0
+                 OR WS-CC-TITLE(WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK01Q01.
+
+           MOVE Xtitle OF BAQBASE-RBK01Q01 TO
+                Xtitle2 OF BAQBASE-RBK01Q01.
+           MOVE Xtitle-length OF BAQBASE-RBK01Q01 TO
+                Xtitle2-length OF BAQBASE-RBK01Q01.
+
+      * formNumber is a fixed 12 character code, pad or truncate the
+      * keyed value to fit.
+           MOVE FUNCTION TRIM(WS-CC-FORMNUM) TO
+                formNumber OF BAQBASE-RBK01Q01.
+
+      * Status is required and is one of DRAFT or PUBLISHED.
+           MOVE FUNCTION TRIM(WS-CC-STATUS) TO
+                Xstatus OF BAQBASE-RBK01Q01.
+
+           PERFORM VARYING WS-INDEX FROM 9 BY -1
+              UNTIL WS-INDEX = 0
+                 OR Xstatus OF BAQBASE-RBK01Q01 (WS-INDEX:1)
+                    NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xstatus-length OF BAQBASE-RBK01Q01.
+
+      * publicationDate, documentType, sizeMB and url are all optional
+      * and are not keyed at the terminal, so they are left absent.
+
+           MOVE 0 TO authors-num OF BAQBASE-RBK01Q01.
+           MOVE "AUTHOR-DATA-AREA" TO authors-dataarea
+                                   OF BAQBASE-RBK01Q01.
+
+           IF WS-NETNAME NOT EQUAL ALL '?' THEN
+              MOVE SPACES TO GRBKMO
+              MOVE EIBTRNID TO TRANFO
+              MOVE 'Title' TO TITLELO
+              MOVE WS-CC-TITLE TO TITLEFO
+              MOVE 'Status' TO STATLO
+              MOVE WS-CC-STATUS TO STATFO
+              MOVE 'FormNum' TO FORMLO
+              MOVE WS-CC-FORMNUM TO FORMFO
+              MOVE 'Authors' TO AUTL2O
+              MOVE WS-CC-AUTHORS TO AUTF2O
+              MOVE 'PF3=End  ENTER=Submit' TO PFKLO
+              EXEC CICS SEND MAP('GRBKM')
+                             MAPSET('BAQHRBKM')
+                             FROM(GRBKMO)
+                             ERASE
+              END-EXEC
+           END-IF.
+
+       CC-020.
+      * We use BAQPUTN to add each author keyed at the terminal to the
+      * book and this is performed in a separate section.
+           PERFORM CCAA-PUT-EACH-AUTHOR.
+           IF WS-RC = FAILED THEN GO TO CC-999.
+
+       CC-030.
+      * The request data for our new book is now complete and we are
+      * ready to send it to the API endpoint.
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK01Q01.
+           MOVE LENGTH OF BAQBASE-RBK01Q01 TO BAQ-REQ-BASE-LENGTH.
+
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK01I01.
+           PERFORM X-EXEC.
+
+      * Check that the call was successful, if not exit the section
+      * Routine X-EXEC has displayed the error responses
+           IF BAQ-ERROR THEN
+              DISPLAY EIBTRNID ' CC-CREATE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CC-999
+           END-IF.
+
+           IF BAQ-WARNING THEN
+              DISPLAY EIBTRNID ' CC-CREATE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CC-999
+           END-IF.
+
+       CC-040.
+      * Successful call, address the returned base structure and
+      * interrogate the HTTP status code the remote endpoint API
+      * returned.
+           SET ADDRESS OF BAQBASE-RBK01P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
+
+           IF BAQ-RESP-STATUS-CODE EQUAL 409 THEN
+              STRING EIBTRNID
+                 ' EXEC RESTful EP return HTTP Status Code '
+                 WS-STATUS-CODE
+                 '. Redbook already exists.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-RESPONSE-MSG
+           END-IF.
+
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              STRING EIBTRNID
+                 ' EXEC RESTful EP return HTTP Status Code '
+                 WS-STATUS-CODE
+                 '. Created Redbook.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-RESPONSE-MSG
+           END-IF.
 
        CC-999.
            IF WS-DEBUG = 1 THEN
@@ -712,6 +1840,878 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * CCAA-PUT-EACH-AUTHOR
+      *
+      * Puts each author keyed at the terminal, semicolon-separated,
+      * into the authors Data Area by using the BAQPUTN (Put Next)
+      * verb.
+      *----------------------------------------------------------------*
+       CCAA-PUT-EACH-AUTHOR SECTION.
+       CCAA-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CCAA-PUT-EACH-AUTHOR Entry.'.
+
+           MOVE 1 TO WS-CC-AUTHOR-PTR.
+
+           PERFORM UNTIL WS-CC-AUTHOR-PTR > LENGTH OF WS-CC-AUTHORS
+                 OR WS-RC = FAILED
+
+              MOVE SPACES TO WS-CC-ONE-AUTHOR
+              UNSTRING WS-CC-AUTHORS DELIMITED BY ';'
+                   INTO WS-CC-ONE-AUTHOR
+                   WITH POINTER WS-CC-AUTHOR-PTR
+              END-UNSTRING
+
+              IF FUNCTION TRIM(WS-CC-ONE-AUTHOR) NOT EQUAL SPACES
+                 THEN
+
+      * Setup the variables which X-PUT-DATA-AREA-ELEMENT will be
+      * using to add this author to the authors Data Area
+                 SET WS-ELEMENT TO ADDRESS OF RBK01Q01-authors
+                 MOVE LENGTH OF RBK01Q01-authors TO WS-ELEMENT-LENGTH
+                 MOVE authors-dataarea OF BAQBASE-RBK01Q01
+                                       TO WS-DATA-AREA-NAME
+
+                 MOVE FUNCTION TRIM(WS-CC-ONE-AUTHOR) TO
+                      authors OF RBK01Q01-authors
+
+                 PERFORM VARYING WS-INDEX-2 FROM 40 BY -1
+                    UNTIL WS-INDEX-2 = 0
+                       OR authors OF RBK01Q01-authors (WS-INDEX-2:1)
+                          NOT EQUAL SPACE
+                 END-PERFORM
+                 MOVE WS-INDEX-2 TO authors-length OF RBK01Q01-authors
+
+                 PERFORM X-PUT-DATA-AREA-ELEMENT
+
+                 IF WS-RC = OK THEN
+                    ADD 1 TO authors-num OF BAQBASE-RBK01Q01
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       CCAA-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CCAA-PUT-EACH-AUTHOR Exit. WS-RC='
+                   WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CD-PATCH-REDBOOK
+      *
+      * Operation patchRedbook
+      *
+      * Operators key PRBK Title, Field, NewValue at the terminal
+      * where Field is one of STATUS, FORMNUM or URL. Only that one
+      * field is patched, using the '-patch-operation' technique
+      * described in full (with author add/delete) in the mergeRedbook
+      * worked example in BAQHRBKT.
+      *----------------------------------------------------------------*
+       CD-PATCH-REDBOOK SECTION.
+       CD-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CD-PATCH-REDBOOK Entry.'.
+
+           INITIALIZE BAQBASE-RBK05Q01.
+
+           MOVE 'N' TO WS-CD-ALREADY-CURRENT.
+           MOVE SPACES TO WS-CD-TITLE WS-CD-FIELD WS-CD-VALUE.
+           UNSTRING WS-TERMINAL-ARGS DELIMITED BY ','
+                INTO WS-CD-TITLE WS-CD-FIELD WS-CD-VALUE
+           END-UNSTRING.
+
+           MOVE FUNCTION TRIM(WS-CD-TITLE) TO Xtitle OF
+                BAQBASE-RBK05Q01.
+
+           PERFORM VARYING WS-INDEX FROM 75 BY -1
+              UNTIL WS-INDEX = 0
+                 OR WS-CD-TITLE(WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK05Q01.
+
+      * ENQ on the title before the patch is sent, so a second PRBK
+      * or MRBK (or a RESB resubmission of either) against the same
+      * book has to wait its turn instead of racing this one to the
+      * backend - released at CD-999, or automatically by CICS when
+      * this single-shot (non pseudo-conversational) task ends at
+      * EXEC CICS RETURN if it never gets that far.
+           MOVE SPACES TO WS-ENQ-RESOURCE.
+           STRING 'RBK:' WS-CD-TITLE DELIMITED BY SIZE
+              INTO WS-ENQ-RESOURCE.
+           EXEC CICS ENQ RESOURCE(WS-ENQ-RESOURCE)
+                         LENGTH(LENGTH OF WS-ENQ-RESOURCE)
+           END-EXEC.
+
+           MOVE 0 TO authors-num OF BAQBASE-RBK05Q01.
+
+           MOVE 0 TO additionalProperties-num OF BAQBASE-RBK05Q01.
+           MOVE "ADDPROP-DATAAREA" TO additionalProperties-dataarea
+                                    OF BAQBASE-RBK05Q01.
+
+           EVALUATE FUNCTION TRIM(WS-CD-FIELD)
+              WHEN 'STATUS'
+                 MOVE 'U' TO status-patch-operation OF BAQBASE-RBK05Q01
+                 MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+                    Xstatus OF BAQBASE-RBK05Q01
+                 PERFORM VARYING WS-INDEX FROM 9 BY -1
+                    UNTIL WS-INDEX = 0
+                       OR Xstatus OF BAQBASE-RBK05Q01 (WS-INDEX:1)
+                          NOT EQUAL SPACE
+                 END-PERFORM
+                 MOVE WS-INDEX TO Xstatus-length OF BAQBASE-RBK05Q01
+              WHEN 'FORMNUM'
+                 MOVE 'U' TO formNumber-patch-operation OF
+                    BAQBASE-RBK05Q01
+                 MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+                    formNumber OF BAQBASE-RBK05Q01
+              WHEN 'URL'
+                 MOVE 'U' TO url-patch-operation OF BAQBASE-RBK05Q01
+                 MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+                    url OF BAQBASE-RBK05Q01
+                 PERFORM VARYING WS-INDEX FROM 100 BY -1
+                    UNTIL WS-INDEX = 0
+                       OR url OF BAQBASE-RBK05Q01 (WS-INDEX:1)
+                          NOT EQUAL SPACE
+                 END-PERFORM
+                 MOVE WS-INDEX TO url-length OF BAQBASE-RBK05Q01
+              WHEN OTHER
+      * A Field name that is none of the above is not rejected any
+      * more - it is taken as the name of one of the OAS document's
+      * additionalProperties, and patched as such, the same as
+      * finish/BAQHRBKB.cbl's CDAA-PUT-EXTRA-PROPERTY.
+                 PERFORM CDAA-PUT-EXTRA-PROPERTY
+                 IF WS-RC = FAILED THEN GO TO CD-999 END-IF
+           END-EVALUATE.
+
+      * Get-before-write safeguard: if the field just built above
+      * already holds the value being set, there is no need to send
+      * the patch at all - most usefully when a batch BLKP run or
+      * another operator has already made this same change. Only
+      * covers the single STATUS/FORMNUM/URL fields CDC-GET-CURRENT-
+      * VALUE knows how to read back; an additionalProperties patch
+      * above is sent unconditionally, the same as finish/BAQHRBKB.cbl.
+           IF FUNCTION TRIM(WS-CD-FIELD) EQUAL 'STATUS' OR
+              FUNCTION TRIM(WS-CD-FIELD) EQUAL 'FORMNUM' OR
+              FUNCTION TRIM(WS-CD-FIELD) EQUAL 'URL' THEN
+              PERFORM CDC-GET-CURRENT-VALUE
+           END-IF.
+
+           IF WS-NETNAME NOT EQUAL ALL '?' THEN
+              MOVE SPACES TO GRBKMO
+              MOVE EIBTRNID TO TRANFO
+              MOVE 'Title' TO TITLELO
+              MOVE WS-CD-TITLE TO TITLEFO
+              MOVE 'Field' TO STATLO
+              MOVE WS-CD-FIELD TO STATFO
+              MOVE 'NewValue' TO URLLO
+              MOVE WS-CD-VALUE TO URLFO
+              MOVE 'PF3=End  ENTER=Submit' TO PFKLO
+              EXEC CICS SEND MAP('GRBKM')
+                             MAPSET('BAQHRBKM')
+                             FROM(GRBKMO)
+                             ERASE
+              END-EXEC
+           END-IF.
+
+       CD-020.
+           IF WS-CD-ALREADY-CURRENT EQUAL 'Y' THEN
+              STRING EIBTRNID ' Redbook ' WS-CD-TITLE
+                 ' field ' WS-CD-FIELD ' already set to '
+                 WS-CD-VALUE '. No update sent.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-RESPONSE-MSG
+              MOVE OK TO WS-RC
+              GO TO CD-999
+           END-IF.
+
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK05Q01.
+           MOVE LENGTH OF BAQBASE-RBK05Q01 TO BAQ-REQ-BASE-LENGTH.
+
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK05I01.
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR THEN
+              DISPLAY EIBTRNID ' CD-PATCH-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CD-999
+           END-IF.
+
+           IF BAQ-WARNING THEN
+              DISPLAY EIBTRNID ' CD-PATCH-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CD-999
+           END-IF.
+
+       CD-030.
+           SET ADDRESS OF BAQBASE-RBK05P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
+
+           IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
+              IF responseCode404-existence OF BAQBASE-RBK05P01 > 0
+                 THEN
+
+                 MOVE responseCode404-dataarea OF BAQBASE-RBK05P01 TO
+                    WS-DATA-AREA-NAME
+
+                 MOVE LENGTH OF RBK05P01-responseCode404 TO
+                    WS-ELEMENT-LENGTH
+
+                 PERFORM X-GET-DATA-AREA-ELEMENT
+
+                 IF WS-RC = FAILED THEN GO TO CD-999 END-IF
+
+                 SET ADDRESS OF RBK05P01-responseCode404 TO WS-ELEMENT
+
+                 STRING EIBTRNID
+                    ' EXEC RESTful EP return HTTP Status Code '
+                    WS-STATUS-CODE
+                    ' MESSAGE ' Xmessage OF RBK05P01-responseCode404
+                        (1:Xmessage-length OF RBK05P01-responseCode404)
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-RESPONSE-MSG
+              END-IF
+              GO TO CD-999
+           END-IF.
+
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              STRING EIBTRNID
+                 ' EXEC RESTful EP return HTTP Status Code '
+                 WS-STATUS-CODE
+                 '. Patched Redbook.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-RESPONSE-MSG
+           END-IF.
+
+       CD-999.
+           EXEC CICS DEQ RESOURCE(WS-ENQ-RESOURCE)
+                         LENGTH(LENGTH OF WS-ENQ-RESOURCE)
+           END-EXEC.
+
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CD-PATCH-REDBOOK Exit. WS-RC=' WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CDAA-PUT-EXTRA-PROPERTY
+      *
+      * CD-010's EVALUATE calls this when WS-CD-FIELD is not one of
+      * patchRedbook's named fields, on the assumption that it names
+      * one of the OAS document's additionalProperties instead. Puts
+      * the single WS-CD-FIELD/WS-CD-VALUE pair into the
+      * additionalProperties Data Area using BAQPUTN, the same way
+      * CCAA-PUT-EACH-AUTHOR puts an author.
+      *----------------------------------------------------------------*
+       CDAA-PUT-EXTRA-PROPERTY SECTION.
+       CDAA-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CDAA-PUT-EXTRA-PROPERTY Entry.'.
+
+           SET WS-ELEMENT TO ADDRESS OF RBK05Q01-additionalProperties
+           MOVE LENGTH OF RBK05Q01-additionalProperties
+              TO WS-ELEMENT-LENGTH
+           MOVE additionalProperties-dataarea OF BAQBASE-RBK05Q01
+              TO WS-DATA-AREA-NAME
+
+           MOVE 'U' TO propertyValue-patch-operation
+                         OF RBK05Q01-additionalProperties
+
+           MOVE SPACES TO propertyName OF RBK05Q01-additionalProperties
+           MOVE FUNCTION TRIM(WS-CD-FIELD) TO
+              propertyName OF RBK05Q01-additionalProperties
+           PERFORM VARYING WS-INDEX FROM
+                 LENGTH OF propertyName
+                    OF RBK05Q01-additionalProperties BY -1
+              UNTIL WS-INDEX = 0
+                 OR propertyName OF RBK05Q01-additionalProperties
+                    (WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM
+           MOVE WS-INDEX TO propertyName-length
+              OF RBK05Q01-additionalProperties
+
+           MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+              propertyValue OF RBK05Q01-additionalProperties
+           PERFORM VARYING WS-INDEX FROM
+                 LENGTH OF propertyValue
+                    OF RBK05Q01-additionalProperties BY -1
+              UNTIL WS-INDEX = 0
+                 OR propertyValue OF RBK05Q01-additionalProperties
+                    (WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM
+           MOVE WS-INDEX TO propertyValue-length
+              OF RBK05Q01-additionalProperties
+
+           PERFORM X-PUT-DATA-AREA-ELEMENT
+
+           IF WS-RC = OK THEN
+              ADD 1 TO additionalProperties-num OF BAQBASE-RBK05Q01
+           END-IF.
+
+       CDAA-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CDAA-PUT-EXTRA-PROPERTY Exit. WS-RC='
+                 WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CDC-GET-CURRENT-VALUE
+      *
+      * Get-before-write safeguard for CD-PATCH-REDBOOK: fetches the
+      * book named in WS-CD-TITLE via getRedbook and compares the
+      * value already on the server for WS-CD-FIELD against
+      * WS-CD-VALUE. WS-CD-ALREADY-CURRENT is set to 'Y' when they
+      * already match, so CD-020 can report success without resending
+      * a patch that would not change anything - the one conflict a
+      * fetch immediately ahead of the write can usefully catch
+      * without a version token the OAS document does not define. A
+      * failed or inconclusive fetch is not itself a reason to block
+      * the patch; CD-020 remains the authority on whether the update
+      * succeeds.
+      *----------------------------------------------------------------*
+       CDC-GET-CURRENT-VALUE SECTION.
+       CDC-010.
+           MOVE SPACES TO WS-CD-CURRENT-VALUE.
+
+           INITIALIZE BAQBASE-RBK00Q01.
+           MOVE FUNCTION TRIM(WS-CD-TITLE) TO Xtitle OF
+                BAQBASE-RBK00Q01.
+           PERFORM VARYING WS-INDEX FROM 75 BY -1
+              UNTIL WS-INDEX = 0
+                 OR WS-CD-TITLE(WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK00Q01.
+           MOVE 0 TO Xauthor-existence OF BAQBASE-RBK00Q01.
+
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK00Q01.
+           MOVE LENGTH OF BAQBASE-RBK00Q01 TO BAQ-REQ-BASE-LENGTH.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK00I01.
+
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR OR BAQ-WARNING OR BAQ-SEVERE OR
+              BAQ-CRITICAL THEN
+      * The book could not be fetched (including a 404 - already
+      * gone) - leave the decision to CD-020's patch call itself.
+              GO TO CDC-999
+           END-IF.
+
+           SET ADDRESS OF BAQBASE-RBK00P01 TO BAQ-RESP-BASE-ADDRESS.
+
+           IF BAQ-RESP-STATUS-CODE NOT EQUAL 200
+              OR responseCode200-existence OF BAQBASE-RBK00P01
+                 NOT > 0 THEN
+              GO TO CDC-999
+           END-IF.
+
+           MOVE responseCode200-dataarea OF BAQBASE-RBK00P01 TO
+              WS-DATA-AREA-NAME.
+           MOVE LENGTH OF RBK00P01-responseCode200 TO
+              WS-ELEMENT-LENGTH.
+
+           PERFORM X-GET-DATA-AREA-ELEMENT.
+
+           IF WS-RC = FAILED THEN
+      * The auxiliary fetch failed after BAQEXEC itself reported
+      * success - leave WS-CD-ALREADY-CURRENT at 'N' and let CD-020
+      * proceed rather than failing on its account.
+              MOVE OK TO WS-RC
+              GO TO CDC-999
+           END-IF.
+
+           SET ADDRESS OF RBK00P01-responseCode200 TO WS-ELEMENT.
+
+           EVALUATE FUNCTION TRIM(WS-CD-FIELD)
+              WHEN 'STATUS'
+                 MOVE Xstatus OF RBK00P01-responseCode200
+                      (1:Xstatus-length OF RBK00P01-responseCode200)
+                    TO WS-CD-CURRENT-VALUE
+              WHEN 'FORMNUM'
+                 MOVE FUNCTION TRIM(formNumber OF
+                      RBK00P01-responseCode200)
+                    TO WS-CD-CURRENT-VALUE
+              WHEN 'URL'
+                 IF url-existence OF RBK00P01-responseCode200 > 0 THEN
+                    MOVE url2 OF RBK00P01-responseCode200
+                         (1:url2-length OF RBK00P01-responseCode200)
+                       TO WS-CD-CURRENT-VALUE
+                 END-IF
+           END-EVALUATE.
+
+           IF FUNCTION TRIM(WS-CD-CURRENT-VALUE) EQUAL
+              FUNCTION TRIM(WS-CD-VALUE) THEN
+              MOVE 'Y' TO WS-CD-ALREADY-CURRENT
+           END-IF.
+
+       CDC-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CE-MERGE-REDBOOK
+      *
+      * Operation mergeRedbook
+      *
+      * Operators key MRBK Title, Field, NewValue at the terminal,
+      * same Field choices as PRBK, but sent using the RFC 7396 JSON
+      * Merge Patch media type instead of JSON Patch.
+      *----------------------------------------------------------------*
+       CE-MERGE-REDBOOK SECTION.
+       CE-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CE-MERGE-REDBOOK Entry.'.
+
+           INITIALIZE BAQBASE-RBK03Q01.
+
+           MOVE 'N' TO WS-CE-ALREADY-CURRENT.
+           MOVE SPACES TO WS-CE-TITLE WS-CE-FIELD WS-CE-VALUE.
+           UNSTRING WS-TERMINAL-ARGS DELIMITED BY ','
+                INTO WS-CE-TITLE WS-CE-FIELD WS-CE-VALUE
+           END-UNSTRING.
+
+           MOVE FUNCTION TRIM(WS-CE-TITLE) TO Xtitle OF
+                BAQBASE-RBK03Q01.
+
+           PERFORM VARYING WS-INDEX FROM 75 BY -1
+              UNTIL WS-INDEX = 0
+                 OR WS-CE-TITLE(WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK03Q01.
+
+      * ENQ on the title before the merge is sent - see CD-PATCH-
+      * REDBOOK's CD-010 for why, and why the matching DEQ at CE-999
+      * is unconditional.
+           MOVE SPACES TO WS-ENQ-RESOURCE.
+           STRING 'RBK:' WS-CE-TITLE DELIMITED BY SIZE
+              INTO WS-ENQ-RESOURCE.
+           EXEC CICS ENQ RESOURCE(WS-ENQ-RESOURCE)
+                         LENGTH(LENGTH OF WS-ENQ-RESOURCE)
+           END-EXEC.
+
+           MOVE 0 TO authors-num OF BAQBASE-RBK03Q01.
+
+           MOVE 0 TO additionalProperties-num OF BAQBASE-RBK03Q01.
+           MOVE "ADDPROP-DATAAREA" TO additionalProperties-dataarea
+                                    OF BAQBASE-RBK03Q01.
+
+           EVALUATE FUNCTION TRIM(WS-CE-FIELD)
+              WHEN 'STATUS'
+                 MOVE 'U' TO status-patch-operation OF BAQBASE-RBK03Q01
+                 MOVE FUNCTION TRIM(WS-CE-VALUE) TO
+                    Xstatus OF BAQBASE-RBK03Q01
+                 PERFORM VARYING WS-INDEX FROM 9 BY -1
+                    UNTIL WS-INDEX = 0
+                       OR Xstatus OF BAQBASE-RBK03Q01 (WS-INDEX:1)
+                          NOT EQUAL SPACE
+                 END-PERFORM
+                 MOVE WS-INDEX TO Xstatus-length OF BAQBASE-RBK03Q01
+              WHEN 'FORMNUM'
+                 MOVE 'U' TO formNumber-patch-operation OF
+                    BAQBASE-RBK03Q01
+                 MOVE FUNCTION TRIM(WS-CE-VALUE) TO
+                    formNumber OF BAQBASE-RBK03Q01
+              WHEN 'URL'
+                 MOVE 'U' TO url-patch-operation OF BAQBASE-RBK03Q01
+                 MOVE FUNCTION TRIM(WS-CE-VALUE) TO
+                    url OF BAQBASE-RBK03Q01
+                 PERFORM VARYING WS-INDEX FROM 100 BY -1
+                    UNTIL WS-INDEX = 0
+                       OR url OF BAQBASE-RBK03Q01 (WS-INDEX:1)
+                          NOT EQUAL SPACE
+                 END-PERFORM
+                 MOVE WS-INDEX TO url-length OF BAQBASE-RBK03Q01
+              WHEN OTHER
+      * A Field name that is none of the above is not rejected any
+      * more - it is taken as the name of one of the OAS document's
+      * additionalProperties, and merged as such, the same as
+      * finish/BAQHRBKB.cbl's CEAA-PUT-EXTRA-PROPERTY.
+                 PERFORM CEAA-PUT-EXTRA-PROPERTY
+                 IF WS-RC = FAILED THEN GO TO CE-999 END-IF
+           END-EVALUATE.
+
+      * Get-before-write safeguard: see CDC-GET-CURRENT-VALUE's
+      * banner comment under CD-PATCH-REDBOOK for why. Only covers
+      * the single STATUS/FORMNUM/URL fields CEC-GET-CURRENT-VALUE
+      * knows how to read back; an additionalProperties merge above
+      * is sent unconditionally.
+           IF FUNCTION TRIM(WS-CE-FIELD) EQUAL 'STATUS' OR
+              FUNCTION TRIM(WS-CE-FIELD) EQUAL 'FORMNUM' OR
+              FUNCTION TRIM(WS-CE-FIELD) EQUAL 'URL' THEN
+              PERFORM CEC-GET-CURRENT-VALUE
+           END-IF.
+
+           IF WS-NETNAME NOT EQUAL ALL '?' THEN
+              MOVE SPACES TO GRBKMO
+              MOVE EIBTRNID TO TRANFO
+              MOVE 'Title' TO TITLELO
+              MOVE WS-CE-TITLE TO TITLEFO
+              MOVE 'Field' TO STATLO
+              MOVE WS-CE-FIELD TO STATFO
+              MOVE 'NewValue' TO URLLO
+              MOVE WS-CE-VALUE TO URLFO
+              MOVE 'PF3=End  ENTER=Submit' TO PFKLO
+              EXEC CICS SEND MAP('GRBKM')
+                             MAPSET('BAQHRBKM')
+                             FROM(GRBKMO)
+                             ERASE
+              END-EXEC
+           END-IF.
+
+       CE-020.
+           IF WS-CE-ALREADY-CURRENT EQUAL 'Y' THEN
+              STRING EIBTRNID ' Redbook ' WS-CE-TITLE
+                 ' field ' WS-CE-FIELD ' already set to '
+                 WS-CE-VALUE '. No update sent.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-RESPONSE-MSG
+              MOVE OK TO WS-RC
+              GO TO CE-999
+           END-IF.
+
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK03Q01.
+           MOVE LENGTH OF BAQBASE-RBK03Q01 TO BAQ-REQ-BASE-LENGTH.
+
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK03I01.
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR THEN
+              DISPLAY EIBTRNID ' CE-MERGE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CE-999
+           END-IF.
+
+           IF BAQ-WARNING THEN
+              DISPLAY EIBTRNID ' CE-MERGE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CE-999
+           END-IF.
+
+       CE-030.
+           SET ADDRESS OF BAQBASE-RBK03P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
+
+           IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
+              IF responseCode404-existence OF BAQBASE-RBK03P01 > 0
+                 THEN
+
+                 MOVE responseCode404-dataarea OF BAQBASE-RBK03P01 TO
+                    WS-DATA-AREA-NAME
+
+                 MOVE LENGTH OF RBK03P01-responseCode404 TO
+                    WS-ELEMENT-LENGTH
+
+                 PERFORM X-GET-DATA-AREA-ELEMENT
+
+                 IF WS-RC = FAILED THEN GO TO CE-999 END-IF
+
+                 SET ADDRESS OF RBK03P01-responseCode404 TO WS-ELEMENT
+
+                 STRING EIBTRNID
+                    ' EXEC RESTful EP return HTTP Status Code '
+                    WS-STATUS-CODE
+                    ' MESSAGE ' Xmessage OF RBK03P01-responseCode404
+                        (1:Xmessage-length OF RBK03P01-responseCode404)
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-RESPONSE-MSG
+              END-IF
+              GO TO CE-999
+           END-IF.
+
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              STRING EIBTRNID
+                 ' EXEC RESTful EP return HTTP Status Code '
+                 WS-STATUS-CODE
+                 '. Merged Redbook.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-RESPONSE-MSG
+           END-IF.
+
+       CE-999.
+           EXEC CICS DEQ RESOURCE(WS-ENQ-RESOURCE)
+                         LENGTH(LENGTH OF WS-ENQ-RESOURCE)
+           END-EXEC.
+
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CE-MERGE-REDBOOK Exit. WS-RC=' WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CEAA-PUT-EXTRA-PROPERTY
+      *
+      * CE-010's EVALUATE calls this when WS-CE-FIELD is not one of
+      * mergeRedbook's named fields, on the assumption that it names
+      * one of the OAS document's additionalProperties instead. Puts
+      * the single WS-CE-FIELD/WS-CE-VALUE pair into the
+      * additionalProperties Data Area using BAQPUTN, the same way
+      * CDAA-PUT-EXTRA-PROPERTY does for patchRedbook.
+      *----------------------------------------------------------------*
+       CEAA-PUT-EXTRA-PROPERTY SECTION.
+       CEAA-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CEAA-PUT-EXTRA-PROPERTY Entry.'.
+
+           SET WS-ELEMENT TO ADDRESS OF RBK03Q01-additionalProperties
+           MOVE LENGTH OF RBK03Q01-additionalProperties
+              TO WS-ELEMENT-LENGTH
+           MOVE additionalProperties-dataarea OF BAQBASE-RBK03Q01
+              TO WS-DATA-AREA-NAME
+
+           MOVE 'U' TO propertyValue-patch-operation
+                         OF RBK03Q01-additionalProperties
+
+           MOVE SPACES TO propertyName OF RBK03Q01-additionalProperties
+           MOVE FUNCTION TRIM(WS-CE-FIELD) TO
+              propertyName OF RBK03Q01-additionalProperties
+           PERFORM VARYING WS-INDEX FROM
+                 LENGTH OF propertyName
+                    OF RBK03Q01-additionalProperties BY -1
+              UNTIL WS-INDEX = 0
+                 OR propertyName OF RBK03Q01-additionalProperties
+                    (WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM
+           MOVE WS-INDEX TO propertyName-length
+              OF RBK03Q01-additionalProperties
+
+           MOVE FUNCTION TRIM(WS-CE-VALUE) TO
+              propertyValue OF RBK03Q01-additionalProperties
+           PERFORM VARYING WS-INDEX FROM
+                 LENGTH OF propertyValue
+                    OF RBK03Q01-additionalProperties BY -1
+              UNTIL WS-INDEX = 0
+                 OR propertyValue OF RBK03Q01-additionalProperties
+                    (WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM
+           MOVE WS-INDEX TO propertyValue-length
+              OF RBK03Q01-additionalProperties
+
+           PERFORM X-PUT-DATA-AREA-ELEMENT
+
+           IF WS-RC = OK THEN
+              ADD 1 TO additionalProperties-num OF BAQBASE-RBK03Q01
+           END-IF.
+
+       CEAA-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CEAA-PUT-EXTRA-PROPERTY Exit. WS-RC='
+                 WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CEC-GET-CURRENT-VALUE
+      *
+      * Get-before-write safeguard for CE-MERGE-REDBOOK - same
+      * purpose and shape as CDC-GET-CURRENT-VALUE under CD-PATCH-
+      * REDBOOK, but against WS-CE-TITLE/FIELD/VALUE and setting
+      * WS-CE-ALREADY-CURRENT/WS-CE-CURRENT-VALUE.
+      *----------------------------------------------------------------*
+       CEC-GET-CURRENT-VALUE SECTION.
+       CEC-010.
+           MOVE SPACES TO WS-CE-CURRENT-VALUE.
+
+           INITIALIZE BAQBASE-RBK00Q01.
+           MOVE FUNCTION TRIM(WS-CE-TITLE) TO Xtitle OF
+                BAQBASE-RBK00Q01.
+           PERFORM VARYING WS-INDEX FROM 75 BY -1
+              UNTIL WS-INDEX = 0
+                 OR WS-CE-TITLE(WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK00Q01.
+           MOVE 0 TO Xauthor-existence OF BAQBASE-RBK00Q01.
+
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK00Q01.
+           MOVE LENGTH OF BAQBASE-RBK00Q01 TO BAQ-REQ-BASE-LENGTH.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK00I01.
+
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR OR BAQ-WARNING OR BAQ-SEVERE OR
+              BAQ-CRITICAL THEN
+      * The book could not be fetched (including a 404 - already
+      * gone) - leave the decision to CE-020's merge call itself.
+              GO TO CEC-999
+           END-IF.
+
+           SET ADDRESS OF BAQBASE-RBK00P01 TO BAQ-RESP-BASE-ADDRESS.
+
+           IF BAQ-RESP-STATUS-CODE NOT EQUAL 200
+              OR responseCode200-existence OF BAQBASE-RBK00P01
+                 NOT > 0 THEN
+              GO TO CEC-999
+           END-IF.
+
+           MOVE responseCode200-dataarea OF BAQBASE-RBK00P01 TO
+              WS-DATA-AREA-NAME.
+           MOVE LENGTH OF RBK00P01-responseCode200 TO
+              WS-ELEMENT-LENGTH.
+
+           PERFORM X-GET-DATA-AREA-ELEMENT.
+
+           IF WS-RC = FAILED THEN
+      * The auxiliary fetch failed after BAQEXEC itself reported
+      * success - leave WS-CE-ALREADY-CURRENT at 'N' and let CE-020
+      * proceed rather than failing on its account.
+              MOVE OK TO WS-RC
+              GO TO CEC-999
+           END-IF.
+
+           SET ADDRESS OF RBK00P01-responseCode200 TO WS-ELEMENT.
+
+           EVALUATE FUNCTION TRIM(WS-CE-FIELD)
+              WHEN 'STATUS'
+                 MOVE Xstatus OF RBK00P01-responseCode200
+                      (1:Xstatus-length OF RBK00P01-responseCode200)
+                    TO WS-CE-CURRENT-VALUE
+              WHEN 'FORMNUM'
+                 MOVE FUNCTION TRIM(formNumber OF
+                      RBK00P01-responseCode200)
+                    TO WS-CE-CURRENT-VALUE
+              WHEN 'URL'
+                 IF url-existence OF RBK00P01-responseCode200 > 0 THEN
+                    MOVE url2 OF RBK00P01-responseCode200
+                         (1:url2-length OF RBK00P01-responseCode200)
+                       TO WS-CE-CURRENT-VALUE
+                 END-IF
+           END-EVALUATE.
+
+           IF FUNCTION TRIM(WS-CE-CURRENT-VALUE) EQUAL
+              FUNCTION TRIM(WS-CE-VALUE) THEN
+              MOVE 'Y' TO WS-CE-ALREADY-CURRENT
+           END-IF.
+
+       CEC-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CF-DELETE-REDBOOK
+      *
+      * Operation deleteRedbook
+      *
+      * Operators key DRBK Title at the terminal.
+      *----------------------------------------------------------------*
+       CF-DELETE-REDBOOK SECTION.
+       CF-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CF-DELETE-REDBOOK Entry.'.
+
+           MOVE SPACES TO WS-CF-TITLE.
+           MOVE WS-TERMINAL-ARGS TO WS-CF-TITLE.
+
+           MOVE FUNCTION TRIM(WS-CF-TITLE) TO Xtitle OF
+                BAQBASE-RBK07Q01.
+
+           PERFORM VARYING WS-INDEX FROM 75 BY -1
+              UNTIL WS-INDEX = 0
+                 OR WS-CF-TITLE(WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK07Q01.
+
+           IF WS-NETNAME NOT EQUAL ALL '?' THEN
+              MOVE SPACES TO GRBKMO
+              MOVE EIBTRNID TO TRANFO
+              MOVE 'Title' TO TITLELO
+              MOVE WS-CF-TITLE TO TITLEFO
+              MOVE 'PF3=End  ENTER=Submit' TO PFKLO
+              EXEC CICS SEND MAP('GRBKM')
+                             MAPSET('BAQHRBKM')
+                             FROM(GRBKMO)
+                             ERASE
+              END-EXEC
+           END-IF.
+
+       CF-020.
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK07Q01.
+           MOVE LENGTH OF BAQBASE-RBK07Q01 TO BAQ-REQ-BASE-LENGTH.
+
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK07I01.
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR THEN
+              DISPLAY EIBTRNID ' CF-DELETE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CF-999
+           END-IF.
+
+           IF BAQ-WARNING THEN
+              DISPLAY EIBTRNID ' CF-DELETE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CF-999
+           END-IF.
+
+       CF-030.
+           SET ADDRESS OF BAQBASE-RBK07P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
+
+           IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
+              IF responseCode404-existence OF BAQBASE-RBK07P01 > 0
+                 THEN
+
+                 MOVE responseCode404-dataarea OF BAQBASE-RBK07P01 TO
+                    WS-DATA-AREA-NAME
+
+                 MOVE LENGTH OF RBK07P01-responseCode404 TO
+                    WS-ELEMENT-LENGTH
+
+                 PERFORM X-GET-DATA-AREA-ELEMENT
+
+                 IF WS-RC = FAILED THEN GO TO CF-999 END-IF
+
+                 SET ADDRESS OF RBK07P01-responseCode404 TO WS-ELEMENT
+
+                 STRING EIBTRNID
+                    ' EXEC RESTful EP return HTTP Status Code '
+                    WS-STATUS-CODE
+                    ' MESSAGE ' Xmessage OF RBK07P01-responseCode404
+                        (1:Xmessage-length OF RBK07P01-responseCode404)
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-RESPONSE-MSG
+              END-IF
+              GO TO CF-999
+           END-IF.
+
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              STRING EIBTRNID
+                 ' EXEC RESTful EP return HTTP Status Code '
+                 WS-STATUS-CODE
+                 '. Deleted Redbook.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-RESPONSE-MSG
+           END-IF.
+
+       CF-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' CF-DELETE-REDBOOK Exit. WS-RC=' WS-RC.
+
+           EXIT.
+
       *----------------------------------------------------------------*
       * X-INIT
       *
@@ -724,18 +2724,61 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY EIBTRNID ' X-INIT Entry.'.
 
-      * Initialise the Host API
-           IF WS-URIMAP NOT = '        ' THEN
+      * If the operator pinned a single URIMAP for this invocation
+      * try only that one, otherwise walk WS-URIMAP-TABLE in order -
+      * primary first, then any DR candidates - stopping at the first
+      * one that connects.
+           MOVE FAILED TO WS-RC.
+
+           IF WS-URIMAP-OVERRIDE NOT = SPACES THEN
+              MOVE WS-URIMAP-OVERRIDE TO WS-URIMAP
+              PERFORM XA-TRY-ONE-URIMAP
+           ELSE
+              PERFORM XA-TRY-ONE-URIMAP VARYING WS-URIMAP-IX
+                 FROM 1 BY 1
+                 UNTIL WS-URIMAP-IX > 3 OR WS-RC = OK
+           END-IF.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' X-INIT Exit. WS-RC=' WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * XA-TRY-ONE-URIMAP
+      *
+      * Makes one BAQINIT try, against WS-URIMAP-ENTRY(WS-URIMAP-IX)
+      * unless WS-URIMAP was already set to an operator override by
+      * X-INIT, and sets WS-RC to OK only if BAQ-SUCCESS.
+      *----------------------------------------------------------------*
+       XA-TRY-ONE-URIMAP SECTION.
+       XA-010.
+           IF WS-URIMAP-OVERRIDE = SPACES THEN
+              MOVE WS-URIMAP-ENTRY(WS-URIMAP-IX) TO WS-URIMAP
+           END-IF.
+
+      * A blank entry beyond the first try just means there is no
+      * further DR candidate configured, so there is nothing to try.
+      * A blank first try (the installation default, nothing
+      * configured in WS-URIMAP-TABLE or keyed as an override) still
+      * calls BAQINIT, just without overriding the URIMAP, so the
+      * z/OS Connect server bound to the default URIMAP is used.
+           IF WS-URIMAP = SPACES AND WS-URIMAP-IX NOT = 1 THEN
+              GO TO XA-999
+           END-IF.
+
+           IF WS-URIMAP NOT = SPACES THEN
               MOVE BAQZ-SERVER-URIMAP TO BAQ-ZCON-PARM-NAME(1)
               SET BAQ-ZCON-PARM-ADDRESS(1) TO ADDRESS OF WS-URIMAP
+              MOVE 8 TO BAQ-ZCON-PARM-LENGTH(1)
               DISPLAY EIBTRNID ' URIMAP=' WS-URIMAP
-              MOVE 8 to BAQ-ZCON-PARM-LENGTH(1).
+           END-IF.
 
            CALL BAQ-INIT-NAME USING BY REFERENCE BAQ-ZCONNECT-AREA
                               RETURNING WS-BAQ-RC.
 
            IF WS-BAQ-RC NOT = 0 THEN
-              MOVE FAILED TO WS-RC
               MOVE WS-BAQ-RC TO WS-CC9
               DISPLAY EIBTRNID ' INIT Return Code '
                 WS-CC9
@@ -751,12 +2794,13 @@
               DISPLAY EIBTRNID ' INIT Reason Code '
                 WS-RC9.
 
-      * Check for bad initialisation
-           IF NOT BAQ-SUCCESS THEN
+           IF BAQ-SUCCESS THEN
+              MOVE OK TO WS-RC
+           ELSE
               MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
               MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
               STRING EIBTRNID
-                 ' INIT failed'
+                 ' INIT failed for URIMAP=' WS-URIMAP
                  ' CC=' WS-CC9
                  ' RC=' WS-RC9
                  DELIMITED BY SIZE
@@ -766,14 +2810,9 @@
 
               DISPLAY BAQ-ZCON-RETURN-MESSAGE
                         (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
-
-              MOVE FAILED TO WS-RC
            END-IF.
 
-       X-999.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY EIBTRNID ' X-INIT Exit. WS-RC=' WS-RC.
-
+       XA-999.
            EXIT.
 
       *----------------------------------------------------------------*
@@ -839,6 +2878,67 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * X-PUT-DATA-AREA-ELEMENT
+      *
+      * Puts a Data Element to the Data Area named in the variable
+      * WS-DATA-AREA-NAME using length WS-ELEMENT-LENGTH.
+      *
+      * Calls BAQPUTN (Put Next) which adds the data element addressed
+      * by WS-ELEMENT to the named Data Area.
+      *----------------------------------------------------------------*
+       X-PUT-DATA-AREA-ELEMENT SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' X-PUT-DATA-AREA-ELEMENT '
+                 WS-DATA-AREA-NAME
+                 ' Entry.'.
+
+           CALL BAQ-PUTN-NAME USING
+             BY REFERENCE BAQ-ZCONNECT-AREA
+             WS-DATA-AREA-NAME
+             BY REFERENCE WS-ELEMENT
+             BY REFERENCE WS-ELEMENT-LENGTH
+             RETURNING WS-BAQ-RC.
+
+           IF WS-BAQ-RC NOT = 0 THEN
+              MOVE WS-BAQ-RC TO WS-CC9
+              MOVE FAILED TO WS-RC
+              DISPLAY EIBTRNID ' PUTN Return Code '
+                WS-CC9
+              DISPLAY EIBTRNID ' PUTN See CICS Trace for details '.
+
+           MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9.
+           MOVE BAQ-ZCON-REASON-CODE TO WS-RC9.
+
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' PUTN Completion Code '
+                WS-CC9
+              DISPLAY EIBTRNID ' PUTN Reason Code '
+                WS-RC9.
+
+           IF NOT BAQ-SUCCESS THEN
+              STRING EIBTRNID
+                 ' PUTN failed'
+                 ' CC=' WS-CC9
+                 ' RC=' WS-RC9
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-RESPONSE-MSG
+
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                        (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+           END-IF.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY EIBTRNID ' X-PUT-DATA-AREA-ELEMENT Exit. WS-RC='
+                 WS-RC.
+
+           EXIT.
+
       *----------------------------------------------------------------*
       * X-GET-DATA-AREA-ELEMENT
       *
