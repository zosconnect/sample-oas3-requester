@@ -33,12 +33,75 @@
       * Optionally specify DEBUG for more diagnostics, E.g:           *
       *    //RBKRUN EXEC PGM=BAQHRBKZ,PARM='GARB DEBUG'               *
       *                                                               *
+      * CRBK's author list is read from DD name RBKAMST rather than  *
+      * carried as literals here (see copybook BAQHAMST).             *
+      *                                                               *
+      * For a DEV/TEST/PROD install this is normally run through the *
+      * cataloged procedure RBKZPROC (see JCL/RBKZPROC.jcl) instead   *
+      * of a direct PGM= step, so only RBKZPROC's HLQ and PGMLIB      *
+      * symbolics need to change between environments, E.g:           *
+      *    //RBKRUN EXEC RBKZPROC,HLQ='TEST.REDBOOK',                *
+      *                  PGMLIB='TEST.REDBOOK.LOADLIB',               *
+      *                  PARM='GARB'                                  *
+      *                                                               *
       * Calls RedbookAPI endpoint application operations.             *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BAQHRBKZ.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CRBK reads the author list for the book it creates from this
+      * file (DD name RBKAMST) instead of carrying the authors as
+      * literals in the program, one author per record.
+           SELECT RBKAMST-FILE ASSIGN TO RBKAMST
+               ORGANIZATION IS SEQUENTIAL.
+
+      * Local audit trail (DD name RBKAUDT), holding one record per
+      * BAQEXEC call made by this run. Extended rather than replaced
+      * so the trail accumulates across runs, the same as BAQHRBKB's
+      * own RBKAUDT.
+           SELECT RBKAUDT-FILE ASSIGN TO RBKAUDT
+               ORGANIZATION IS SEQUENTIAL.
+
+      * Optional z/OS Connect server target and OAuth client-
+      * credential override (DD name RBKCFG), read once at X-INIT
+      * time. FILE STATUS lets a run with no RBKCFG DD, or an empty
+      * one, fall back to the installation default server binding
+      * instead of abending.
+           SELECT RBKCFG-FILE ASSIGN TO RBKCFG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CFG-FILE-STATUS.
+
+      * End-of-run elapsed-time and API health statistics report (DD
+      * name RBKSTAT), written once by X-WRITE-RUN-STATS as A-MAINLINE
+      * ends. Not restart-aware - it reports on this run alone.
+           SELECT RBKSTAT-FILE ASSIGN TO RBKSTAT
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RBKAMST-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHAMST.
+
+       FD  RBKAUDT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHAUDT.
+
+       FD  RBKCFG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHSCFG.
+
+       FD  RBKSTAT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RBKSTAT-RECORD          PIC X(132).
+
        WORKING-STORAGE SECTION.
 
       * API requester Host API required copy books
@@ -52,7 +115,7 @@
        COPY RBK01I01.
 
       * API-INFO for Operation patchRedbook
-       COPY RBK02I01.
+       COPY RBK05I01.
 
       * API-INFO for Operation mergeRedbook
        COPY RBK03I01.
@@ -70,10 +133,10 @@
        COPY RBK00Q01.
 
       * Request structure for Operation createRedbook
-       COPY RBK01Q01.
+       COPY RBK06Q01.
 
       * Request structure for Operation patchRedbook
-       COPY RBK02Q01.
+       COPY RBK05Q01.
 
       * Request structure for Operation mergeRedbook
        COPY RBK03Q01.
@@ -100,6 +163,9 @@
        01 WS-INDEX           PIC 9(9).
        01 WS-INDEX-2         PIC 9(9).
 
+      * Count of Redbooks listed by GARB, for the RBKSTAT summary.
+       01 WS-GARB-COUNT      PIC 9(9) VALUE 0.
+
       * Display this message to standard out
        01 WS-DISPLAY-MSG     PIC X(78) VALUE ALL SPACES.
 
@@ -114,6 +180,68 @@
       * Call return code
        01 WS-BAQ-RC          PIC 9(8) COMP-5.
 
+      * Set when RBKAMST-FILE has reached end of file
+       01 WS-AMST-EOF        PIC 9 COMP VALUE 0.
+           88 WS-AMST-AT-EOF   VALUE 1.
+
+      * Title of the Redbook (if any) the current X-EXEC call is
+      * against, moved in by each business section immediately
+      * before PERFORM X-EXEC so X-WRITE-AUDIT-REC can key the audit
+      * trail by it. Left SPACES for GARB, which has no single title.
+       01 WS-AUDIT-KEY-TITLE  PIC X(80) VALUE SPACES.
+
+      * Fail-fast circuit breaker for this run. WS-CB-CONSEC-FAILS
+      * counts consecutive BAQEXEC calls that did not come back
+      * BAQ-SUCCESS; once WS-CB-FAIL-THRESHOLD is reached, WS-CB-OPEN
+      * trips and every later X-EXEC call in the run is short-
+      * circuited by X-CIRCUIT-BREAKER-ABORT instead of being
+      * attempted. This program makes at most one BAQEXEC call per
+      * run today, so the breaker never trips in practice, but is
+      * placed here on the same terms as BAQHRBKB's so it is already
+      * in place for any future operation that loops several calls
+      * through X-EXEC in one run.
+       01 WS-CB-CONSEC-FAILS  PIC 9(4) COMP VALUE 0.
+       01 WS-CB-FAIL-THRESHOLD PIC 9(4) COMP VALUE 3.
+       01 WS-CB-OPEN          PIC 9 COMP VALUE 0.
+           88 WS-CB-IS-OPEN     VALUE 1.
+
+      * Optional server-target and OAuth client-credential override,
+      * read from RBKCFG by X-LOAD-SERVER-CONFIG. See BAQHSCFG.
+       01 WS-CFG-FILE-STATUS  PIC X(2).
+       01 WS-CFG-LOADED       PIC 9 VALUE 0.
+       01 WS-CFG-HOST         PIC X(60) VALUE SPACES.
+       01 WS-CFG-PORT         PIC X(05) VALUE SPACES.
+       01 WS-CFG-CLIENT-ID    PIC X(40) VALUE SPACES.
+       01 WS-CFG-CLIENT-SECRET PIC X(40) VALUE SPACES.
+       01 WS-CFG-SCOPE        PIC X(30) VALUE SPACES.
+       01 WS-CFG-OAUTH-LOADED PIC 9 VALUE 0.
+
+      * Run-level elapsed-time and API health statistics, reported to
+      * RBKSTAT by X-WRITE-RUN-STATS as the run ends.
+       01 WS-RUN-START-DATE      PIC X(8) VALUE SPACES.
+       01 WS-RUN-START-TIME      PIC X(6) VALUE SPACES.
+       01 WS-RUN-END-DATE        PIC X(8) VALUE SPACES.
+       01 WS-RUN-END-TIME        PIC X(6) VALUE SPACES.
+       01 WS-RUN-START-SECS      PIC 9(5) COMP VALUE 0.
+       01 WS-RUN-END-SECS        PIC 9(5) COMP VALUE 0.
+       01 WS-RUN-ELAPSED-SECS    PIC 9(5) COMP VALUE 0.
+       01 WS-RUN-ELAPSED-ED      PIC ZZZZ9.
+
+       01 WS-STATS-CALL-COUNT    PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-SUCCESS-COUNT PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-WARNING-COUNT PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-ERROR-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-CB-ABORT-COUNT PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-NUM-ED        PIC ZZZZZZ9.
+
+      * Shared HHMMSS-to-seconds-since-midnight conversion, used by
+      * X-WRITE-RUN-STATS for both the start and end time of the run.
+       01 WS-HHMMSS-CONV-IN      PIC X(6).
+       01 WS-HHMMSS-CONV-SECS    PIC 9(5) COMP.
+       01 WS-HHMMSS-CONV-HH      PIC 9(2).
+       01 WS-HHMMSS-CONV-MM      PIC 9(2).
+       01 WS-HHMMSS-CONV-SS      PIC 9(2).
+
 
        LINKAGE SECTION.
 
@@ -137,7 +265,7 @@
        COPY RBK01P01.
 
       * Response structure for Operation patchRedbook
-       COPY RBK02P01.
+       COPY RBK05P01.
 
       * Response structure for Operation mergeRedbook
        COPY RBK03P01.
@@ -165,6 +293,12 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' A-MAINLINE Entry.'.
 
+      * Stamp the start of this run for the RBKSTAT elapsed-time
+      * report, the same FUNCTION CURRENT-DATE idiom used elsewhere
+      * in this program for the audit trail.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-START-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUN-START-TIME.
+
       * Initialise the Host API and acquire a connection to
       * a z/OS Connect server instance
            PERFORM B-INIT.
@@ -185,6 +319,10 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' A-MAINLINE Exit. WS-RC=' WS-RC.
 
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-END-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUN-END-TIME.
+           PERFORM X-WRITE-RUN-STATS.
+
            STOP RUN.
 
       *----------------------------------------------------------------*
@@ -269,6 +407,8 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' CA-GET-ALL-REDBOOKS Entry.'.
 
+           MOVE 0 TO WS-GARB-COUNT.
+
       * Prepare the request
            SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK04Q01.
            MOVE LENGTH OF BAQBASE-RBK04Q01 TO BAQ-REQ-BASE-LENGTH.
@@ -442,6 +582,8 @@
 
            IF WS-RC = FAILED THEN GO TO CAA-999.
 
+           ADD 1 TO WS-GARB-COUNT.
+
       * We have fetched the Redbook from the Data Area so set the
       * address of the 01 level data structure.
            SET ADDRESS OF RBK04P01-responseCode200 to WS-ELEMENT.
@@ -578,6 +720,7 @@
 
        CB-020.
       * Call the API
+           MOVE Xtitle OF BAQBASE-RBK00Q01 TO WS-AUDIT-KEY-TITLE.
            SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK00I01.
            PERFORM X-EXEC.
 
@@ -726,7 +869,7 @@
       *
       * Operation createRedbook
       *
-      * Sets the content of the BAQBASE-RBK01Q01 Request structure
+      * Sets the content of the BAQBASE-RBK06Q01 Request structure
       * ready for the BAQEXEC Call. The call is then made to the
       * API End Point (EP) via BAQEXEC and the z/OS Connect server.
       *
@@ -741,48 +884,48 @@
 
       * First we make sure the whole request structure is initialised so
       * that the request is only sending intended values
-           INITIALIZE BAQBASE-RBK01Q01.
+           INITIALIZE BAQBASE-RBK06Q01.
 
       * Now populate the fields of the request structure with the values
       * for the new book which we are going to create
 
       * Start with the path parameter which will create the new book
            MOVE "Accelerate Mainframe Application Modernization with Hyb
-      -    "rid Cloud" TO Xtitle OF BAQBASE-RBK01Q01.
-           MOVE 64 TO Xtitle-length OF BAQBASE-RBK01Q01.
+      -    "rid Cloud" TO Xtitle OF BAQBASE-RBK06Q01.
+           MOVE 64 TO Xtitle-length OF BAQBASE-RBK06Q01.
 
       * Now populate the remaining fields of the book structure
-           MOVE Xtitle OF BAQBASE-RBK01Q01
-              TO Xtitle2 OF BAQBASE-RBK01Q01.
-           MOVE Xtitle-length OF BAQBASE-RBK01Q01
-              TO Xtitle2-length OF BAQBASE-RBK01Q01
+           MOVE Xtitle OF BAQBASE-RBK06Q01
+              TO Xtitle2 OF BAQBASE-RBK06Q01.
+           MOVE Xtitle-length OF BAQBASE-RBK06Q01
+              TO Xtitle2-length OF BAQBASE-RBK06Q01
 
-           MOVE "PUBLISHED" TO Xstatus OF BAQBASE-RBK01Q01.
-           MOVE 9 TO Xstatus-length OF BAQBASE-RBK01Q01.
+           MOVE "PUBLISHED" TO Xstatus OF BAQBASE-RBK06Q01.
+           MOVE 9 TO Xstatus-length OF BAQBASE-RBK06Q01.
 
-           MOVE 1 TO publicationDate-existence OF BAQBASE-RBK01Q01.
+           MOVE 1 TO publicationDate-existence OF BAQBASE-RBK06Q01.
            MOVE "2023-03-31T00:00:00Z" TO publicationDate2
-              OF BAQBASE-RBK01Q01.
-           MOVE 20 TO publicationDate2-length OF BAQBASE-RBK01Q01.
+              OF BAQBASE-RBK06Q01.
+           MOVE 20 TO publicationDate2-length OF BAQBASE-RBK06Q01.
 
-           MOVE "REDP-5705-00" TO formNumber OF BAQBASE-RBK01Q01.
+           MOVE "REDP-5705-00" TO formNumber OF BAQBASE-RBK06Q01.
 
-           MOVE 1 TO documentType-existence OF BAQBASE-RBK01Q01.
-           MOVE "PDF" TO documentType2 OF BAQBASE-RBK01Q01.
-           MOVE 3 TO documentType2-length OF BAQBASE-RBK01Q01.
+           MOVE 1 TO documentType-existence OF BAQBASE-RBK06Q01.
+           MOVE "PDF" TO documentType2 OF BAQBASE-RBK06Q01.
+           MOVE 3 TO documentType2-length OF BAQBASE-RBK06Q01.
 
-           MOVE 1 TO sizeMB-existence OF BAQBASE-RBK01Q01.
-           MOVE 6.62 TO sizeMB OF BAQBASE-RBK01Q01.
+           MOVE 1 TO sizeMB-existence OF BAQBASE-RBK06Q01.
+           MOVE 6.62 TO sizeMB OF BAQBASE-RBK06Q01.
 
-           MOVE 1 TO url-existence OF BAQBASE-RBK01Q01.
+           MOVE 1 TO url-existence OF BAQBASE-RBK06Q01.
            MOVE
               "https://www.redbooks.ibm.com/redpapers/pdfs/redp5705.pdf"
-              TO url2 OF BAQBASE-RBK01Q01.
-           MOVE 56 TO url2-length OF BAQBASE-RBK01Q01.
+              TO url2 OF BAQBASE-RBK06Q01.
+           MOVE 56 TO url2-length OF BAQBASE-RBK06Q01.
 
-           MOVE 10 TO authors-num OF BAQBASE-RBK01Q01.
+           MOVE 0 TO authors-num OF BAQBASE-RBK06Q01.
            MOVE "AUTHOR-DATA-AREA" TO authors-dataarea
-                                   OF BAQBASE-RBK01Q01.
+                                   OF BAQBASE-RBK06Q01.
 
        CC-020.
       * We use BAQPUTN to add the authors to the book and this is
@@ -793,12 +936,13 @@
        CC-030.
       * The request data for our new book is now complete and we are
       * ready to send it to the API endpoint.
-           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK01Q01.
-           MOVE LENGTH OF BAQBASE-RBK01Q01 TO BAQ-REQ-BASE-LENGTH.
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK06Q01.
+           MOVE LENGTH OF BAQBASE-RBK06Q01 TO BAQ-REQ-BASE-LENGTH.
 
       * Passing the address of the API-INFO structure required for the
       * BAQEXEC call. Section X-EXEC is a reuseable routine that is
       * used for all API calls.
+           MOVE Xtitle OF BAQBASE-RBK06Q01 TO WS-AUDIT-KEY-TITLE.
            SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK01I01.
            PERFORM X-EXEC.
 
@@ -873,103 +1017,23 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' CCAA-PUT-EACH-AUTHOR Entry.'.
 
-      * Setup the variables which X-PUT-DATA-AREA-ELEMENT will be using
-      * to add authors to the authors data area
-           SET WS-ELEMENT TO ADDRESS OF RBK01Q01-authors.
-           MOVE LENGTH OF RBK01Q01-authors TO WS-ELEMENT-LENGTH.
-           MOVE authors-dataarea OF BAQBASE-RBK01Q01
-                                 TO WS-DATA-AREA-NAME.
+      * The authors to add are read from an externalized author master
+      * file (DD name RBKAMST), one author per record, rather than
+      * carried as literals in the program, so a different book's
+      * author list can be supplied without a recompile.
+           MOVE 0 TO WS-AMST-EOF.
 
-      * Now add the authors to the request Data Area
-           MOVE 5 TO firstName2-length OF RBK01Q01-authors.
-           MOVE "Skyla" TO firstName2 OF RBK01Q01-authors.
-           MOVE 1 TO firstName-existence OF RBK01Q01-authors.
-           MOVE 6 TO lastName2-length OF RBK01Q01-authors.
-           MOVE "Loomis" TO lastName2 OF RBK01Q01-authors.
-           MOVE 1 TO lastName-existence OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 4 TO firstName2-length OF RBK01Q01-authors.
-           MOVE "Kyle" TO firstName2 OF RBK01Q01-authors.
-           MOVE 1 TO firstName-existence OF RBK01Q01-authors.
-           MOVE 7 TO lastName2-length OF RBK01Q01-authors.
-           MOVE "Charlet" TO lastName2 OF RBK01Q01-authors.
-           MOVE 1 TO lastName-existence OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 5 TO firstName2-length OF RBK01Q01-authors.
-           MOVE "Suman" TO firstName2 OF RBK01Q01-authors.
-           MOVE 1 TO firstName-existence OF RBK01Q01-authors.
-           MOVE 8 TO lastName2-length OF RBK01Q01-authors.
-           MOVE "Gopinath" TO lastName2 OF RBK01Q01-authors.
-           MOVE 1 TO lastName-existence OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 5 TO firstName2-length OF RBK01Q01-authors.
-           MOVE "Peter" TO firstName2 OF RBK01Q01-authors.
-           MOVE 1 TO firstName-existence OF RBK01Q01-authors.
-           MOVE 9 TO lastName2-length OF RBK01Q01-authors.
-           MOVE "McCaffrey" TO lastName2 OF RBK01Q01-authors.
-           MOVE 1 TO lastName-existence OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 3 TO firstName2-length OF RBK01Q01-authors.
-           MOVE "Tim" TO firstName2 OF RBK01Q01-authors.
-           MOVE 1 TO firstName-existence OF RBK01Q01-authors.
-           MOVE 6 TO lastName2-length OF RBK01Q01-authors.
-           MOVE "Brooks" TO lastName2 OF RBK01Q01-authors.
-           MOVE 1 TO lastName-existence OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 7 TO firstName2-length OF RBK01Q01-authors.
-           MOVE "Juergen" TO firstName2 OF RBK01Q01-authors.
-           MOVE 1 TO firstName-existence OF RBK01Q01-authors.
-           MOVE 5 TO lastName2-length OF RBK01Q01-authors.
-           MOVE "Holtz" TO lastName2 OF RBK01Q01-authors.
-           MOVE 1 TO lastName-existence OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 6 TO firstName2-length OF RBK01Q01-authors.
-           MOVE "Bryant" TO firstName2 OF RBK01Q01-authors.
-           MOVE 1 TO firstName-existence OF RBK01Q01-authors.
-           MOVE 11 TO lastName2-length OF RBK01Q01-authors.
-           MOVE "Panyarachun" TO lastName2 OF RBK01Q01-authors.
-           MOVE 1 TO lastName-existence OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 5 TO firstName2-length OF RBK01Q01-authors.
-           MOVE "Purvi" TO firstName2 OF RBK01Q01-authors.
-           MOVE 1 TO firstName-existence OF RBK01Q01-authors.
-           MOVE 5 TO lastName2-length OF RBK01Q01-authors.
-           MOVE "Patel" TO lastName2 OF RBK01Q01-authors.
-           MOVE 1 TO lastName-existence OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 7 TO firstName2-length OF RBK01Q01-authors.
-           MOVE "Mythili" TO firstName2 OF RBK01Q01-authors.
-           MOVE 1 TO firstName-existence OF RBK01Q01-authors.
-           MOVE 15 TO lastName2-length OF RBK01Q01-authors.
-           MOVE "Venkatakrishnan" TO lastName2 OF RBK01Q01-authors.
-           MOVE 1 TO lastName-existence OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 7 TO firstName2-length OF RBK01Q01-authors.
-           MOVE "Yichong" TO firstName2 OF RBK01Q01-authors.
-           MOVE 1 TO firstName-existence OF RBK01Q01-authors.
-           MOVE 2 TO lastName2-length OF RBK01Q01-authors.
-           MOVE "Yu" TO lastName2 OF RBK01Q01-authors.
-           MOVE 1 TO lastName-existence OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
+           OPEN INPUT RBKAMST-FILE.
+
+           READ RBKAMST-FILE
+               AT END
+                  MOVE 1 TO WS-AMST-EOF
+           END-READ.
+
+           PERFORM CCAAA-PUT-ONE-AUTHOR UNTIL WS-AMST-AT-EOF
+                                            OR WS-RC = FAILED.
+
+           CLOSE RBKAMST-FILE.
 
        CCAA-999.
            IF WS-DEBUG = 1 THEN
@@ -978,16 +1042,66 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * CCAAA-PUT-ONE-AUTHOR
+      *
+      * Adds the author currently held in the RBKAMST-FILE buffer to
+      * the authors Data Area, tallies it into authors-num, and reads
+      * the next record ready for CCAA-010's loop test.
+      *----------------------------------------------------------------*
+       CCAAA-PUT-ONE-AUTHOR SECTION.
+       CCAAA-010.
+           SET WS-ELEMENT TO ADDRESS OF RBK06Q01-authors.
+           MOVE LENGTH OF RBK06Q01-authors TO WS-ELEMENT-LENGTH.
+           MOVE authors-dataarea OF BAQBASE-RBK06Q01
+                                 TO WS-DATA-AREA-NAME.
+
+           MOVE FUNCTION TRIM(BAQHAMST-FIRST-NAME)
+              TO firstName2 OF RBK06Q01-authors.
+           PERFORM VARYING WS-INDEX-2 FROM
+                 LENGTH OF firstName2 OF RBK06Q01-authors BY -1
+              UNTIL WS-INDEX-2 = 0
+                 OR firstName2 OF RBK06Q01-authors (WS-INDEX-2:1)
+                    NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX-2 TO firstName2-length OF RBK06Q01-authors.
+           MOVE 1 TO firstName-existence OF RBK06Q01-authors.
+
+           MOVE FUNCTION TRIM(BAQHAMST-LAST-NAME)
+              TO lastName2 OF RBK06Q01-authors.
+           PERFORM VARYING WS-INDEX-2 FROM
+                 LENGTH OF lastName2 OF RBK06Q01-authors BY -1
+              UNTIL WS-INDEX-2 = 0
+                 OR lastName2 OF RBK06Q01-authors (WS-INDEX-2:1)
+                    NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX-2 TO lastName2-length OF RBK06Q01-authors.
+           MOVE 1 TO lastName-existence OF RBK06Q01-authors.
+
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+
+           IF WS-RC = OK THEN
+              ADD 1 TO authors-num OF BAQBASE-RBK06Q01
+           END-IF.
+
+           READ RBKAMST-FILE
+               AT END
+                  MOVE 1 TO WS-AMST-EOF
+           END-READ.
+
+       CCAAA-999.
+           EXIT.
+
       *----------------------------------------------------------------*
       * CD-PATCH-REDBOOK
       *
       * Operation patchRedbook - RFC6902
       *
-      * Sets the content of the BAQBASE-RBK02Q01 Request structure
+      * Sets the content of the BAQBASE-RBK05Q01 Request structure
       * ready for the BAQEXEC Call. The call is then made to the
       * RESTful End Point(EP) via BAQEXEC and the z/OS Connect server.
       *
-      * Upon success, the BAQBASE-RBK02P01 structure is returned
+      * Upon success, the BAQBASE-RBK05P01 structure is returned
       * and dependent of the EP HTTP Status Code a DATA AREA element
       * is got and processed.
       *----------------------------------------------------------------*
@@ -996,7 +1110,7 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' CD-PATCH-REDBOOK Entry.'.
 
-           INITIALIZE BAQBASE-RBK02Q01.
+           INITIALIZE BAQBASE-RBK05Q01.
 
       * Using the PATCH method in an API requests that a server object
       * is updated by a Patch Document on a field by field basis rather
@@ -1021,7 +1135,7 @@
       * choose which to employ via the OpenApi definition of the API.
       *
       * The patch document is constructed by z/OS Connect based on the
-      * settings made to the BAQBASE-RBK02Q01 request structure. The
+      * settings made to the BAQBASE-RBK05Q01 request structure. The
       * COBOL Copybook used for both RFC are similar, but the array
       * support is limited in RFC 7396.
       *
@@ -1052,7 +1166,7 @@
       * manipulate the operations Request structure to achieve these
       * goals.
       *
-      * Lets setup the Request structure BAQBASE-RBK02Q01 then
+      * Lets setup the Request structure BAQBASE-RBK05Q01 then
       * make the call to z/OS Connect via the Host API verbs.
 
       * 1. Update the URL of the redbook location
@@ -1069,9 +1183,9 @@
       *
       * Set the value 'U' for update to the url-patch-operation field
       * and set the new data.
-           MOVE 'U' TO url-patch-operation OF BAQBASE-RBK02Q01.
-           MOVE 13 to url-length OF BAQBASE-RBK02Q01.
-           MOVE 'http://newurl' TO url OF BAQBASE-RBK02Q01.
+           MOVE 'U' TO url-patch-operation OF BAQBASE-RBK05Q01.
+           MOVE 13 to url-length OF BAQBASE-RBK05Q01.
+           MOVE 'http://newurl' TO url OF BAQBASE-RBK05Q01.
 
       * 2. Update the owning departments Contact.
       *
@@ -1093,9 +1207,9 @@
       * generate as owningDepartment-pchop.  See the product
       * documentation for details on all the suffixes affected by
       * this option.
-           MOVE 'U' TO contact-patch-operation OF BAQBASE-RBK02Q01.
-           MOVE 14 to contact-length OF BAQBASE-RBK02Q01.
-           MOVE 'A. Contact' TO contact OF BAQBASE-RBK02Q01.
+           MOVE 'U' TO contact-patch-operation OF BAQBASE-RBK05Q01.
+           MOVE 14 to contact-length OF BAQBASE-RBK05Q01.
+           MOVE 'A. Contact' TO contact OF BAQBASE-RBK05Q01.
 
       * 3. Remove an author as the section has been replaced.
       *
@@ -1125,19 +1239,19 @@
       * name. Here we want to delete the entire Author item so we set
       * each -patch-operation field in the sub structure to 'D' to
       * state the entire array item is to be deleted.
-           MOVE '2' TO authors-patch-item OF BAQBASE-RBK02Q01.
-           MOVE 1 TO authors-num OF BAQBASE-RBK02Q01.
+           MOVE '2' TO authors-patch-item OF BAQBASE-RBK05Q01.
+           MOVE 1 TO authors-num OF BAQBASE-RBK05Q01.
            MOVE "AUTHOR-DATA-AREA" TO authors-dataarea
-                                              OF BAQBASE-RBK02Q01.
+                                              OF BAQBASE-RBK05Q01.
 
 
-           INITIALIZE RBK02Q01-authors.
-           MOVE 'D' TO firstName-patch-operation OF RBK02Q01-authors.
-           MOVE 'D' TO lastName-patch-operation OF RBK02Q01-authors.
+           INITIALIZE RBK05Q01-authors.
+           MOVE 'D' TO firstName-patch-operation OF RBK05Q01-authors.
+           MOVE 'D' TO lastName-patch-operation OF RBK05Q01-authors.
 
-           SET WS-ELEMENT TO ADDRESS OF RBK02Q01-authors.
-           MOVE LENGTH OF RBK02Q01-authors TO WS-ELEMENT-LENGTH.
-           MOVE authors-dataarea OF BAQBASE-RBK02Q01
+           SET WS-ELEMENT TO ADDRESS OF RBK05Q01-authors.
+           MOVE LENGTH OF RBK05Q01-authors TO WS-ELEMENT-LENGTH.
+           MOVE authors-dataarea OF BAQBASE-RBK05Q01
                                     TO WS-DATA-AREA-NAME.
 
       * Now add the delete author element to the request Data Area
@@ -1152,14 +1266,14 @@
       * -patch-item list. So now we have set up the array to delete
       * one author and add another.  When adding a new array element
       * the -patch-operation fields do not need to be set to any value.
-           MOVE '2,+' TO authors-patch-item OF BAQBASE-RBK02Q01.
-           MOVE 2 to authors-num OF BAQBASE-RBK02Q01.
+           MOVE '2,+' TO authors-patch-item OF BAQBASE-RBK05Q01.
+           MOVE 2 to authors-num OF BAQBASE-RBK05Q01.
 
-           INITIALIZE RBK02Q01-authors.
-           MOVE 'New' TO firstName OF RBK02Q01-authors.
-           Move 3 TO firstName-length OF RBK02Q01-authors.
-           MOVE 'Author' TO lastName OF RBK02Q01-authors.
-           Move 6 TO lastName-length OF RBK02Q01-authors.
+           INITIALIZE RBK05Q01-authors.
+           MOVE 'New' TO firstName OF RBK05Q01-authors.
+           Move 3 TO firstName-length OF RBK05Q01-authors.
+           MOVE 'Author' TO lastName OF RBK05Q01-authors.
+           Move 6 TO lastName-length OF RBK05Q01-authors.
 
       * Now add the next author element to the request Data Area
            PERFORM X-PUT-DATA-AREA-ELEMENT.
@@ -1169,7 +1283,7 @@
       *
       * To remove a property from an object we set its -patch-operation
       * field to 'D' for delete.
-           MOVE 'D' TO sizeMB-patch-operation OF BAQBASE-RBK02Q01.
+           MOVE 'D' TO sizeMB-patch-operation OF BAQBASE-RBK05Q01.
 
       * 6. Add a 'version' property dynamically and set it to 2.
       *
@@ -1189,30 +1303,31 @@
       * consumed by the Rest API is different.
 
       * We have now specified a number of field updates in the
-      * BAQBASE-RBK02Q01 Request structure we can now make the call to
+      * BAQBASE-RBK05Q01 Request structure we can now make the call to
       * z/OS Connect via the Host API verbs to process the structure
       * and call the endpoint Rest API with a Patch document which will
       * be processed by the API.
       *
       * Here we have chosen to group a number of updates together and
       * process in one call, if desired, each update could be done
-      * individually by setting the BAQBASE-RBK02Q01 fields then calling
+      * individually by setting the BAQBASE-RBK05Q01 fields then calling
       * BAQEXEC to call z/OS Connect, then initialize the
-      * BAQBASE-RBK02Q01 structure again, update as appropriate and
+      * BAQBASE-RBK05Q01 structure again, update as appropriate and
       * call BAQEXEC again.
-           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK02Q01.
-           MOVE LENGTH OF BAQBASE-RBK02Q01 TO BAQ-REQ-BASE-LENGTH.
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK05Q01.
+           MOVE LENGTH OF BAQBASE-RBK05Q01 TO BAQ-REQ-BASE-LENGTH.
 
            MOVE 'ABCs of IBM zOS System Programming Volume 1'
-                   TO Xtitle OF BAQBASE-RBK02Q01.
-           MOVE 44 to Xtitle-length OF BAQBASE-RBK02Q01.
+                   TO Xtitle OF BAQBASE-RBK05Q01.
+           MOVE 44 to Xtitle-length OF BAQBASE-RBK05Q01.
 
        CD-020.
       * Call the API
       * Passing the address of the API-INFO structure required for the
       * BAQEXEC call. Section X-EXEC is a reusable routine that is
       * used for all API calls.
-           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK02I01.
+           MOVE Xtitle OF BAQBASE-RBK05Q01 TO WS-AUDIT-KEY-TITLE.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK05I01.
            PERFORM X-EXEC.
 
       * Check that the call was successful, if not exit the section
@@ -1244,7 +1359,7 @@
       *
       * The address of the returned BAQBASE structure is returned in
       * the BAQ-RESPONSE-AREA so set the structure to that address
-           SET ADDRESS OF BAQBASE-RBK02P01 to BAQ-RESP-BASE-ADDRESS.
+           SET ADDRESS OF BAQBASE-RBK05P01 to BAQ-RESP-BASE-ADDRESS.
 
       * For this operation the OAS document defines two responses
       * 200-OK and 404-NOTFOUND, if the remote endpoint application
@@ -1264,7 +1379,7 @@
       * Check the remote endpoint HTTP status code and check that a
       * response was received, lets do the NOTFOUND case first.
            IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
-              IF responseCode404-existence OF BAQBASE-RBK02P01 > 0 THEN
+              IF responseCode404-existence OF BAQBASE-RBK05P01 > 0 THEN
 
       * The Redbook API provided a RedbookNotFound response body
       * in a Data Area, the name of that Data Area is located in
@@ -1272,10 +1387,10 @@
       * Set this name in to WS-DATA-AREA-NAME and use the common
       * routines X-GET-DATA-AREA-ELEMENT and set the expected length
       * of the returned data in WS-ELEMENT-LENGTH.
-                 MOVE responseCode404-dataarea OF BAQBASE-RBK02P01 TO
+                 MOVE responseCode404-dataarea OF BAQBASE-RBK05P01 TO
                      WS-DATA-AREA-NAME
 
-                 MOVE LENGTH OF RBK02P01-responseCode404 TO
+                 MOVE LENGTH OF RBK05P01-responseCode404 TO
                     WS-ELEMENT-LENGTH
 
                  PERFORM X-GET-DATA-AREA-ELEMENT
@@ -1291,13 +1406,13 @@
       * The RBK04P01-responseCode404 also contains a dynamic array
       * Data Area of authors Red Books, but for this operation this
       * array is not set
-                 SET ADDRESS OF RBK02P01-responseCode404 TO WS-ELEMENT
+                 SET ADDRESS OF RBK05P01-responseCode404 TO WS-ELEMENT
                  MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE
                  STRING OPERATION
                   ' EXEC RESTful EP return HTTP Status Code '
                   WS-STATUS-CODE
-                  ' MESSAGE ' Xmessage OF RBK02P01-responseCode404
-                      (1:Xmessage-length OF RBK02P01-responseCode404)
+                  ' MESSAGE ' Xmessage OF RBK05P01-responseCode404
+                      (1:Xmessage-length OF RBK05P01-responseCode404)
                   DELIMITED BY SIZE
                   INTO WS-DISPLAY-MSG
 
@@ -1318,50 +1433,50 @@
        CD-040.
       * Process the returned Redbook.
            IF BAQ-RESP-STATUS-CODE = 200 THEN
-              IF responseCode200-existence OF BAQBASE-RBK02P01 > 0 THEN
+              IF responseCode200-existence OF BAQBASE-RBK05P01 > 0 THEN
 
                  DISPLAY OPERATION ' Patched Red Book received'
-                 MOVE responseCode200-dataarea OF BAQBASE-RBK02P01 TO
+                 MOVE responseCode200-dataarea OF BAQBASE-RBK05P01 TO
                      WS-DATA-AREA-NAME
 
-                 MOVE LENGTH OF RBK02P01-responseCode200 TO
+                 MOVE LENGTH OF RBK05P01-responseCode200 TO
                     WS-ELEMENT-LENGTH
 
                  PERFORM X-GET-DATA-AREA-ELEMENT
 
       * BAQGETN has worked and returned the address of the Data Area
-      * that contains the RBK02P01-responseCode200 data structure.
-                 SET ADDRESS OF RBK02P01-responseCode200 TO WS-ELEMENT
+      * that contains the RBK05P01-responseCode200 data structure.
+                 SET ADDRESS OF RBK05P01-responseCode200 TO WS-ELEMENT
 
       * Check the fields have been updated by displaying the values
                  STRING OPERATION ' URL is now '
-                   url2 OF RBK02P01-responseCode200
-                        (1:url2-length OF RBK02P01-responseCode200)
+                   url2 OF RBK05P01-responseCode200
+                        (1:url2-length OF RBK05P01-responseCode200)
                  DELIMITED BY SIZE
                  INTO WS-DISPLAY-MSG
                  DISPLAY WS-DISPLAY-MSG
                  MOVE SPACES TO WS-DISPLAY-MSG
 
                  STRING OPERATION ' contact is now '
-                   contact OF RBK02P01-responseCode200
-                        (1:contact-length OF RBK02P01-responseCode200)
+                   contact OF RBK05P01-responseCode200
+                        (1:contact-length OF RBK05P01-responseCode200)
                  DELIMITED BY SIZE
                  INTO WS-DISPLAY-MSG
                  DISPLAY WS-DISPLAY-MSG
                  MOVE SPACES TO WS-DISPLAY-MSG
 
                  DISPLAY OPERATION ' Number of authors is '
-                       authors-num OF RBK02P01-responseCode200
+                       authors-num OF RBK05P01-responseCode200
 
                  PERFORM VARYING WS-INDEX
                     FROM 1 BY 1
                     UNTIL WS-INDEX >
-                       authors-num OF RBK02P01-responseCode200
+                       authors-num OF RBK05P01-responseCode200
 
-                    MOVE authors-dataarea OF RBK02P01-responseCode200
+                    MOVE authors-dataarea OF RBK05P01-responseCode200
                         TO WS-DATA-AREA-NAME
 
-                    MOVE LENGTH OF RBK02P01-authors TO WS-ELEMENT-LENGTH
+                    MOVE LENGTH OF RBK05P01-authors TO WS-ELEMENT-LENGTH
 
                     PERFORM X-GET-DATA-AREA-ELEMENT
 
@@ -1369,24 +1484,24 @@
 
       * We have fetched the Author from the Data Area so set the
       * address of the 01 level data structure.
-                   SET ADDRESS OF RBK02P01-authors TO WS-ELEMENT
+                   SET ADDRESS OF RBK05P01-authors TO WS-ELEMENT
 
                    IF WS-DEBUG = 1 THEN
                       DISPLAY OPERATION '   Author ' WS-INDEX
 
                     STRING OPERATION ' Author first name '
-                         firstName2 OF RBK02P01-authors
+                         firstName2 OF RBK05P01-authors
                        (1:firstName2-length
-                               OF RBK02P01-authors)
+                               OF RBK05P01-authors)
                     DELIMITED BY SIZE
                     INTO WS-DISPLAY-MSG
                     DISPLAY WS-DISPLAY-MSG
                     MOVE SPACES TO WS-DISPLAY-MSG
 
                     STRING OPERATION ' Author last name '
-                        lastName2 OF RBK02P01-authors
+                        lastName2 OF RBK05P01-authors
                        (1:lastName2-length
-                               OF RBK02P01-authors)
+                               OF RBK05P01-authors)
                     DELIMITED BY SIZE
                     INTO WS-DISPLAY-MSG
                     DISPLAY WS-DISPLAY-MSG
@@ -1395,10 +1510,10 @@
                  END-PERFORM
 
                  DISPLAY OPERATION ' sizeMB-existence is '
-                           sizeMB-existence OF RBK02P01-responseCode200
+                           sizeMB-existence OF RBK05P01-responseCode200
 
       *           DISPLAY OPERATION ' additional property is '
-      *               responseBody-json-property OF BAQBASE-RBK02Q01(1)
+      *               responseBody-json-property OF BAQBASE-RBK05Q01(1)
               END-IF.
 
        CD-999.
@@ -1598,6 +1713,7 @@
       * Passing the address of the API-INFO structure required for the
       * BAQEXEC call. Section X-EXEC is a reusable routine that is
       * used for all API calls.
+           MOVE Xtitle OF BAQBASE-RBK03Q01 TO WS-AUDIT-KEY-TITLE.
            SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK03I01.
            PERFORM X-EXEC.
 
@@ -1805,6 +1921,52 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' X-INIT Entry.'.
 
+           PERFORM X-LOAD-SERVER-CONFIG.
+
+           IF WS-CFG-LOADED = 1 THEN
+              MOVE BAQZ-SERVER-HOST TO BAQ-ZCON-PARM-NAME(1)
+              SET BAQ-ZCON-PARM-ADDRESS(1) TO ADDRESS OF WS-CFG-HOST
+              MOVE LENGTH OF WS-CFG-HOST TO BAQ-ZCON-PARM-LENGTH(1)
+
+              MOVE BAQZ-SERVER-PORT TO BAQ-ZCON-PARM-NAME(2)
+              SET BAQ-ZCON-PARM-ADDRESS(2) TO ADDRESS OF WS-CFG-PORT
+              MOVE LENGTH OF WS-CFG-PORT TO BAQ-ZCON-PARM-LENGTH(2)
+
+              DISPLAY OPERATION ' INIT using RBKCFG server target '
+                 WS-CFG-HOST ':' WS-CFG-PORT
+           END-IF.
+
+      * OAuth client-credential parameters ride on BAQ-REQUEST-AREA
+      * rather than BAQ-ZCONNECT-AREA, since they are picked up by
+      * BAQEXEC rather than BAQINIT, but are set up here, once, so
+      * the one BAQEXEC call this run makes (via X-EXEC) presents
+      * them without the business section having to know about them.
+           IF WS-CFG-OAUTH-LOADED = 1 THEN
+              MOVE BAQR-OAUTH-CLIENT-ID TO BAQ-REQ-PARM-NAME(1)
+              SET BAQ-REQ-PARM-ADDRESS(1)
+                 TO ADDRESS OF WS-CFG-CLIENT-ID
+              MOVE LENGTH OF WS-CFG-CLIENT-ID
+                 TO BAQ-REQ-PARM-LENGTH(1)
+
+              MOVE BAQR-OAUTH-CLIENT-SECRET TO BAQ-REQ-PARM-NAME(2)
+              SET BAQ-REQ-PARM-ADDRESS(2)
+                 TO ADDRESS OF WS-CFG-CLIENT-SECRET
+              MOVE LENGTH OF WS-CFG-CLIENT-SECRET
+                 TO BAQ-REQ-PARM-LENGTH(2)
+
+              IF WS-CFG-SCOPE NOT = SPACES THEN
+                 MOVE BAQR-OAUTH-SCOPE TO BAQ-REQ-PARM-NAME(3)
+                 SET BAQ-REQ-PARM-ADDRESS(3)
+                    TO ADDRESS OF WS-CFG-SCOPE
+                 MOVE LENGTH OF WS-CFG-SCOPE
+                    TO BAQ-REQ-PARM-LENGTH(3)
+              END-IF
+
+              DISPLAY OPERATION
+                 ' INIT using RBKCFG OAuth client-credentials for '
+                 'ClientId ' WS-CFG-CLIENT-ID
+           END-IF.
+
            CALL BAQ-INIT-NAME USING BY REFERENCE BAQ-ZCONNECT-AREA
                               RETURNING WS-BAQ-RC.
 
@@ -1850,6 +2012,48 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * X-LOAD-SERVER-CONFIG
+      *
+      * Reads the optional server-target and OAuth client-credential
+      * override from RBKCFG into WS-CFG-HOST/WS-CFG-PORT and
+      * WS-CFG-CLIENT-ID/WS-CFG-CLIENT-SECRET/WS-CFG-SCOPE, setting
+      * WS-CFG-LOADED and WS-CFG-OAUTH-LOADED independently (a site
+      * may want to override one without the other). A missing DD, or
+      * a blank RBKCFG-HOST/RBKCFG-CLIENT-ID value, leaves the
+      * matching WS-CFG-...-LOADED flag at 0 and that part of the
+      * installation default binding untouched.
+      *----------------------------------------------------------------*
+       X-LOAD-SERVER-CONFIG SECTION.
+       X-010.
+           MOVE 0 TO WS-CFG-LOADED.
+
+           OPEN INPUT RBKCFG-FILE.
+
+           IF WS-CFG-FILE-STATUS EQUAL '00' THEN
+              READ RBKCFG-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF BAQHSCFG-HOST NOT = SPACES THEN
+                       MOVE BAQHSCFG-HOST TO WS-CFG-HOST
+                       MOVE BAQHSCFG-PORT TO WS-CFG-PORT
+                       MOVE 1 TO WS-CFG-LOADED
+                    END-IF
+                    IF BAQHSCFG-CLIENT-ID NOT = SPACES THEN
+                       MOVE BAQHSCFG-CLIENT-ID TO WS-CFG-CLIENT-ID
+                       MOVE BAQHSCFG-CLIENT-SECRET
+                          TO WS-CFG-CLIENT-SECRET
+                       MOVE BAQHSCFG-SCOPE TO WS-CFG-SCOPE
+                       MOVE 1 TO WS-CFG-OAUTH-LOADED
+                    END-IF
+              END-READ
+              CLOSE RBKCFG-FILE
+           END-IF.
+
+       X-999.
+           EXIT.
+
       *----------------------------------------------------------------*
       * X-EXEC
       *
@@ -1860,6 +2064,16 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' X-EXEC Entry.'.
 
+      * A genuinely down backend should not be hammered call after
+      * call - once the breaker is open, fail fast instead of
+      * attempting the call.
+           IF WS-CB-IS-OPEN THEN
+              PERFORM X-CIRCUIT-BREAKER-ABORT
+              GO TO X-999
+           END-IF.
+
+           ADD 1 TO WS-STATS-CALL-COUNT.
+
            CALL BAQ-EXEC-NAME USING
                               BY REFERENCE BAQ-ZCONNECT-AREA
                               BY VALUE WS-API-INFO
@@ -1883,10 +2097,13 @@
               EVALUATE TRUE
                  WHEN BAQ-WARNING
                     MOVE 'API RETURN WARNING' TO WS-FAIL-TYPE
+                    ADD 1 TO WS-STATS-WARNING-COUNT
                  WHEN BAQ-ERROR
                     MOVE 'API RETURN ERROR  ' TO WS-FAIL-TYPE
+                    ADD 1 TO WS-STATS-ERROR-COUNT
                  WHEN BAQ-SEVERE
                     MOVE 'API RETURN SEVERE ' TO WS-FAIL-TYPE
+                    ADD 1 TO WS-STATS-ERROR-COUNT
               END-EVALUATE
 
               STRING OPERATION
@@ -1903,18 +2120,274 @@
                   DISPLAY OPERATION ' ' BAQ-ZCON-RETURN-MESSAGE
                         (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
               END-IF
+
+      * This program makes no retry attempt of its own, so a
+      * BAQ-WARNING counts towards the circuit breaker here the same
+      * as BAQ-ERROR/SEVERE - there is no later retry to wait for. A
+      * 404/409-style business response stays BAQ-SUCCESS at this
+      * level so it never counts here.
+              PERFORM X-TRIP-CIRCUIT-BREAKER-CHECK
            ELSE
+              ADD 1 TO WS-STATS-SUCCESS-COUNT
+              MOVE 0 TO WS-CB-CONSEC-FAILS
               IF WS-DEBUG = 1 THEN
                  DISPLAY OPERATION ' EXEC Status Code '
                    BAQ-RESP-STATUS-CODE
            END-IF.
 
+      * Record this call on the local audit trail, win or lose.
+           PERFORM X-WRITE-AUDIT-REC.
+
        X-999.
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' X-EXEC Exit.'.
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * X-TRIP-CIRCUIT-BREAKER-CHECK
+      *
+      * Counts a failed BAQEXEC call towards the circuit breaker;
+      * once WS-CB-FAIL-THRESHOLD consecutive failures are reached,
+      * opens the breaker so later X-EXEC calls in this run are
+      * short-circuited instead of attempted.
+      *----------------------------------------------------------------*
+       X-TRIP-CIRCUIT-BREAKER-CHECK SECTION.
+       X-010.
+           ADD 1 TO WS-CB-CONSEC-FAILS.
+
+           IF WS-CB-CONSEC-FAILS NOT LESS THAN WS-CB-FAIL-THRESHOLD
+              THEN
+              MOVE 1 TO WS-CB-OPEN
+              DISPLAY OPERATION
+                 ' CIRCUIT BREAKER OPEN after ' WS-CB-CONSEC-FAILS
+                 ' consecutive failed API calls'
+           END-IF.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-CIRCUIT-BREAKER-ABORT
+      *
+      * Fails a call fast without attempting it, because the circuit
+      * breaker is open. Synthesizes a BAQ-SEVERE-shaped completion
+      * code so the caller's normal BAQ-ERROR check still recognizes
+      * the call as failed.
+      *----------------------------------------------------------------*
+       X-CIRCUIT-BREAKER-ABORT SECTION.
+       X-010.
+           MOVE 12 TO BAQ-ZCON-COMPLETION-CODE.
+           MOVE 0 TO BAQ-ZCON-REASON-CODE.
+           MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9.
+           MOVE BAQ-ZCON-REASON-CODE TO WS-RC9.
+           MOVE FAILED TO WS-RC.
+           ADD 1 TO WS-STATS-CB-ABORT-COUNT.
+
+           STRING OPERATION
+              ' EXEC skipped - circuit breaker is open'
+              DELIMITED BY SIZE
+              INTO WS-DISPLAY-MSG
+
+           PERFORM X-WRITE-DISPLAY-MSG
+
+           PERFORM X-WRITE-AUDIT-REC.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-WRITE-AUDIT-REC
+      *
+      * Appends one BAQHAUDT-RECORD to the local audit trail (DD name
+      * RBKAUDT) for the BAQEXEC call just made, so who created or
+      * changed what Redbook, and with what completion/reason/HTTP
+      * status, can be answered later without digging through a kept
+      * job log.
+      *----------------------------------------------------------------*
+       X-WRITE-AUDIT-REC SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-WRITE-AUDIT-REC Entry.'.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO BAQHAUDT-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO BAQHAUDT-TIME.
+           MOVE 'BAQHRBKZ' TO BAQHAUDT-PROGRAM.
+           MOVE SPACES TO BAQHAUDT-TXID.
+           MOVE OPERATION TO BAQHAUDT-OPERATION.
+           MOVE WS-AUDIT-KEY-TITLE TO BAQHAUDT-KEY-TITLE.
+           MOVE WS-CC9 TO BAQHAUDT-COMP-CODE.
+           MOVE WS-RC9 TO BAQHAUDT-REASON-CODE.
+           MOVE WS-ST9 TO BAQHAUDT-HTTP-STATUS.
+
+           IF BAQ-SUCCESS THEN
+              MOVE 'SUCCESS' TO BAQHAUDT-RESULT
+           ELSE
+              MOVE 'FAILURE' TO BAQHAUDT-RESULT
+           END-IF.
+
+           OPEN EXTEND RBKAUDT-FILE.
+           WRITE BAQHAUDT-RECORD.
+           CLOSE RBKAUDT-FILE.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-WRITE-AUDIT-REC Exit.'.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-CONVERT-HHMMSS-TO-SECS
+      *
+      * Converts a HHMMSS time-of-day (as returned by positions 9-14
+      * of FUNCTION CURRENT-DATE) held in WS-HHMMSS-CONV-IN into the
+      * number of seconds since midnight, in WS-HHMMSS-CONV-SECS.
+      * Shared by X-WRITE-RUN-STATS for both the start and end time of
+      * the run.
+      *----------------------------------------------------------------*
+       X-CONVERT-HHMMSS-TO-SECS SECTION.
+       X-010.
+           MOVE WS-HHMMSS-CONV-IN (1:2) TO WS-HHMMSS-CONV-HH.
+           MOVE WS-HHMMSS-CONV-IN (3:2) TO WS-HHMMSS-CONV-MM.
+           MOVE WS-HHMMSS-CONV-IN (5:2) TO WS-HHMMSS-CONV-SS.
+
+           COMPUTE WS-HHMMSS-CONV-SECS =
+              (WS-HHMMSS-CONV-HH * 3600) + (WS-HHMMSS-CONV-MM * 60)
+              + WS-HHMMSS-CONV-SS.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-WRITE-RUN-STATS
+      *
+      * Writes the elapsed-time and API health statistics for this run
+      * to RBKSTAT, win or lose, so a batch monitoring job can trend
+      * run duration and API error/circuit-breaker rates over time
+      * without having to parse the job log.
+      *----------------------------------------------------------------*
+       X-WRITE-RUN-STATS SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-WRITE-RUN-STATS Entry.'.
+
+           MOVE WS-RUN-START-TIME TO WS-HHMMSS-CONV-IN.
+           PERFORM X-CONVERT-HHMMSS-TO-SECS.
+           MOVE WS-HHMMSS-CONV-SECS TO WS-RUN-START-SECS.
+
+           MOVE WS-RUN-END-TIME TO WS-HHMMSS-CONV-IN.
+           PERFORM X-CONVERT-HHMMSS-TO-SECS.
+           MOVE WS-HHMMSS-CONV-SECS TO WS-RUN-END-SECS.
+
+           IF WS-RUN-END-SECS NOT LESS THAN WS-RUN-START-SECS THEN
+              COMPUTE WS-RUN-ELAPSED-SECS =
+                 WS-RUN-END-SECS - WS-RUN-START-SECS
+           ELSE
+      * The run crossed midnight - add a full day's seconds back in.
+              COMPUTE WS-RUN-ELAPSED-SECS =
+                 (86400 - WS-RUN-START-SECS) + WS-RUN-END-SECS
+           END-IF.
+
+           MOVE WS-RUN-ELAPSED-SECS TO WS-RUN-ELAPSED-ED.
+
+           OPEN OUTPUT RBKSTAT-FILE.
+
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'BATCH RUN STATISTICS FOR OPERATION ' OPERATION
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'RUN START ' WS-RUN-START-DATE ' '
+              WS-RUN-START-TIME(1:2) ':' WS-RUN-START-TIME(3:2) ':'
+              WS-RUN-START-TIME(5:2)
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'RUN END   ' WS-RUN-END-DATE ' '
+              WS-RUN-END-TIME(1:2) ':' WS-RUN-END-TIME(3:2) ':'
+              WS-RUN-END-TIME(5:2)
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'ELAPSED SECONDS: ' WS-RUN-ELAPSED-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-CALL-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'API CALLS ATTEMPTED: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-SUCCESS-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'API CALLS SUCCESSFUL: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-WARNING-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'API CALLS ENDED IN WARNING: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-ERROR-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'API CALLS ENDED IN ERROR: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-CB-ABORT-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'CALLS SKIPPED BY CIRCUIT BREAKER: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+      * This program supports several different operations, each with
+      * its own idea of a meaningful business count. Summarize
+      * whichever applies here so one report covers every operation
+      * this program can run.
+           PERFORM XA-WRITE-RUN-SUMMARY.
+
+           CLOSE RBKSTAT-FILE.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-WRITE-RUN-STATS Exit.'.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * XA-WRITE-RUN-SUMMARY
+      *
+      * Writes the one line of RBKSTAT that depends on which OPERATION
+      * this run made - the business-level count, as opposed to the
+      * API-call-level counts X-WRITE-RUN-STATS already wrote.
+      *----------------------------------------------------------------*
+       XA-WRITE-RUN-SUMMARY SECTION.
+       XA-010.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           IF OPERATION = 'GARB' THEN
+              MOVE WS-GARB-COUNT TO WS-STATS-NUM-ED
+              STRING 'REDBOOKS LISTED: ' WS-STATS-NUM-ED
+                 DELIMITED BY SIZE INTO RBKSTAT-RECORD
+           ELSE
+              IF WS-RC = OK THEN
+                 STRING 'REDBOOK ' OPERATION ' RESULT: SUCCESS'
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+              ELSE
+                 STRING 'REDBOOK ' OPERATION ' RESULT: FAILED'
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+              END-IF
+           END-IF.
+           WRITE RBKSTAT-RECORD.
+
+       XA-999.
+           EXIT.
+
       *----------------------------------------------------------------*
       * X-PUT-DATA-AREA-ELEMENT
       *
