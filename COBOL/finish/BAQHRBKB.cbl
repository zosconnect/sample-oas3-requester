@@ -22,6 +22,13 @@
       *      GARB - Get All Redbooks                                  *
       *      GRBK - Get Redbook                                       *
       *      CRBK - Create Redbook                                    *
+      *      PRBK - Patch Redbook                                     *
+      *      MRBK - Merge Redbook                                     *
+      *      RECN - Reconcile RBKRECB baseline against a fresh pull   *
+      *      DRBK - Delete Redbook                                    *
+      *      BLKC - Bulk-create Redbooks from RBKCRIN                 *
+      *      BLKP - Bulk-patch Redbooks from RBKPRIN                  *
+      *      NMRG - Nightly sizeMB/documentType refresh from RBKNRIN  *
       *                                                               *
       * Pass in via JCL APARM statement, E.g:                         *
       *    //RBKRUN EXEC PROC=IMSBATCH,                               *
@@ -30,13 +37,219 @@
       * Optionally specify DEBUG for more diagnostics, E.g:           *
       *    //RBKRUN EXEC PROC=IMSBATCH,                               *
       *                  APARM='GARB DEBUG'                           *
+      * DEBUG also persists the Entry/Exit trace of this program's   *
+      * major operation paragraphs to the RBKTRC dataset, so it       *
+      * outlives the SYSOUT/console log a DEBUG run would otherwise   *
+      * be confined to. RBKTRC is only opened when DEBUG is given.    *
+      *                                                               *
+      * GARB optionally accepts an AUTHOR= filter, to ask the API     *
+      * for one author's inventory instead of the whole catalog,      *
+      * E.g (the filter can appear anywhere, together with DEBUG):    *
+      *    //RBKRUN EXEC PROC=IMSBATCH,                               *
+      *                  APARM='GARB AUTHOR=Jones'                    *
+      *                                                               *
+      * CRBK, PRBK, MRBK and their BLKC/BLKP/NMRG batch counterparts  *
+      * accept an optional DRYRUN keyword (anywhere on APARM, same as *
+      * AUTHOR=) that logs the request each would have sent without  *
+      * actually calling the API, E.g:                                *
+      *    //RBKRUN EXEC PROC=IMSBATCH,                               *
+      *                  APARM='BLKC DRYRUN'                          *
       *                                                               *
       * Calls RedbookAPI endpoint application operations.             *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BAQHRBKB.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CRBK reads the book to create from this file (DD name RBKCRIN)
+      * instead of carrying it as hardcoded literals, so a different
+      * book can be loaded without recompiling the program.
+           SELECT RBKCRIN-FILE ASSIGN TO RBKCRIN
+               ORGANIZATION IS SEQUENTIAL.
+
+      * PRBK reads the Title, Field and NewValue to patch from this
+      * file (DD name RBKPRIN) instead of a terminal input line.
+           SELECT RBKPRIN-FILE ASSIGN TO RBKPRIN
+               ORGANIZATION IS SEQUENTIAL.
+
+      * MRBK reads the Title, Field and NewValue to merge from this
+      * file (DD name RBKMRIN) instead of a terminal input line.
+           SELECT RBKMRIN-FILE ASSIGN TO RBKMRIN
+               ORGANIZATION IS SEQUENTIAL.
+
+      * GARB writes a formatted inventory report to this file (DD
+      * name RBKRPT) rather than relying on the DISPLAY log alone.
+           SELECT RBKRPT-FILE ASSIGN TO RBKRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+      * Symbolic checkpoint/restart dataset (DD name RBKCKPT), holding
+      * the last unit of work this program completed. Read at startup
+      * to detect a rerun after an abend, and rewritten after every
+      * checkpoint taken.
+           SELECT RBKCKPT-FILE ASSIGN TO RBKCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+      * Local audit trail (DD name RBKAUDT), holding one record per
+      * BAQEXEC call made by this run. Extended rather than replaced
+      * so the trail accumulates across runs.
+           SELECT RBKAUDT-FILE ASSIGN TO RBKAUDT
+               ORGANIZATION IS SEQUENTIAL.
+
+      * Exception queue (DD name RBKEXCP), holding one record for
+      * every createRedbook/patchRedbook/mergeRedbook attempt that
+      * did not come back with a 2xx status, so those attempts can be
+      * reviewed or resubmitted later instead of being found only by
+      * rereading this run's DISPLAY log or RBKAUDT. Extended rather
+      * than replaced, the same as RBKAUDT, so the queue accumulates
+      * across runs until something drains it.
+      *
+      * RBKEXCP is a VSAM ESDS cluster, not a plain QSAM dataset - it
+      * is also browsed and rewritten a row at a time by the RESB
+      * transaction in BAQHRBKC.cbl via EXEC CICS STARTBR/READNEXT/
+      * READ UPDATE/REWRITE, which only works against VSAM. ESDS
+      * access from batch COBOL is still expressed as ORGANIZATION
+      * IS SEQUENTIAL with OPEN EXTEND/WRITE to append - an ESDS has
+      * no keys to declare, so this SELECT clause is the same whether
+      * the DD behind it names a QSAM dataset or a VSAM cluster; it
+      * is the DD statement's dataset definition (outside this
+      * source) that makes RBKEXCP a VSAM cluster in practice.
+           SELECT RBKEXCP-FILE ASSIGN TO RBKEXCP
+               ORGANIZATION IS SEQUENTIAL.
+
+      * Local extract of the Redbook catalog (DD name RBKEXTR), written
+      * by GARB as it walks the getAllRedbooks inventory. Extended on a
+      * restart for the same reason RBKRPT is: the prior run's partial
+      * extract is completed rather than replaced.
+           SELECT RBKEXTR-FILE ASSIGN TO RBKEXTR
+               ORGANIZATION IS SEQUENTIAL.
+
+      * RECN reads yesterday's (or last run's) catalog snapshot from
+      * this file (DD name RBKRECB) to reconcile against a fresh
+      * getAllRedbooks pull.
+           SELECT RBKRECB-FILE ASSIGN TO RBKRECB
+               ORGANIZATION IS SEQUENTIAL.
+
+      * Optional z/OS Connect server target (DD name RBKCFG), read
+      * once at X-INIT time. FILE STATUS lets a run with no RBKCFG
+      * DD, or an empty one, fall back to the installation default
+      * server binding instead of abending.
+           SELECT RBKCFG-FILE ASSIGN TO RBKCFG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CFG-FILE-STATUS.
+
+      * RECN writes its NEW/CHANGED/REMOVED findings to this file
+      * (DD name RBKRECR).
+           SELECT RBKRECR-FILE ASSIGN TO RBKRECR
+               ORGANIZATION IS SEQUENTIAL.
+
+      * End-of-run elapsed-time and API health statistics report (DD
+      * name RBKSTAT), written once by X-WRITE-RUN-STATS as A-MAINLINE
+      * ends. Not restart-aware - it reports on this run alone, the
+      * same way RBKRECR reports on a single RECN pass.
+           SELECT RBKSTAT-FILE ASSIGN TO RBKSTAT
+               ORGANIZATION IS SEQUENTIAL.
+
+      * NMRG reads the nightly sizeMB/documentType refresh feed from
+      * this file (DD name RBKNRIN), one record per book.
+           SELECT RBKNRIN-FILE ASSIGN TO RBKNRIN
+               ORGANIZATION IS SEQUENTIAL.
+
+      * DEBUG trace dataset (DD name RBKTRC), holding the Entry/Exit
+      * trace of this program's major operation paragraphs. Only
+      * opened when APARM carries the DEBUG keyword, same as the
+      * console DISPLAY tracing it sits alongside - a run without
+      * DEBUG never allocates this DD.
+           SELECT RBKTRC-FILE ASSIGN TO RBKTRC
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RBKCRIN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHCRIN.
+
+       FD  RBKPRIN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHPRIN.
+
+       FD  RBKMRIN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHMRIN.
+
+       FD  RBKRPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RBKRPT-RECORD          PIC X(132).
+
+       FD  RBKCKPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHCKPT.
+
+       FD  RBKAUDT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHAUDT.
+
+       FD  RBKEXCP-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHEXCP.
+
+       FD  RBKEXTR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHEXTR.
+
+      * Baseline catalog snapshot read by RECN. Same field shape as
+      * BAQHEXTR-RECORD (it is, after all, a copy of an earlier
+      * RBKEXTR run) but declared locally rather than COPYing
+      * BAQHEXTR again, since BAQHEXTR-RECORD is already the name of
+      * the RBKEXTR-FILE record above.
+       FD  RBKRECB-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RBKRECB-RECORD.
+           03 RBKRECB-TITLE        PIC X(80).
+           03 RBKRECB-STATUS       PIC X(09).
+           03 RBKRECB-FORM-NUMBER  PIC X(12).
+           03 RBKRECB-PUB-DATE     PIC X(20).
+           03 RBKRECB-DOC-TYPE     PIC X(03).
+           03 RBKRECB-SIZE-MB      PIC 9(03)V9(02).
+           03 RBKRECB-URL          PIC X(60).
+           03 RBKRECB-AUTHORS      PIC X(200).
+
+       FD  RBKRECR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RBKRECR-RECORD          PIC X(132).
+
+       FD  RBKCFG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHSCFG.
+
+       FD  RBKSTAT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RBKSTAT-RECORD          PIC X(132).
+
+       FD  RBKNRIN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY BAQHNRIN.
+
+       FD  RBKTRC-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RBKTRC-RECORD          PIC X(132).
+
        WORKING-STORAGE SECTION.
 
       * API requester Host API required copy books
@@ -55,6 +268,15 @@
       * API-INFO for Operation getAllRedbooks
        COPY RBK02I01.
 
+      * API-INFO for Operation patchRedbook
+       COPY RBK05I01.
+
+      * API-INFO for Operation mergeRedbook
+       COPY RBK03I01.
+
+      * API-INFO for Operation deleteRedbook
+       COPY RBK07I01.
+
       * Pointer to API-INFO structure
        01 WS-API-INFO        USAGE POINTER VALUE NULL.
 
@@ -70,9 +292,24 @@
       * Request structure for Operation getAllRedbooks
        COPY RBK02Q01.
 
+      * Request structure for Operation patchRedbook
+       COPY RBK05Q01.
+
+      * Request structure for Operation mergeRedbook
+       COPY RBK03Q01.
+
+      * Request structure for Operation deleteRedbook
+       COPY RBK07Q01.
+
       * Set DEBUG state, 1 for Tracing, 0 without.
        01 WS-DEBUG           PIC 9 COMP VALUE 0.
 
+      * Working fields for X-TRACE-ENTRY/X-TRACE-EXIT, which persist
+      * the Entry/Exit trace of this program's major operation
+      * paragraphs to RBKTRC instead of leaving it console-only.
+       01 WS-TRACE-PARA      PIC X(32) VALUE SPACES.
+       01 WS-TRACE-TEXT      PIC X(80) VALUE SPACES.
+
       * The address of a returned Data Area Element
        01 WS-ELEMENT         USAGE POINTER VALUE NULL.
 
@@ -85,10 +322,217 @@
        01 WS-RC9             PIC 9(5).
        01 WS-ST9             PIC 9(5).
 
+      * Human-readable translation table for BAQ-ZCON-REASON-CODE.
+      * The completion code (BAQ-ZCON-COMPLETION-CODE) already has a
+      * readable name via the BAQ-SUCCESS/WARNING/ERROR/SEVERE/
+      * CRITICAL 88-levels in BAQHAREC, but the finer-grained reason
+      * code is just a number, so X-TRANSLATE-REASON-CODE looks it up
+      * here. Any code not listed gets WS-RC-XLATE-NOT-FOUND-TEXT.
+       01 WS-RC-XLATE-VALUES.
+           05 FILLER PIC X(45) VALUE
+              '00004TRANSIENT CONDITION - RETRY MAY SUCCEED '.
+           05 FILLER PIC X(45) VALUE
+              '00008CONNECTION TO Z/OS CONNECT SERVER FAILED'.
+           05 FILLER PIC X(45) VALUE
+              '00012REQUEST TIMED OUT AWAITING A RESPONSE   '.
+           05 FILLER PIC X(45) VALUE
+              '00016AUTHENTICATION OR AUTHORIZATION FAILURE '.
+           05 FILLER PIC X(45) VALUE
+              '00020TLS/SSL HANDSHAKE FAILURE               '.
+           05 FILLER PIC X(45) VALUE
+              '00024REQUEST OR RESPONSE BUFFER TOO SMALL    '.
+           05 FILLER PIC X(45) VALUE
+              '00028INVALID OR UNREACHABLE SERVER TARGET    '.
+           05 FILLER PIC X(45) VALUE
+              '00032UNEXPECTED HOST API INTERNAL ERROR      '.
+       01 WS-RC-XLATE-TABLE REDEFINES WS-RC-XLATE-VALUES.
+           05 WS-RC-XLATE-ENTRY OCCURS 8 TIMES.
+              10 WS-RC-XLATE-CODE PIC 9(5).
+              10 WS-RC-XLATE-TEXT PIC X(40).
+       01 WS-RC-XLATE-NOT-FOUND-TEXT PIC X(40) VALUE
+           'NO TRANSLATION AVAILABLE FOR THIS CODE'.
+       01 WS-RC-XLATE-OUT     PIC X(40) VALUE SPACES.
+       01 WS-RC-XLATE-FOUND   PIC 9 VALUE 0.
+
       * General Index Counts
        01 WS-INDEX           PIC 9(9).
        01 WS-INDEX-2         PIC 9(9).
 
+      * Working fields for parsing the semicolon-delimited author list
+      * read from RBKCRIN
+       01 WS-CRIN-AUTHOR-PTR PIC 9(4).
+       01 WS-CRIN-ONE-AUTHOR PIC X(40).
+
+      * Working fields for parsing the semicolon-delimited
+      * NAME=VALUE additionalProperties list read from RBKCRIN's
+      * BAQHCRIN-EXTRA field
+       01 WS-CRIN-EXTRA-PTR  PIC 9(4).
+       01 WS-CRIN-ONE-EXTRA  PIC X(141).
+       01 WS-CRIN-EXTRA-NAME PIC X(40).
+       01 WS-CRIN-EXTRA-VALUE PIC X(100).
+
+      * Working fields for the Title/Field/NewValue read from RBKPRIN
+      * for PRBK and RBKMRIN for MRBK
+       01 WS-CD-TITLE        PIC X(80).
+       01 WS-CD-FIELD        PIC X(10).
+       01 WS-CD-VALUE        PIC X(100).
+
+      * Set by CDC-GET-CURRENT-VALUE to 'Y' when a get-before-write
+      * fetch shows the targeted field already holds the value this
+      * patch/merge was about to set, so CDB-BUILD-AND-SEND-ONE-PATCH
+      * and CE-MERGE-REDBOOK can report success without resending an
+      * update that would not change anything.
+       01 WS-CD-ALREADY-CURRENT PIC X VALUE 'N'.
+       01 WS-CD-CURRENT-VALUE PIC X(100) VALUE SPACES.
+
+      * Working fields for the GARB inventory report written to
+      * RBKRPT
+       01 WS-RPT-LINE         PIC X(132) VALUE SPACES.
+       01 WS-RPT-COUNT        PIC 9(5) COMP VALUE 0.
+       01 WS-RPT-COUNT-ED     PIC ZZZZ9.
+
+      * Checkpoint/restart working fields
+       01 WS-CKPT-FILE-STATUS PIC X(2).
+       01 WS-RESTARTED        PIC 9 COMP VALUE 0.
+       01 WS-CHKP-SEQ         PIC 9(9) VALUE 0.
+       01 WS-CHKP-ID          PIC X(8) VALUE SPACES.
+       01 WS-CHKP-ID-LEN      PIC S9(4) COMP.
+       01 WS-CHKP-KEY         PIC X(80) VALUE SPACES.
+
+      * Audit trail working fields. X-EXEC writes one BAQHAUDT-RECORD
+      * per BAQEXEC call to RBKAUDT, keyed by whichever title the
+      * calling section is working on (left as SPACES for GARB, which
+      * has no single title).
+       01 WS-AUDIT-KEY-TITLE  PIC X(80) VALUE SPACES.
+
+      * Set by CCBB-CHECK-FOR-DUPLICATE to tell CCB-BUILD-AND-SEND-
+      * ONE-BOOK whether a getRedbook pre-check already found a book
+      * of this title, so the create call can be skipped instead of
+      * just reacting to the 409 it would otherwise get back.
+       01 WS-DUP-CHECK-SW     PIC X VALUE 'N'.
+           88 WS-DUP-FOUND    VALUE 'Y'.
+
+      * Working fields for building the semicolon-delimited author
+      * list for the current book's RBKEXTR record.
+       01 WS-EXTR-AUTHORS     PIC X(200) VALUE SPACES.
+       01 WS-EXTR-AUTHORS-LEN PIC 9(4) COMP VALUE 0.
+
+      * Retry-with-backoff working fields for X-EXEC. A BAQ-WARNING
+      * (rather than BAQ-ERROR/SEVERE/CRITICAL) is treated as worth
+      * retrying, on the chance it was a transient condition at the
+      * server. The delay between attempts doubles each time.
+       01 WS-EXEC-RETRY-COUNT PIC 9 COMP VALUE 0.
+       01 WS-EXEC-RETRY-MAX   PIC 9 COMP VALUE 3.
+       01 WS-EXEC-RETRY-DELAY PIC 9(4) COMP VALUE 0.
+
+      * Circuit breaker for X-EXEC. A run that hits this many
+      * consecutive BAQ-ERROR/SEVERE/CRITICAL completions (a down or
+      * unreachable backend, not a routine 404/409 business response)
+      * opens the circuit so the rest of the run fails fast instead of
+      * retrying a dead connection call after call.
+       01 WS-CB-CONSEC-FAILS  PIC 9(4) COMP VALUE 0.
+       01 WS-CB-FAIL-THRESHOLD PIC 9(4) COMP VALUE 3.
+       01 WS-CB-OPEN          PIC 9 COMP VALUE 0.
+           88 WS-CB-IS-OPEN     VALUE 1.
+
+      * Optional server-target config, read from RBKCFG by
+      * X-LOAD-SERVER-CONFIG. Held here (rather than pointed to
+      * directly in the FD record) so the values survive the CLOSE
+      * of RBKCFG-FILE for the rest of the run.
+       01 WS-CFG-FILE-STATUS  PIC X(2).
+       01 WS-CFG-LOADED       PIC 9 VALUE 0.
+       01 WS-CFG-HOST         PIC X(60) VALUE SPACES.
+       01 WS-CFG-PORT         PIC X(05) VALUE SPACES.
+       01 WS-CFG-CLIENT-ID    PIC X(40) VALUE SPACES.
+       01 WS-CFG-CLIENT-SECRET PIC X(40) VALUE SPACES.
+       01 WS-CFG-SCOPE        PIC X(30) VALUE SPACES.
+       01 WS-CFG-OAUTH-LOADED PIC 9 VALUE 0.
+
+      * Run-level elapsed-time and API health statistics. WS-RUN-START-
+      * DATE/TIME is stamped by A-MAINLINE before B-INIT; the counts
+      * below are updated by X-EXEC and its helper sections as each
+      * BAQEXEC call is made. X-WRITE-RUN-STATS turns all of this into
+      * the RBKSTAT report as A-MAINLINE ends.
+       01 WS-RUN-START-DATE      PIC X(8) VALUE SPACES.
+       01 WS-RUN-START-TIME      PIC X(6) VALUE SPACES.
+       01 WS-RUN-END-DATE        PIC X(8) VALUE SPACES.
+       01 WS-RUN-END-TIME        PIC X(6) VALUE SPACES.
+       01 WS-RUN-START-SECS      PIC 9(5) COMP VALUE 0.
+       01 WS-RUN-END-SECS        PIC 9(5) COMP VALUE 0.
+       01 WS-RUN-ELAPSED-SECS    PIC 9(5) COMP VALUE 0.
+       01 WS-RUN-ELAPSED-ED      PIC ZZZZ9.
+
+       01 WS-STATS-CALL-COUNT    PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-SUCCESS-COUNT PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-WARNING-COUNT PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-ERROR-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-RETRY-COUNT   PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-CB-ABORT-COUNT PIC 9(7) COMP VALUE 0.
+       01 WS-STATS-NUM-ED        PIC ZZZZZZ9.
+
+      * Shared HHMMSS-to-seconds-since-midnight conversion, used by
+      * X-WRITE-RUN-STATS for both the start and end time of the run.
+       01 WS-HHMMSS-CONV-IN      PIC X(6).
+       01 WS-HHMMSS-CONV-SECS    PIC 9(5) COMP.
+       01 WS-HHMMSS-CONV-HH      PIC 9(2).
+       01 WS-HHMMSS-CONV-MM      PIC 9(2).
+       01 WS-HHMMSS-CONV-SS      PIC 9(2).
+
+      * BLKC working fields. WS-BLKC-EOF-SW is a switch of its own
+      * rather than reusing WS-RC for loop control, since WS-RC is
+      * shared global state that CCB-BUILD-AND-SEND-ONE-BOOK and
+      * X-EXEC also set as each book in the file is attempted.
+       01 WS-BLKC-EOF-SW        PIC X VALUE 'N'.
+           88 WS-BLKC-EOF       VALUE 'Y'.
+       01 WS-BLKC-ATTEMPTED-CNT PIC 9(7) COMP VALUE 0.
+       01 WS-BLKC-SUCCESS-CNT   PIC 9(7) COMP VALUE 0.
+       01 WS-BLKC-FAILED-CNT    PIC 9(7) COMP VALUE 0.
+
+      * BLKC's record sequence number within RBKCRIN, checkpointed
+      * after every record so a rerun after an abend can skip back
+      * over the records a prior run already attempted.
+       01 WS-BLKC-REC-NUM       PIC 9(9) VALUE 0.
+
+      * BLKP working fields - same idea as BLKC, but for bulk patches.
+       01 WS-BLKP-EOF-SW        PIC X VALUE 'N'.
+           88 WS-BLKP-EOF       VALUE 'Y'.
+       01 WS-BLKP-ATTEMPTED-CNT PIC 9(7) COMP VALUE 0.
+       01 WS-BLKP-SUCCESS-CNT   PIC 9(7) COMP VALUE 0.
+       01 WS-BLKP-FAILED-CNT    PIC 9(7) COMP VALUE 0.
+       01 WS-BLKP-REC-NUM       PIC 9(9) VALUE 0.
+
+      * NMRG working fields - the nightly sizeMB/documentType refresh
+      * feed, same shape of switch/counters as BLKC and BLKP.
+       01 WS-NMRG-EOF-SW        PIC X VALUE 'N'.
+           88 WS-NMRG-EOF       VALUE 'Y'.
+       01 WS-NMRG-ATTEMPTED-CNT PIC 9(7) COMP VALUE 0.
+       01 WS-NMRG-SUCCESS-CNT   PIC 9(7) COMP VALUE 0.
+       01 WS-NMRG-FAILED-CNT    PIC 9(7) COMP VALUE 0.
+       01 WS-NMRG-REC-NUM       PIC 9(9) VALUE 0.
+
+      * RECN working fields. The baseline snapshot (RBKRECB) is held
+      * in this table, keyed by title, while the fresh RBKEXTR
+      * written by a CA-GET-ALL-REDBOOKS re-run is streamed past it
+      * one record at a time.
+       01 WS-RECN-TABLE.
+           03 WS-RECN-ENTRY OCCURS 100 TIMES.
+              05 WS-RECN-TITLE     PIC X(80) VALUE SPACES.
+              05 WS-RECN-STATUS    PIC X(09) VALUE SPACES.
+              05 WS-RECN-FORMNUM   PIC X(12) VALUE SPACES.
+              05 WS-RECN-MATCHED   PIC 9     VALUE 0.
+
+       01 WS-RECN-COUNT       PIC 9(4) COMP VALUE 0.
+       01 WS-RECN-IDX         PIC 9(4) COMP VALUE 0.
+       01 WS-RECN-FOUND-IDX   PIC 9(4) COMP VALUE 0.
+       01 WS-RECN-FOUND       PIC 9 VALUE 0.
+       01 WS-RECN-EOF-SW      PIC X VALUE 'N'.
+           88 WS-RECN-EOF      VALUE 'Y'.
+       01 WS-RECN-LINE        PIC X(132) VALUE SPACES.
+       01 WS-RECN-ADDED-CNT   PIC 9(5) COMP VALUE 0.
+       01 WS-RECN-CHANGED-CNT PIC 9(5) COMP VALUE 0.
+       01 WS-RECN-REMOVED-CNT PIC 9(5) COMP VALUE 0.
+       01 WS-RECN-CNT-ED      PIC ZZZZ9.
+
       * Display this message to standard out
        01 WS-DISPLAY-MSG     PIC X(78) VALUE ALL SPACES.
 
@@ -111,6 +555,22 @@
              05 FILLER          PIC X(1).
              05 DEBUG           PIC X(5) VALUE SPACES.
              05 FILLER          PIC X(90).
+          03  PARM-DATA-X REDEFINES PARM-DATA PIC X(100).
+
+      * GARB author filter, pulled out of PARM-DATA-X by scanning for
+      * the keyword AUTHOR= anywhere after the operation code (see
+      * CA-010). A blank WS-AUTHOR-FILTER means no filter was given.
+       01 WS-AUTHOR-KEYWORD-POS PIC 9(4) COMP VALUE 0.
+       01 WS-AUTHOR-START       PIC 9(4) COMP VALUE 0.
+       01 WS-AUTHOR-FILTER      PIC X(40) VALUE SPACES.
+
+      * DRYRUN keyword switch - see A-010. When set, CRBK/PRBK/MRBK
+      * and BLKC/BLKP/NMRG build and log the request they would send
+      * but never call X-EXEC, so nothing is actually created, patched
+      * or merged.
+       01 WS-DRYRUN-KEYWORD-POS PIC 9(4) COMP VALUE 0.
+       01 WS-DRYRUN             PIC 9 COMP VALUE 0.
+           88 WS-DRYRUN-ON        VALUE 1.
 
        LINKAGE SECTION.
 
@@ -127,6 +587,15 @@
       * Response structure for Operation getAllRedbooks
        COPY RBK02P01.
 
+      * Response structure for Operation patchRedbook
+       COPY RBK05P01.
+
+      * Response structure for Operation mergeRedbook
+       COPY RBK03P01.
+
+      * Response structure for Operation deleteRedbook
+       COPY RBK07P01.
+
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
       * A-MAINLINE
@@ -152,15 +621,54 @@
                      
            IF PARM-LENGTH LESS THAN 4 THEN
               DISPLAY 'PLEASE SPECIFY OPEARTION TO CALL AS PARAMETER'
-              DISPLAY 'VALID OPERATIONS ARE GARB, GRBK and CRBK'
+              DISPLAY 'VALID OPERATIONS ARE GARB, GRBK, CRBK, PRBK'
+              DISPLAY 'MRBK, RECN, DRBK, BLKC, BLKP and NMRG'
               STOP RUN
            END-IF.
 
            IF DEBUG = 'DEBUG' THEN
-              MOVE 1 TO WS-DEBUG.
+              MOVE 1 TO WS-DEBUG
+              OPEN OUTPUT RBKTRC-FILE
+           END-IF.
 
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' A-MAINLINE Entry.'.
+      * GARB accepts an optional AUTHOR= filter anywhere on the
+      * APARM after the operation code. TALLYING ... BEFORE INITIAL
+      * gives the count of characters ahead of the keyword, or the
+      * full field length when the keyword is absent, so the length
+      * test below doubles as the "was it found" check.
+           MOVE 0 TO WS-AUTHOR-KEYWORD-POS.
+           INSPECT PARM-DATA-X TALLYING WS-AUTHOR-KEYWORD-POS
+              FOR CHARACTERS BEFORE INITIAL 'AUTHOR='.
+           COMPUTE WS-AUTHOR-START = WS-AUTHOR-KEYWORD-POS + 8.
+           IF WS-AUTHOR-START NOT > LENGTH OF PARM-DATA-X THEN
+              UNSTRING PARM-DATA-X (WS-AUTHOR-START:) DELIMITED BY SPACE
+                 INTO WS-AUTHOR-FILTER
+           END-IF.
+
+      * CRBK/PRBK/MRBK and their BLKC/BLKP/NMRG batch counterparts
+      * accept an optional DRYRUN keyword, found the same way as
+      * AUTHOR= above, that builds and logs the request that would be
+      * sent without actually calling the API, for rehearsing a run
+      * before it is allowed to change anything.
+           MOVE 0 TO WS-DRYRUN-KEYWORD-POS.
+           INSPECT PARM-DATA-X TALLYING WS-DRYRUN-KEYWORD-POS
+              FOR CHARACTERS BEFORE INITIAL 'DRYRUN'.
+           IF WS-DRYRUN-KEYWORD-POS + LENGTH OF 'DRYRUN'
+                 NOT > LENGTH OF PARM-DATA-X THEN
+              MOVE 1 TO WS-DRYRUN
+           END-IF.
+
+           MOVE 'A-MAINLINE' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
+
+           IF WS-DRYRUN-ON THEN
+              DISPLAY OPERATION
+                 ' DRYRUN requested - no data will be changed.'.
+
+      * Stamp the start of this run for the RBKSTAT elapsed-time
+      * report written by X-WRITE-RUN-STATS at A-999.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-START-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUN-START-TIME.
 
       * Initialise the Host API and acquire a connection to
       * a z/OS Connect server instance
@@ -178,9 +686,24 @@
               PERFORM X-TERM
            END-IF.
 
+      * A clean end of run means there is no outstanding unit of work
+      * to resume, so the checkpoint dataset is cleared ready for the
+      * next run.
+           IF WS-RC = OK
+              PERFORM X-CLEAR-CHECKPOINT
+           END-IF.
+
        A-999.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-END-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-RUN-END-TIME.
+           PERFORM X-WRITE-RUN-STATS.
+
+           MOVE 'A-MAINLINE' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
+
            IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' A-MAINLINE Exit. WS-RC=' WS-RC.
+              CLOSE RBKTRC-FILE
+           END-IF.
 
            STOP RUN.
 
@@ -191,18 +714,22 @@
       *----------------------------------------------------------------*
        B-INIT SECTION.
        B-010.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' B-INIT Entry.'
+           MOVE 'B-INIT' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
 
            MOVE OK TO WS-RC.
 
+      * See if the symbolic checkpoint dataset shows this run is a
+      * restart of a prior abended run for the same operation.
+           PERFORM X-CHECK-RESTART.
+
       * Initialise the Host API and get a connection to the z/OS Connect
       * server
            PERFORM X-INIT.
 
        B-999.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' B-INIT Exit. WS-RC=' WS-RC.
+           MOVE 'B-INIT' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
 
            EXIT.
 
@@ -213,8 +740,8 @@
       *----------------------------------------------------------------*
        C-EXECUTE SECTION.
        C-010.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' C-EXECUTE Entry.'.
+           MOVE 'C-EXECUTE' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
 
       *    GARB
            IF OPERATION = 'GARB' THEN
@@ -228,6 +755,34 @@
            ELSE IF OPERATION = 'CRBK' THEN
               PERFORM CC-CREATE-REDBOOK
 
+      *    PRBK Title, Field, NewValue
+           ELSE IF OPERATION = 'PRBK' THEN
+              PERFORM CD-PATCH-REDBOOK
+
+      *    MRBK Title, Field, NewValue
+           ELSE IF OPERATION = 'MRBK' THEN
+              PERFORM CE-MERGE-REDBOOK
+
+      *    RECN - reconcile the RBKRECB baseline against a fresh pull
+           ELSE IF OPERATION = 'RECN' THEN
+              PERFORM CF-RECONCILE-CATALOG
+
+      *    DRBK Title
+           ELSE IF OPERATION = 'DRBK' THEN
+              PERFORM CG-DELETE-REDBOOK
+
+      *    BLKC - bulk-create many Redbooks from RBKCRIN
+           ELSE IF OPERATION = 'BLKC' THEN
+              PERFORM CH-BULK-CREATE-REDBOOKS
+
+      *    BLKP - bulk-patch many Redbooks from RBKPRIN
+           ELSE IF OPERATION = 'BLKP' THEN
+              PERFORM CI-BULK-PATCH-REDBOOKS
+
+      *    NMRG - nightly sizeMB/documentType refresh from RBKNRIN
+           ELSE IF OPERATION = 'NMRG' THEN
+              PERFORM CJ-NIGHTLY-MERGE-REFRESH
+
       *    Unknown request
            ELSE
               DISPLAY 'Operation ' OPERATION ' UNKNOWN'
@@ -235,8 +790,8 @@
            END-IF.
 
        C-999.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' C-EXECUTE Exit. WS-RC=' WS-RC.
+           MOVE 'C-EXECUTE' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
 
            EXIT.
 
@@ -255,34 +810,70 @@
       *----------------------------------------------------------------*
        CA-GET-ALL-REDBOOKS SECTION.
        CA-010.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' CA-GET-ALL-REDBOOKS Entry.'.
+           MOVE 'CA-GET-ALL-REDBOOKS' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
+
+      * Open the inventory report. A restarted run extends the report
+      * already written by the prior run rather than replacing it, so
+      * the header and column titles are only written the first time.
+      * WS-RPT-COUNT is only reset on a fresh run - X-CHECK-RESTART,
+      * called earlier from B-INIT, has already restored the prior
+      * run's count for a restarted run, so the trailer's "TOTAL
+      * REDBOOKS LISTED" still reflects every book ever listed, not
+      * just the ones processed since the restart.
+           IF WS-RESTARTED NOT = 1 THEN
+              MOVE 0 TO WS-RPT-COUNT
+           END-IF.
+           IF WS-RESTARTED = 1 THEN
+              OPEN EXTEND RBKRPT-FILE
+              OPEN EXTEND RBKEXTR-FILE
+           ELSE
+              OPEN OUTPUT RBKRPT-FILE
+              PERFORM CAB-WRITE-REPORT-HEADER
+              OPEN OUTPUT RBKEXTR-FILE
+           END-IF.
 
       * Prepare the request
            SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK02Q01.
            MOVE LENGTH OF BAQBASE-RBK02Q01 TO BAQ-REQ-BASE-LENGTH.
 
-      * For this request we want to get all Redbook Inventory
-      * and not the inventory for a particular author so we set
-      * the Xauthor-existence flag to 0 to tell z/OS Connect that
-      * the optional author parameter is not set.
+      * If an AUTHOR= filter was given on the APARM we ask for just
+      * that author's inventory by setting the Xauthor-existence flag
+      * to 1 and supplying the name in Xauthor2/Xauthor2-length.
+      * Otherwise we want all Redbook Inventory, so the flag is set
+      * to 0 to tell z/OS Connect the optional author parameter is
+      * not set.
       *
       * Ever wondered why some generated fields are prefix with 'X'?
       * It is because, as in this case, a clash exists with the
       * language reserved keyword list. AUTHOR is a COBOL keyword.
-           MOVE 0 TO Xauthor-existence of BAQBASE-RBK02Q01.
+           IF WS-AUTHOR-FILTER NOT EQUAL SPACES THEN
+              MOVE 1 TO Xauthor-existence of BAQBASE-RBK02Q01
+              MOVE FUNCTION TRIM(WS-AUTHOR-FILTER)
+                 TO Xauthor2 of BAQBASE-RBK02Q01
+              PERFORM VARYING WS-INDEX
+                    FROM LENGTH OF Xauthor2 of BAQBASE-RBK02Q01 BY -1
+                 UNTIL WS-INDEX = 0
+                    OR Xauthor2 of BAQBASE-RBK02Q01 (WS-INDEX:1)
+                       NOT EQUAL SPACE
+              END-PERFORM
+              MOVE WS-INDEX TO Xauthor2-length of BAQBASE-RBK02Q01
+           ELSE
+              MOVE 0 TO Xauthor-existence of BAQBASE-RBK02Q01
+           END-IF.
 
        CA-020.
       * Call the API
       * Passing the address of the API-INFO structure required for the
       * BAQEXEC call. Section X-EXEC is a reuseable routine that is
       * used for all API calls.
+           MOVE SPACES TO WS-AUDIT-KEY-TITLE.
            SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK02I01.
            PERFORM X-EXEC.
 
       * Check that the call was successful, if not exit the section
       * Routine X-EXEC has displayed the error responses
-           IF BAQ-ERROR THEN
+           IF BAQ-ERROR OR BAQ-SEVERE OR BAQ-CRITICAL THEN
               DISPLAY OPERATION ' CA-GET-ALL-REDBOOKS BAQEXEC problem'
               DISPLAY BAQ-ZCON-RETURN-MESSAGE
                        (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
@@ -403,9 +994,12 @@
            END-IF.
 
        CA-999.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' CA-GET-ALL-REDBOOKS Exit. WS-RC='
-                      WS-RC.
+           PERFORM CAB-WRITE-REPORT-TRAILER.
+           CLOSE RBKRPT-FILE.
+           CLOSE RBKEXTR-FILE.
+
+           MOVE 'CA-GET-ALL-REDBOOKS' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
 
            EXIT.
 
@@ -434,6 +1028,18 @@
       * address of the 01 level data structure.
            SET ADDRESS OF RBK02P01-responseCode200 to WS-ELEMENT.
 
+      * If this run is resuming after an abend, the Data Area still has
+      * to be read in sequence up to the restart point (BAQGETN has no
+      * way to skip ahead) but books already processed by the prior run
+      * are not reprocessed or redisplayed.
+           IF WS-RESTARTED = 1 AND WS-INDEX NOT > WS-CHKP-SEQ THEN
+              GO TO CAA-999
+           END-IF.
+
+      * Start this book's RBKEXTR author list afresh.
+           MOVE SPACES TO WS-EXTR-AUTHORS.
+           MOVE 0 TO WS-EXTR-AUTHORS-LEN.
+
       * For simplicity lets display the content of the Redbook data
       * structure
       *
@@ -480,6 +1086,76 @@
                END-IF
            END-IF.
 
+      * Same sanity checks CBB-SANITY-CHECK-REDBOOK runs for a single
+      * GRBK, run here for each book the inventory pull returns.
+           PERFORM CAAB-SANITY-CHECK-REDBOOK.
+
+       CAA-015.
+      * Format and write this book's line on the inventory report.
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE Xtitle OF RBK02P01-responseCode200
+                (1:Xtitle-length OF RBK02P01-responseCode200)
+              TO WS-RPT-LINE(1:30).
+           MOVE Xstatus OF RBK02P01-responseCode200
+                (1:Xstatus-length OF RBK02P01-responseCode200)
+              TO WS-RPT-LINE(32:9).
+           MOVE formNumber OF RBK02P01-responseCode200
+              TO WS-RPT-LINE(42:12).
+           IF publicationDate-existence
+                 OF RBK02P01-responseCode200 > 0 THEN
+              MOVE publicationDate2 OF RBK02P01-responseCode200
+                 (1:publicationDate2-length OF RBK02P01-responseCode200)
+                 TO WS-RPT-LINE(55:16)
+           END-IF.
+           WRITE RBKRPT-RECORD FROM WS-RPT-LINE.
+           ADD 1 TO WS-RPT-COUNT.
+
+      * Write this book's RBKEXTR catalog extract record, in the same
+      * shape as a BAQHCRIN input record so it can be fed straight
+      * back in to CRBK if ever needed.
+           MOVE SPACES TO BAQHEXTR-RECORD.
+           MOVE Xtitle OF RBK02P01-responseCode200
+                (1:Xtitle-length OF RBK02P01-responseCode200)
+              TO BAQHEXTR-TITLE.
+           MOVE Xstatus OF RBK02P01-responseCode200
+                (1:Xstatus-length OF RBK02P01-responseCode200)
+              TO BAQHEXTR-STATUS.
+           MOVE formNumber OF RBK02P01-responseCode200
+              TO BAQHEXTR-FORM-NUMBER.
+           IF publicationDate-existence
+                 OF RBK02P01-responseCode200 > 0 THEN
+              MOVE publicationDate2 OF RBK02P01-responseCode200
+                 (1:publicationDate2-length OF RBK02P01-responseCode200)
+                 TO BAQHEXTR-PUB-DATE
+           END-IF.
+           IF documentType-existence
+                 OF RBK02P01-responseCode200 > 0 THEN
+              MOVE documentType2 OF RBK02P01-responseCode200
+                 (1:documentType2-length OF RBK02P01-responseCode200)
+                 TO BAQHEXTR-DOC-TYPE
+           END-IF.
+           IF sizeMB-existence OF RBK02P01-responseCode200 > 0 THEN
+              MOVE sizeMB OF RBK02P01-responseCode200
+                 TO BAQHEXTR-SIZE-MB
+           END-IF.
+           IF url-existence OF RBK02P01-responseCode200 > 0 THEN
+              MOVE url2 OF RBK02P01-responseCode200
+                 (1:url2-length OF RBK02P01-responseCode200)
+                 TO BAQHEXTR-URL
+           END-IF.
+           MOVE WS-EXTR-AUTHORS TO BAQHEXTR-AUTHORS.
+           WRITE BAQHEXTR-RECORD.
+
+       CAA-020.
+      * This book is fully processed, so record it as the new
+      * restart point before going on to the next one.
+           MOVE SPACES TO WS-CHKP-KEY.
+           MOVE Xtitle OF RBK02P01-responseCode200
+                (1:Xtitle-length OF RBK02P01-responseCode200)
+              TO WS-CHKP-KEY.
+           MOVE WS-INDEX TO WS-CHKP-SEQ.
+           PERFORM X-TAKE-CHECKPOINT.
+
        CAA-999.
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' CAA-GET-EACH-REDBOOK Exit. WS-RC='
@@ -487,6 +1163,57 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * CAAB-SANITY-CHECK-REDBOOK
+      *
+      * Same checks as CBB-SANITY-CHECK-REDBOOK, against the book
+      * CAA-010 just addressed at RBK02P01-responseCode200. Kept as
+      * its own section (rather than shared with CBB) since the two
+      * operations address different response structures.
+      *----------------------------------------------------------------*
+       CAAB-SANITY-CHECK-REDBOOK SECTION.
+       CAAB-010.
+           IF Xtitle-length OF RBK02P01-responseCode200 = 0
+              OR Xtitle-length OF RBK02P01-responseCode200 > 80 THEN
+              DISPLAY OPERATION ' WARNING - Title length '
+                 Xtitle-length OF RBK02P01-responseCode200
+                 ' is outside the expected 1-80 range.'
+           END-IF.
+
+           IF Xstatus-length OF RBK02P01-responseCode200 > 0 THEN
+              EVALUATE Xstatus OF RBK02P01-responseCode200
+                    (1:Xstatus-length OF RBK02P01-responseCode200)
+                 WHEN 'DRAFT'
+                 WHEN 'PUBLISHED'
+                    CONTINUE
+                 WHEN OTHER
+                    DISPLAY OPERATION ' WARNING - Status '
+                       Xstatus OF RBK02P01-responseCode200
+                       (1:Xstatus-length OF RBK02P01-responseCode200)
+                       ' is not one of DRAFT or PUBLISHED.'
+              END-EVALUATE
+           END-IF.
+
+           IF documentType-existence OF RBK02P01-responseCode200
+                 > 0 THEN
+              EVALUATE documentType2 OF RBK02P01-responseCode200
+                    (1:documentType2-length
+                       OF RBK02P01-responseCode200)
+                 WHEN 'PDF'
+                 WHEN 'HARDCOPY'
+                    CONTINUE
+                 WHEN OTHER
+                    DISPLAY OPERATION ' WARNING - Document type '
+                       documentType2 OF RBK02P01-responseCode200
+                       (1:documentType2-length
+                          OF RBK02P01-responseCode200)
+                       ' is not one of PDF or HARDCOPY.'
+              END-EVALUATE
+           END-IF.
+
+       CAAB-999.
+           EXIT.
+
       *----------------------------------------------------------------*
       * CAAA-GET-EACH-AUTHOR
       *
@@ -520,6 +1247,22 @@
                  authors OF RBK02P01-authors
                       (1:authors-length OF RBK02P01-authors).
 
+      * Append this author to the book's RBKEXTR author list, using
+      * the same semicolon-delimited convention as BAQHCRIN-AUTHORS.
+           IF WS-EXTR-AUTHORS-LEN > 0 THEN
+              MOVE '; ' TO WS-EXTR-AUTHORS
+                 (WS-EXTR-AUTHORS-LEN + 1:2)
+              ADD 2 TO WS-EXTR-AUTHORS-LEN
+           END-IF.
+
+           MOVE authors OF RBK02P01-authors
+                (1:authors-length OF RBK02P01-authors)
+              TO WS-EXTR-AUTHORS
+                 (WS-EXTR-AUTHORS-LEN + 1:authors-length
+                    OF RBK02P01-authors).
+           ADD authors-length OF RBK02P01-authors
+              TO WS-EXTR-AUTHORS-LEN.
+
        CAAA-999.
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' CAAA-GET-EACH-AUTHOR Exit. WS-RC='
@@ -527,6 +1270,91 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * CAB-WRITE-REPORT-HEADER
+      *
+      * Writes the run-metadata banner (title, run start timestamp,
+      * operation and any AUTHOR= filter in effect) and the column
+      * heading lines at the top of a fresh GARB inventory report.
+      *----------------------------------------------------------------*
+       CAB-WRITE-REPORT-HEADER SECTION.
+       CAB-010.
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE 'REDBOOK INVENTORY REPORT' TO WS-RPT-LINE(1:25).
+           WRITE RBKRPT-RECORD FROM WS-RPT-LINE.
+
+      * Use the same run-start timestamp X-WRITE-RUN-STATS reports on
+      * RBKSTAT, rather than taking a second, slightly later reading.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING 'RUN START ' WS-RUN-START-DATE ' '
+              WS-RUN-START-TIME(1:2) ':' WS-RUN-START-TIME(3:2) ':'
+              WS-RUN-START-TIME(5:2)
+              DELIMITED BY SIZE
+              INTO WS-RPT-LINE.
+           WRITE RBKRPT-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING 'OPERATION: ' OPERATION
+              DELIMITED BY SIZE
+              INTO WS-RPT-LINE.
+           WRITE RBKRPT-RECORD FROM WS-RPT-LINE.
+
+           IF WS-AUTHOR-FILTER NOT EQUAL SPACES THEN
+              MOVE SPACES TO WS-RPT-LINE
+              STRING 'AUTHOR FILTER: ' FUNCTION TRIM(WS-AUTHOR-FILTER)
+                 DELIMITED BY SIZE
+                 INTO WS-RPT-LINE
+              WRITE RBKRPT-RECORD FROM WS-RPT-LINE
+           END-IF.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RBKRPT-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE 'TITLE' TO WS-RPT-LINE(1:30).
+           MOVE 'STATUS' TO WS-RPT-LINE(32:9).
+           MOVE 'FORM NUMBER' TO WS-RPT-LINE(42:12).
+           MOVE 'PUBLICATION DATE' TO WS-RPT-LINE(55:16).
+           WRITE RBKRPT-RECORD FROM WS-RPT-LINE.
+
+       CAB-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CAB-WRITE-REPORT-TRAILER
+      *
+      * Writes the closing footer (total book count and the timestamp
+      * the report was closed at) at the end of the GARB inventory
+      * report.
+      *----------------------------------------------------------------*
+       CAB-WRITE-REPORT-TRAILER SECTION.
+       CAB-010.
+           MOVE WS-RPT-COUNT TO WS-RPT-COUNT-ED.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RBKRPT-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING 'TOTAL REDBOOKS LISTED: ' WS-RPT-COUNT-ED
+              DELIMITED BY SIZE
+              INTO WS-RPT-LINE.
+           WRITE RBKRPT-RECORD FROM WS-RPT-LINE.
+
+      * This report is closed and written well before A-999 stamps
+      * WS-RUN-END-DATE/TIME, so the footer takes its own reading
+      * rather than reporting a run end time that has not happened
+      * yet.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING 'REPORT CLOSED ' FUNCTION CURRENT-DATE(1:8) ' '
+              FUNCTION CURRENT-DATE(9:2) ':' FUNCTION CURRENT-DATE(11:2)
+              ':' FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO WS-RPT-LINE.
+           WRITE RBKRPT-RECORD FROM WS-RPT-LINE.
+
+       CAB-999.
+           EXIT.
+
       *----------------------------------------------------------------*
       * CB-GET-REDBOOK
       *
@@ -542,8 +1370,8 @@
       *----------------------------------------------------------------*
        CB-GET-REDBOOK SECTION.
        CB-010.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' CB-GET-REDBOOK Entry.'.
+           MOVE 'CB-GET-REDBOOK' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
 
       * Prepare the request for sending
            SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK00Q01.
@@ -563,11 +1391,12 @@
 
        CB-020.
       * Call the API
+           MOVE Xtitle OF BAQBASE-RBK00Q01 TO WS-AUDIT-KEY-TITLE.
            SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK00I01.
            PERFORM X-EXEC.
 
       * Check that BAQEXEC returned BAQ-SUCCESS and exit if not
-           IF BAQ-ERROR THEN
+           IF BAQ-ERROR OR BAQ-SEVERE OR BAQ-CRITICAL THEN
               DISPLAY OPERATION ' CC-GET-REDBOOK BAQEXEC problem'
               DISPLAY BAQ-ZCON-RETURN-MESSAGE
                        (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
@@ -697,13 +1526,73 @@
 
                  PERFORM X-WRITE-DISPLAY-MSG
 
+      * The call succeeded and the fields look well-formed enough to
+      * have been fetched, but that does not guarantee the values
+      * themselves are sane, so check them against what the OAS
+      * document actually allows before trusting them any further.
+                 PERFORM CBB-SANITY-CHECK-REDBOOK
+
                END-IF
            END-IF.
 
        CB-999.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' CB-GET-REDBOOK Exit. WS-RC=' WS-RC.
+           MOVE 'CB-GET-REDBOOK' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CBB-SANITY-CHECK-REDBOOK
+      *
+      * CB-050 has just addressed RBK00P01-responseCode200. A 200
+      * response is still only as trustworthy as the backend that
+      * sent it, so this checks the values actually fall within what
+      * the OAS document promises (a length in range, an Xstatus of
+      * DRAFT/PUBLISHED, a documentType of PDF/HARDCOPY when given)
+      * and just warns, rather than failing the call, since the data
+      * is still usable even if suspect.
+      *----------------------------------------------------------------*
+       CBB-SANITY-CHECK-REDBOOK SECTION.
+       CBB-010.
+           IF Xtitle-length OF RBK00P01-responseCode200 = 0
+              OR Xtitle-length OF RBK00P01-responseCode200 > 80 THEN
+              DISPLAY OPERATION ' WARNING - Title length '
+                 Xtitle-length OF RBK00P01-responseCode200
+                 ' is outside the expected 1-80 range.'
+           END-IF.
+
+           IF Xstatus-length OF RBK00P01-responseCode200 > 0 THEN
+              EVALUATE Xstatus OF RBK00P01-responseCode200
+                    (1:Xstatus-length OF RBK00P01-responseCode200)
+                 WHEN 'DRAFT'
+                 WHEN 'PUBLISHED'
+                    CONTINUE
+                 WHEN OTHER
+                    DISPLAY OPERATION ' WARNING - Status '
+                       Xstatus OF RBK00P01-responseCode200
+                       (1:Xstatus-length OF RBK00P01-responseCode200)
+                       ' is not one of DRAFT or PUBLISHED.'
+              END-EVALUATE
+           END-IF.
+
+           IF documentType-existence OF RBK00P01-responseCode200
+                 > 0 THEN
+              EVALUATE documentType2 OF RBK00P01-responseCode200
+                    (1:documentType2-length
+                       OF RBK00P01-responseCode200)
+                 WHEN 'PDF'
+                 WHEN 'HARDCOPY'
+                    CONTINUE
+                 WHEN OTHER
+                    DISPLAY OPERATION ' WARNING - Document type '
+                       documentType2 OF RBK00P01-responseCode200
+                       (1:documentType2-length
+                          OF RBK00P01-responseCode200)
+                       ' is not one of PDF or HARDCOPY.'
+              END-EVALUATE
+           END-IF.
 
+       CBB-999.
            EXIT.
 
       *----------------------------------------------------------------*
@@ -721,61 +1610,256 @@
       *----------------------------------------------------------------*
        CC-CREATE-REDBOOK SECTION.
        CC-010.
+           MOVE 'CC-CREATE-REDBOOK' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
+
+      * CRBK creates a single book in one unit of work, so if the
+      * checkpoint dataset already shows it completed on a prior run
+      * there is nothing left to resume.
+           IF WS-RESTARTED = 1 AND WS-CHKP-SEQ NOT < 1 THEN
+              DISPLAY OPERATION
+                 ' CC-CREATE-REDBOOK already completed, skipping.'
+              GO TO CC-999
+           END-IF.
+
+      * The book to create, including its authors, is read from an
+      * externalized input record (DD name RBKCRIN) rather than
+      * hardcoded here, so CRBK can create a different book on each
+      * run without a recompile.
+           OPEN INPUT RBKCRIN-FILE.
+
+           READ RBKCRIN-FILE
+               AT END
+                  DISPLAY OPERATION
+                     ' CC-CREATE-REDBOOK no input record on RBKCRIN'
+                  CLOSE RBKCRIN-FILE
+                  MOVE FAILED TO WS-RC
+                  GO TO CC-999
+           END-READ.
+
+           CLOSE RBKCRIN-FILE.
+
+           PERFORM CCB-BUILD-AND-SEND-ONE-BOOK.
+           IF WS-RC = FAILED THEN GO TO CC-999.
+
+       CC-020.
+      * The create has completed, so checkpoint it as the restart
+      * point in case this run still fails later (e.g. in X-TERM). A
+      * DRYRUN create never actually happens, so it must never be
+      * checkpointed as done.
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300
+              AND NOT WS-DRYRUN-ON THEN
+              MOVE SPACES TO WS-CHKP-KEY
+              MOVE Xtitle OF BAQBASE-RBK01Q01
+                   (1:Xtitle-length OF BAQBASE-RBK01Q01)
+                 TO WS-CHKP-KEY
+              MOVE 1 TO WS-CHKP-SEQ
+              PERFORM X-TAKE-CHECKPOINT
+           END-IF.
+
+       CC-999.
+           MOVE 'CC-CREATE-REDBOOK' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CCBB-CHECK-FOR-DUPLICATE
+      *
+      * Calls getRedbook for the title CCB-010 just built into
+      * BAQBASE-RBK01Q01, to tell whether a book of that title already
+      * exists before we go to the trouble of calling createRedbook
+      * and getting a 409 back. Sets WS-DUP-FOUND accordingly.
+      *
+      * If the check call itself cannot be completed (BAQ-ERROR or
+      * BAQ-WARNING), we fail open rather than closed - WS-DUP-FOUND
+      * is left 'N' and the caller proceeds to the create call, whose
+      * own 409 handling remains the safety net.
+      *----------------------------------------------------------------*
+       CCBB-CHECK-FOR-DUPLICATE SECTION.
+       CCBB-010.
+           MOVE 'N' TO WS-DUP-CHECK-SW.
+
+           INITIALIZE BAQBASE-RBK00Q01.
+           MOVE Xtitle OF BAQBASE-RBK01Q01
+              TO Xtitle OF BAQBASE-RBK00Q01.
+           MOVE Xtitle-length OF BAQBASE-RBK01Q01
+              TO Xtitle-length OF BAQBASE-RBK00Q01.
+
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK00Q01.
+           MOVE LENGTH OF BAQBASE-RBK00Q01 TO BAQ-REQ-BASE-LENGTH.
+           MOVE Xtitle OF BAQBASE-RBK00Q01 TO WS-AUDIT-KEY-TITLE.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK00I01.
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR OR BAQ-WARNING OR BAQ-SEVERE
+              OR BAQ-CRITICAL THEN
+              DISPLAY OPERATION ' CCBB-CHECK-FOR-DUPLICATE could not'
+                 ' check, proceeding with create.'
+              MOVE OK TO WS-RC
+              GO TO CCBB-999
+           END-IF.
+
+           SET ADDRESS OF BAQBASE-RBK00P01 TO BAQ-RESP-BASE-ADDRESS.
+           IF BAQ-RESP-STATUS-CODE EQUAL 200 THEN
+              MOVE 'Y' TO WS-DUP-CHECK-SW
+           END-IF.
+
+           MOVE OK TO WS-RC.
+
+       CCBB-999.
            IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' CC-CREATE-REDBOOK Entry.'.
+              DISPLAY OPERATION
+                 ' CCBB-CHECK-FOR-DUPLICATE Exit. WS-DUP-CHECK-SW='
+                 WS-DUP-CHECK-SW.
 
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CCB-BUILD-AND-SEND-ONE-BOOK
+      *
+      * Builds the BAQBASE-RBK01Q01 Request structure from whichever
+      * BAQHCRIN-RECORD is currently in the RBKCRIN-FILE buffer and
+      * sends it via X-EXEC, checking the response. Shared by
+      * CC-CREATE-REDBOOK (one record) and CH-BULK-CREATE-REDBOOKS
+      * (many records) so the create logic is only written once.
+      * Leaves checkpointing to the caller, since a single CRBK run
+      * and a bulk BLKC run restart very differently.
+      *
+      * CCB-010 first checks for a duplicate (CCBB-CHECK-FOR-
+      * DUPLICATE) before building and sending the rest of the
+      * request.
+      *----------------------------------------------------------------*
+       CCB-BUILD-AND-SEND-ONE-BOOK SECTION.
+       CCB-010.
       * First we make sure the whole request structure is initialised so
       * that the request is only sending intended values
            INITIALIZE BAQBASE-RBK01Q01.
 
-      * Now populate the fields of the request structure with the values
-      * for the new book which we are going to create
-
       * Start with the path parameter which will create the new book
-           MOVE "Accelerate Mainframe Application Modernization with Hyb
-      -    "rid Cloud" TO Xtitle OF BAQBASE-RBK01Q01.
-           MOVE 64 TO Xtitle-length OF BAQBASE-RBK01Q01.
+           MOVE FUNCTION TRIM(BAQHCRIN-TITLE)
+              TO Xtitle OF BAQBASE-RBK01Q01.
+           PERFORM VARYING WS-INDEX
+                 FROM LENGTH OF Xtitle OF BAQBASE-RBK01Q01 BY -1
+              UNTIL WS-INDEX = 0
+                 OR Xtitle OF BAQBASE-RBK01Q01 (WS-INDEX:1)
+                    NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK01Q01.
+
+      * Set as soon as the title is known, rather than just before
+      * the BAQEXEC call, so it is still correct if this attempt
+      * fails onto the exception queue (CCB-999) before ever getting
+      * that far - e.g. the duplicate check below, or a failed
+      * author/additionalProperties put.
+           MOVE BAQHCRIN-TITLE TO WS-AUDIT-KEY-TITLE.
+
+      * Before building the rest of the request, check whether a book
+      * of this title already exists so we can skip the create call
+      * (and the 409 it would otherwise get back) instead of finding
+      * out the hard way.
+           PERFORM CCBB-CHECK-FOR-DUPLICATE.
+           IF WS-DUP-FOUND THEN
+              MOVE 409 TO BAQ-RESP-STATUS-CODE
+              MOVE 409 TO WS-STATUS-CODE
+              STRING OPERATION
+                   ' API EP returned HTTP Status Code '
+                   WS-STATUS-CODE
+                   '. Redbook already exists (duplicate check).'
+                   DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-DISPLAY-MSG
+              MOVE OK TO WS-RC
+              GO TO CCB-999
+           END-IF.
 
       * Now populate the remaining fields of the book structure
            MOVE Xtitle OF BAQBASE-RBK01Q01
               TO Xtitle2 OF BAQBASE-RBK01Q01.
            MOVE Xtitle-length OF BAQBASE-RBK01Q01
-              TO Xtitle2-length OF BAQBASE-RBK01Q01
-
-           MOVE "PUBLISHED" TO Xstatus OF BAQBASE-RBK01Q01.
-           MOVE 9 TO Xstatus-length OF BAQBASE-RBK01Q01.
-
-           MOVE 1 TO publicationDate-existence OF BAQBASE-RBK01Q01.
-           MOVE "2023-03-31T00:00:00Z" TO publicationDate2
-              OF BAQBASE-RBK01Q01.
-           MOVE 20 TO publicationDate2-length OF BAQBASE-RBK01Q01.
-
-           MOVE "REDP-5705-00" TO formNumber OF BAQBASE-RBK01Q01.
+              TO Xtitle2-length OF BAQBASE-RBK01Q01.
+
+           MOVE FUNCTION TRIM(BAQHCRIN-STATUS)
+              TO Xstatus OF BAQBASE-RBK01Q01.
+           PERFORM VARYING WS-INDEX
+                 FROM LENGTH OF Xstatus OF BAQBASE-RBK01Q01 BY -1
+              UNTIL WS-INDEX = 0
+                 OR Xstatus OF BAQBASE-RBK01Q01 (WS-INDEX:1)
+                    NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xstatus-length OF BAQBASE-RBK01Q01.
+
+           MOVE BAQHCRIN-FORM-NUMBER
+              TO formNumber OF BAQBASE-RBK01Q01.
+
+           IF FUNCTION TRIM(BAQHCRIN-PUB-DATE) NOT EQUAL SPACES THEN
+              MOVE 1 TO publicationDate-existence OF BAQBASE-RBK01Q01
+              MOVE FUNCTION TRIM(BAQHCRIN-PUB-DATE)
+                 TO publicationDate2 OF BAQBASE-RBK01Q01
+              PERFORM VARYING WS-INDEX
+                    FROM LENGTH OF publicationDate2
+                       OF BAQBASE-RBK01Q01 BY -1
+                 UNTIL WS-INDEX = 0
+                    OR publicationDate2 OF BAQBASE-RBK01Q01
+                       (WS-INDEX:1) NOT EQUAL SPACE
+              END-PERFORM
+              MOVE WS-INDEX TO
+                 publicationDate2-length OF BAQBASE-RBK01Q01
+           END-IF.
 
-           MOVE 1 TO documentType-existence OF BAQBASE-RBK01Q01.
-           MOVE "PDF" TO documentType2 OF BAQBASE-RBK01Q01.
-           MOVE 3 TO documentType2-length OF BAQBASE-RBK01Q01.
+           IF FUNCTION TRIM(BAQHCRIN-DOC-TYPE) NOT EQUAL SPACES THEN
+              MOVE 1 TO documentType-existence OF BAQBASE-RBK01Q01
+              MOVE FUNCTION TRIM(BAQHCRIN-DOC-TYPE)
+                 TO documentType2 OF BAQBASE-RBK01Q01
+              PERFORM VARYING WS-INDEX
+                    FROM LENGTH OF documentType2
+                       OF BAQBASE-RBK01Q01 BY -1
+                 UNTIL WS-INDEX = 0
+                    OR documentType2 OF BAQBASE-RBK01Q01
+                       (WS-INDEX:1) NOT EQUAL SPACE
+              END-PERFORM
+              MOVE WS-INDEX TO
+                 documentType2-length OF BAQBASE-RBK01Q01
+           END-IF.
 
-           MOVE 1 TO sizeMB-existence OF BAQBASE-RBK01Q01.
-           MOVE 6.62 TO sizeMB OF BAQBASE-RBK01Q01.
+           IF BAQHCRIN-SIZE-MB NOT EQUAL ZERO THEN
+              MOVE 1 TO sizeMB-existence OF BAQBASE-RBK01Q01
+              MOVE BAQHCRIN-SIZE-MB TO sizeMB OF BAQBASE-RBK01Q01
+           END-IF.
 
-           MOVE 1 TO url-existence OF BAQBASE-RBK01Q01.
-           MOVE
-              "https://www.redbooks.ibm.com/redpapers/pdfs/redp5705.pdf"
-              TO url2 OF BAQBASE-RBK01Q01.
-           MOVE 56 TO url2-length OF BAQBASE-RBK01Q01.
+           IF FUNCTION TRIM(BAQHCRIN-URL) NOT EQUAL SPACES THEN
+              MOVE 1 TO url-existence OF BAQBASE-RBK01Q01
+              MOVE FUNCTION TRIM(BAQHCRIN-URL)
+                 TO url2 OF BAQBASE-RBK01Q01
+              PERFORM VARYING WS-INDEX
+                    FROM LENGTH OF url2 OF BAQBASE-RBK01Q01 BY -1
+                 UNTIL WS-INDEX = 0
+                    OR url2 OF BAQBASE-RBK01Q01 (WS-INDEX:1)
+                       NOT EQUAL SPACE
+              END-PERFORM
+              MOVE WS-INDEX TO url2-length OF BAQBASE-RBK01Q01
+           END-IF.
 
-           MOVE 10 TO authors-num OF BAQBASE-RBK01Q01.
+           MOVE 0 TO authors-num OF BAQBASE-RBK01Q01.
            MOVE "AUTHOR-DATA-AREA" TO authors-dataarea
                                    OF BAQBASE-RBK01Q01.
 
-       CC-020.
+           MOVE 0 TO additionalProperties-num OF BAQBASE-RBK01Q01.
+           MOVE "ADDPROP-DATAAREA" TO additionalProperties-dataarea
+                                    OF BAQBASE-RBK01Q01.
+
+       CCB-020.
       * We use BAQPUTN to add the authors to the book and this is
       * performed in a separate section.
            PERFORM CCAA-PUT-EACH-AUTHOR.
-           IF WS-RC = FAILED THEN GO TO CC-999.
+           IF WS-RC = FAILED THEN GO TO CCB-999.
+
+      * BAQHCRIN-EXTRA carries any additionalProperties for this book,
+      * put into the request the same way authors are.
+           PERFORM CCAB-PUT-EACH-EXTRA-PROPERTY.
+           IF WS-RC = FAILED THEN GO TO CCB-999.
 
-       CC-030.
+       CCB-030.
       * The request data for our new book is now complete and we are
       * ready to send it to the API endpoint.
            SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK01Q01.
@@ -784,28 +1868,47 @@
       * Passing the address of the API-INFO structure required for the
       * BAQEXEC call. Section X-EXEC is a reuseable routine that is
       * used for all API calls.
+           MOVE Xtitle2 OF BAQBASE-RBK01Q01 TO WS-AUDIT-KEY-TITLE.
            SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK01I01.
+
+      * DRYRUN logs the createRedbook call that would have been made
+      * and stops here, leaving the catalog untouched.
+           IF WS-DRYRUN-ON THEN
+              STRING OPERATION
+                 ' DRY RUN - would create Redbook '
+                 Xtitle2 OF BAQBASE-RBK01Q01
+                    (1:Xtitle2-length OF BAQBASE-RBK01Q01)
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-DISPLAY-MSG
+              MOVE OK TO WS-RC
+              MOVE 200 TO BAQ-RESP-STATUS-CODE
+              GO TO CCB-999
+           END-IF.
+
            PERFORM X-EXEC.
 
       * Check that the call was successful, if not exit the section
       * Routine X-EXEC has displayed the error responses
-           IF BAQ-ERROR THEN
-              DISPLAY OPERATION ' CC-CREATE-REDBOOK BAQEXEC problem'
+           IF BAQ-ERROR OR BAQ-SEVERE OR BAQ-CRITICAL THEN
+              DISPLAY OPERATION ' CCB-BUILD-AND-SEND-ONE-BOOK BAQEXEC'
+                 ' problem'
               DISPLAY BAQ-ZCON-RETURN-MESSAGE
                        (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
               MOVE FAILED TO WS-RC
-              GO TO CC-999
+              GO TO CCB-999
            END-IF.
 
            IF BAQ-WARNING THEN
-              DISPLAY OPERATION ' CC-CREATE-REDBOOK BAQEXEC problem'
+              DISPLAY OPERATION ' CCB-BUILD-AND-SEND-ONE-BOOK BAQEXEC'
+                 ' problem'
               DISPLAY BAQ-RESP-STATUS-MESSAGE
                        (1:BAQ-RESP-STATUS-MESSAGE-LEN)
               MOVE FAILED TO WS-RC
-              GO TO CC-999
+              GO TO CCB-999
            END-IF.
 
-       CC-040.
+       CCB-040.
       * z/OS Connect has successfully called the remote endpoint API and
       * the API has returned an HTTP status code that was defined in the
       * Open API document for the called operation. This could be an
@@ -841,9 +1944,20 @@
                  PERFORM X-WRITE-DISPLAY-MSG
            END-IF.
 
-       CC-999.
+       CCB-999.
+      * An attempt that did not come back with a 2xx status (a
+      * BAQEXEC problem, a duplicate, or any other API EP error) goes
+      * onto the exception queue so it can be reviewed or resubmitted
+      * later. WS-CD-FIELD/WS-CD-VALUE are left SPACES here - a
+      * createRedbook attempt has no single field to name.
+           IF NOT (WS-RC = OK
+                 AND BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300) THEN
+              PERFORM X-WRITE-EXCEPTION-REC
+           END-IF.
+
            IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' CC-CREATE-REDBOOK Exit. WS-RC=' WS-RC.
+              DISPLAY OPERATION
+                 ' CCB-BUILD-AND-SEND-ONE-BOOK Exit. WS-RC=' WS-RC.
 
            EXIT.
 
@@ -858,63 +1972,49 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' CCAA-PUT-EACH-AUTHOR Entry.'.
 
-      * Setup the variables which X-PUT-DATA-AREA-ELEMENT will be using
-      * to add authors to the authors data area
-           SET WS-ELEMENT TO ADDRESS OF RBK01Q01-authors.
-           MOVE LENGTH OF RBK01Q01-authors TO WS-ELEMENT-LENGTH.
-           MOVE authors-dataarea OF BAQBASE-RBK01Q01
-                                 TO WS-DATA-AREA-NAME.
-
-      * Now add the authors to the request Data Area
-           MOVE 12 TO authors-length OF RBK01Q01-authors.
-           MOVE "Skyla Loomis" TO authors OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 12 TO authors-length OF RBK01Q01-authors.
-           MOVE "Kyle Charlet" TO authors OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 14 TO authors-length OF RBK01Q01-authors.
-           MOVE "Suman Gopinath" TO authors OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 15 TO authors-length OF RBK01Q01-authors.
-           MOVE "Peter McCaffrey" TO authors OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 10 TO authors-length OF RBK01Q01-authors.
-           MOVE "Tim Brooks" TO authors OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 13 TO authors-length OF RBK01Q01-authors.
-           MOVE "Juergen Holtz" TO authors OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 18 TO authors-length OF RBK01Q01-authors.
-           MOVE "Bryant Panyarachun" TO authors OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 11 TO authors-length OF RBK01Q01-authors.
-           MOVE "Purvi Patel" TO authors OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 23 TO authors-length OF RBK01Q01-authors.
-           MOVE "Mythili Venkatakrishnan" TO authors OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
-
-           MOVE 10 TO authors-length OF RBK01Q01-authors.
-           MOVE "Yichong Yu" TO authors OF RBK01Q01-authors.
-           PERFORM X-PUT-DATA-AREA-ELEMENT.
-           IF WS-RC = FAILED THEN GO TO CCAA-999.
+      * BAQHCRIN-AUTHORS holds a semicolon-delimited author list, the
+      * same convention used by the equivalent terminal-keyed CRBK
+      * transaction, so each author is unstrung in turn and added to
+      * the authors Data Area.
+           MOVE 1 TO WS-CRIN-AUTHOR-PTR.
+
+           PERFORM UNTIL WS-CRIN-AUTHOR-PTR > LENGTH OF BAQHCRIN-AUTHORS
+                 OR WS-RC = FAILED
+
+              MOVE SPACES TO WS-CRIN-ONE-AUTHOR
+              UNSTRING BAQHCRIN-AUTHORS DELIMITED BY ';'
+                   INTO WS-CRIN-ONE-AUTHOR
+                   WITH POINTER WS-CRIN-AUTHOR-PTR
+              END-UNSTRING
+
+              IF FUNCTION TRIM(WS-CRIN-ONE-AUTHOR) NOT EQUAL SPACES
+                 THEN
+
+      * Setup the variables which X-PUT-DATA-AREA-ELEMENT will be
+      * using to add this author to the authors Data Area
+                 SET WS-ELEMENT TO ADDRESS OF RBK01Q01-authors
+                 MOVE LENGTH OF RBK01Q01-authors TO WS-ELEMENT-LENGTH
+                 MOVE authors-dataarea OF BAQBASE-RBK01Q01
+                                       TO WS-DATA-AREA-NAME
+
+                 MOVE FUNCTION TRIM(WS-CRIN-ONE-AUTHOR) TO
+                      authors OF RBK01Q01-authors
+
+                 PERFORM VARYING WS-INDEX-2 FROM
+                       LENGTH OF authors OF RBK01Q01-authors BY -1
+                    UNTIL WS-INDEX-2 = 0
+                       OR authors OF RBK01Q01-authors (WS-INDEX-2:1)
+                          NOT EQUAL SPACE
+                 END-PERFORM
+                 MOVE WS-INDEX-2 TO authors-length OF RBK01Q01-authors
+
+                 PERFORM X-PUT-DATA-AREA-ELEMENT
+
+                 IF WS-RC = OK THEN
+                    ADD 1 TO authors-num OF BAQBASE-RBK01Q01
+                 END-IF
+              END-IF
+           END-PERFORM.
 
        CCAA-999.
            IF WS-DEBUG = 1 THEN
@@ -924,99 +2024,1783 @@
            EXIT.
 
       *----------------------------------------------------------------*
-      * X-INIT
+      * CCAB-PUT-EACH-EXTRA-PROPERTY
       *
-      * Initialize z/OS Connect call by calling BAQINIT this will
-      * acquire a connection to a z/OS Connect server and initialise
-      * the Host API ready for communication.
+      * Puts each additionalProperties NAME=VALUE pair of the book by
+      * using the BAQPUTN (Put Next) verb, following the same
+      * UNSTRING-in-a-PERFORM-UNTIL loop CCAA-PUT-EACH-AUTHOR already
+      * uses for the authors list.
       *----------------------------------------------------------------*
-       X-INIT SECTION.
-       X-010.
+       CCAB-PUT-EACH-EXTRA-PROPERTY SECTION.
+       CCAB-010.
            IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' X-INIT Entry.'.
+              DISPLAY OPERATION ' CCAB-PUT-EACH-EXTRA-PROPERTY Entry.'.
+
+      * BAQHCRIN-EXTRA holds a semicolon-delimited NAME=VALUE list, so
+      * each pair is unstrung in turn, split on its '=' and added to
+      * the additionalProperties Data Area.
+           MOVE 1 TO WS-CRIN-EXTRA-PTR.
+
+           PERFORM UNTIL WS-CRIN-EXTRA-PTR > LENGTH OF BAQHCRIN-EXTRA
+                 OR WS-RC = FAILED
+
+              MOVE SPACES TO WS-CRIN-ONE-EXTRA
+              UNSTRING BAQHCRIN-EXTRA DELIMITED BY ';'
+                   INTO WS-CRIN-ONE-EXTRA
+                   WITH POINTER WS-CRIN-EXTRA-PTR
+              END-UNSTRING
+
+              IF FUNCTION TRIM(WS-CRIN-ONE-EXTRA) NOT EQUAL SPACES
+                 THEN
+
+      * Each pair is of the form NAME=VALUE, so a second UNSTRING
+      * splits it on the '='.
+                 MOVE SPACES TO WS-CRIN-EXTRA-NAME WS-CRIN-EXTRA-VALUE
+                 UNSTRING WS-CRIN-ONE-EXTRA DELIMITED BY '='
+                      INTO WS-CRIN-EXTRA-NAME WS-CRIN-EXTRA-VALUE
+                 END-UNSTRING
+
+                 IF FUNCTION TRIM(WS-CRIN-EXTRA-NAME) NOT EQUAL SPACES
+                    THEN
+
+      * Setup the variables which X-PUT-DATA-AREA-ELEMENT will be
+      * using to add this property to the additionalProperties Data
+      * Area.
+                    SET WS-ELEMENT TO
+                       ADDRESS OF RBK01Q01-additionalProperties
+                    MOVE LENGTH OF RBK01Q01-additionalProperties
+                       TO WS-ELEMENT-LENGTH
+                    MOVE additionalProperties-dataarea
+                                          OF BAQBASE-RBK01Q01
+                       TO WS-DATA-AREA-NAME
+
+                    MOVE FUNCTION TRIM(WS-CRIN-EXTRA-NAME) TO
+                       propertyName OF RBK01Q01-additionalProperties
+                    PERFORM VARYING WS-INDEX-2 FROM
+                          LENGTH OF propertyName
+                             OF RBK01Q01-additionalProperties BY -1
+                       UNTIL WS-INDEX-2 = 0
+                          OR propertyName
+                             OF RBK01Q01-additionalProperties
+                                (WS-INDEX-2:1) NOT EQUAL SPACE
+                    END-PERFORM
+                    MOVE WS-INDEX-2 TO propertyName-length
+                       OF RBK01Q01-additionalProperties
+
+                    MOVE FUNCTION TRIM(WS-CRIN-EXTRA-VALUE) TO
+                       propertyValue OF RBK01Q01-additionalProperties
+                    PERFORM VARYING WS-INDEX-2 FROM
+                          LENGTH OF propertyValue
+                             OF RBK01Q01-additionalProperties BY -1
+                       UNTIL WS-INDEX-2 = 0
+                          OR propertyValue
+                             OF RBK01Q01-additionalProperties
+                                (WS-INDEX-2:1) NOT EQUAL SPACE
+                    END-PERFORM
+                    MOVE WS-INDEX-2 TO propertyValue-length
+                       OF RBK01Q01-additionalProperties
+
+                    PERFORM X-PUT-DATA-AREA-ELEMENT
+
+                    IF WS-RC = OK THEN
+                       ADD 1 TO additionalProperties-num
+                          OF BAQBASE-RBK01Q01
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
 
-           CALL BAQ-INIT-NAME USING BY REFERENCE BAQ-ZCONNECT-AREA
-                              RETURNING WS-BAQ-RC.
+       CCAB-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CCAB-PUT-EACH-EXTRA-PROPERTY. WS-RC='
+                   WS-RC.
 
-           IF WS-BAQ-RC NOT = 0 THEN
-              MOVE FAILED TO WS-RC
-              MOVE WS-BAQ-RC TO WS-CC9
-              DISPLAY OPERATION ' INIT Return Code '
-                WS-CC9
-              DISPLAY OPERATION
-                      ' INIT See STDOUT/STDERR for details '.
+           EXIT.
 
-           MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9.
-           MOVE BAQ-ZCON-REASON-CODE TO WS-RC9.
+      *----------------------------------------------------------------*
+      * CH-BULK-CREATE-REDBOOKS
+      *
+      * Operation BLKC - not a z/OS Connect operation in its own
+      * right, but a batch-only driver that repeats createRedbook
+      * (Operation CC-CREATE-REDBOOK/CCB-BUILD-AND-SEND-ONE-BOOK) for
+      * every record on RBKCRIN instead of just the first one, so a
+      * whole file of new books can be loaded in one run.
+      *
+      * Each record is attempted independently - one failed or
+      * duplicate book does not stop the rest of the file from being
+      * attempted. The RBKCRIN record number is checkpointed after
+      * every record, so a rerun after an abend skips back over the
+      * records a prior run already got through instead of reloading
+      * the whole file; CCB-BUILD-AND-SEND-ONE-BOOK's own duplicate
+      * check remains in place as a second line of defence for a book
+      * that was created but not yet checkpointed when the abend hit.
+      *----------------------------------------------------------------*
+       CH-BULK-CREATE-REDBOOKS SECTION.
+       CH-010.
+           MOVE 'CH-BULK-CREATE-REDBOOKS' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
 
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' INIT Completion Code '
-                WS-CC9
-              DISPLAY OPERATION ' INIT Reason Code '
-                WS-RC9.
+           MOVE 0 TO WS-BLKC-ATTEMPTED-CNT.
+           MOVE 0 TO WS-BLKC-SUCCESS-CNT.
+           MOVE 0 TO WS-BLKC-FAILED-CNT.
+           MOVE 0 TO WS-BLKC-REC-NUM.
+           MOVE 'N' TO WS-BLKC-EOF-SW.
 
-      * Check for bad initialisation
-           IF NOT BAQ-SUCCESS THEN
-              MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
-              MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
-              STRING OPERATION
-                 ' INIT failed'
-                 ' CC=' WS-CC9
-                 ' RC=' WS-RC9
-                 DELIMITED BY SIZE
-                 INTO WS-DISPLAY-MSG
+           OPEN INPUT RBKCRIN-FILE.
 
-              PERFORM X-WRITE-DISPLAY-MSG
+           READ RBKCRIN-FILE
+               AT END
+                  MOVE 'Y' TO WS-BLKC-EOF-SW
+           END-READ.
 
-              DISPLAY BAQ-ZCON-RETURN-MESSAGE
-                        (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+           PERFORM CHA-CREATE-ONE-FROM-BULK UNTIL WS-BLKC-EOF.
 
-              MOVE FAILED TO WS-RC
-           END-IF.
+           CLOSE RBKCRIN-FILE.
 
-       X-999.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' X-INIT Exit. WS-RC=' WS-RC.
+           MOVE OK TO WS-RC.
+
+       CH-999.
+           MOVE 'CH-BULK-CREATE-REDBOOKS' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
 
            EXIT.
 
       *----------------------------------------------------------------*
-      * X-EXEC
+      * CHA-CREATE-ONE-FROM-BULK
       *
-      * Make the BAQEXEC call
+      * Builds and sends the book currently held in the RBKCRIN-FILE
+      * buffer, tallies the attempt, checkpoints this record number as
+      * the restart point, and reads the next record ready for
+      * CH-010's loop test.
+      *
+      * A record at or before WS-CHKP-SEQ was already attempted by the
+      * run this one is restarting, so it is skipped without being
+      * retallied or resent - RBKCRIN still has to be read in sequence
+      * up to that point, there is no way to skip ahead on a
+      * sequential file.
       *----------------------------------------------------------------*
-       X-EXEC SECTION.
-       X-010.
-           IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' X-EXEC Entry.'.
+       CHA-CREATE-ONE-FROM-BULK SECTION.
+       CHA-010.
+           ADD 1 TO WS-BLKC-REC-NUM.
 
-           CALL BAQ-EXEC-NAME USING
-                              BY REFERENCE BAQ-ZCONNECT-AREA
-                              BY VALUE WS-API-INFO
-                              BY REFERENCE BAQ-REQUEST-AREA
-                              BY REFERENCE BAQ-RESPONSE-AREA
+           IF WS-RESTARTED = 1 AND WS-BLKC-REC-NUM NOT > WS-CHKP-SEQ
+              THEN
+              GO TO CHA-020
+           END-IF.
+
+           ADD 1 TO WS-BLKC-ATTEMPTED-CNT.
+
+           PERFORM CCB-BUILD-AND-SEND-ONE-BOOK.
+
+           IF WS-RC = OK
+              AND BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              ADD 1 TO WS-BLKC-SUCCESS-CNT
+           ELSE
+              ADD 1 TO WS-BLKC-FAILED-CNT
+           END-IF.
+
+      * A failed book does not stop the rest of the file, so WS-RC is
+      * reset before the next record is attempted.
+           MOVE OK TO WS-RC.
+
+      * A DRYRUN create never actually happens, so it must never be
+      * checkpointed as done.
+           IF NOT WS-DRYRUN-ON THEN
+              MOVE SPACES TO WS-CHKP-KEY
+              MOVE BAQHCRIN-TITLE TO WS-CHKP-KEY
+              MOVE WS-BLKC-REC-NUM TO WS-CHKP-SEQ
+              PERFORM X-TAKE-CHECKPOINT
+           END-IF.
+
+       CHA-020.
+           READ RBKCRIN-FILE
+               AT END
+                  MOVE 'Y' TO WS-BLKC-EOF-SW
+           END-READ.
+
+       CHA-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CD-PATCH-REDBOOK
+      *
+      * Operation patchRedbook
+      *
+      * The Title, Field and NewValue to patch are read from an
+      * externalized input record (DD name RBKPRIN) instead of a
+      * terminal input line, following the same choice of patchable
+      * fields (STATUS, FORMNUM or URL) as the equivalent terminal-
+      * keyed PRBK transaction in BAQHRBKC.
+      *----------------------------------------------------------------*
+       CD-PATCH-REDBOOK SECTION.
+       CD-010.
+           MOVE 'CD-PATCH-REDBOOK' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
+
+      * PRBK patches one book in one unit of work, so if the checkpoint
+      * dataset already shows it completed on a prior run there is
+      * nothing left to resume.
+           IF WS-RESTARTED = 1 AND WS-CHKP-SEQ NOT < 1 THEN
+              DISPLAY OPERATION
+                 ' CD-PATCH-REDBOOK already completed, skipping.'
+              GO TO CD-999
+           END-IF.
+
+           OPEN INPUT RBKPRIN-FILE.
+
+           READ RBKPRIN-FILE
+               AT END
+                  DISPLAY OPERATION
+                     ' CD-PATCH-REDBOOK no input record on RBKPRIN'
+                  CLOSE RBKPRIN-FILE
+                  MOVE FAILED TO WS-RC
+                  GO TO CD-999
+           END-READ.
+
+           CLOSE RBKPRIN-FILE.
+
+           PERFORM CDB-BUILD-AND-SEND-ONE-PATCH.
+           IF WS-RC = FAILED THEN GO TO CD-999.
+
+       CD-020.
+      * The patch has completed, so checkpoint it as the restart point
+      * in case this run still fails later (e.g. in X-TERM). A DRYRUN
+      * patch never actually happens, so it must never be checkpointed
+      * as done.
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300
+              AND NOT WS-DRYRUN-ON THEN
+              MOVE SPACES TO WS-CHKP-KEY
+              MOVE Xtitle OF BAQBASE-RBK05Q01
+                   (1:Xtitle-length OF BAQBASE-RBK05Q01)
+                 TO WS-CHKP-KEY
+              MOVE 1 TO WS-CHKP-SEQ
+              PERFORM X-TAKE-CHECKPOINT
+           END-IF.
+
+       CD-999.
+           MOVE 'CD-PATCH-REDBOOK' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CDC-GET-CURRENT-VALUE
+      *
+      * Get-before-write safeguard shared by CDB-BUILD-AND-SEND-ONE-
+      * PATCH and CE-MERGE-REDBOOK: fetches the book named in
+      * WS-CD-TITLE via getRedbook and, for the STATUS/FORMNUM/URL
+      * fields PRBK/MRBK can target, compares the value already on
+      * the server against WS-CD-VALUE. WS-CD-ALREADY-CURRENT is set
+      * to 'Y' when they already match, so the caller can treat the
+      * attempt as a no-op success instead of sending an update that
+      * would not change anything - the one conflict a fetch
+      * immediately ahead of the write can usefully catch without a
+      * version token the OAS document does not define. A failed or
+      * inconclusive fetch is not itself a reason to block the write;
+      * the patch/merge call remains the authority on whether the
+      * update succeeds.
+      *----------------------------------------------------------------*
+       CDC-GET-CURRENT-VALUE SECTION.
+       CDC-010.
+           MOVE 'N' TO WS-CD-ALREADY-CURRENT.
+           MOVE SPACES TO WS-CD-CURRENT-VALUE.
+
+           IF FUNCTION TRIM(WS-CD-FIELD) NOT EQUAL 'STATUS' AND
+              FUNCTION TRIM(WS-CD-FIELD) NOT EQUAL 'FORMNUM' AND
+              FUNCTION TRIM(WS-CD-FIELD) NOT EQUAL 'URL' THEN
+              GO TO CDC-999
+           END-IF.
+
+           INITIALIZE BAQBASE-RBK00Q01.
+           MOVE FUNCTION TRIM(WS-CD-TITLE) TO Xtitle OF
+                BAQBASE-RBK00Q01.
+           PERFORM VARYING WS-INDEX FROM LENGTH OF WS-CD-TITLE BY -1
+              UNTIL WS-INDEX = 0
+                 OR WS-CD-TITLE(WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK00Q01.
+
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK00Q01.
+           MOVE LENGTH OF BAQBASE-RBK00Q01 TO BAQ-REQ-BASE-LENGTH.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK00I01.
+
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR OR BAQ-WARNING OR BAQ-SEVERE
+              OR BAQ-CRITICAL THEN
+      * The book could not be fetched (including a 404 - already
+      * gone) - leave the decision to the patch/merge call itself.
+              GO TO CDC-999
+           END-IF.
+
+           SET ADDRESS OF BAQBASE-RBK00P01 TO BAQ-RESP-BASE-ADDRESS.
+
+           IF BAQ-RESP-STATUS-CODE NOT EQUAL 200
+              OR responseCode200-existence OF BAQBASE-RBK00P01
+                 NOT > 0 THEN
+              GO TO CDC-999
+           END-IF.
+
+           MOVE responseCode200-dataarea OF BAQBASE-RBK00P01 TO
+              WS-DATA-AREA-NAME.
+           MOVE LENGTH OF RBK00P01-responseCode200 TO
+              WS-ELEMENT-LENGTH.
+
+           PERFORM X-GET-DATA-AREA-ELEMENT.
+
+           IF WS-RC = FAILED THEN
+      * The auxiliary fetch failed after BAQEXEC itself reported
+      * success - leave WS-CD-ALREADY-CURRENT at 'N' and let the
+      * patch/merge call proceed rather than failing on its account.
+              MOVE OK TO WS-RC
+              GO TO CDC-999
+           END-IF.
+
+           SET ADDRESS OF RBK00P01-responseCode200 TO WS-ELEMENT.
+
+           EVALUATE FUNCTION TRIM(WS-CD-FIELD)
+              WHEN 'STATUS'
+                 MOVE Xstatus OF RBK00P01-responseCode200
+                      (1:Xstatus-length OF RBK00P01-responseCode200)
+                    TO WS-CD-CURRENT-VALUE
+              WHEN 'FORMNUM'
+                 MOVE FUNCTION TRIM(formNumber OF
+                      RBK00P01-responseCode200)
+                    TO WS-CD-CURRENT-VALUE
+              WHEN 'URL'
+                 IF url-existence OF RBK00P01-responseCode200 > 0 THEN
+                    MOVE url2 OF RBK00P01-responseCode200
+                         (1:url2-length OF RBK00P01-responseCode200)
+                       TO WS-CD-CURRENT-VALUE
+                 END-IF
+           END-EVALUATE.
+
+           IF FUNCTION TRIM(WS-CD-CURRENT-VALUE) EQUAL
+              FUNCTION TRIM(WS-CD-VALUE) THEN
+              MOVE 'Y' TO WS-CD-ALREADY-CURRENT
+           END-IF.
+
+       CDC-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CDB-BUILD-AND-SEND-ONE-PATCH
+      *
+      * Builds the BAQBASE-RBK05Q01 Request structure from whichever
+      * BAQHPRIN-RECORD is currently in the RBKPRIN-FILE buffer and
+      * sends it via X-EXEC, checking the response. Shared by
+      * CD-PATCH-REDBOOK (one record) and CI-BULK-PATCH-REDBOOKS
+      * (many records) so the patch logic is only written once.
+      * Leaves checkpointing to the caller, since a single PRBK run
+      * and a bulk BLKP run restart very differently.
+      *----------------------------------------------------------------*
+       CDB-BUILD-AND-SEND-ONE-PATCH SECTION.
+       CDB-010.
+           MOVE SPACES TO WS-CD-TITLE WS-CD-FIELD WS-CD-VALUE.
+           MOVE 'N' TO WS-CD-ALREADY-CURRENT.
+           MOVE BAQHPRIN-TITLE TO WS-CD-TITLE.
+           MOVE BAQHPRIN-FIELD TO WS-CD-FIELD.
+           MOVE BAQHPRIN-VALUE TO WS-CD-VALUE.
+
+           INITIALIZE BAQBASE-RBK05Q01.
+
+           MOVE FUNCTION TRIM(WS-CD-TITLE)
+              TO Xtitle OF BAQBASE-RBK05Q01.
+           PERFORM VARYING WS-INDEX
+                 FROM LENGTH OF WS-CD-TITLE BY -1
+              UNTIL WS-INDEX = 0
+                 OR WS-CD-TITLE(WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK05Q01.
+
+      * Set as soon as the title is known, rather than just before
+      * the BAQEXEC call, so it is still correct if this attempt
+      * fails onto the exception queue (CDB-999) before ever getting
+      * that far - e.g. a failed additionalProperties put below.
+           MOVE WS-CD-TITLE TO WS-AUDIT-KEY-TITLE.
+
+           MOVE 0 TO authors-num OF BAQBASE-RBK05Q01.
+
+           MOVE 0 TO additionalProperties-num OF BAQBASE-RBK05Q01.
+           MOVE "ADDPROP-DATAAREA" TO additionalProperties-dataarea
+                                    OF BAQBASE-RBK05Q01.
+
+           EVALUATE FUNCTION TRIM(WS-CD-FIELD)
+              WHEN 'STATUS'
+                 MOVE 'U' TO status-patch-operation
+                    OF BAQBASE-RBK05Q01
+                 MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+                    Xstatus OF BAQBASE-RBK05Q01
+                 PERFORM VARYING WS-INDEX FROM 9 BY -1
+                    UNTIL WS-INDEX = 0
+                       OR Xstatus OF BAQBASE-RBK05Q01 (WS-INDEX:1)
+                          NOT EQUAL SPACE
+                 END-PERFORM
+                 MOVE WS-INDEX TO Xstatus-length OF BAQBASE-RBK05Q01
+              WHEN 'FORMNUM'
+                 MOVE 'U' TO formNumber-patch-operation
+                    OF BAQBASE-RBK05Q01
+                 MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+                    formNumber OF BAQBASE-RBK05Q01
+              WHEN 'URL'
+                 MOVE 'U' TO url-patch-operation OF BAQBASE-RBK05Q01
+                 MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+                    url OF BAQBASE-RBK05Q01
+                 PERFORM VARYING WS-INDEX FROM 100 BY -1
+                    UNTIL WS-INDEX = 0
+                       OR url OF BAQBASE-RBK05Q01 (WS-INDEX:1)
+                          NOT EQUAL SPACE
+                 END-PERFORM
+                 MOVE WS-INDEX TO url-length OF BAQBASE-RBK05Q01
+              WHEN OTHER
+      * A Field name that is none of the above is not rejected any
+      * more - it is taken as the name of one of the OAS document's
+      * additionalProperties, and patched as such.
+                 PERFORM CDAA-PUT-EXTRA-PROPERTY
+                 IF WS-RC = FAILED THEN GO TO CDB-999 END-IF
+           END-EVALUATE.
+
+      * Before sending the PATCH, check whether the field this attempt
+      * targets already holds the value being set - a get-before-
+      * write safeguard against resending an update a concurrent
+      * online PRBK/MRBK transaction has already made. Only covers
+      * the single STATUS/FORMNUM/URL fields this request can target;
+      * an additionalProperties patch above is sent unconditionally.
+           IF FUNCTION TRIM(WS-CD-FIELD) EQUAL 'STATUS' OR
+              FUNCTION TRIM(WS-CD-FIELD) EQUAL 'FORMNUM' OR
+              FUNCTION TRIM(WS-CD-FIELD) EQUAL 'URL' THEN
+              PERFORM CDC-GET-CURRENT-VALUE
+           END-IF.
+
+       CDB-020.
+           IF WS-CD-ALREADY-CURRENT EQUAL 'Y' THEN
+              STRING OPERATION
+                 ' Redbook ' WS-CD-TITLE ' field ' WS-CD-FIELD
+                 ' already set to ' WS-CD-VALUE '. No update sent.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-DISPLAY-MSG
+              MOVE OK TO WS-RC
+              MOVE 200 TO BAQ-RESP-STATUS-CODE
+              GO TO CDB-999
+           END-IF.
+
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK05Q01.
+           MOVE LENGTH OF BAQBASE-RBK05Q01 TO BAQ-REQ-BASE-LENGTH.
+
+           MOVE WS-CD-TITLE TO WS-AUDIT-KEY-TITLE.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK05I01.
+
+      * DRYRUN logs the patchRedbook call that would have been made
+      * and stops here, leaving the catalog untouched.
+           IF WS-DRYRUN-ON THEN
+              STRING OPERATION
+                 ' DRY RUN - would patch Redbook '
+                 WS-CD-TITLE ' field ' WS-CD-FIELD
+                 ' to ' WS-CD-VALUE
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-DISPLAY-MSG
+              MOVE OK TO WS-RC
+              MOVE 200 TO BAQ-RESP-STATUS-CODE
+              GO TO CDB-999
+           END-IF.
+
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR OR BAQ-SEVERE OR BAQ-CRITICAL THEN
+              DISPLAY OPERATION ' CDB-BUILD-AND-SEND-ONE-PATCH BAQEXEC'
+                 ' problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CDB-999
+           END-IF.
+
+           IF BAQ-WARNING THEN
+              DISPLAY OPERATION ' CDB-BUILD-AND-SEND-ONE-PATCH BAQEXEC'
+                 ' problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CDB-999
+           END-IF.
+
+       CDB-030.
+           SET ADDRESS OF BAQBASE-RBK05P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
+
+           IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
+              IF responseCode404-existence OF BAQBASE-RBK05P01 > 0
+                 THEN
+
+                 MOVE responseCode404-dataarea OF BAQBASE-RBK05P01 TO
+                    WS-DATA-AREA-NAME
+
+                 MOVE LENGTH OF RBK05P01-responseCode404 TO
+                    WS-ELEMENT-LENGTH
+
+                 PERFORM X-GET-DATA-AREA-ELEMENT
+
+                 IF WS-RC = FAILED THEN GO TO CDB-999 END-IF
+
+                 SET ADDRESS OF RBK05P01-responseCode404 TO WS-ELEMENT
+
+                 STRING OPERATION
+                    ' API EP returned HTTP Status Code '
+                    WS-STATUS-CODE
+                    ' MESSAGE ' Xmessage OF RBK05P01-responseCode404
+                        (1:Xmessage-length OF RBK05P01-responseCode404)
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-DISPLAY-MSG
+              END-IF
+              GO TO CDB-999
+           END-IF.
+
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              STRING OPERATION
+                 ' API EP returned HTTP Status Code '
+                 WS-STATUS-CODE
+                 '. Patched Redbook.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+           END-IF.
+
+       CDB-999.
+      * An attempt that did not come back with a 2xx status goes onto
+      * the exception queue, carrying the Field/NewValue that was
+      * being patched so it can be resubmitted later.
+           IF NOT (WS-RC = OK
+                 AND BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300) THEN
+              PERFORM X-WRITE-EXCEPTION-REC
+           END-IF.
+
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION
+                 ' CDB-BUILD-AND-SEND-ONE-PATCH Exit. WS-RC=' WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CDAA-PUT-EXTRA-PROPERTY
+      *
+      * CDB-010's EVALUATE calls this when WS-CD-FIELD is not one of
+      * patchRedbook's named fields, on the assumption that it names
+      * one of the OAS document's additionalProperties instead. Puts
+      * the single WS-CD-FIELD/WS-CD-VALUE pair into the
+      * additionalProperties Data Area using BAQPUTN, the same way
+      * CCAA-PUT-EACH-AUTHOR puts an author.
+      *----------------------------------------------------------------*
+       CDAA-PUT-EXTRA-PROPERTY SECTION.
+       CDAA-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CDAA-PUT-EXTRA-PROPERTY Entry.'.
+
+           SET WS-ELEMENT TO ADDRESS OF RBK05Q01-additionalProperties
+           MOVE LENGTH OF RBK05Q01-additionalProperties
+              TO WS-ELEMENT-LENGTH
+           MOVE additionalProperties-dataarea OF BAQBASE-RBK05Q01
+              TO WS-DATA-AREA-NAME
+
+           MOVE 'U' TO propertyValue-patch-operation
+                         OF RBK05Q01-additionalProperties
+
+           MOVE SPACES TO propertyName OF RBK05Q01-additionalProperties
+           MOVE FUNCTION TRIM(WS-CD-FIELD) TO
+              propertyName OF RBK05Q01-additionalProperties
+           PERFORM VARYING WS-INDEX FROM
+                 LENGTH OF propertyName
+                    OF RBK05Q01-additionalProperties BY -1
+              UNTIL WS-INDEX = 0
+                 OR propertyName OF RBK05Q01-additionalProperties
+                    (WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM
+           MOVE WS-INDEX TO propertyName-length
+              OF RBK05Q01-additionalProperties
+
+           MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+              propertyValue OF RBK05Q01-additionalProperties
+           PERFORM VARYING WS-INDEX FROM
+                 LENGTH OF propertyValue
+                    OF RBK05Q01-additionalProperties BY -1
+              UNTIL WS-INDEX = 0
+                 OR propertyValue OF RBK05Q01-additionalProperties
+                    (WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM
+           MOVE WS-INDEX TO propertyValue-length
+              OF RBK05Q01-additionalProperties
+
+           PERFORM X-PUT-DATA-AREA-ELEMENT
+
+           IF WS-RC = OK THEN
+              ADD 1 TO additionalProperties-num OF BAQBASE-RBK05Q01
+           END-IF.
+
+       CDAA-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CDAA-PUT-EXTRA-PROPERTY Exit. WS-RC='
+                 WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CI-BULK-PATCH-REDBOOKS
+      *
+      * Operation BLKP - not a z/OS Connect operation in its own
+      * right, but a batch-only driver, paired with BLKC, that
+      * repeats patchRedbook (CD-PATCH-REDBOOK/CDB-BUILD-AND-SEND-
+      * ONE-PATCH) for every Title/Field/NewValue record on RBKPRIN
+      * instead of just the first one, so a whole control file of
+      * patches can be applied in one run.
+      *
+      * As with BLKC, each record is attempted independently and the
+      * RBKPRIN record number is checkpointed after every record, so a
+      * rerun after an abend skips back over the control file records
+      * a prior run already got through.
+      *----------------------------------------------------------------*
+       CI-BULK-PATCH-REDBOOKS SECTION.
+       CI-010.
+           MOVE 'CI-BULK-PATCH-REDBOOKS' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
+
+           MOVE 0 TO WS-BLKP-ATTEMPTED-CNT.
+           MOVE 0 TO WS-BLKP-SUCCESS-CNT.
+           MOVE 0 TO WS-BLKP-FAILED-CNT.
+           MOVE 0 TO WS-BLKP-REC-NUM.
+           MOVE 'N' TO WS-BLKP-EOF-SW.
+
+           OPEN INPUT RBKPRIN-FILE.
+
+           READ RBKPRIN-FILE
+               AT END
+                  MOVE 'Y' TO WS-BLKP-EOF-SW
+           END-READ.
+
+           PERFORM CIA-PATCH-ONE-FROM-BULK UNTIL WS-BLKP-EOF.
+
+           CLOSE RBKPRIN-FILE.
+
+           MOVE OK TO WS-RC.
+
+       CI-999.
+           MOVE 'CI-BULK-PATCH-REDBOOKS' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CIA-PATCH-ONE-FROM-BULK
+      *
+      * Builds and sends the patch currently held in the RBKPRIN-FILE
+      * buffer, tallies the attempt, checkpoints this record number as
+      * the restart point, and reads the next record ready for
+      * CI-010's loop test. A record at or before WS-CHKP-SEQ was
+      * already attempted by the run this one is restarting, so it is
+      * skipped without being retallied or resent, the same way
+      * CHA-CREATE-ONE-FROM-BULK skips over RBKCRIN.
+      *----------------------------------------------------------------*
+       CIA-PATCH-ONE-FROM-BULK SECTION.
+       CIA-010.
+           ADD 1 TO WS-BLKP-REC-NUM.
+
+           IF WS-RESTARTED = 1 AND WS-BLKP-REC-NUM NOT > WS-CHKP-SEQ
+              THEN
+              GO TO CIA-020
+           END-IF.
+
+           ADD 1 TO WS-BLKP-ATTEMPTED-CNT.
+
+           PERFORM CDB-BUILD-AND-SEND-ONE-PATCH.
+
+           IF WS-RC = OK
+              AND BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              ADD 1 TO WS-BLKP-SUCCESS-CNT
+           ELSE
+              ADD 1 TO WS-BLKP-FAILED-CNT
+           END-IF.
+
+      * A failed patch does not stop the rest of the file, so WS-RC
+      * is reset before the next record is attempted.
+           MOVE OK TO WS-RC.
+
+      * A DRYRUN patch never actually happens, so it must never be
+      * checkpointed as done.
+           IF NOT WS-DRYRUN-ON THEN
+              MOVE SPACES TO WS-CHKP-KEY
+              MOVE BAQHPRIN-TITLE TO WS-CHKP-KEY
+              MOVE WS-BLKP-REC-NUM TO WS-CHKP-SEQ
+              PERFORM X-TAKE-CHECKPOINT
+           END-IF.
+
+       CIA-020.
+           READ RBKPRIN-FILE
+               AT END
+                  MOVE 'Y' TO WS-BLKP-EOF-SW
+           END-READ.
+
+       CIA-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CE-MERGE-REDBOOK
+      *
+      * Operation mergeRedbook
+      *
+      * The Title, Field and NewValue to merge are read from an
+      * externalized input record (DD name RBKMRIN), same choice of
+      * fields as CD-PATCH-REDBOOK, but sent using the RFC 7396 JSON
+      * Merge Patch media type instead of JSON Patch, matching the
+      * terminal-keyed MRBK transaction in BAQHRBKC.
+      *----------------------------------------------------------------*
+       CE-MERGE-REDBOOK SECTION.
+       CE-010.
+           MOVE 'CE-MERGE-REDBOOK' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
+
+      * MRBK merges one book in one unit of work, so if the checkpoint
+      * dataset already shows it completed on a prior run there is
+      * nothing left to resume.
+           IF WS-RESTARTED = 1 AND WS-CHKP-SEQ NOT < 1 THEN
+              DISPLAY OPERATION
+                 ' CE-MERGE-REDBOOK already completed, skipping.'
+              GO TO CE-999
+           END-IF.
+
+           OPEN INPUT RBKMRIN-FILE.
+
+           READ RBKMRIN-FILE
+               AT END
+                  DISPLAY OPERATION
+                     ' CE-MERGE-REDBOOK no input record on RBKMRIN'
+                  CLOSE RBKMRIN-FILE
+                  MOVE FAILED TO WS-RC
+                  GO TO CE-999
+           END-READ.
+
+           CLOSE RBKMRIN-FILE.
+
+           MOVE SPACES TO WS-CD-TITLE WS-CD-FIELD WS-CD-VALUE.
+           MOVE BAQHMRIN-TITLE TO WS-CD-TITLE.
+           MOVE BAQHMRIN-FIELD TO WS-CD-FIELD.
+           MOVE BAQHMRIN-VALUE TO WS-CD-VALUE.
+
+           INITIALIZE BAQBASE-RBK03Q01.
+
+           MOVE FUNCTION TRIM(WS-CD-TITLE)
+              TO Xtitle OF BAQBASE-RBK03Q01.
+           PERFORM VARYING WS-INDEX
+                 FROM LENGTH OF WS-CD-TITLE BY -1
+              UNTIL WS-INDEX = 0
+                 OR WS-CD-TITLE(WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK03Q01.
+
+      * Set as soon as the title is known, rather than just before
+      * the BAQEXEC call, so it is still correct if this attempt
+      * fails onto the exception queue (CE-035) before ever getting
+      * that far - e.g. a failed additionalProperties put below.
+           MOVE WS-CD-TITLE TO WS-AUDIT-KEY-TITLE.
+
+           MOVE 0 TO authors-num OF BAQBASE-RBK03Q01.
+
+           MOVE 0 TO additionalProperties-num OF BAQBASE-RBK03Q01.
+           MOVE "ADDPROP-DATAAREA" TO additionalProperties-dataarea
+                                    OF BAQBASE-RBK03Q01.
+
+           EVALUATE FUNCTION TRIM(WS-CD-FIELD)
+              WHEN 'STATUS'
+                 MOVE 'U' TO status-patch-operation
+                    OF BAQBASE-RBK03Q01
+                 MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+                    Xstatus OF BAQBASE-RBK03Q01
+                 PERFORM VARYING WS-INDEX FROM 9 BY -1
+                    UNTIL WS-INDEX = 0
+                       OR Xstatus OF BAQBASE-RBK03Q01 (WS-INDEX:1)
+                          NOT EQUAL SPACE
+                 END-PERFORM
+                 MOVE WS-INDEX TO Xstatus-length OF BAQBASE-RBK03Q01
+              WHEN 'FORMNUM'
+                 MOVE 'U' TO formNumber-patch-operation
+                    OF BAQBASE-RBK03Q01
+                 MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+                    formNumber OF BAQBASE-RBK03Q01
+              WHEN 'URL'
+                 MOVE 'U' TO url-patch-operation OF BAQBASE-RBK03Q01
+                 MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+                    url OF BAQBASE-RBK03Q01
+                 PERFORM VARYING WS-INDEX FROM 100 BY -1
+                    UNTIL WS-INDEX = 0
+                       OR url OF BAQBASE-RBK03Q01 (WS-INDEX:1)
+                          NOT EQUAL SPACE
+                 END-PERFORM
+                 MOVE WS-INDEX TO url-length OF BAQBASE-RBK03Q01
+              WHEN OTHER
+      * A Field name that is none of the above is not rejected any
+      * more - it is taken as the name of one of the OAS document's
+      * additionalProperties, and merged as such.
+                 PERFORM CEAA-PUT-EXTRA-PROPERTY
+                 IF WS-RC = FAILED THEN GO TO CE-035 END-IF
+           END-EVALUATE.
+
+      * Before sending the merge, check whether the field this
+      * attempt targets already holds the value being set - a
+      * get-before-write safeguard against resending an update a
+      * concurrent online MRBK/PRBK transaction has already made.
+           MOVE 'N' TO WS-CD-ALREADY-CURRENT.
+           IF FUNCTION TRIM(WS-CD-FIELD) EQUAL 'STATUS' OR
+              FUNCTION TRIM(WS-CD-FIELD) EQUAL 'FORMNUM' OR
+              FUNCTION TRIM(WS-CD-FIELD) EQUAL 'URL' THEN
+              PERFORM CDC-GET-CURRENT-VALUE
+           END-IF.
+
+       CE-020.
+           IF WS-CD-ALREADY-CURRENT EQUAL 'Y' THEN
+              STRING OPERATION
+                 ' Redbook ' WS-CD-TITLE ' field ' WS-CD-FIELD
+                 ' already set to ' WS-CD-VALUE '. No update sent.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-DISPLAY-MSG
+              MOVE OK TO WS-RC
+              GO TO CE-999
+           END-IF.
+
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK03Q01.
+           MOVE LENGTH OF BAQBASE-RBK03Q01 TO BAQ-REQ-BASE-LENGTH.
+
+           MOVE WS-CD-TITLE TO WS-AUDIT-KEY-TITLE.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK03I01.
+
+      * DRYRUN logs the mergeRedbook call that would have been made
+      * and stops here, leaving the catalog untouched. The checkpoint
+      * is deliberately not taken, since no merge actually happened,
+      * so a dry run never counts as "already completed" towards a
+      * real rerun of MRBK.
+           IF WS-DRYRUN-ON THEN
+              STRING OPERATION
+                 ' DRY RUN - would merge Redbook '
+                 WS-CD-TITLE ' field ' WS-CD-FIELD
+                 ' to ' WS-CD-VALUE
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-DISPLAY-MSG
+              MOVE OK TO WS-RC
+              GO TO CE-999
+           END-IF.
+
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR OR BAQ-SEVERE OR BAQ-CRITICAL THEN
+              DISPLAY OPERATION ' CE-MERGE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CE-035
+           END-IF.
+
+           IF BAQ-WARNING THEN
+              DISPLAY OPERATION ' CE-MERGE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CE-035
+           END-IF.
+
+       CE-030.
+           SET ADDRESS OF BAQBASE-RBK03P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
+
+           IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
+              IF responseCode404-existence OF BAQBASE-RBK03P01 > 0
+                 THEN
+
+                 MOVE responseCode404-dataarea OF BAQBASE-RBK03P01 TO
+                    WS-DATA-AREA-NAME
+
+                 MOVE LENGTH OF RBK03P01-responseCode404 TO
+                    WS-ELEMENT-LENGTH
+
+                 PERFORM X-GET-DATA-AREA-ELEMENT
+
+                 IF WS-RC = FAILED THEN GO TO CE-035 END-IF
+
+                 SET ADDRESS OF RBK03P01-responseCode404 TO WS-ELEMENT
+
+                 STRING OPERATION
+                    ' API EP returned HTTP Status Code '
+                    WS-STATUS-CODE
+                    ' MESSAGE ' Xmessage OF RBK03P01-responseCode404
+                        (1:Xmessage-length OF RBK03P01-responseCode404)
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-DISPLAY-MSG
+              END-IF
+              GO TO CE-035
+           END-IF.
+
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              STRING OPERATION
+                 ' API EP returned HTTP Status Code '
+                 WS-STATUS-CODE
+                 '. Merged Redbook.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+
+      * The merge has completed, so checkpoint it as the restart point
+      * in case this run still fails later (e.g. in X-TERM).
+              MOVE SPACES TO WS-CHKP-KEY
+              MOVE Xtitle OF BAQBASE-RBK03Q01
+                   (1:Xtitle-length OF BAQBASE-RBK03Q01)
+                 TO WS-CHKP-KEY
+              MOVE 1 TO WS-CHKP-SEQ
+              PERFORM X-TAKE-CHECKPOINT
+           END-IF.
+
+       CE-035.
+      * An attempt that did not come back with a 2xx status goes onto
+      * the exception queue, carrying the Field/NewValue that was
+      * being merged so it can be resubmitted later.
+           IF NOT (WS-RC = OK
+                 AND BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300) THEN
+              PERFORM X-WRITE-EXCEPTION-REC
+           END-IF.
+
+       CE-999.
+           MOVE 'CE-MERGE-REDBOOK' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CEAA-PUT-EXTRA-PROPERTY
+      *
+      * CE-010's EVALUATE calls this when WS-CD-FIELD is not one of
+      * mergeRedbook's named fields, on the assumption that it names
+      * one of the OAS document's additionalProperties instead. Puts
+      * the single WS-CD-FIELD/WS-CD-VALUE pair into the
+      * additionalProperties Data Area using BAQPUTN, the same way
+      * CDAA-PUT-EXTRA-PROPERTY does for patchRedbook.
+      *----------------------------------------------------------------*
+       CEAA-PUT-EXTRA-PROPERTY SECTION.
+       CEAA-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CEAA-PUT-EXTRA-PROPERTY Entry.'.
+
+           SET WS-ELEMENT TO ADDRESS OF RBK03Q01-additionalProperties
+           MOVE LENGTH OF RBK03Q01-additionalProperties
+              TO WS-ELEMENT-LENGTH
+           MOVE additionalProperties-dataarea OF BAQBASE-RBK03Q01
+              TO WS-DATA-AREA-NAME
+
+           MOVE 'U' TO propertyValue-patch-operation
+                         OF RBK03Q01-additionalProperties
+
+           MOVE SPACES TO propertyName OF RBK03Q01-additionalProperties
+           MOVE FUNCTION TRIM(WS-CD-FIELD) TO
+              propertyName OF RBK03Q01-additionalProperties
+           PERFORM VARYING WS-INDEX FROM
+                 LENGTH OF propertyName
+                    OF RBK03Q01-additionalProperties BY -1
+              UNTIL WS-INDEX = 0
+                 OR propertyName OF RBK03Q01-additionalProperties
+                    (WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM
+           MOVE WS-INDEX TO propertyName-length
+              OF RBK03Q01-additionalProperties
+
+           MOVE FUNCTION TRIM(WS-CD-VALUE) TO
+              propertyValue OF RBK03Q01-additionalProperties
+           PERFORM VARYING WS-INDEX FROM
+                 LENGTH OF propertyValue
+                    OF RBK03Q01-additionalProperties BY -1
+              UNTIL WS-INDEX = 0
+                 OR propertyValue OF RBK03Q01-additionalProperties
+                    (WS-INDEX:1) NOT EQUAL SPACE
+           END-PERFORM
+           MOVE WS-INDEX TO propertyValue-length
+              OF RBK03Q01-additionalProperties
+
+           PERFORM X-PUT-DATA-AREA-ELEMENT
+
+           IF WS-RC = OK THEN
+              ADD 1 TO additionalProperties-num OF BAQBASE-RBK03Q01
+           END-IF.
+
+       CEAA-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CEAA-PUT-EXTRA-PROPERTY Exit. WS-RC='
+                 WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CJ-NIGHTLY-MERGE-REFRESH
+      *
+      * Operation NMRG - not a z/OS Connect operation in its own
+      * right, but a nightly batch-only driver that refreshes the
+      * sizeMB and/or documentType of every book named on the RBKNRIN
+      * feed, using mergeRedbook (the same RFC 7396 JSON Merge Patch
+      * operation as CE-MERGE-REDBOOK). Unlike CE, which merges one
+      * Field/NewValue pair read from RBKMRIN, both sizeMB and
+      * documentType can be refreshed together in the one request
+      * body a feed record describes, so this driver builds its own
+      * request rather than reusing CE's Field/NewValue scheme.
+      *
+      * As with BLKC/BLKP, each record is attempted independently and
+      * the RBKNRIN record number is checkpointed after every record,
+      * so a rerun after an abend skips back over the feed records a
+      * prior run already got through.
+      *----------------------------------------------------------------*
+       CJ-NIGHTLY-MERGE-REFRESH SECTION.
+       CJ-010.
+           MOVE 'CJ-NIGHTLY-MERGE-REFRESH' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
+
+           MOVE 0 TO WS-NMRG-ATTEMPTED-CNT.
+           MOVE 0 TO WS-NMRG-SUCCESS-CNT.
+           MOVE 0 TO WS-NMRG-FAILED-CNT.
+           MOVE 0 TO WS-NMRG-REC-NUM.
+           MOVE 'N' TO WS-NMRG-EOF-SW.
+
+           OPEN INPUT RBKNRIN-FILE.
+
+           READ RBKNRIN-FILE
+               AT END
+                  MOVE 'Y' TO WS-NMRG-EOF-SW
+           END-READ.
+
+           PERFORM CJA-MERGE-ONE-FROM-FEED UNTIL WS-NMRG-EOF.
+
+           CLOSE RBKNRIN-FILE.
+
+           MOVE OK TO WS-RC.
+
+       CJ-999.
+           MOVE 'CJ-NIGHTLY-MERGE-REFRESH' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CJA-MERGE-ONE-FROM-FEED
+      *
+      * Builds the BAQBASE-RBK03Q01 Request structure from whichever
+      * BAQHNRIN-RECORD is currently in the RBKNRIN-FILE buffer,
+      * setting the documentType and/or sizeMB patch operations
+      * according to which of the two fields the feed record carries,
+      * sends it via X-EXEC, checks the response, tallies the
+      * attempt, checkpoints this record number as the restart point,
+      * and reads the next record ready for CJ-010's loop test. A
+      * record at or before WS-CHKP-SEQ was already attempted by the
+      * run this one is restarting, so it is skipped without being
+      * retallied or resent - every exit path below converges on
+      * CJA-999, which is where the checkpoint is taken so it covers
+      * the no-doc-type-or-size and BAQEXEC-problem early exits too.
+      *----------------------------------------------------------------*
+       CJA-MERGE-ONE-FROM-FEED SECTION.
+       CJA-010.
+           ADD 1 TO WS-NMRG-REC-NUM.
+
+           IF WS-RESTARTED = 1 AND WS-NMRG-REC-NUM NOT > WS-CHKP-SEQ
+              THEN
+              GO TO CJA-040
+           END-IF.
+
+           ADD 1 TO WS-NMRG-ATTEMPTED-CNT.
+
+           INITIALIZE BAQBASE-RBK03Q01.
+
+           MOVE FUNCTION TRIM(BAQHNRIN-TITLE)
+              TO Xtitle OF BAQBASE-RBK03Q01.
+           PERFORM VARYING WS-INDEX
+                 FROM LENGTH OF Xtitle OF BAQBASE-RBK03Q01 BY -1
+              UNTIL WS-INDEX = 0
+                 OR Xtitle OF BAQBASE-RBK03Q01 (WS-INDEX:1)
+                    NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK03Q01.
+
+           MOVE 0 TO authors-num OF BAQBASE-RBK03Q01.
+
+           IF FUNCTION TRIM(BAQHNRIN-DOC-TYPE) NOT EQUAL SPACES THEN
+              MOVE 'U' TO documentType-patch-operation
+                 OF BAQBASE-RBK03Q01
+              MOVE FUNCTION TRIM(BAQHNRIN-DOC-TYPE)
+                 TO documentType OF BAQBASE-RBK03Q01
+              PERFORM VARYING WS-INDEX
+                    FROM LENGTH OF documentType OF BAQBASE-RBK03Q01
+                       BY -1
+                 UNTIL WS-INDEX = 0
+                    OR documentType OF BAQBASE-RBK03Q01 (WS-INDEX:1)
+                       NOT EQUAL SPACE
+              END-PERFORM
+              MOVE WS-INDEX TO documentType-length OF BAQBASE-RBK03Q01
+           END-IF.
+
+           IF BAQHNRIN-SIZE-MB NOT EQUAL ZERO THEN
+              MOVE 'U' TO sizeMB-patch-operation OF BAQBASE-RBK03Q01
+              MOVE BAQHNRIN-SIZE-MB TO sizeMB OF BAQBASE-RBK03Q01
+           END-IF.
+
+           IF documentType-patch-operation OF BAQBASE-RBK03Q01
+                 NOT EQUAL 'U'
+              AND sizeMB-patch-operation OF BAQBASE-RBK03Q01
+                 NOT EQUAL 'U' THEN
+              DISPLAY OPERATION
+                 ' CJA-MERGE-ONE-FROM-FEED no doc type or size given'
+                 ' for ' BAQHNRIN-TITLE
+              ADD 1 TO WS-NMRG-FAILED-CNT
+              GO TO CJA-999
+           END-IF.
+
+       CJA-020.
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK03Q01.
+           MOVE LENGTH OF BAQBASE-RBK03Q01 TO BAQ-REQ-BASE-LENGTH.
+
+           MOVE Xtitle OF BAQBASE-RBK03Q01 TO WS-AUDIT-KEY-TITLE.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK03I01.
+
+      * DRYRUN logs the mergeRedbook call that would have been made
+      * and stops here, leaving the catalog untouched; CJA-999's
+      * checkpoint is skipped for a DRYRUN record since nothing was
+      * actually refreshed.
+           IF WS-DRYRUN-ON THEN
+              STRING OPERATION
+                 ' DRY RUN - would refresh Redbook '
+                 Xtitle OF BAQBASE-RBK03Q01
+                    (1:Xtitle-length OF BAQBASE-RBK03Q01)
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-DISPLAY-MSG
+              ADD 1 TO WS-NMRG-SUCCESS-CNT
+              GO TO CJA-999
+           END-IF.
+
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR OR BAQ-WARNING OR BAQ-SEVERE
+              OR BAQ-CRITICAL THEN
+              DISPLAY OPERATION ' CJA-MERGE-ONE-FROM-FEED BAQEXEC'
+                 ' problem'
+              ADD 1 TO WS-NMRG-FAILED-CNT
+              GO TO CJA-999
+           END-IF.
+
+       CJA-030.
+           SET ADDRESS OF BAQBASE-RBK03P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
+
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              STRING OPERATION
+                 ' API EP returned HTTP Status Code '
+                 WS-STATUS-CODE
+                 '. Refreshed Redbook.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+
+              ADD 1 TO WS-NMRG-SUCCESS-CNT
+           ELSE
+              STRING OPERATION
+                 ' API EP returned HTTP Status Code '
+                 WS-STATUS-CODE
+                 ' refreshing Redbook.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+
+              ADD 1 TO WS-NMRG-FAILED-CNT
+           END-IF.
+
+       CJA-999.
+      * A failed refresh does not stop the rest of the feed, so WS-RC
+      * is reset before the next record is attempted.
+           MOVE OK TO WS-RC.
+
+      * A DRYRUN refresh never actually happens, so it must never be
+      * checkpointed as done.
+           IF NOT WS-DRYRUN-ON THEN
+              MOVE SPACES TO WS-CHKP-KEY
+              MOVE BAQHNRIN-TITLE TO WS-CHKP-KEY
+              MOVE WS-NMRG-REC-NUM TO WS-CHKP-SEQ
+              PERFORM X-TAKE-CHECKPOINT
+           END-IF.
+
+       CJA-040.
+           READ RBKNRIN-FILE
+               AT END
+                  MOVE 'Y' TO WS-NMRG-EOF-SW
+           END-READ.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CF-RECONCILE-CATALOG
+      *
+      * Operation RECN
+      *
+      * Re-runs CA-GET-ALL-REDBOOKS to refresh RBKEXTR with today's
+      * catalog, loads the RBKRECB baseline snapshot (normally a copy
+      * of a previous run's RBKEXTR) into WS-RECN-TABLE, and compares
+      * the two by title. Anything in the fresh extract not found in
+      * the baseline is reported NEW, anything found but with a
+      * changed status or form number is reported CHANGED, and any
+      * baseline entry never matched is reported REMOVED. Findings are
+      * written to RBKRECR; this operation makes no API update calls
+      * of its own.
+      *----------------------------------------------------------------*
+       CF-RECONCILE-CATALOG SECTION.
+       CF-010.
+           MOVE 'CF-RECONCILE-CATALOG' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
+
+           MOVE 0 TO WS-RECN-ADDED-CNT WS-RECN-CHANGED-CNT
+                     WS-RECN-REMOVED-CNT.
+
+      * Refresh RBKEXTR before comparing against it.
+           PERFORM CA-GET-ALL-REDBOOKS.
+
+           IF WS-RC = FAILED THEN GO TO CF-999.
+
+           PERFORM CFA-LOAD-BASELINE.
+
+           OPEN OUTPUT RBKRECR-FILE.
+           PERFORM CFB-WRITE-RECONCILE-HEADER.
+
+           OPEN INPUT RBKEXTR-FILE.
+           MOVE 'N' TO WS-RECN-EOF-SW.
+           PERFORM CFC-COMPARE-ONE-EXTRACT-REC UNTIL WS-RECN-EOF.
+           CLOSE RBKEXTR-FILE.
+
+           PERFORM CFD-REPORT-ONE-REMOVED-BOOK
+              VARYING WS-RECN-IDX FROM 1 BY 1
+              UNTIL WS-RECN-IDX > WS-RECN-COUNT.
+
+           PERFORM CFE-WRITE-RECONCILE-TRAILER.
+           CLOSE RBKRECR-FILE.
+
+       CF-999.
+           MOVE 'CF-RECONCILE-CATALOG' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CFA-LOAD-BASELINE
+      *
+      * Reads the RBKRECB baseline snapshot into WS-RECN-TABLE, up to
+      * the table's 100-entry capacity.
+      *----------------------------------------------------------------*
+       CFA-LOAD-BASELINE SECTION.
+       CFA-010.
+           MOVE 0 TO WS-RECN-COUNT.
+
+           OPEN INPUT RBKRECB-FILE.
+           MOVE 'N' TO WS-RECN-EOF-SW.
+           PERFORM CFAA-READ-ONE-BASELINE-REC
+              UNTIL WS-RECN-EOF OR WS-RECN-COUNT = 100.
+           CLOSE RBKRECB-FILE.
+
+       CFA-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CFAA-READ-ONE-BASELINE-REC
+      *
+      * Reads one RBKRECB record into the next free WS-RECN-TABLE
+      * entry, marked unmatched until CFC-COMPARE-ONE-EXTRACT-REC
+      * finds it in the fresh extract.
+      *----------------------------------------------------------------*
+       CFAA-READ-ONE-BASELINE-REC SECTION.
+       CFAA-010.
+           READ RBKRECB-FILE
+              AT END
+                 MOVE 'Y' TO WS-RECN-EOF-SW
+              NOT AT END
+                 ADD 1 TO WS-RECN-COUNT
+                 MOVE RBKRECB-TITLE TO WS-RECN-TITLE(WS-RECN-COUNT)
+                 MOVE RBKRECB-STATUS TO WS-RECN-STATUS(WS-RECN-COUNT)
+                 MOVE RBKRECB-FORM-NUMBER
+                    TO WS-RECN-FORMNUM(WS-RECN-COUNT)
+                 MOVE 0 TO WS-RECN-MATCHED(WS-RECN-COUNT)
+           END-READ.
+
+       CFAA-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CFC-COMPARE-ONE-EXTRACT-REC
+      *
+      * Reads one fresh RBKEXTR record and looks it up in the
+      * baseline table by title. No match means a new book; a match
+      * with a different status or form number means a changed book;
+      * either way the matching baseline entry (if any) is flagged
+      * matched so CFD-REPORT-ONE-REMOVED-BOOK skips it later.
+      *----------------------------------------------------------------*
+       CFC-COMPARE-ONE-EXTRACT-REC SECTION.
+       CFC-010.
+           READ RBKEXTR-FILE
+              AT END
+                 MOVE 'Y' TO WS-RECN-EOF-SW
+              NOT AT END
+                 PERFORM CFCA-FIND-IN-BASELINE
+                 IF WS-RECN-FOUND = 0 THEN
+                    ADD 1 TO WS-RECN-ADDED-CNT
+                    MOVE SPACES TO WS-RECN-LINE
+                    STRING 'NEW     ' BAQHEXTR-TITLE
+                       DELIMITED BY SIZE INTO WS-RECN-LINE
+                    WRITE RBKRECR-RECORD FROM WS-RECN-LINE
+                 ELSE
+                    MOVE 1 TO WS-RECN-MATCHED(WS-RECN-FOUND-IDX)
+                    IF WS-RECN-STATUS(WS-RECN-FOUND-IDX)
+                          NOT = BAQHEXTR-STATUS
+                       OR WS-RECN-FORMNUM(WS-RECN-FOUND-IDX)
+                          NOT = BAQHEXTR-FORM-NUMBER THEN
+                       ADD 1 TO WS-RECN-CHANGED-CNT
+                       MOVE SPACES TO WS-RECN-LINE
+                       STRING 'CHANGED ' BAQHEXTR-TITLE
+                          DELIMITED BY SIZE INTO WS-RECN-LINE
+                       WRITE RBKRECR-RECORD FROM WS-RECN-LINE
+                    END-IF
+                 END-IF
+           END-READ.
+
+       CFC-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CFCA-FIND-IN-BASELINE
+      *
+      * Searches WS-RECN-TABLE for the title of the RBKEXTR record
+      * just read. Sets WS-RECN-FOUND and, when found, WS-RECN-FOUND-
+      * IDX to the matching entry.
+      *----------------------------------------------------------------*
+       CFCA-FIND-IN-BASELINE SECTION.
+       CFCA-010.
+           MOVE 0 TO WS-RECN-FOUND.
+           MOVE 0 TO WS-RECN-IDX.
+
+           PERFORM CFCAA-CHECK-ONE-BASELINE-ENTRY
+              VARYING WS-RECN-IDX FROM 1 BY 1
+              UNTIL WS-RECN-IDX > WS-RECN-COUNT
+                 OR WS-RECN-FOUND = 1.
+
+       CFCA-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CFCAA-CHECK-ONE-BASELINE-ENTRY
+      *
+      * Compares the current RBKEXTR title against one baseline
+      * table entry.
+      *----------------------------------------------------------------*
+       CFCAA-CHECK-ONE-BASELINE-ENTRY SECTION.
+       CFCAA-010.
+           IF WS-RECN-TITLE(WS-RECN-IDX) = BAQHEXTR-TITLE THEN
+              MOVE 1 TO WS-RECN-FOUND
+              MOVE WS-RECN-IDX TO WS-RECN-FOUND-IDX
+           END-IF.
+
+       CFCAA-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CFD-REPORT-ONE-REMOVED-BOOK
+      *
+      * Reports a baseline table entry that CFC-COMPARE-ONE-EXTRACT-
+      * REC never matched against the fresh extract, i.e. a book that
+      * has dropped out of the catalog since the baseline was taken.
+      *----------------------------------------------------------------*
+       CFD-REPORT-ONE-REMOVED-BOOK SECTION.
+       CFD-010.
+           IF WS-RECN-MATCHED(WS-RECN-IDX) = 0 THEN
+              ADD 1 TO WS-RECN-REMOVED-CNT
+              MOVE SPACES TO WS-RECN-LINE
+              STRING 'REMOVED ' WS-RECN-TITLE(WS-RECN-IDX)
+                 DELIMITED BY SIZE INTO WS-RECN-LINE
+              WRITE RBKRECR-RECORD FROM WS-RECN-LINE
+           END-IF.
+
+       CFD-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CFB-WRITE-RECONCILE-HEADER
+      *
+      * Writes the title and run-date lines at the top of the
+      * reconciliation report.
+      *----------------------------------------------------------------*
+       CFB-WRITE-RECONCILE-HEADER SECTION.
+       CFB-010.
+           MOVE SPACES TO WS-RECN-LINE.
+           MOVE 'REDBOOK CATALOG RECONCILIATION REPORT'
+              TO WS-RECN-LINE(1:38).
+           WRITE RBKRECR-RECORD FROM WS-RECN-LINE.
+
+           MOVE SPACES TO WS-RECN-LINE.
+           STRING 'RUN DATE ' FUNCTION CURRENT-DATE(1:8)
+              DELIMITED BY SIZE
+              INTO WS-RECN-LINE.
+           WRITE RBKRECR-RECORD FROM WS-RECN-LINE.
+
+           MOVE SPACES TO WS-RECN-LINE.
+           WRITE RBKRECR-RECORD FROM WS-RECN-LINE.
+
+       CFB-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CFE-WRITE-RECONCILE-TRAILER
+      *
+      * Writes the NEW/CHANGED/REMOVED totals at the end of the
+      * reconciliation report.
+      *----------------------------------------------------------------*
+       CFE-WRITE-RECONCILE-TRAILER SECTION.
+       CFE-010.
+           MOVE SPACES TO WS-RECN-LINE.
+           WRITE RBKRECR-RECORD FROM WS-RECN-LINE.
+
+           MOVE WS-RECN-ADDED-CNT TO WS-RECN-CNT-ED.
+           MOVE SPACES TO WS-RECN-LINE.
+           STRING 'NEW BOOKS:     ' WS-RECN-CNT-ED
+              DELIMITED BY SIZE INTO WS-RECN-LINE.
+           WRITE RBKRECR-RECORD FROM WS-RECN-LINE.
+
+           MOVE WS-RECN-CHANGED-CNT TO WS-RECN-CNT-ED.
+           MOVE SPACES TO WS-RECN-LINE.
+           STRING 'CHANGED BOOKS: ' WS-RECN-CNT-ED
+              DELIMITED BY SIZE INTO WS-RECN-LINE.
+           WRITE RBKRECR-RECORD FROM WS-RECN-LINE.
+
+           MOVE WS-RECN-REMOVED-CNT TO WS-RECN-CNT-ED.
+           MOVE SPACES TO WS-RECN-LINE.
+           STRING 'REMOVED BOOKS: ' WS-RECN-CNT-ED
+              DELIMITED BY SIZE INTO WS-RECN-LINE.
+           WRITE RBKRECR-RECORD FROM WS-RECN-LINE.
+
+       CFE-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CG-DELETE-REDBOOK
+      *
+      * Operation deleteRedbook
+      *
+      * DRBK is a path-only delete, with no request body, so it
+      * follows CB-GET-REDBOOK's shape rather than CC/CD/CE's - just
+      * a title to set and no Data Area loop needed on success.
+      *----------------------------------------------------------------*
+       CG-DELETE-REDBOOK SECTION.
+       CG-010.
+           MOVE 'CG-DELETE-REDBOOK' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-ENTRY.
+
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK07Q01.
+           MOVE LENGTH OF BAQBASE-RBK07Q01 TO BAQ-REQ-BASE-LENGTH.
+
+           INITIALIZE BAQBASE-RBK07Q01.
+
+      * Set the title and title length
+           MOVE "Accelerate Mainframe Application Modernization with Hyb
+      -    "rid Cloud" TO Xtitle OF BAQBASE-RBK07Q01.
+           MOVE 64 TO Xtitle-length OF BAQBASE-RBK07Q01.
+
+       CG-020.
+      * Call the API
+           MOVE Xtitle OF BAQBASE-RBK07Q01 TO WS-AUDIT-KEY-TITLE.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK07I01.
+           PERFORM X-EXEC.
+
+           IF BAQ-ERROR OR BAQ-SEVERE OR BAQ-CRITICAL THEN
+              DISPLAY OPERATION ' CG-DELETE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CG-999
+           END-IF.
+
+           IF BAQ-WARNING THEN
+              DISPLAY OPERATION ' CG-DELETE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CG-999
+           END-IF.
+
+           SET ADDRESS OF BAQBASE-RBK07P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
+
+       CG-030.
+      * Process a 404 response code, in this case the response
+      * will be in data structure RBK07P01-responseCode404
+      * accessed via its Data Area responseCode404-dataarea of
+      * BAQBASE-RBK07P01 using BAQGETN
+           IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
+              STRING OPERATION
+                  ' API EP returned HTTP Status Code '
+                  WS-STATUS-CODE
+                  '. Redbook not found.'
+                  DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MSG
+
+               PERFORM X-WRITE-DISPLAY-MSG
+
+               IF responseCode404-existence OF BAQBASE-RBK07P01 > 0 THEN
+
+                  MOVE responseCode404-dataarea OF BAQBASE-RBK07P01
+                     TO WS-DATA-AREA-NAME
+
+                  MOVE LENGTH OF RBK07P01-responseCode404 TO
+                     WS-ELEMENT-LENGTH
+
+                  PERFORM X-GET-DATA-AREA-ELEMENT
+
+                  IF WS-RC = FAILED THEN GO TO CG-999 END-IF
+
+                  SET ADDRESS OF RBK07P01-responseCode404 to WS-ELEMENT
+
+                  IF Xmessage-length OF RBK07P01-responseCode404 > 1
+                   THEN
+                     STRING OPERATION
+                         ' Message '
+                         Xmessage OF RBK07P01-responseCode404
+                         (1:Xmessage-length OF RBK07P01-responseCode404)
+                         DELIMITED BY SIZE
+                         INTO WS-DISPLAY-MSG
+
+                     PERFORM X-WRITE-DISPLAY-MSG
+                     MOVE FAILED TO WS-RC
+                     GO TO CG-999
+                  END-IF
+               END-IF
+              MOVE FAILED TO WS-RC
+              GO TO CG-999
+           END-IF.
+
+       CG-040.
+      * A 2xx status means the Redbook was deleted
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              STRING OPERATION
+                     ' API EP returned HTTP Status Code '
+                     WS-STATUS-CODE
+                     '. Deleted Redbook.'
+                     DELIMITED BY SIZE
+                     INTO WS-DISPLAY-MSG
+
+               PERFORM X-WRITE-DISPLAY-MSG
+           END-IF.
+
+       CG-999.
+           MOVE 'CG-DELETE-REDBOOK' TO WS-TRACE-PARA.
+           PERFORM X-TRACE-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-INIT
+      *
+      * Initialize z/OS Connect call by calling BAQINIT this will
+      * acquire a connection to a z/OS Connect server and initialise
+      * the Host API ready for communication.
+      *----------------------------------------------------------------*
+       X-INIT SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-INIT Entry.'.
+
+           PERFORM X-LOAD-SERVER-CONFIG.
+
+           IF WS-CFG-LOADED = 1 THEN
+              MOVE BAQZ-SERVER-HOST TO BAQ-ZCON-PARM-NAME(1)
+              SET BAQ-ZCON-PARM-ADDRESS(1) TO ADDRESS OF WS-CFG-HOST
+              MOVE LENGTH OF WS-CFG-HOST TO BAQ-ZCON-PARM-LENGTH(1)
+
+              MOVE BAQZ-SERVER-PORT TO BAQ-ZCON-PARM-NAME(2)
+              SET BAQ-ZCON-PARM-ADDRESS(2) TO ADDRESS OF WS-CFG-PORT
+              MOVE LENGTH OF WS-CFG-PORT TO BAQ-ZCON-PARM-LENGTH(2)
+
+              DISPLAY OPERATION ' INIT using RBKCFG server target '
+                 WS-CFG-HOST ':' WS-CFG-PORT
+           END-IF.
+
+      * Keying DEBUG on APARM already turns on this program's own
+      * DISPLAY tracing (WS-DEBUG); also ask the Host API itself for
+      * its most verbose trace level, so a run can be fully traced,
+      * end to end, without a recompile. Always uses slot 3 of the
+      * ZCON parm array, regardless of whether the HOST/PORT override
+      * above used slots 1/2.
+           IF WS-DEBUG = 1 THEN
+              MOVE BAQZ-TRACE-VERBOSE TO BAQ-ZCON-PARM-NAME(3)
+              SET BAQ-ZCON-PARM-ADDRESS(3)
+                 TO ADDRESS OF BAQZ-TRACE-LEVEL-ALL
+              MOVE LENGTH OF BAQZ-TRACE-LEVEL-ALL
+                 TO BAQ-ZCON-PARM-LENGTH(3)
+           END-IF.
+
+      * OAuth client-credential parameters ride on BAQ-REQUEST-AREA
+      * rather than BAQ-ZCONNECT-AREA, since they are picked up by
+      * BAQEXEC rather than BAQINIT, but are set up here, once, so
+      * every BAQEXEC call made by this run (via X-EXEC) presents the
+      * same credentials without each business section having to
+      * know about them.
+           IF WS-CFG-OAUTH-LOADED = 1 THEN
+              MOVE BAQR-OAUTH-CLIENT-ID TO BAQ-REQ-PARM-NAME(1)
+              SET BAQ-REQ-PARM-ADDRESS(1)
+                 TO ADDRESS OF WS-CFG-CLIENT-ID
+              MOVE LENGTH OF WS-CFG-CLIENT-ID
+                 TO BAQ-REQ-PARM-LENGTH(1)
+
+              MOVE BAQR-OAUTH-CLIENT-SECRET TO BAQ-REQ-PARM-NAME(2)
+              SET BAQ-REQ-PARM-ADDRESS(2)
+                 TO ADDRESS OF WS-CFG-CLIENT-SECRET
+              MOVE LENGTH OF WS-CFG-CLIENT-SECRET
+                 TO BAQ-REQ-PARM-LENGTH(2)
+
+              IF WS-CFG-SCOPE NOT = SPACES THEN
+                 MOVE BAQR-OAUTH-SCOPE TO BAQ-REQ-PARM-NAME(3)
+                 SET BAQ-REQ-PARM-ADDRESS(3)
+                    TO ADDRESS OF WS-CFG-SCOPE
+                 MOVE LENGTH OF WS-CFG-SCOPE
+                    TO BAQ-REQ-PARM-LENGTH(3)
+              END-IF
+
+              DISPLAY OPERATION
+                 ' INIT using RBKCFG OAuth client-credentials for '
+                 'ClientId ' WS-CFG-CLIENT-ID
+           END-IF.
+
+           CALL BAQ-INIT-NAME USING BY REFERENCE BAQ-ZCONNECT-AREA
                               RETURNING WS-BAQ-RC.
 
+           IF WS-BAQ-RC NOT = 0 THEN
+              MOVE FAILED TO WS-RC
+              MOVE WS-BAQ-RC TO WS-CC9
+              DISPLAY OPERATION ' INIT Return Code '
+                WS-CC9
+              DISPLAY OPERATION
+                      ' INIT See STDOUT/STDERR for details '.
+
            MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9.
            MOVE BAQ-ZCON-REASON-CODE TO WS-RC9.
-           MOVE BAQ-RESP-STATUS-CODE TO WS-ST9.
 
            IF WS-DEBUG = 1 THEN
-              DISPLAY OPERATION ' EXEC Completion Code '
+              DISPLAY OPERATION ' INIT Completion Code '
                 WS-CC9
-              DISPLAY OPERATION ' EXEC Reason Code '
-                WS-RC9
-              DISPLAY OPERATION ' EXEC HTTP Status Code '
-                WS-ST9.
+              DISPLAY OPERATION ' INIT Reason Code '
+                WS-RC9.
+
+      * Check for bad initialisation
+           IF NOT BAQ-SUCCESS THEN
+              MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
+              MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
+              STRING OPERATION
+                 ' INIT failed'
+                 ' CC=' WS-CC9
+                 ' RC=' WS-RC9
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                        (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+
+              MOVE FAILED TO WS-RC
+           END-IF.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-INIT Exit. WS-RC=' WS-RC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-LOAD-SERVER-CONFIG
+      *
+      * Reads the optional server-target and OAuth client-credential
+      * override from RBKCFG into WS-CFG-HOST/WS-CFG-PORT and
+      * WS-CFG-CLIENT-ID/WS-CFG-CLIENT-SECRET/WS-CFG-SCOPE, setting
+      * WS-CFG-LOADED and WS-CFG-OAUTH-LOADED independently (a site
+      * may want to override one without the other), so X-INIT can
+      * point BAQINIT/BAQEXEC at an installation's own z/OS Connect
+      * server and credentials instead of whatever is hardcoded or
+      * bound by default. A missing DD, or a blank RBKCFG-HOST/
+      * RBKCFG-CLIENT-ID value, leaves the matching WS-CFG-...-LOADED
+      * flag at 0 and that part of the installation default binding
+      * untouched.
+      *----------------------------------------------------------------*
+       X-LOAD-SERVER-CONFIG SECTION.
+       X-010.
+           MOVE 0 TO WS-CFG-LOADED.
+
+           OPEN INPUT RBKCFG-FILE.
+
+           IF WS-CFG-FILE-STATUS EQUAL '00' THEN
+              READ RBKCFG-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF BAQHSCFG-HOST NOT = SPACES THEN
+                       MOVE BAQHSCFG-HOST TO WS-CFG-HOST
+                       MOVE BAQHSCFG-PORT TO WS-CFG-PORT
+                       MOVE 1 TO WS-CFG-LOADED
+                    END-IF
+                    IF BAQHSCFG-CLIENT-ID NOT = SPACES THEN
+                       MOVE BAQHSCFG-CLIENT-ID TO WS-CFG-CLIENT-ID
+                       MOVE BAQHSCFG-CLIENT-SECRET
+                          TO WS-CFG-CLIENT-SECRET
+                       MOVE BAQHSCFG-SCOPE TO WS-CFG-SCOPE
+                       MOVE 1 TO WS-CFG-OAUTH-LOADED
+                    END-IF
+              END-READ
+              CLOSE RBKCFG-FILE
+           END-IF.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-EXEC
+      *
+      * Make the BAQEXEC call
+      *----------------------------------------------------------------*
+       X-EXEC SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-EXEC Entry.'.
+
+           IF WS-CB-IS-OPEN THEN
+              PERFORM X-CIRCUIT-BREAKER-ABORT
+              GO TO X-999
+           END-IF.
+
+           ADD 1 TO WS-STATS-CALL-COUNT.
+           MOVE 0 TO WS-EXEC-RETRY-COUNT.
+           PERFORM X-CALL-API.
+           PERFORM X-WAIT-AND-RETRY-API
+              UNTIL NOT BAQ-WARNING
+                 OR WS-EXEC-RETRY-COUNT NOT < WS-EXEC-RETRY-MAX.
 
            IF NOT BAQ-SUCCESS THEN
               EVALUATE TRUE
                  WHEN BAQ-WARNING
                     MOVE 'API RETURN WARNING' TO WS-FAIL-TYPE
+                    ADD 1 TO WS-STATS-WARNING-COUNT
                  WHEN BAQ-ERROR
                     MOVE 'API RETURN ERROR  ' TO WS-FAIL-TYPE
+                    ADD 1 TO WS-STATS-ERROR-COUNT
                  WHEN BAQ-SEVERE
                     MOVE 'API RETURN SEVERE ' TO WS-FAIL-TYPE
+                    ADD 1 TO WS-STATS-ERROR-COUNT
               END-EVALUATE
 
               STRING OPERATION
@@ -1029,22 +3813,508 @@
 
               PERFORM X-WRITE-DISPLAY-MSG
 
+              PERFORM X-TRANSLATE-REASON-CODE
+
+              STRING OPERATION
+                 ' REASON CODE ' WS-RC9
+                 ' - ' WS-RC-XLATE-OUT
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+
               IF WS-DEBUG = 1 THEN
                   DISPLAY OPERATION ' ' BAQ-ZCON-RETURN-MESSAGE
                         (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
               END-IF
+
+      * By this point a BAQ-WARNING has already been through
+      * X-WAIT-AND-RETRY-API's loop and is only still BAQ-WARNING
+      * here because its retries were exhausted, so it counts towards
+      * the circuit breaker the same as BAQ-ERROR/SEVERE/CRITICAL. A
+      * 404/409 style business response stays BAQ-SUCCESS at this
+      * level so it never counts here.
+              PERFORM X-TRIP-CIRCUIT-BREAKER-CHECK
            ELSE
+              MOVE 0 TO WS-CB-CONSEC-FAILS
+              ADD 1 TO WS-STATS-SUCCESS-COUNT
               IF WS-DEBUG = 1 THEN
                  DISPLAY OPERATION ' EXEC Status Code '
                    BAQ-RESP-STATUS-CODE
            END-IF.
 
+      * Record this call on the local audit trail, win or lose.
+           PERFORM X-WRITE-AUDIT-REC.
+
        X-999.
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' X-EXEC Exit.'.
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * X-CALL-API
+      *
+      * Makes the actual BAQEXEC call and captures its completion,
+      * reason and HTTP status codes. Broken out of X-EXEC so
+      * X-WAIT-AND-RETRY-API can repeat just this part of the work.
+      *----------------------------------------------------------------*
+       X-CALL-API SECTION.
+       X-010.
+           CALL BAQ-EXEC-NAME USING
+                              BY REFERENCE BAQ-ZCONNECT-AREA
+                              BY VALUE WS-API-INFO
+                              BY REFERENCE BAQ-REQUEST-AREA
+                              BY REFERENCE BAQ-RESPONSE-AREA
+                              RETURNING WS-BAQ-RC.
+
+           MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9.
+           MOVE BAQ-ZCON-REASON-CODE TO WS-RC9.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-ST9.
+
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' EXEC Completion Code '
+                WS-CC9
+              DISPLAY OPERATION ' EXEC Reason Code '
+                WS-RC9
+              DISPLAY OPERATION ' EXEC HTTP Status Code '
+                WS-ST9.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-WAIT-AND-RETRY-API
+      *
+      * A BAQ-WARNING completion is treated as possibly transient, so
+      * this pauses for an exponentially increasing delay (1, 2, 4,
+      * ... seconds) and repeats the call via X-CALL-API, up to
+      * WS-EXEC-RETRY-MAX attempts, before X-EXEC falls back to its
+      * normal BAQ-WARNING handling.
+      *----------------------------------------------------------------*
+       X-WAIT-AND-RETRY-API SECTION.
+       X-010.
+           ADD 1 TO WS-EXEC-RETRY-COUNT.
+           ADD 1 TO WS-STATS-RETRY-COUNT.
+           COMPUTE WS-EXEC-RETRY-DELAY = 2 ** (WS-EXEC-RETRY-COUNT - 1).
+
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' EXEC got a WARNING, retry '
+                WS-EXEC-RETRY-COUNT ' of ' WS-EXEC-RETRY-MAX
+                ' after ' WS-EXEC-RETRY-DELAY ' second(s).'.
+
+           CALL "C$SLEEP" USING WS-EXEC-RETRY-DELAY.
+
+           PERFORM X-CALL-API.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-TRANSLATE-REASON-CODE
+      *
+      * Looks up WS-RC9 in WS-RC-XLATE-TABLE and sets WS-RC-XLATE-OUT
+      * to the matching description, or WS-RC-XLATE-NOT-FOUND-TEXT
+      * when the code is not one of the ones listed there.
+      *----------------------------------------------------------------*
+       X-TRANSLATE-REASON-CODE SECTION.
+       X-010.
+           MOVE 0 TO WS-RC-XLATE-FOUND.
+           MOVE SPACES TO WS-RC-XLATE-OUT.
+
+           PERFORM XA-CHECK-ONE-RC-XLATE-ENTRY
+              VARYING WS-INDEX-2 FROM 1 BY 1
+              UNTIL WS-INDEX-2 > 8 OR WS-RC-XLATE-FOUND = 1.
+
+           IF WS-RC-XLATE-FOUND = 0 THEN
+              MOVE WS-RC-XLATE-NOT-FOUND-TEXT TO WS-RC-XLATE-OUT
+           END-IF.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * XA-CHECK-ONE-RC-XLATE-ENTRY
+      *
+      * Tested against WS-RC-XLATE-ENTRY(WS-INDEX-2) by
+      * X-TRANSLATE-REASON-CODE's lookup loop.
+      *----------------------------------------------------------------*
+       XA-CHECK-ONE-RC-XLATE-ENTRY SECTION.
+       XA-010.
+           IF WS-RC-XLATE-CODE (WS-INDEX-2) EQUAL WS-RC9 THEN
+              MOVE WS-RC-XLATE-TEXT (WS-INDEX-2) TO WS-RC-XLATE-OUT
+              MOVE 1 TO WS-RC-XLATE-FOUND
+           END-IF.
+
+       XA-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-TRIP-CIRCUIT-BREAKER-CHECK
+      *
+      * Counts a BAQEXEC call that failed even after retry towards
+      * the circuit breaker's consecutive-failure count, opening the
+      * circuit once WS-CB-FAIL-THRESHOLD is reached.
+      *----------------------------------------------------------------*
+       X-TRIP-CIRCUIT-BREAKER-CHECK SECTION.
+       X-010.
+           ADD 1 TO WS-CB-CONSEC-FAILS.
+
+           IF WS-CB-CONSEC-FAILS NOT < WS-CB-FAIL-THRESHOLD THEN
+              MOVE 1 TO WS-CB-OPEN
+              DISPLAY OPERATION ' CIRCUIT BREAKER OPEN after '
+                 WS-CB-CONSEC-FAILS
+                 ' consecutive EXEC failures. No further API'
+                 ' calls will be attempted this run.'
+           END-IF.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-CIRCUIT-BREAKER-ABORT
+      *
+      * Fails a BAQEXEC call fast, without attempting it, once the
+      * circuit breaker is open. Fills in the same completion/reason
+      * codes a BAQ-SEVERE response would carry so the rest of X-EXEC
+      * and its callers need no special-casing for this path.
+      *----------------------------------------------------------------*
+       X-CIRCUIT-BREAKER-ABORT SECTION.
+       X-010.
+           DISPLAY OPERATION
+             ' CIRCUIT BREAKER OPEN - EXEC call skipped.'.
+
+           ADD 1 TO WS-STATS-CB-ABORT-COUNT.
+           MOVE 12 TO BAQ-ZCON-COMPLETION-CODE.
+           MOVE 0 TO BAQ-ZCON-REASON-CODE.
+           MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9.
+           MOVE BAQ-ZCON-REASON-CODE TO WS-RC9.
+           MOVE FAILED TO WS-RC.
+
+           PERFORM X-WRITE-AUDIT-REC.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-WRITE-AUDIT-REC
+      *
+      * Appends one BAQHAUDT-RECORD to the local audit trail (DD name
+      * RBKAUDT) for the BAQEXEC call just made, so who created or
+      * changed what Redbook, and with what completion/reason/HTTP
+      * status, can be answered later without digging through a kept
+      * job log.
+      *----------------------------------------------------------------*
+       X-WRITE-AUDIT-REC SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-WRITE-AUDIT-REC Entry.'.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO BAQHAUDT-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO BAQHAUDT-TIME.
+           MOVE 'BAQHRBKB' TO BAQHAUDT-PROGRAM.
+           MOVE SPACES TO BAQHAUDT-TXID.
+           MOVE OPERATION TO BAQHAUDT-OPERATION.
+           MOVE WS-AUDIT-KEY-TITLE TO BAQHAUDT-KEY-TITLE.
+           MOVE WS-CC9 TO BAQHAUDT-COMP-CODE.
+           MOVE WS-RC9 TO BAQHAUDT-REASON-CODE.
+           MOVE WS-ST9 TO BAQHAUDT-HTTP-STATUS.
+
+           IF BAQ-SUCCESS THEN
+              MOVE 'SUCCESS' TO BAQHAUDT-RESULT
+           ELSE
+              MOVE 'FAILURE' TO BAQHAUDT-RESULT
+           END-IF.
+
+           OPEN EXTEND RBKAUDT-FILE.
+           WRITE BAQHAUDT-RECORD.
+           CLOSE RBKAUDT-FILE.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-WRITE-AUDIT-REC Exit.'.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-WRITE-EXCEPTION-REC
+      *
+      * Appends one BAQHEXCP-RECORD to the exception queue (DD name
+      * RBKEXCP) for a createRedbook/patchRedbook/mergeRedbook
+      * attempt that did not come back with a 2xx HTTP status.
+      * Callers are expected to have already set WS-AUDIT-KEY-TITLE
+      * (the same field X-WRITE-AUDIT-REC uses) and, for a patch or
+      * merge, WS-CD-FIELD/WS-CD-VALUE - both are left SPACES by a
+      * createRedbook attempt, which has no single field to name.
+      *----------------------------------------------------------------*
+       X-WRITE-EXCEPTION-REC SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-WRITE-EXCEPTION-REC Entry.'.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO BAQHEXCP-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO BAQHEXCP-TIME.
+           MOVE 'BAQHRBKB' TO BAQHEXCP-PROGRAM.
+           MOVE OPERATION TO BAQHEXCP-OPERATION.
+           MOVE WS-AUDIT-KEY-TITLE TO BAQHEXCP-TITLE.
+           MOVE WS-CD-FIELD TO BAQHEXCP-FIELD.
+           MOVE WS-CD-VALUE TO BAQHEXCP-VALUE.
+           MOVE WS-CC9 TO BAQHEXCP-COMP-CODE.
+           MOVE WS-RC9 TO BAQHEXCP-REASON-CODE.
+           MOVE WS-ST9 TO BAQHEXCP-HTTP-STATUS.
+           MOVE 'PENDING' TO BAQHEXCP-STATUS.
+
+           OPEN EXTEND RBKEXCP-FILE.
+           WRITE BAQHEXCP-RECORD.
+           CLOSE RBKEXCP-FILE.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-WRITE-EXCEPTION-REC Exit.'.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-CONVERT-HHMMSS-TO-SECS
+      *
+      * Converts a HHMMSS time-of-day (as returned by positions 9-14
+      * of FUNCTION CURRENT-DATE) held in WS-HHMMSS-CONV-IN into the
+      * number of seconds since midnight, in WS-HHMMSS-CONV-SECS.
+      * Shared by X-WRITE-RUN-STATS for both the start and end time of
+      * the run.
+      *----------------------------------------------------------------*
+       X-CONVERT-HHMMSS-TO-SECS SECTION.
+       X-010.
+           MOVE WS-HHMMSS-CONV-IN (1:2) TO WS-HHMMSS-CONV-HH.
+           MOVE WS-HHMMSS-CONV-IN (3:2) TO WS-HHMMSS-CONV-MM.
+           MOVE WS-HHMMSS-CONV-IN (5:2) TO WS-HHMMSS-CONV-SS.
+
+           COMPUTE WS-HHMMSS-CONV-SECS =
+              (WS-HHMMSS-CONV-HH * 3600) + (WS-HHMMSS-CONV-MM * 60)
+              + WS-HHMMSS-CONV-SS.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-WRITE-RUN-STATS
+      *
+      * Writes the elapsed-time and API health statistics for this run
+      * to RBKSTAT, win or lose, so a batch monitoring job can trend
+      * run duration and API error/retry/circuit-breaker rates over
+      * time without having to parse the job log.
+      *----------------------------------------------------------------*
+       X-WRITE-RUN-STATS SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-WRITE-RUN-STATS Entry.'.
+
+           MOVE WS-RUN-START-TIME TO WS-HHMMSS-CONV-IN.
+           PERFORM X-CONVERT-HHMMSS-TO-SECS.
+           MOVE WS-HHMMSS-CONV-SECS TO WS-RUN-START-SECS.
+
+           MOVE WS-RUN-END-TIME TO WS-HHMMSS-CONV-IN.
+           PERFORM X-CONVERT-HHMMSS-TO-SECS.
+           MOVE WS-HHMMSS-CONV-SECS TO WS-RUN-END-SECS.
+
+           IF WS-RUN-END-SECS NOT LESS THAN WS-RUN-START-SECS THEN
+              COMPUTE WS-RUN-ELAPSED-SECS =
+                 WS-RUN-END-SECS - WS-RUN-START-SECS
+           ELSE
+      * The run crossed midnight - add a full day's seconds back in.
+              COMPUTE WS-RUN-ELAPSED-SECS =
+                 (86400 - WS-RUN-START-SECS) + WS-RUN-END-SECS
+           END-IF.
+
+           MOVE WS-RUN-ELAPSED-SECS TO WS-RUN-ELAPSED-ED.
+
+           OPEN OUTPUT RBKSTAT-FILE.
+
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'BATCH RUN STATISTICS FOR OPERATION ' OPERATION
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'RUN START ' WS-RUN-START-DATE ' '
+              WS-RUN-START-TIME(1:2) ':' WS-RUN-START-TIME(3:2) ':'
+              WS-RUN-START-TIME(5:2)
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'RUN END   ' WS-RUN-END-DATE ' '
+              WS-RUN-END-TIME(1:2) ':' WS-RUN-END-TIME(3:2) ':'
+              WS-RUN-END-TIME(5:2)
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'ELAPSED SECONDS: ' WS-RUN-ELAPSED-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-CALL-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'API CALLS ATTEMPTED: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-SUCCESS-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'API CALLS SUCCESSFUL: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-WARNING-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'API CALLS ENDED IN WARNING: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-ERROR-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'API CALLS ENDED IN ERROR: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-RETRY-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'RETRY ATTEMPTS MADE: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+           MOVE WS-STATS-CB-ABORT-COUNT TO WS-STATS-NUM-ED.
+           MOVE SPACES TO RBKSTAT-RECORD.
+           STRING 'CALLS SKIPPED BY CIRCUIT BREAKER: ' WS-STATS-NUM-ED
+              DELIMITED BY SIZE INTO RBKSTAT-RECORD.
+           WRITE RBKSTAT-RECORD.
+
+      * This program supports several different operations, each with
+      * its own idea of a meaningful business count - books listed for
+      * GARB, NEW/CHANGED/REMOVED for RECN, or simply whether the one
+      * Redbook this run was pointed at was processed successfully for
+      * GRBK/CRBK/PRBK/MRBK/DRBK. Summarize whichever applies here so
+      * one report covers every operation this job can run.
+           PERFORM XA-WRITE-RUN-SUMMARY.
+
+           CLOSE RBKSTAT-FILE.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-WRITE-RUN-STATS Exit.'.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * XA-WRITE-RUN-SUMMARY
+      *
+      * Writes the one line of RBKSTAT that depends on which OPERATION
+      * this run made - the business-level count, as opposed to the
+      * API-call-level counts X-WRITE-RUN-STATS already wrote.
+      *----------------------------------------------------------------*
+       XA-WRITE-RUN-SUMMARY SECTION.
+       XA-010.
+           EVALUATE TRUE
+              WHEN OPERATION = 'GARB'
+                 MOVE WS-RPT-COUNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'REDBOOKS LISTED: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+              WHEN OPERATION = 'RECN'
+                 MOVE WS-RECN-ADDED-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'NEW BOOKS FOUND: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+                 MOVE WS-RECN-CHANGED-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'CHANGED BOOKS FOUND: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+                 MOVE WS-RECN-REMOVED-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'REMOVED BOOKS FOUND: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+              WHEN OPERATION = 'GRBK' OR 'CRBK' OR 'PRBK' OR 'MRBK'
+                 OR 'DRBK'
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 IF WS-RC = OK THEN
+                    STRING 'REDBOOK ' OPERATION ' RESULT: SUCCESS'
+                       DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 ELSE
+                    STRING 'REDBOOK ' OPERATION ' RESULT: FAILED'
+                       DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 END-IF
+                 WRITE RBKSTAT-RECORD
+
+              WHEN OPERATION = 'BLKC'
+                 MOVE WS-BLKC-ATTEMPTED-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'BOOKS ATTEMPTED: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+                 MOVE WS-BLKC-SUCCESS-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'BOOKS CREATED: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+                 MOVE WS-BLKC-FAILED-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'BOOKS FAILED OR DUPLICATE: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+              WHEN OPERATION = 'BLKP'
+                 MOVE WS-BLKP-ATTEMPTED-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'PATCHES ATTEMPTED: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+                 MOVE WS-BLKP-SUCCESS-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'PATCHES APPLIED: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+                 MOVE WS-BLKP-FAILED-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'PATCHES FAILED: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+              WHEN OPERATION = 'NMRG'
+                 MOVE WS-NMRG-ATTEMPTED-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'REFRESHES ATTEMPTED: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+                 MOVE WS-NMRG-SUCCESS-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'REFRESHES APPLIED: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+
+                 MOVE WS-NMRG-FAILED-CNT TO WS-STATS-NUM-ED
+                 MOVE SPACES TO RBKSTAT-RECORD
+                 STRING 'REFRESHES FAILED: ' WS-STATS-NUM-ED
+                    DELIMITED BY SIZE INTO RBKSTAT-RECORD
+                 WRITE RBKSTAT-RECORD
+           END-EVALUATE.
+
+       XA-999.
+           EXIT.
+
       *----------------------------------------------------------------*
       * X-PUT-DATA-AREA-ELEMENT
       *
@@ -1270,6 +4540,153 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * X-CHECK-RESTART
+      *
+      * Looks for a symbolic checkpoint record left behind by a prior
+      * run of this same operation that did not reach a clean end of
+      * job, and if found sets WS-RESTARTED and WS-CHKP-SEQ so the
+      * business logic can skip what was already completed.
+      *----------------------------------------------------------------*
+       X-CHECK-RESTART SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-CHECK-RESTART Entry.'.
+
+           MOVE 0 TO WS-RESTARTED.
+           MOVE 0 TO WS-CHKP-SEQ.
+
+           OPEN INPUT RBKCKPT-FILE.
+
+           IF WS-CKPT-FILE-STATUS EQUAL '00' THEN
+              READ RBKCKPT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF BAQHCKPT-OPERATION EQUAL OPERATION THEN
+                       MOVE 1 TO WS-RESTARTED
+                       MOVE BAQHCKPT-LAST-SEQ TO WS-CHKP-SEQ
+                       MOVE BAQHCKPT-RPT-COUNT TO WS-RPT-COUNT
+                       DISPLAY OPERATION
+                          ' X-CHECK-RESTART resuming after '
+                          BAQHCKPT-LAST-KEY
+                    END-IF
+              END-READ
+              CLOSE RBKCKPT-FILE
+           END-IF.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-CHECK-RESTART Exit. WS-RESTARTED='
+                 WS-RESTARTED ' WS-CHKP-SEQ=' WS-CHKP-SEQ.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-TAKE-CHECKPOINT
+      *
+      * Records the current unit of work (WS-CHKP-SEQ/WS-CHKP-KEY) as
+      * the new restart point, both to the symbolic checkpoint dataset
+      * used to drive X-CHECK-RESTART on a rerun, and as a basic DL/I
+      * checkpoint so the checkpoint is visible to the operator and the
+      * IMS log in the same way a native IMS checkpoint would be.
+      *----------------------------------------------------------------*
+       X-TAKE-CHECKPOINT SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-TAKE-CHECKPOINT Entry.'.
+
+           MOVE 'BAQHRBKB' TO BAQHCKPT-JOBNAME.
+           MOVE OPERATION TO BAQHCKPT-OPERATION.
+           MOVE WS-CHKP-KEY TO BAQHCKPT-LAST-KEY.
+           MOVE WS-CHKP-SEQ TO BAQHCKPT-LAST-SEQ.
+           MOVE WS-RPT-COUNT TO BAQHCKPT-RPT-COUNT.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO BAQHCKPT-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO BAQHCKPT-TIME.
+
+           OPEN OUTPUT RBKCKPT-FILE.
+           WRITE BAQHCKPT-RECORD.
+           CLOSE RBKCKPT-FILE.
+
+           MOVE SPACES TO WS-CHKP-ID.
+           STRING 'CK' WS-CHKP-SEQ DELIMITED BY SIZE INTO WS-CHKP-ID.
+           MOVE LENGTH OF WS-CHKP-ID TO WS-CHKP-ID-LEN.
+
+           CALL CBLTDLI USING DLI-CHKP, WS-CHKP-ID-LEN, WS-CHKP-ID.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-TAKE-CHECKPOINT Exit.'.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-CLEAR-CHECKPOINT
+      *
+      * Resets the symbolic checkpoint dataset at a clean end of run so
+      * the next run of this operation starts from the beginning rather
+      * than being treated as a restart of this one.
+      *----------------------------------------------------------------*
+       X-CLEAR-CHECKPOINT SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-CLEAR-CHECKPOINT Entry.'.
+
+           OPEN OUTPUT RBKCKPT-FILE.
+           CLOSE RBKCKPT-FILE.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-CLEAR-CHECKPOINT Exit.'.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-TRACE-ENTRY
+      *
+      * Displays the Entry trace for the major operation paragraph
+      * named in WS-TRACE-PARA, same as every paragraph's own
+      * WS-DEBUG DISPLAY, and additionally writes it to the RBKTRC
+      * trace dataset so the flow of a DEBUG run survives past the
+      * console/SYSOUT it would otherwise be confined to.
+      *----------------------------------------------------------------*
+       X-TRACE-ENTRY SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              MOVE SPACES TO WS-TRACE-TEXT
+              STRING OPERATION ' ' DELIMITED BY SIZE
+                    WS-TRACE-PARA DELIMITED BY SPACE
+                    ' Entry.' DELIMITED BY SIZE
+                 INTO WS-TRACE-TEXT
+              DISPLAY WS-TRACE-TEXT
+              WRITE RBKTRC-RECORD FROM WS-TRACE-TEXT
+           END-IF.
+
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * X-TRACE-EXIT
+      *
+      * Same as X-TRACE-ENTRY, but for a paragraph's Exit trace, which
+      * also carries the current WS-RC.
+      *----------------------------------------------------------------*
+       X-TRACE-EXIT SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              MOVE SPACES TO WS-TRACE-TEXT
+              STRING OPERATION ' ' DELIMITED BY SIZE
+                    WS-TRACE-PARA DELIMITED BY SPACE
+                    ' Exit. WS-RC=' DELIMITED BY SIZE
+                    WS-RC DELIMITED BY SIZE
+                 INTO WS-TRACE-TEXT
+              DISPLAY WS-TRACE-TEXT
+              WRITE RBKTRC-RECORD FROM WS-TRACE-TEXT
+           END-IF.
+
+       X-999.
+           EXIT.
+
       *----------------------------------------------------------------*
       * Write messages to standard out
       *----------------------------------------------------------------*
