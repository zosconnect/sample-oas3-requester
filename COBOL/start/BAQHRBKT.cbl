@@ -55,7 +55,7 @@
        COPY RBK01I01.
 
       * API-INFO for Operation patchRedbook
-       COPY RBK02I01.
+       COPY RBK05I01.
 
       * API-INFO for Operation mergeRedbook
        COPY RBK03I01.
@@ -76,7 +76,7 @@
        COPY RBK01Q01.
 
       * Request structure for Operation patchRedbook
-       COPY RBK02Q01.
+       COPY RBK05Q01.
 
       * Request structure for Operation mergeRedbook
        COPY RBK03Q01.
@@ -106,6 +106,10 @@
       * Display this message to standard out
        01 WS-DISPLAY-MSG     PIC X(78) VALUE ALL SPACES.
 
+      * The same message is also sent back to the terminal that
+      * originated this transaction via an ISRT against the I/O PCB.
+       01 OUTPUT-MSG-SEGMENT  PIC X(78) VALUE ALL SPACES.
+
       * HTTP Status code
        01 WS-STATUS-CODE     PIC 9(8).
 
@@ -117,6 +121,15 @@
       * Call return code
        01 WS-BAQ-RC          PIC 9(8) COMP-5.
 
+      * The PSB and transaction code this program is actually
+      * running under, discovered at runtime via an INQY ENVIRON
+      * call rather than assumed, since the JCL/PSBGEN that binds
+      * this program to a transaction code lives outside this
+      * program and can be changed without a corresponding code
+      * change here.
+       01 WS-PSB-NAME        PIC X(8) VALUE SPACES.
+       01 WS-TRANS-NAME      PIC X(8) VALUE SPACES.
+
       * Handle parameters passed in to the transaction
        01 PARM-BUFFER.
            03 PARM-LENGTH   PIC S9(3) COMP VALUE 32.
@@ -125,6 +138,8 @@
              05 TRAN-NAME      PIC X(8) VALUE SPACES.
              05 FILLER         PIC X(1).
              05 OPERATION      PIC X(4) VALUE SPACES.
+               88 OPERATION-VALID VALUES 'GARB' 'GRBK' 'CRBK'
+                                          'PRBK' 'MRBK'.
              05 FILLER         PIC X(1).
              05 DEBUG          PIC X(5) VALUE SPACES.
              05 FILLER         PIC X(11).
@@ -147,7 +162,7 @@
        COPY RBK01P01.
 
       * Response structure for Operation patchRedbook
-       COPY RBK02P01.
+       COPY RBK05P01.
 
       * Response structure for Operation mergeRedbook
        COPY RBK03P01.
@@ -176,7 +191,10 @@
            CALL CBLTDLI USING DLI-GET-UNIQUE, IOPCB, PARM-BUFFER
 
            IF TPSTATUS IS NOT EQUAL TO DLI-STATUS-OK THEN
-               DISPLAY 'FAILED WITH STATUS CODE(' TPSTATUS ')'
+               STRING 'FAILED WITH STATUS CODE(' TPSTATUS ')'
+                  DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MSG
+               PERFORM X-WRITE-DISPLAY-MSG
                GOBACK
            END-IF
 
@@ -188,11 +206,43 @@
              THEN
       * A segment was obtained. Validate it.
                IF PARM-LENGTH LESS THAN 17 THEN
-                 DISPLAY 'PLEASE SPECIFY OPERATION TO CALL AS PARAMETER'
-                 DISPLAY 'VALID OPERATIONS ARE GARB, GRBK, CRBK, PRBK'
+                 MOVE 'PLEASE SPECIFY OPERATION TO CALL AS PARAMETER'
+                    TO WS-DISPLAY-MSG
+                 PERFORM X-WRITE-DISPLAY-MSG
+                 STRING 'VALID OPERATIONS ARE GARB, GRBK, CRBK, PRBK'
+                     ' and MRBK.'
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+                 PERFORM X-WRITE-DISPLAY-MSG
+                 GOBACK
+               END-IF
+
+      * The message segment was read far enough to contain an
+      * OPERATION code, so reject it here rather than letting an
+      * invalid operation reach B-INIT and acquire a z/OS Connect
+      * server connection needlessly.
+               IF NOT OPERATION-VALID THEN
+                 STRING 'Operation ' OPERATION ' UNKNOWN'
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+                 PERFORM X-WRITE-DISPLAY-MSG
+                 STRING 'VALID OPERATIONS ARE GARB, GRBK, CRBK, PRBK'
                      ' and MRBK.'
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+                 PERFORM X-WRITE-DISPLAY-MSG
                  GOBACK
                END-IF
+           ELSE
+      * The message segment could not be read at all, so reject the
+      * transaction input rather than silently continuing on with
+      * whatever stale content PARM-BUFFER happens to hold.
+               STRING 'UNABLE TO READ TRANSACTION INPUT MESSAGE,'
+                   ' STATUS CODE(' TPSTATUS ')'
+                  DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MSG
+               PERFORM X-WRITE-DISPLAY-MSG
+               GOBACK
            END-IF
 
       * We're only expecting one segment so continue processing without
@@ -204,6 +254,12 @@
            IF WS-DEBUG = 1 THEN
              DISPLAY OPERATION ' A-MAINLINE Entry.'.
 
+      * Find out which PSB and transaction code this run of the
+      * program is actually bound to, rather than assuming it
+      * matches whatever the caller of this transaction had in
+      * mind when it queued the message.
+           PERFORM AB-DISCOVER-IMS-BINDING.
+
       * Initialise the Host API and acquire a connection to
       * a z/OS Connect server instance
            PERFORM B-INIT.
@@ -226,6 +282,62 @@
 
            GOBACK.
 
+      *----------------------------------------------------------------*
+      * AB-DISCOVER-IMS-BINDING
+      *
+      * Issue an INQY ENVIRON call to ask IMS what this run of the
+      * program is actually bound to, instead of the program quietly
+      * assuming it is the one and only transaction code defined
+      * for it. The transaction code and PSB name are properties of
+      * the IMS system definition (PSBGEN / transaction definition),
+      * not of this source, so the only reliable way to know them is
+      * to ask IMS at execution time.
+      *
+      * The caller that queued this message may have done so via a
+      * QUE TRAN NAME(xxxxxxxx) naming a specific transaction code,
+      * and that code is carried into TRAN-NAME in PARM-BUFFER. If it
+      * does not match the transaction code IMS reports back here,
+      * someone has pointed a different transaction code at this
+      * program (for example, a second transaction definition added
+      * for load balancing or a renamed transaction) without the
+      * program itself changing - worth a warning, not a failure.
+      *----------------------------------------------------------------*
+       AB-DISCOVER-IMS-BINDING SECTION.
+       AB-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' AB-DISCOVER-IMS-BINDING Entry.'.
+
+           MOVE SPACES TO INQY-IO-AREA.
+           MOVE 16 TO INQY-LEN-RECOVERY-SEC.
+           MOVE 32 TO INQY-LEN-APARM.
+
+           CALL CBLTDLI USING INQY, IOPCB, INQY-IO-AREA,
+                               INQY-KEYWD-ENVIRON.
+
+           MOVE INQY-ENVIRON-DATA TO INQY-ENVIRON.
+           MOVE INQY-PSB-NAME     TO WS-PSB-NAME.
+           MOVE INQY-TRANS-NAME   TO WS-TRANS-NAME.
+
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' Running under PSB ' WS-PSB-NAME
+                 ' transaction ' WS-TRANS-NAME.
+
+           IF TRAN-NAME NOT = SPACES
+              AND TRAN-NAME NOT = WS-TRANS-NAME THEN
+              STRING 'WARNING - transaction input named '
+                 TRAN-NAME ' but this program is running under '
+                 WS-TRANS-NAME
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-DISPLAY-MSG
+           END-IF.
+
+       AB-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' AB-DISCOVER-IMS-BINDING Exit.'.
+
+           EXIT.
+
       *----------------------------------------------------------------*
       * B-INIT
       *
@@ -280,7 +392,10 @@
 
       *    Unknown request
            ELSE
-              DISPLAY 'Operation ' OPERATION ' UNKNOWN'
+              STRING 'Operation ' OPERATION ' UNKNOWN'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+              PERFORM X-WRITE-DISPLAY-MSG
               MOVE FAILED TO WS-RC
            END-IF.
 
@@ -651,70 +766,191 @@
            SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK00Q01.
            MOVE LENGTH OF BAQBASE-RBK00Q01 TO BAQ-REQ-BASE-LENGTH.
 
-      * TODO Set the title and title length in BAQBASE-RBK00Q01
-
-      * TODO Set the author and author-length if you want to test
-      *      out the NOTFOUND function. Don't forget to set the
-      *      '-existence' flag to 1 if an author is supplied as this
-      *      is an optional parameter
+      * Set the title and title length in BAQBASE-RBK00Q01. As with
+      * every other operation in this sample the 'X' prefix on the
+      * field name is there because the generated field name would
+      * otherwise clash with a COBOL reserved word.
+           MOVE 'ABCs of IBM zOS System Programming Volume 1'
+              TO Xtitle OF BAQBASE-RBK00Q01.
+           PERFORM VARYING WS-INDEX
+                 FROM LENGTH OF Xtitle OF BAQBASE-RBK00Q01 BY -1
+              UNTIL WS-INDEX = 0
+                 OR Xtitle OF BAQBASE-RBK00Q01 (WS-INDEX:1)
+                    NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK00Q01.
+
+      * The author query parameter is optional, so tell z/OS Connect
+      * that it is not supplied by leaving the existence flag at 0.
+      * If you would rather exercise the NOTFOUND-with-author's-books
+      * path then set the existence flag to 1, set Xauthor2 to
+      * 'Lydia Parziale' (with its length) and change the title above
+      * to one that does not exist in the inventory.
+           MOVE 0 TO Xauthor-existence OF BAQBASE-RBK00Q01.
 
        CB-020.
-      * TODO Call the API
-      *      Passing the address of the operations API-INFO structure
+      * Call the API
+      * Passing the address of the API-INFO structure required for the
+      * BAQEXEC call. Section X-EXEC is a reusable routine that is
+      * used for all API calls.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK00I01.
+           PERFORM X-EXEC.
+
+      * Check that the call was successful, if not exit the section
+      * Routine X-EXEC has displayed the error responses
+           IF BAQ-ERROR THEN
+              DISPLAY OPERATION ' CB-GET-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CB-999
+           END-IF.
 
-      * TODO Check that BAQEXEC returned BAQ-SUCCESS and exit if not
+           IF BAQ-WARNING THEN
+              DISPLAY OPERATION ' CB-GET-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CB-999
+           END-IF.
 
-      * TODO Successful call, address the base structure
-      *      BAQBASE-RBK00P01
-           DISPLAY OPERATION ' TODO'.
+      * Successful call, address the returned base structure
+           SET ADDRESS OF BAQBASE-RBK00P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
 
        CB-030.
-      * TODO Process a 500 response code, in this case the response
-      *      will be in BAQ-RESP-STATUS-MSG.
+      * Process a 500 response code, in this case the response will
+      * be in BAQ-RESP-STATUS-MSG.
       *
       * Note you will need to alter the Java class method getInventory
       * in class RedbooksResource.java to 'return null;' instead of
       * 'return redbooks;' to test this logic and rebuild the
       * application and redeploy.
            IF BAQ-RESP-STATUS-CODE EQUAL 500 THEN
-               DISPLAY OPERATION ' TODO'
+               STRING OPERATION
+                  ' API EP returned HTTP Status Code '
+                  WS-STATUS-CODE
+                  ' MESSAGE ' BAQ-RESP-STATUS-MESSAGE
+                      (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+                  DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MSG
+
+               PERFORM X-WRITE-DISPLAY-MSG
            END-IF.
 
        CB-040.
-      * TODO Process a 404 response code, in this case the response
-      *      will be in data structure RBK00P01-responseCode404
-      *      accessed via its Data Area responseCode404-dataarea of
-      *      BAQBASE-RBK00P01 using BAQGETN
-      *      (Hint reuse routine X-GET-DATA-AREA-ELEMENT).
-      *
-      *      If authorsBooks-num is > 0 then a dynamic length Data Area
-      *      exists of the authors Redbooks use it's Data Area to fetch
-      *      each Redbook
+      * Process a 404 response code, the response is in data structure
+      * RBK00P01-responseCode404 accessed via its Data Area
+      * responseCode404-dataarea of BAQBASE-RBK00P01 using BAQGETN
+      * (reusing routine X-GET-DATA-AREA-ELEMENT).
+      *
+      * If authorsBooks-num is > 0 then a dynamic length Data Area
+      * exists of the author's Redbooks, fetch each one in turn using
+      * CBA-GET-EACH-AUTHORS-BOOK.
            IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
-               DISPLAY OPERATION ' TODO'
+              IF responseCode404-existence OF BAQBASE-RBK00P01 > 0 THEN
+
+                 MOVE responseCode404-dataarea OF BAQBASE-RBK00P01 TO
+                    WS-DATA-AREA-NAME
+
+                 MOVE LENGTH OF RBK00P01-responseCode404 TO
+                    WS-ELEMENT-LENGTH
+
+                 PERFORM X-GET-DATA-AREA-ELEMENT
+
+                 IF WS-RC = FAILED THEN GO TO CB-999 END-IF
+
+                 SET ADDRESS OF RBK00P01-responseCode404 TO WS-ELEMENT
+
+                 STRING OPERATION
+                    ' API EP returned HTTP Status Code '
+                    WS-STATUS-CODE
+                    ' MESSAGE ' Xmessage OF RBK00P01-responseCode404
+                        (1:Xmessage-length OF RBK00P01-responseCode404)
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-DISPLAY-MSG
+
+                 IF authorsBooks-num OF RBK00P01-responseCode404 > 0
+                    THEN
+                    PERFORM CBA-GET-EACH-AUTHORS-BOOK VARYING WS-INDEX
+                       FROM 1 BY 1
+                       UNTIL WS-INDEX >
+                          authorsBooks-num
+                             OF RBK00P01-responseCode404 OR
+                          WS-RC = FAILED
+                 END-IF
+              ELSE
+                 STRING OPERATION
+                   ' API EP returned HTTP Status Code '
+                   WS-STATUS-CODE
+                   ' NO Response Body'
+                   DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-DISPLAY-MSG
+              END-IF
            END-IF.
 
        CB-050.
-      * TODO Process the returned Redbook, check the
-      *      responseCode200-existence is 1 and if so use
-      *      responseCode200-dataarea to get the returned Redbook
-      *      in to data structure RBK00P01-responseCode200 and
-      *      display the content
+      * Process the returned Redbook, check the
+      * responseCode200-existence is 1 and if so use
+      * responseCode200-dataarea to get the returned Redbook in to
+      * data structure RBK00P01-responseCode200 and display the
+      * content.
            IF BAQ-RESP-STATUS-CODE = 200 THEN
-               DISPLAY OPERATION ' TODO'
+              IF responseCode200-existence OF BAQBASE-RBK00P01 > 0
+                 THEN
+
+                 MOVE responseCode200-dataarea OF BAQBASE-RBK00P01 TO
+                    WS-DATA-AREA-NAME
+
+                 MOVE LENGTH OF RBK00P01-responseCode200 TO
+                    WS-ELEMENT-LENGTH
+
+                 PERFORM X-GET-DATA-AREA-ELEMENT
+
+                 IF WS-RC = FAILED THEN GO TO CB-999 END-IF
+
+                 SET ADDRESS OF RBK00P01-responseCode200 TO WS-ELEMENT
+
+                 STRING OPERATION ' Title '
+                    Xtitle OF RBK00P01-responseCode200
+                       (1:Xtitle-length OF RBK00P01-responseCode200)
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+
+                 DISPLAY WS-DISPLAY-MSG
+                 MOVE SPACES TO WS-DISPLAY-MSG
+
+                 IF WS-DEBUG = 1 THEN
+                    DISPLAY OPERATION '  Status '
+                       Xstatus OF RBK00P01-responseCode200
+                          (1:Xstatus-length
+                             OF RBK00P01-responseCode200)
+                 END-IF
+              ELSE
+                 DISPLAY OPERATION
+                    ' EXEC API EP - No Redbook returned'
+              END-IF
            END-IF.
 
        CB-060.
-      * TODO We have processed the 3 possible HTTP Status Codes defined
-      *      in the OAS redbookapi.yaml document, but what happens if
-      *      the remote endpoint API EP returned an undefined HTTP status
-      *      code, a 409-CONFLICT for example?  In this case
-      *      BAQEXEC will return a Completion Code of BAQ-WARNING
-      *      with BAQ-ZCON-REASON-CODE set to 2011 if the response is
-      *      a text string or 2012 if the response is JSON.  The
-      *      response is placed in BAQ-RESP-STATUS-MESSAGE (First 1024
-      *      characters).
-           DISPLAY OPERATION ' TODO'.
+      * We have processed the 3 possible HTTP Status Codes defined in
+      * the OAS redbookapi.yaml document, but what happens if the
+      * remote endpoint API EP returned an undefined HTTP status code,
+      * a 409-CONFLICT for example?  In this case BAQEXEC will return
+      * a Completion Code of BAQ-WARNING with BAQ-ZCON-REASON-CODE set
+      * to 2011 if the response is a text string or 2012 if the
+      * response is JSON.  The response is placed in
+      * BAQ-RESP-STATUS-MESSAGE (First 1024 characters).
+      *
+      * BAQ-WARNING was already checked and handled in CB-020 above,
+      * so there is nothing further to do here - this paragraph exists
+      * only to document, for anyone reading this program, that the
+      * undefined-status-code case has been considered and is not an
+      * oversight.
 
        CB-999.
            IF WS-DEBUG = 1 THEN
@@ -722,6 +958,52 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * CBA-GET-EACH-AUTHORS-BOOK
+      *
+      * Gets each of the supplied author's Redbooks returned by the
+      * remote End Point Service, via the dynamic Data Area hung off
+      * RBK00P01-responseCode404, by using BAQGETN (Get Next) and
+      * displays the title of each.
+      *----------------------------------------------------------------*
+       CBA-GET-EACH-AUTHORS-BOOK SECTION.
+       CBA-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CBA-GET-EACH-AUTHORS-BOOK Entry.'.
+
+           MOVE authorsBooks-dataarea OF RBK00P01-responseCode404 TO
+                WS-DATA-AREA-NAME.
+
+           MOVE LENGTH OF RBK00P01-authorsBooks TO
+                                   WS-ELEMENT-LENGTH.
+
+           PERFORM X-GET-DATA-AREA-ELEMENT.
+
+           IF WS-RC = FAILED THEN GO TO CBA-999.
+
+      * We have fetched the Redbook from the Data Area so set the
+      * address of the 01 level data structure.
+           SET ADDRESS OF RBK00P01-authorsBooks TO WS-ELEMENT.
+
+           IF WS-DEBUG = 1 THEN
+               DISPLAY OPERATION ' Author Redbook number ' WS-INDEX.
+
+           STRING OPERATION ' Title '
+             Xtitle OF RBK00P01-authorsBooks
+                  (1:Xtitle-length OF RBK00P01-authorsBooks)
+           DELIMITED BY SIZE
+           INTO WS-DISPLAY-MSG
+
+           DISPLAY WS-DISPLAY-MSG.
+           MOVE SPACES TO WS-DISPLAY-MSG.
+
+       CBA-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CBA-GET-EACH-AUTHORS-BOOK Exit.'
+                   ' WS-RC=' WS-RC.
+
+           EXIT.
+
       *----------------------------------------------------------------*
       * CC-CREATE-REDBOOK
       *
@@ -763,7 +1045,106 @@
       * elements from a Data Area we are placing elements into a
       * Data Area one at a time.
 
-      * TODO Create a new Redbook.
+      * First make sure the whole request structure is initialised so
+      * that the request only sends the values we set below.
+           INITIALIZE BAQBASE-RBK01Q01.
+
+      * The title is both the path parameter that names the new book
+      * and (as with every Redbook) the first field of the request
+      * body, so it is set in both places.
+           MOVE 'Getting Started with z/OS Connect EE'
+              TO Xtitle OF BAQBASE-RBK01Q01.
+           PERFORM VARYING WS-INDEX
+                 FROM LENGTH OF Xtitle OF BAQBASE-RBK01Q01 BY -1
+              UNTIL WS-INDEX = 0
+                 OR Xtitle OF BAQBASE-RBK01Q01 (WS-INDEX:1)
+                    NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX TO Xtitle-length OF BAQBASE-RBK01Q01.
+
+           MOVE Xtitle OF BAQBASE-RBK01Q01
+              TO Xtitle2 OF BAQBASE-RBK01Q01.
+           MOVE Xtitle-length OF BAQBASE-RBK01Q01
+              TO Xtitle2-length OF BAQBASE-RBK01Q01.
+
+           MOVE 'DRAFT' TO Xstatus OF BAQBASE-RBK01Q01.
+           MOVE 5 TO Xstatus-length OF BAQBASE-RBK01Q01.
+
+           MOVE 'SG24-9999-00' TO formNumber OF BAQBASE-RBK01Q01.
+
+       CC-020.
+      * We use BAQPUTN to add the authors to the book and this is
+      * performed in a separate section.
+           MOVE 0 TO authors-num OF BAQBASE-RBK01Q01.
+           MOVE "AUTHOR-DATA-AREA" TO authors-dataarea
+                                   OF BAQBASE-RBK01Q01.
+
+           PERFORM CCAA-PUT-EACH-AUTHOR.
+           IF WS-RC = FAILED THEN GO TO CC-999.
+
+       CC-030.
+      * The request data for our new book is now complete and we are
+      * ready to send it to the API endpoint.
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK01Q01.
+           MOVE LENGTH OF BAQBASE-RBK01Q01 TO BAQ-REQ-BASE-LENGTH.
+
+      * Passing the address of the API-INFO structure required for the
+      * BAQEXEC call. Section X-EXEC is a reusable routine that is
+      * used for all API calls.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK01I01.
+           PERFORM X-EXEC.
+
+      * Check that the call was successful, if not exit the section
+      * Routine X-EXEC has displayed the error responses
+           IF BAQ-ERROR THEN
+              DISPLAY OPERATION ' CC-CREATE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CC-999
+           END-IF.
+
+           IF BAQ-WARNING THEN
+              DISPLAY OPERATION ' CC-CREATE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CC-999
+           END-IF.
+
+       CC-040.
+      * z/OS Connect has successfully called the remote endpoint API
+      * and the API has returned an HTTP status code that was defined
+      * in the Open API document for the called operation, so we
+      * address the returned base structure.
+           SET ADDRESS OF BAQBASE-RBK01P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
+
+      * 409-CONFLICT means the Redbook already exists.
+           IF BAQ-RESP-STATUS-CODE EQUAL 409 THEN
+              STRING OPERATION
+                 ' API EP returned HTTP Status Code '
+                 WS-STATUS-CODE
+                 '. Redbook already exists.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+           END-IF.
+
+      * 2XX in the OAS document is a wild card covering any 2nn HTTP
+      * status code, since some implementors return 200-OK rather
+      * than 201-CREATED for a create type operation.
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+              STRING OPERATION
+                 ' API EP returned HTTP Status Code '
+                 WS-STATUS-CODE
+                 '. Created Redbook.'
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+           END-IF.
 
        CC-999.
            IF WS-DEBUG = 1 THEN
@@ -771,16 +1152,74 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * CCAA-PUT-EACH-AUTHOR
+      *
+      * Adds each author of the new book to the request by using the
+      * BAQPUTN (Put Next) verb, via the common routine
+      * X-PUT-DATA-AREA-ELEMENT, to populate the dynamic sized authors
+      * array one element at a time.
+      *----------------------------------------------------------------*
+       CCAA-PUT-EACH-AUTHOR SECTION.
+       CCAA-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CCAA-PUT-EACH-AUTHOR Entry.'.
+
+           MOVE 'A. Author' TO authors OF RBK01Q01-authors.
+           PERFORM VARYING WS-INDEX-2
+                 FROM LENGTH OF authors OF RBK01Q01-authors BY -1
+              UNTIL WS-INDEX-2 = 0
+                 OR authors OF RBK01Q01-authors (WS-INDEX-2:1)
+                    NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX-2 TO authors-length OF RBK01Q01-authors.
+
+           SET WS-ELEMENT TO ADDRESS OF RBK01Q01-authors.
+           MOVE LENGTH OF RBK01Q01-authors TO WS-ELEMENT-LENGTH.
+           MOVE authors-dataarea OF BAQBASE-RBK01Q01
+                                    TO WS-DATA-AREA-NAME.
+
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+           ADD 1 TO authors-num OF BAQBASE-RBK01Q01.
+
+      * A Redbook typically has more than one author, so add a second
+      * one the same way.
+           MOVE 'B. Author' TO authors OF RBK01Q01-authors.
+           PERFORM VARYING WS-INDEX-2
+                 FROM LENGTH OF authors OF RBK01Q01-authors BY -1
+              UNTIL WS-INDEX-2 = 0
+                 OR authors OF RBK01Q01-authors (WS-INDEX-2:1)
+                    NOT EQUAL SPACE
+           END-PERFORM.
+           MOVE WS-INDEX-2 TO authors-length OF RBK01Q01-authors.
+
+           SET WS-ELEMENT TO ADDRESS OF RBK01Q01-authors.
+           MOVE LENGTH OF RBK01Q01-authors TO WS-ELEMENT-LENGTH.
+           MOVE authors-dataarea OF BAQBASE-RBK01Q01
+                                    TO WS-DATA-AREA-NAME.
+
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+           ADD 1 TO authors-num OF BAQBASE-RBK01Q01.
+
+       CCAA-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CCAA-PUT-EACH-AUTHOR Exit. WS-RC='
+                   WS-RC.
+
+           EXIT.
+
       *----------------------------------------------------------------*
       * CD-PATCH-REDBOOK
       *
       * Operation patchRedbook - RFC6902
       *
-      * Sets the content of the BAQBASE-RBK02Q01 Request structure
+      * Sets the content of the BAQBASE-RBK05Q01 Request structure
       * ready for the BAQEXEC Call. The call is then made to the
       * RESTful End Point(EP) via BAQEXEC and the z/OS Connect server.
       *
-      * Upon success, the BAQBASE-RBK02P01 structure is returned
+      * Upon success, the BAQBASE-RBK05P01 structure is returned
       * and dependent of the EP HTTP Status Code a DATA AREA element
       * is got and processed.
       *----------------------------------------------------------------*
@@ -789,7 +1228,7 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' CD-PATCH-REDBOOK Entry.'.
 
-           INITIALIZE BAQBASE-RBK02Q01.
+           INITIALIZE BAQBASE-RBK05Q01.
 
       * Using the PATCH method in an API requests that a server object
       * is updated by a Patch Document on a field by field basis rather
@@ -814,7 +1253,7 @@
       * choose which to employ via the OpenApi definition of the API.
       *
       * The patch document is constructed by z/OS Connect based on the
-      * settings made to the BAQBASE-RBK02Q01 request structure. The
+      * settings made to the BAQBASE-RBK05Q01 request structure. The
       * COBOL Copybook used for both RFC are similar, but the array
       * support is limited in RFC 7396.
       *
@@ -845,7 +1284,7 @@
       * manipulate the operations Request structure to achieve these
       * goals.
       *
-      * Lets setup the Request structure BAQBASE-RBK02Q01 then
+      * Lets setup the Request structure BAQBASE-RBK05Q01 then
       * make the call to z/OS Connect via the Host API verbs.
 
       * 1. Update the URL of the redbook location
@@ -862,9 +1301,9 @@
       *
       * Set the value 'U' for update to the url-patch-operation field
       * and set the new data.
-           MOVE 'U' TO url-patch-operation OF BAQBASE-RBK02Q01.
-           MOVE 13 to url-length OF BAQBASE-RBK02Q01.
-           MOVE 'http://newurl' TO url OF BAQBASE-RBK02Q01.
+           MOVE 'U' TO url-patch-operation OF BAQBASE-RBK05Q01.
+           MOVE 13 to url-length OF BAQBASE-RBK05Q01.
+           MOVE 'http://newurl' TO url OF BAQBASE-RBK05Q01.
 
       * 2. Update the owning departments Contact.
       *
@@ -886,9 +1325,9 @@
       * generate as owningDepartment-pchop.  See the product
       * documentation for details on all the suffixes affected by
       * this option.
-           MOVE 'U' TO contact-patch-operation OF BAQBASE-RBK02Q01.
-           MOVE 14 to contact-length OF BAQBASE-RBK02Q01.
-           MOVE 'A. Contact' TO contact OF BAQBASE-RBK02Q01.
+           MOVE 'U' TO contact-patch-operation OF BAQBASE-RBK05Q01.
+           MOVE 14 to contact-length OF BAQBASE-RBK05Q01.
+           MOVE 'A. Contact' TO contact OF BAQBASE-RBK05Q01.
 
       * 3. Remove an author as the section has been replaced.
       *
@@ -918,19 +1357,19 @@
       * name. Here we want to delete the entire Author item so we set
       * each -patch-operation field in the sub structure to 'D' to
       * state the entire array item is to be deleted.
-           MOVE '2' TO authors-patch-item OF BAQBASE-RBK02Q01.
-           MOVE 1 TO authors-num OF BAQBASE-RBK02Q01.
+           MOVE '2' TO authors-patch-item OF BAQBASE-RBK05Q01.
+           MOVE 1 TO authors-num OF BAQBASE-RBK05Q01.
            MOVE "AUTHOR-DATA-AREA" TO authors-dataarea
-                                              OF BAQBASE-RBK02Q01.
+                                              OF BAQBASE-RBK05Q01.
 
 
-           INITIALIZE RBK02Q01-authors.
-           MOVE 'D' TO firstName-patch-operation OF RBK02Q01-authors.
-           MOVE 'D' TO lastName-patch-operation OF RBK02Q01-authors.
+           INITIALIZE RBK05Q01-authors.
+           MOVE 'D' TO firstName-patch-operation OF RBK05Q01-authors.
+           MOVE 'D' TO lastName-patch-operation OF RBK05Q01-authors.
 
-           SET WS-ELEMENT TO ADDRESS OF RBK02Q01-authors.
-           MOVE LENGTH OF RBK02Q01-authors TO WS-ELEMENT-LENGTH.
-           MOVE authors-dataarea OF BAQBASE-RBK02Q01
+           SET WS-ELEMENT TO ADDRESS OF RBK05Q01-authors.
+           MOVE LENGTH OF RBK05Q01-authors TO WS-ELEMENT-LENGTH.
+           MOVE authors-dataarea OF BAQBASE-RBK05Q01
                                     TO WS-DATA-AREA-NAME.
 
       * Now add the delete author element to the request Data Area
@@ -945,14 +1384,14 @@
       * -patch-item list. So now we have set up the array to delete
       * one author and add another.  When adding a new array element
       * the -patch-operation fields do not need to be set to any value.
-           MOVE '2,+' TO authors-patch-item OF BAQBASE-RBK02Q01.
-           MOVE 2 to authors-num OF BAQBASE-RBK02Q01.
+           MOVE '2,+' TO authors-patch-item OF BAQBASE-RBK05Q01.
+           MOVE 2 to authors-num OF BAQBASE-RBK05Q01.
 
-           INITIALIZE RBK02Q01-authors.
-           MOVE 'New' TO firstName OF RBK02Q01-authors.
-           Move 3 TO firstName-length OF RBK02Q01-authors.
-           MOVE 'Author' TO lastName OF RBK02Q01-authors.
-           Move 6 TO lastName-length OF RBK02Q01-authors.
+           INITIALIZE RBK05Q01-authors.
+           MOVE 'New' TO firstName OF RBK05Q01-authors.
+           Move 3 TO firstName-length OF RBK05Q01-authors.
+           MOVE 'Author' TO lastName OF RBK05Q01-authors.
+           Move 6 TO lastName-length OF RBK05Q01-authors.
 
       * Now add the next author element to the request Data Area
            PERFORM X-PUT-DATA-AREA-ELEMENT.
@@ -962,7 +1401,7 @@
       *
       * To remove a property from an object we set its -patch-operation
       * field to 'D' for delete.
-           MOVE 'D' TO sizeMB-patch-operation OF BAQBASE-RBK02Q01.
+           MOVE 'D' TO sizeMB-patch-operation OF BAQBASE-RBK05Q01.
 
       * 6. Add a 'version' property dynamically and set it to 2.
       *
@@ -982,30 +1421,30 @@
       * consumed by the Rest API is different.
 
       * We have now specified a number of field updates in the
-      * BAQBASE-RBK02Q01 Request structure we can now make the call to
+      * BAQBASE-RBK05Q01 Request structure we can now make the call to
       * z/OS Connect via the Host API verbs to process the structure
       * and call the endpoint Rest API with a Patch document which will
       * be processed by the API.
       *
       * Here we have chosen to group a number of updates together and
       * process in one call, if desired, each update could be done
-      * individually by setting the BAQBASE-RBK02Q01 fields then calling
+      * individually by setting the BAQBASE-RBK05Q01 fields then calling
       * BAQEXEC to call z/OS Connect, then initialize the
-      * BAQBASE-RBK02Q01 structure again, update as appropriate and
+      * BAQBASE-RBK05Q01 structure again, update as appropriate and
       * call BAQEXEC again.
-           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK02Q01.
-           MOVE LENGTH OF BAQBASE-RBK02Q01 TO BAQ-REQ-BASE-LENGTH.
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK05Q01.
+           MOVE LENGTH OF BAQBASE-RBK05Q01 TO BAQ-REQ-BASE-LENGTH.
 
            MOVE 'ABCs of IBM zOS System Programming Volume 1'
-                   TO Xtitle OF BAQBASE-RBK02Q01.
-           MOVE 44 to Xtitle-length OF BAQBASE-RBK02Q01.
+                   TO Xtitle OF BAQBASE-RBK05Q01.
+           MOVE 44 to Xtitle-length OF BAQBASE-RBK05Q01.
 
        CD-020.
       * Call the API
       * Passing the address of the API-INFO structure required for the
       * BAQEXEC call. Section X-EXEC is a reusable routine that is
       * used for all API calls.
-           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK02I01.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK05I01.
            PERFORM X-EXEC.
 
       * Check that the call was successful, if not exit the section
@@ -1037,7 +1476,7 @@
       *
       * The address of the returned BAQBASE structure is returned in
       * the BAQ-RESPONSE-AREA so set the structure to that address
-           SET ADDRESS OF BAQBASE-RBK02P01 to BAQ-RESP-BASE-ADDRESS.
+           SET ADDRESS OF BAQBASE-RBK05P01 to BAQ-RESP-BASE-ADDRESS.
 
       * For this operation the OAS document defines two responses
       * 200-OK and 404-NOTFOUND, if the remote endpoint application
@@ -1057,7 +1496,7 @@
       * Check the remote endpoint HTTP status code and check that a
       * response was received, lets do the NOTFOUND case first.
            IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
-              IF responseCode404-existence OF BAQBASE-RBK02P01 > 0 THEN
+              IF responseCode404-existence OF BAQBASE-RBK05P01 > 0 THEN
 
       * The Redbook API provided a RedbookNotFound response body
       * in a Data Area, the name of that Data Area is located in
@@ -1065,10 +1504,10 @@
       * Set this name in to WS-DATA-AREA-NAME and use the common
       * routines X-GET-DATA-AREA-ELEMENT and set the expected length
       * of the returned data in WS-ELEMENT-LENGTH.
-                 MOVE responseCode404-dataarea OF BAQBASE-RBK02P01 TO
+                 MOVE responseCode404-dataarea OF BAQBASE-RBK05P01 TO
                      WS-DATA-AREA-NAME
 
-                 MOVE LENGTH OF RBK02P01-responseCode404 TO
+                 MOVE LENGTH OF RBK05P01-responseCode404 TO
                     WS-ELEMENT-LENGTH
 
                  PERFORM X-GET-DATA-AREA-ELEMENT
@@ -1084,13 +1523,13 @@
       * The RBK04P01-responseCode404 also contains a dynamic array
       * Data Area of authors Red Books, but for this operation this
       * array is not set
-                 SET ADDRESS OF RBK02P01-responseCode404 TO WS-ELEMENT
+                 SET ADDRESS OF RBK05P01-responseCode404 TO WS-ELEMENT
                  MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE
                  STRING OPERATION
                   ' EXEC RESTful EP return HTTP Status Code '
                   WS-STATUS-CODE
-                  ' MESSAGE ' Xmessage OF RBK02P01-responseCode404
-                      (1:Xmessage-length OF RBK02P01-responseCode404)
+                  ' MESSAGE ' Xmessage OF RBK05P01-responseCode404
+                      (1:Xmessage-length OF RBK05P01-responseCode404)
                   DELIMITED BY SIZE
                   INTO WS-DISPLAY-MSG
 
@@ -1111,50 +1550,50 @@
        CD-040.
       * Process the returned Redbook.
            IF BAQ-RESP-STATUS-CODE = 200 THEN
-              IF responseCode200-existence OF BAQBASE-RBK02P01 > 0 THEN
+              IF responseCode200-existence OF BAQBASE-RBK05P01 > 0 THEN
 
                  DISPLAY OPERATION ' Patched Red Book received'
-                 MOVE responseCode200-dataarea OF BAQBASE-RBK02P01 TO
+                 MOVE responseCode200-dataarea OF BAQBASE-RBK05P01 TO
                      WS-DATA-AREA-NAME
 
-                 MOVE LENGTH OF RBK02P01-responseCode200 TO
+                 MOVE LENGTH OF RBK05P01-responseCode200 TO
                     WS-ELEMENT-LENGTH
 
                  PERFORM X-GET-DATA-AREA-ELEMENT
 
       * BAQGETN has worked and returned the address of the Data Area
-      * that contains the RBK02P01-responseCode200 data structure.
-                 SET ADDRESS OF RBK02P01-responseCode200 TO WS-ELEMENT
+      * that contains the RBK05P01-responseCode200 data structure.
+                 SET ADDRESS OF RBK05P01-responseCode200 TO WS-ELEMENT
 
       * Check the fields have been updated by displaying the values
                  STRING OPERATION ' URL is now '
-                   url2 OF RBK02P01-responseCode200
-                        (1:url2-length OF RBK02P01-responseCode200)
+                   url2 OF RBK05P01-responseCode200
+                        (1:url2-length OF RBK05P01-responseCode200)
                  DELIMITED BY SIZE
                  INTO WS-DISPLAY-MSG
                  DISPLAY WS-DISPLAY-MSG
                  MOVE SPACES TO WS-DISPLAY-MSG
 
                  STRING OPERATION ' contact is now '
-                   contact OF RBK02P01-responseCode200
-                        (1:contact-length OF RBK02P01-responseCode200)
+                   contact OF RBK05P01-responseCode200
+                        (1:contact-length OF RBK05P01-responseCode200)
                  DELIMITED BY SIZE
                  INTO WS-DISPLAY-MSG
                  DISPLAY WS-DISPLAY-MSG
                  MOVE SPACES TO WS-DISPLAY-MSG
 
                  DISPLAY OPERATION ' Number of authors is '
-                       authors-num OF RBK02P01-responseCode200
+                       authors-num OF RBK05P01-responseCode200
 
                  PERFORM VARYING WS-INDEX
                     FROM 1 BY 1
                     UNTIL WS-INDEX >
-                       authors-num OF RBK02P01-responseCode200
+                       authors-num OF RBK05P01-responseCode200
 
-                    MOVE authors-dataarea OF RBK02P01-responseCode200
+                    MOVE authors-dataarea OF RBK05P01-responseCode200
                         TO WS-DATA-AREA-NAME
 
-                    MOVE LENGTH OF RBK02P01-authors TO WS-ELEMENT-LENGTH
+                    MOVE LENGTH OF RBK05P01-authors TO WS-ELEMENT-LENGTH
 
                     PERFORM X-GET-DATA-AREA-ELEMENT
 
@@ -1162,24 +1601,24 @@
 
       * We have fetched the Author from the Data Area so set the
       * address of the 01 level data structure.
-                   SET ADDRESS OF RBK02P01-authors TO WS-ELEMENT
+                   SET ADDRESS OF RBK05P01-authors TO WS-ELEMENT
 
                    IF WS-DEBUG = 1 THEN
                       DISPLAY OPERATION '   Author ' WS-INDEX
 
                     STRING OPERATION ' Author first name '
-                         firstName2 OF RBK02P01-authors
+                         firstName2 OF RBK05P01-authors
                        (1:firstName2-length
-                               OF RBK02P01-authors)
+                               OF RBK05P01-authors)
                     DELIMITED BY SIZE
                     INTO WS-DISPLAY-MSG
                     DISPLAY WS-DISPLAY-MSG
                     MOVE SPACES TO WS-DISPLAY-MSG
 
                     STRING OPERATION ' Author last name '
-                        lastName2 OF RBK02P01-authors
+                        lastName2 OF RBK05P01-authors
                        (1:lastName2-length
-                               OF RBK02P01-authors)
+                               OF RBK05P01-authors)
                     DELIMITED BY SIZE
                     INTO WS-DISPLAY-MSG
                     DISPLAY WS-DISPLAY-MSG
@@ -1188,10 +1627,10 @@
                  END-PERFORM
 
                  DISPLAY OPERATION ' sizeMB-existence is '
-                           sizeMB-existence OF RBK02P01-responseCode200
+                           sizeMB-existence OF RBK05P01-responseCode200
 
       *           DISPLAY OPERATION ' additional property is '
-      *               responseBody-json-property OF BAQBASE-RBK02Q01(1)
+      *               responseBody-json-property OF BAQBASE-RBK05Q01(1)
               END-IF.
 
        CD-999.
@@ -1934,12 +2373,18 @@
            EXIT.
 
       *----------------------------------------------------------------*
-      * Write messages to standard out
+      * Write messages to standard out and reply to the terminal that
+      * originated this transaction by inserting the same message on
+      * to the IMS message queue via the I/O PCB.
       *----------------------------------------------------------------*
        X-WRITE-DISPLAY-MSG SECTION.
        X-010.
            DISPLAY WS-DISPLAY-MSG.
 
+           MOVE WS-DISPLAY-MSG TO OUTPUT-MSG-SEGMENT.
+           CALL CBLTDLI USING DLI-ISRT, IOPCB, OUTPUT-MSG-SEGMENT.
+
            MOVE SPACES TO WS-DISPLAY-MSG.
+           MOVE SPACES TO OUTPUT-MSG-SEGMENT.
 
            EXIT.
