@@ -592,77 +592,166 @@
       * z/OS Connect will place the first 1024 chracters in the
       * BAQ-RESPONSE-AREA field BAQ-RESP-STATUS-MESSAGE.
       *
-      * Complete the TODO's below to implement the COBOL code that
-      * calls remote endpoint API operation getRedbook.
-
       * Prepare the request for sending
            SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK00Q01.
-      *    MOVE LENGTH OF BAQBASE-RBK00Q01 TO BAQ-REQ-BASE-LENGTH.
+           MOVE LENGTH OF BAQBASE-RBK00Q01 TO BAQ-REQ-BASE-LENGTH.
 
-      * TODO Set the title and title length in BAQBASE-RBK00Q01
+      * First we make sure the whole request structure is initialised so
+      * that the request is only sending intended values
+           INITIALIZE BAQBASE-RBK00Q01.
 
-      * TODO Set the author and author-length if you want to test
-      *      out the NOTFOUND function. Don't forget to set the
-      *      '-existence' flag to 1 if an author is supplied as this
-      *      is an optional parameter
+      * Set the title and title length
+           MOVE "Accelerate Mainframe Application Modernization with Hyb
+      -    "rid Cloud" TO Xtitle OF BAQBASE-RBK00Q01.
+           MOVE 64 TO Xtitle-length OF BAQBASE-RBK00Q01.
 
        CB-020.
-      * TODO Call the API
-      *      Passing the address of the operations API-INFO structure
+      * Call the API
+      * Passing the address of the operations API-INFO structure
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK00I01.
+           PERFORM X-EXEC.
+
+      * Check that BAQEXEC returned BAQ-SUCCESS and exit if not
+           IF BAQ-ERROR THEN
+              DISPLAY OPERATION ' CB-GET-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CB-999
+           END-IF.
 
-      * TODO Check that BAQEXEC returned BAQ-SUCCESS and exit if not
+           IF BAQ-WARNING THEN
+              DISPLAY OPERATION ' CB-GET-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CB-999
+           END-IF.
 
-      * TODO Successful call, address the base structure
-      *      BAQBASE-RBK00P01
-           DISPLAY OPERATION ' TODO'.
+      * Successful call, address the base structure BAQBASE-RBK00P01
+      * and check the status code
+           SET ADDRESS OF BAQBASE-RBK00P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
 
        CB-030.
-      * TODO Process a 500 response code, in this case the response
-      *      will be in BAQ-RESP-STATUS-MSG.
-      *
-      * Note you will need to alter the Java class method getInventory
-      * in class RedbooksResource.java to 'return null;' instead of
-      * 'return redbooks;' to test this logic and rebuild the
-      * application and redeploy.
+      * Process a 500 response code, in this case the response
+      * will be in BAQ-RESP-STATUS-MSG.
            IF BAQ-RESP-STATUS-CODE EQUAL 500 THEN
-               DISPLAY OPERATION ' TODO'
+               STRING OPERATION
+                   ' API EP returned HTTP Status Code '
+                   WS-STATUS-CODE
+                   '. Internal Server Error.'
+                   DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MSG
+
+               PERFORM X-WRITE-DISPLAY-MSG
+
+               DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+               MOVE FAILED TO WS-RC
+               GO TO CB-999
            END-IF.
 
        CB-040.
-      * TODO Process a 404 response code, in this case the response
-      *      will be in data structure RBK00P01-responseCode404
-      *      accessed via its Data Area responseCode404-dataarea of
-      *      BAQBASE-RBK00P01 using BAQGETN
-      *      (Hint reuse routine X-GET-DATA-AREA-ELEMENT).
-      *
-      *      If authorsBooks-num is > 0 then a dynamic length Data Area
-      *      exists of the authors Redbooks use it's Data Area to fetch
-      *      each Redbook
+      * Process a 404 response code, in this case the response
+      * will be in data structure RBK00P01-responseCode404
+      * accessed via its Data Area responseCode404-dataarea of
+      * BAQBASE-RBK00P01 using BAQGETN
            IF BAQ-RESP-STATUS-CODE EQUAL 404 THEN
-               DISPLAY OPERATION ' TODO'
+              STRING OPERATION
+                  ' API EP returned HTTP Status Code '
+                  WS-STATUS-CODE
+                  '. Redbook not found.'
+                  DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+
+              IF responseCode404-existence OF BAQBASE-RBK00P01 > 0 THEN
+
+                 MOVE responseCode404-dataarea OF BAQBASE-RBK00P01
+                    TO WS-DATA-AREA-NAME
+
+                 MOVE LENGTH OF RBK00P01-responseCode404 TO
+                    WS-ELEMENT-LENGTH
+
+                 PERFORM X-GET-DATA-AREA-ELEMENT
+
+                 IF WS-RC = FAILED THEN GO TO CB-999 END-IF
+
+      * We have fetched the RBK00P01-responseCode404 structure from
+      * the Data Area so set the address
+                 SET ADDRESS OF RBK00P01-responseCode404 TO WS-ELEMENT
+
+                 IF Xmessage-length OF RBK00P01-responseCode404 > 1
+                  THEN
+                    STRING OPERATION
+                        ' Message '
+                        Xmessage OF RBK00P01-responseCode404
+                        (1:Xmessage-length OF RBK00P01-responseCode404)
+                        DELIMITED BY SIZE
+                        INTO WS-DISPLAY-MSG
+
+                    PERFORM X-WRITE-DISPLAY-MSG
+                    MOVE FAILED TO WS-RC
+                    GO TO CB-999
+                 END-IF
+              END-IF
            END-IF.
 
        CB-050.
-      * TODO Process the returned Redbook, check the
-      *      responseCode200-existence is 1 and if so use
-      *      responseCode200-dataarea to get the returned Redbook
-      *      in to data structure RBK00P01-responseCode200 and
-      *      display the content
-           IF BAQ-RESP-STATUS-CODE = 200 THEN
-               DISPLAY OPERATION ' TODO'
+      * Process the returned Redbook, check the
+      * responseCode200-existence is set and if so use
+      * responseCode200-dataarea to get the returned Redbook in to
+      * data structure RBK00P01-responseCode200 and display the
+      * content
+           IF BAQ-RESP-STATUS-CODE EQUAL 200 THEN
+              STRING OPERATION
+                     ' API EP returned HTTP Status Code '
+                     WS-STATUS-CODE
+                     '. Found Redbook.'
+                     DELIMITED BY SIZE
+                     INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+
+              IF responseCode200-existence OF BAQBASE-RBK00P01
+                EQUAL 1 THEN
+
+      * A Redbook was returned so let's get the data for it
+                 MOVE responseCode200-dataarea OF BAQBASE-RBK00P01 TO
+                    WS-DATA-AREA-NAME
+
+                 MOVE LENGTH OF RBK00P01-responseCode200 TO
+                    WS-ELEMENT-LENGTH
+
+                 PERFORM X-GET-DATA-AREA-ELEMENT
+
+                 IF WS-RC = FAILED THEN GO TO CB-999 END-IF
+
+      * We have fetched the Redbook from the Data Area so set the
+      * address of the 01 level Redbook data structure.
+                 SET ADDRESS OF RBK00P01-responseCode200 TO WS-ELEMENT
+
+                 STRING OPERATION ' Title '
+                    Xtitle OF RBK00P01-responseCode200
+                    (1:Xtitle-length OF RBK00P01-responseCode200)
+                    DELIMITED BY SIZE
+                    INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-DISPLAY-MSG
+              END-IF
            END-IF.
 
        CB-060.
-      * TODO We have processed the 3 possible HTTP Status Codes defined
-      *      in the OAS redbookapi.yaml document, but what happens if
-      *      the remote endpoint API EP returned an undefined HTTP status
-      *      code, a 409-CONFLICT for example?  In this case
-      *      BAQEXEC will return a Completion Code of BAQ-WARNING
-      *      with BAQ-ZCON-REASON-CODE set to 2011 if the response is
-      *      a text string or 2012 if the response is JSON.  The
-      *      response is placed in BAQ-RESP-STATUS-MESSAGE (First 1024
-      *      characters).
-           DISPLAY OPERATION ' TODO'.
+      * The 3 HTTP Status Codes defined in the OAS redbookapi.yaml
+      * document for getRedbook have now been processed above. Any
+      * other HTTP status code returned by the remote endpoint API,
+      * a 409-CONFLICT for example, is not defined in the OAS document
+      * so BAQEXEC returns a Completion Code of BAQ-WARNING rather
+      * than reaching this far - that case is already caught by the
+      * BAQ-WARNING check in CB-020.
+           CONTINUE.
 
        CB-999.
            IF WS-DEBUG = 1 THEN
@@ -688,23 +777,115 @@
            IF WS-DEBUG = 1 THEN
               DISPLAY OPERATION ' CC-CREATE-REDBOOK Entry.'.
 
-      * Even less help on this one!  Implement the COBOL code to call
-      * operation createRedbook to create a new Redbook.
-      * The redbookapi.yaml file describes the createRedbook operation
-      * noting the required parameter, the request body and the
-      * responses.  The BAQBASE-RBK01Q01 language structure defines
-      * the COBOL language structure that has fields for the parameter
-      * and the request body. These need to be completed.
-      * make the BAQEXEC call and process the response which will be
-      * either 409-CONFLICT, i.e. the Redbook already exists, or 2XX.
-      * Here 2XX is used as a wild card to cover any 2nn HTTP status
-      * code returned from the remote endpiont API.  For a create type
-      * operation we could resonably expect the HTTP response to be
-      * 201-CREATED, but sometimes some implementors choose to use
-      * 200-OK, so the OAS document covers this case by using 2XX.
-      * the response will be accessed via BAQBASE-RBK01P01.
-
-      * TODO Create a new Redbook.
+      * First we make sure the whole request structure is initialised so
+      * that the request is only sending intended values
+           INITIALIZE BAQBASE-RBK01Q01.
+
+      * Now populate the fields of the request structure with the values
+      * for the new book which we are going to create
+
+      * Start with the path parameter which will create the new book
+           MOVE "Accelerate Mainframe Application Modernization with Hyb
+      -    "rid Cloud" TO Xtitle OF BAQBASE-RBK01Q01.
+           MOVE 64 TO Xtitle-length OF BAQBASE-RBK01Q01.
+
+      * Now populate the remaining fields of the book structure
+           MOVE Xtitle OF BAQBASE-RBK01Q01
+              TO Xtitle2 OF BAQBASE-RBK01Q01.
+           MOVE Xtitle-length OF BAQBASE-RBK01Q01
+              TO Xtitle2-length OF BAQBASE-RBK01Q01.
+
+           MOVE "PUBLISHED" TO Xstatus OF BAQBASE-RBK01Q01.
+           MOVE 9 TO Xstatus-length OF BAQBASE-RBK01Q01.
+
+           MOVE 1 TO publicationDate-existence OF BAQBASE-RBK01Q01.
+           MOVE "2023-03-31T00:00:00Z" TO publicationDate2
+              OF BAQBASE-RBK01Q01.
+           MOVE 20 TO publicationDate2-length OF BAQBASE-RBK01Q01.
+
+           MOVE "REDP-5705-00" TO formNumber OF BAQBASE-RBK01Q01.
+
+           MOVE 1 TO documentType-existence OF BAQBASE-RBK01Q01.
+           MOVE "PDF" TO documentType2 OF BAQBASE-RBK01Q01.
+           MOVE 3 TO documentType2-length OF BAQBASE-RBK01Q01.
+
+           MOVE 1 TO sizeMB-existence OF BAQBASE-RBK01Q01.
+           MOVE 6.62 TO sizeMB OF BAQBASE-RBK01Q01.
+
+           MOVE 1 TO url-existence OF BAQBASE-RBK01Q01.
+           MOVE
+              "https://www.redbooks.ibm.com/redpapers/pdfs/redp5705.pdf"
+              TO url2 OF BAQBASE-RBK01Q01.
+           MOVE 56 TO url2-length OF BAQBASE-RBK01Q01.
+
+           MOVE 10 TO authors-num OF BAQBASE-RBK01Q01.
+           MOVE "AUTHOR-DATA-AREA" TO authors-dataarea
+                                   OF BAQBASE-RBK01Q01.
+
+       CC-020.
+      * We use BAQPUTN to add the authors to the book and this is
+      * performed in a separate section.
+           PERFORM CCAA-PUT-EACH-AUTHOR.
+           IF WS-RC = FAILED THEN GO TO CC-999.
+
+       CC-030.
+      * The request data for our new book is now complete and we are
+      * ready to send it to the API endpoint.
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-RBK01Q01.
+           MOVE LENGTH OF BAQBASE-RBK01Q01 TO BAQ-REQ-BASE-LENGTH.
+
+      * Passing the address of the API-INFO structure required for the
+      * BAQEXEC call. Section X-EXEC is a reuseable routine that is
+      * used for all API calls.
+           SET WS-API-INFO TO ADDRESS OF BAQ-API-INFO-RBK01I01.
+           PERFORM X-EXEC.
+
+      * Check that the call was successful, if not exit the section
+      * Routine X-EXEC has displayed the error responses
+           IF BAQ-ERROR THEN
+              DISPLAY OPERATION ' CC-CREATE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                       (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CC-999
+           END-IF.
+
+           IF BAQ-WARNING THEN
+              DISPLAY OPERATION ' CC-CREATE-REDBOOK BAQEXEC problem'
+              DISPLAY BAQ-RESP-STATUS-MESSAGE
+                       (1:BAQ-RESP-STATUS-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+              GO TO CC-999
+           END-IF.
+
+       CC-040.
+      * The address of the returned BAQBASE structure is returned in
+      * the BAQ-RESPONSE-AREA so set the structure to that address
+           SET ADDRESS OF BAQBASE-RBK01P01 TO BAQ-RESP-BASE-ADDRESS.
+           MOVE BAQ-RESP-STATUS-CODE TO WS-STATUS-CODE.
+
+      * Check the HTTP status code
+           IF BAQ-RESP-STATUS-CODE EQUAL 409 THEN
+              STRING OPERATION
+                   ' API EP returned HTTP Status Code '
+                   WS-STATUS-CODE
+                   '. Redbook already exists.'
+                   DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-DISPLAY-MSG
+           END-IF.
+
+           IF BAQ-RESP-STATUS-CODE IS >= 200 AND IS < 300 THEN
+               STRING OPERATION
+                   ' API EP returned HTTP Status Code '
+                   WS-STATUS-CODE
+                   '. Created Redbook.'
+                   DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MSG
+
+                 PERFORM X-WRITE-DISPLAY-MSG
+           END-IF.
 
        CC-999.
            IF WS-DEBUG = 1 THEN
@@ -712,6 +893,83 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * CCAA-PUT-EACH-AUTHOR
+      *
+      * Puts each author of the book by using the BAQPUTN (Put Next)
+      * verb.
+      *----------------------------------------------------------------*
+       CCAA-PUT-EACH-AUTHOR SECTION.
+       CCAA-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CCAA-PUT-EACH-AUTHOR Entry.'.
+
+      * Setup the variables which X-PUT-DATA-AREA-ELEMENT will be using
+      * to add authors to the authors data area
+           SET WS-ELEMENT TO ADDRESS OF RBK01Q01-authors.
+           MOVE LENGTH OF RBK01Q01-authors TO WS-ELEMENT-LENGTH.
+           MOVE authors-dataarea OF BAQBASE-RBK01Q01
+                                 TO WS-DATA-AREA-NAME.
+
+      * Now add the authors to the request Data Area
+           MOVE 12 TO authors-length OF RBK01Q01-authors.
+           MOVE "Skyla Loomis" TO authors OF RBK01Q01-authors.
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+
+           MOVE 12 TO authors-length OF RBK01Q01-authors.
+           MOVE "Kyle Charlet" TO authors OF RBK01Q01-authors.
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+
+           MOVE 14 TO authors-length OF RBK01Q01-authors.
+           MOVE "Suman Gopinath" TO authors OF RBK01Q01-authors.
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+
+           MOVE 15 TO authors-length OF RBK01Q01-authors.
+           MOVE "Peter McCaffrey" TO authors OF RBK01Q01-authors.
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+
+           MOVE 10 TO authors-length OF RBK01Q01-authors.
+           MOVE "Tim Brooks" TO authors OF RBK01Q01-authors.
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+
+           MOVE 13 TO authors-length OF RBK01Q01-authors.
+           MOVE "Juergen Holtz" TO authors OF RBK01Q01-authors.
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+
+           MOVE 18 TO authors-length OF RBK01Q01-authors.
+           MOVE "Bryant Panyarachun" TO authors OF RBK01Q01-authors.
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+
+           MOVE 11 TO authors-length OF RBK01Q01-authors.
+           MOVE "Purvi Patel" TO authors OF RBK01Q01-authors.
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+
+           MOVE 23 TO authors-length OF RBK01Q01-authors.
+           MOVE "Mythili Venkatakrishnan" TO authors
+              OF RBK01Q01-authors.
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+
+           MOVE 10 TO authors-length OF RBK01Q01-authors.
+           MOVE "Yichong Yu" TO authors OF RBK01Q01-authors.
+           PERFORM X-PUT-DATA-AREA-ELEMENT.
+           IF WS-RC = FAILED THEN GO TO CCAA-999.
+
+       CCAA-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' CCAA-PUT-EACH-AUTHOR Exit. WS-RC='
+                   WS-RC.
+
+           EXIT.
+
       *----------------------------------------------------------------*
       * X-INIT
       *
@@ -895,6 +1153,67 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * X-PUT-DATA-AREA-ELEMENT
+      *
+      * Puts a Data Element in to the Data Area named in the variable
+      * WS-DATA-AREA-NAME using address WS-ELEMENT and length
+      * WS-ELEMENT-LENGTH.
+      *
+      * Calls BAQPUTN (Put Next) which returns WS-BAQ-RC.
+      *----------------------------------------------------------------*
+       X-PUT-DATA-AREA-ELEMENT SECTION.
+       X-010.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-PUT-DATA-AREA-ELEMENT '
+                 WS-DATA-AREA-NAME
+                 ' Entry.'.
+
+           CALL BAQ-PUTN-NAME USING
+                              BY REFERENCE BAQ-ZCONNECT-AREA
+                              WS-DATA-AREA-NAME
+                              BY REFERENCE WS-ELEMENT
+                              BY REFERENCE WS-ELEMENT-LENGTH
+                              RETURNING WS-BAQ-RC.
+
+           IF WS-BAQ-RC NOT = 0 THEN
+              MOVE WS-BAQ-RC TO WS-CC9
+              MOVE FAILED TO WS-RC
+              DISPLAY OPERATION ' PUTN Return Code '
+                WS-CC9
+              DISPLAY OPERATION ' PUTN See STDOUT/STDERR for details'.
+
+           MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9.
+           MOVE BAQ-ZCON-REASON-CODE TO WS-RC9.
+
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' PUTN Completion Code '
+                WS-CC9
+              DISPLAY OPERATION ' PUTN Reason Code '
+                WS-RC9.
+
+           IF NOT BAQ-SUCCESS THEN
+              STRING OPERATION
+                 ' PUTN failed'
+                 ' CC=' WS-CC9
+                 ' RC=' WS-RC9
+                 DELIMITED BY SIZE
+                 INTO WS-DISPLAY-MSG
+
+              PERFORM X-WRITE-DISPLAY-MSG
+
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+                        (1:BAQ-ZCON-RETURN-MESSAGE-LEN)
+              MOVE FAILED TO WS-RC
+           END-IF.
+
+       X-999.
+           IF WS-DEBUG = 1 THEN
+              DISPLAY OPERATION ' X-PUT-DATA-AREA-ELEMENT Exit. WS-RC='
+                 WS-RC.
+
+           EXIT.
+
       *----------------------------------------------------------------*
       * X-FREE
       *
