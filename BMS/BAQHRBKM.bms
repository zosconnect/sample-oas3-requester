@@ -0,0 +1,154 @@
+*****************************************************************
+* Copyright IBM Corp. 2023
+*
+* Licensed under the Apache License, Version 2.0 (the "License");
+* you may not use this file except in compliance with the License.
+* You may obtain a copy of the License at
+*
+*     http://www.apache.org/licenses/LICENSE-2.0
+*
+* Unless required by applicable law or agreed to in writing
+* , software distributed under the License is distributed on an
+* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+* either express or implied. See the License for the specific
+* language governing permissions and limitations under the
+* License.
+*****************************************************************
+*****************************************************************
+* BAQHRBKM                                                      *
+*                                                                *
+* BMS mapset for the BAQHRBKC Redbook CICS transactions.        *
+*                                                                *
+* Maps:                                                         *
+*   GRBKM - Get/Create/Patch/Merge/Delete single Redbook        *
+*   GARBM - Get All Redbooks, list with PF7/PF8 paging          *
+*   RESBM - Exception queue resubmission list, PF7/PF8 paging   *
+*                                                                *
+* Assemble with DFHMSD/DFHMDI/DFHMDF to produce the physical    *
+* map load module and COPY/BAQHRBKM.cpy symbolic map.           *
+*****************************************************************
+BAQHRBKM DFHMSD TYPE=&SYSPARM,                                       X
+               LANG=COBOL,                                           X
+               MODE=INOUT,                                           X
+               TERM=3270-2,                                          X
+               CTRL=(FREEKB,FRSET),                                  X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES
+*
+*--------------------------------------------------------------*
+* GRBKM - single Redbook input/display map. Used by GRBK, CRBK,
+* PRBK, MRBK and DRBK to key a title/author/status and show the
+* fields returned for a single book.
+*--------------------------------------------------------------*
+GRBKM    DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),LENGTH=17,ATTRB=(PROT,BRT),                X
+               INITIAL='BAQHRBKC - REDBOOK'
+TRANL    DFHMDF POS=(1,60),LENGTH=4,ATTRB=(PROT)
+TRANF    DFHMDF POS=(1,65),LENGTH=4,ATTRB=(PROT,BRT)
+*
+TITLEL   DFHMDF POS=(3,1),LENGTH=8,ATTRB=(PROT),INITIAL='Title   '
+* Title gets a full 80-column row of its own, below its label, rather
+* than sharing row 3 the way the shorter fields below do - at 60 it
+* was narrower than the Title schema's 80-character maxLength (and
+* narrower than Xtitle PIC X(80) itself), so a title over 60
+* characters was silently truncated with no warning.
+TITLEF   DFHMDF POS=(4,1),LENGTH=80,ATTRB=(UNPROT,IC)
+*
+AUTHL    DFHMDF POS=(5,1),LENGTH=8,ATTRB=(PROT),INITIAL='Author  '
+AUTHF    DFHMDF POS=(5,10),LENGTH=40,ATTRB=(UNPROT)
+*
+STATL    DFHMDF POS=(6,1),LENGTH=8,ATTRB=(PROT),INITIAL='Status  '
+STATF    DFHMDF POS=(6,10),LENGTH=9,ATTRB=(UNPROT)
+*
+FORML    DFHMDF POS=(7,1),LENGTH=8,ATTRB=(PROT),INITIAL='FormNum '
+FORMF    DFHMDF POS=(7,10),LENGTH=12,ATTRB=(UNPROT)
+*
+URLL     DFHMDF POS=(8,1),LENGTH=8,ATTRB=(PROT),INITIAL='URL     '
+URLF     DFHMDF POS=(8,10),LENGTH=60,ATTRB=(UNPROT)
+*
+AUTL2    DFHMDF POS=(10,1),LENGTH=16,ATTRB=(PROT),                   X
+               INITIAL='Other authors   '
+AUTF2    DFHMDF POS=(10,18),LENGTH=60,ATTRB=(UNPROT)
+*
+MSGL     DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+PFKL     DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='PF3=End  ENTER=Submit'
+         DFHMDF POS=(24,80),LENGTH=1,ATTRB=(PROT,FSET)
+*
+*--------------------------------------------------------------*
+* GARBM - scrollable Get-All-Redbooks list, one line per book,
+* paged 10 at a time with PF7 (backward) / PF8 (forward).
+*--------------------------------------------------------------*
+GARBM    DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+*
+GTITL1   DFHMDF POS=(1,1),LENGTH=25,ATTRB=(PROT,BRT),                X
+               INITIAL='BAQHRBKC - REDBOOK LIST'
+PAGEL    DFHMDF POS=(1,60),LENGTH=10,ATTRB=(PROT),                   X
+               INITIAL='PAGE      '
+PAGEF    DFHMDF POS=(1,65),LENGTH=4,ATTRB=(PROT,BRT)
+*
+HDGL     DFHMDF POS=(2,1),LENGTH=79,ATTRB=(PROT),                    X
+               INITIAL='TITLE                                   STAT&
+               US    AUTHORS'
+*
+LINE01   DFHMDF POS=(4,1),LENGTH=78,ATTRB=(PROT)
+LINE02   DFHMDF POS=(5,1),LENGTH=78,ATTRB=(PROT)
+LINE03   DFHMDF POS=(6,1),LENGTH=78,ATTRB=(PROT)
+LINE04   DFHMDF POS=(7,1),LENGTH=78,ATTRB=(PROT)
+LINE05   DFHMDF POS=(8,1),LENGTH=78,ATTRB=(PROT)
+LINE06   DFHMDF POS=(9,1),LENGTH=78,ATTRB=(PROT)
+LINE07   DFHMDF POS=(10,1),LENGTH=78,ATTRB=(PROT)
+LINE08   DFHMDF POS=(11,1),LENGTH=78,ATTRB=(PROT)
+LINE09   DFHMDF POS=(12,1),LENGTH=78,ATTRB=(PROT)
+LINE10   DFHMDF POS=(13,1),LENGTH=78,ATTRB=(PROT)
+*
+GMSGL    DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+GPFKL    DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='PF3=End  PF7=Backward  PF8=Forward'
+         DFHMDF POS=(24,80),LENGTH=1,ATTRB=(PROT,FSET)
+*
+*--------------------------------------------------------------*
+* RESBM - scrollable exception-queue resubmission list, one
+* line per queued PRBK/MRBK/CRBK exception, paged 10 at a time
+* with PF7/PF8 like GARBM.  Keying a line number into RSELF and
+* pressing ENTER resubmits that exception.
+*--------------------------------------------------------------*
+RESBM    DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+*
+RTITL1   DFHMDF POS=(1,1),LENGTH=27,ATTRB=(PROT,BRT),                X
+               INITIAL='BAQHRBKC - EXCEPTION QUEUE'
+RPAGEL   DFHMDF POS=(1,60),LENGTH=10,ATTRB=(PROT),                   X
+               INITIAL='PAGE      '
+RPAGEF   DFHMDF POS=(1,65),LENGTH=4,ATTRB=(PROT,BRT)
+*
+RHDGL    DFHMDF POS=(2,1),LENGTH=79,ATTRB=(PROT),                    X
+               INITIAL='## OPER TITLE                               &
+               FIELD      STATUS'
+*
+RLIN01   DFHMDF POS=(4,1),LENGTH=78,ATTRB=(PROT)
+RLIN02   DFHMDF POS=(5,1),LENGTH=78,ATTRB=(PROT)
+RLIN03   DFHMDF POS=(6,1),LENGTH=78,ATTRB=(PROT)
+RLIN04   DFHMDF POS=(7,1),LENGTH=78,ATTRB=(PROT)
+RLIN05   DFHMDF POS=(8,1),LENGTH=78,ATTRB=(PROT)
+RLIN06   DFHMDF POS=(9,1),LENGTH=78,ATTRB=(PROT)
+RLIN07   DFHMDF POS=(10,1),LENGTH=78,ATTRB=(PROT)
+RLIN08   DFHMDF POS=(11,1),LENGTH=78,ATTRB=(PROT)
+RLIN09   DFHMDF POS=(12,1),LENGTH=78,ATTRB=(PROT)
+RLIN10   DFHMDF POS=(13,1),LENGTH=78,ATTRB=(PROT)
+*
+RSELL    DFHMDF POS=(15,1),LENGTH=32,ATTRB=(PROT),                   X
+               INITIAL='Select line to resubmit (1-10):'
+RSELF    DFHMDF POS=(15,34),LENGTH=2,ATTRB=(UNPROT,IC,NUM)
+*
+RMSGL    DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+RPFKL    DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='PF3=End  PF7=Backward  PF8=Forward  ENTER=Re&
+               submit line'
+         DFHMDF POS=(24,80),LENGTH=1,ATTRB=(PROT,FSET)
+*
+         DFHMSD TYPE=FINAL
+         END
